@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. RPTSALNIF.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+      *----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+      *    Fichero de salida del informe: un registro por NIF con el
+      *    saldo consolidado de todas las cuentas de las que el
+      *    cliente es titular o cotitular. Su nombre lleva la fecha de
+      *    la ejecución para no pisar el de ejecuciones anteriores.
+           SELECT FICHSALNIF ASSIGN TO WK-FICHSALNIF-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHSALNIF.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *-------------
+      * Un registro por cada NIF con saldo consolidado.
+       FD FICHSALNIF RECORD CONTAINS 160 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHSALNIF                   PIC X(160).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+
+      * Fila del agregado por NIF que devuelve el cursor.
+       01  WK-NIF-CLIENTE                   PIC X(10).
+       01  WK-NOM-CLIENTE                   PIC X(57).
+       01  WK-NUM-CUENTAS                   PIC 9(06).
+       01  WK-SALDO-TOTAL                   PIC S9(10)V99 LEADING
+                                             SEPARATE.
+
+           EXEC SQL END   DECLARE SECTION    END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'logerr.cpy'.
+
+       01  WK-DATASOURCE                     PIC X(50) VALUE
+                                             'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                 PIC X(50).
+
+      * Valor de retorno al sistema operativo (status).
+       01  SW-STAT                           PIC 9(02) VALUE 00.
+           88  STAT-OK                       VALUE 00.
+           88  STAT-ERR-SQL                  VALUE 01.
+           88  STAT-ERR-IO                   VALUE 02.
+
+       01  WK-FECHA-ACTUAL                   PIC 9(06).
+       01  WK-FICHSALNIF-NOMBRE              PIC X(30).
+       01  FS-FICHSALNIF                     PIC X(02).
+       01  WK-SQLCODE                        PIC S9(09) COMP-5.
+
+      * Cuántos NIF llevamos incluidos en el informe.
+       01  WK-CONTADOR-NIF                   PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+           PERFORM INICIALIZAR                 THRU FIN-INICIALIZAR.
+           PERFORM CONECTAR-BD                  THRU FIN-CONECTAR-BD.
+
+           IF   STAT-OK
+           THEN PERFORM ABRIR-FICHERO           THRU FIN-ABRIR-FICHERO
+           END-IF.
+
+           IF   STAT-OK
+           THEN PERFORM CONSOLIDAR-SALDOS       THRU
+                        FIN-CONSOLIDAR-SALDOS
+           END-IF.
+
+           PERFORM CERRAR-FICHERO              THRU FIN-CERRAR-FICHERO.
+           PERFORM DESCONECTAR-BD               THRU FIN-DESCONECTAR-BD.
+           PERFORM MOSTRAR-ESTADO               THRU FIN-MOSTRAR-ESTADO.
+
+           STOP RUN RETURNING SW-STAT.
+
+       INICIALIZAR.
+      *------------
+           ACCEPT WK-FECHA-ACTUAL              FROM DATE.
+           STRING 'saldo-nif-' WK-FECHA-ACTUAL '.dat'
+                  DELIMITED BY SIZE        INTO WK-FICHSALNIF-NOMBRE.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR             TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                          TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV             FROM ENVIRONMENT
+                                                 'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV          TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                   TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET STAT-ERR-SQL                TO TRUE
+                DISPLAY '*** FATAL *** RPTSALNIF CONECTAR-BD: NO SE'
+                DISPLAY 'PUDO ABRIR LA CONEXION A LA BASE DE DATOS'
+                MOVE 'RPTSALNIF'                 TO LOGERR-E-PROGRAMA
+                MOVE 'CONECTAR-BD'               TO LOGERR-E-PARRAFO
+                MOVE CONEXMDB-SQLCODE            TO LOGERR-E-SQLCODE
+                MOVE SPACES                      TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR            TO TRUE.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       ABRIR-FICHERO.
+      *--------------
+           OPEN OUTPUT FICHSALNIF.
+
+           IF   FS-FICHSALNIF NOT = '00'
+           THEN SET STAT-ERR-IO                 TO TRUE
+                DISPLAY '*** FATAL *** RPTSALNIF ABRIR-FICHERO: ERROR'
+                DISPLAY 'FILE STATUS [' FS-FICHSALNIF ']'
+           END-IF.
+
+       FIN-ABRIR-FICHERO.
+           EXIT.
+
+       CERRAR-FICHERO.
+      *---------------
+           CLOSE FICHSALNIF.
+
+       FIN-CERRAR-FICHERO.
+           EXIT.
+
+      * El cursor agrupa las cuentas en alta por el NIF del cliente que
+      * es titular o cotitular de cada una (no se tienen en cuenta las
+      * relaciones de mero autorizado, que no son propietarias del
+      * saldo), sumando los saldos de todas las cuentas de un mismo
+      * NIF en un único importe consolidado.
+       CONSOLIDAR-SALDOS.
+      *------------------
+           EXEC SQL
+                DECLARE CUR-SALNIF CURSOR FOR
+                SELECT C.nif_cliente, C.nom_cliente,
+                       COUNT(*),      SUM(CT.saldo_cuenta)
+                FROM   banco.cliente C, banco.cliente_rln_cuenta R,
+                       banco.cuenta  CT
+                WHERE  C.id_cliente  = R.id_cliente
+                AND    R.id_medio    = CT.id_medio
+                AND    R.tip_rln     IN ('T', 'C')
+                AND    CT.estado_cuenta = 'A'
+                GROUP BY C.nif_cliente, C.nom_cliente
+                ORDER BY C.nif_cliente
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-SALNIF END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET STAT-ERR-SQL                 TO TRUE
+                DISPLAY '*** FATAL *** RPTSALNIF OPEN CUR-SALNIF: ERR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'RPTSALNIF'                  TO LOGERR-E-PROGRAMA
+                MOVE 'CONSOLIDAR-SALDOS'          TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+                GO TO FIN-CONSOLIDAR-SALDOS
+           END-IF.
+
+           PERFORM LEER-SALDO-NIF                THRU FIN-LEER-SALDO-NIF
+           UNTIL  SQL-NODATA
+           OR     NOT STAT-OK.
+
+           EXEC SQL CLOSE CUR-SALNIF END-EXEC.
+
+       FIN-CONSOLIDAR-SALDOS.
+           EXIT.
+
+       LEER-SALDO-NIF.
+      *---------------
+           EXEC SQL
+                FETCH CUR-SALNIF
+                INTO  :WK-NIF-CLIENTE, :WK-NOM-CLIENTE,
+                      :WK-NUM-CUENTAS, :WK-SALDO-TOTAL
+           END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-NODATA
+                CONTINUE
+           WHEN SQL-SUCCESS
+                PERFORM ESCRIBIR-SALDO-NIF        THRU
+                        FIN-ESCRIBIR-SALDO-NIF
+           WHEN OTHER
+                SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** RPTSALNIF FETCH CUR-SALNIF: ERR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'RPTSALNIF'                  TO LOGERR-E-PROGRAMA
+                MOVE 'LEER-SALDO-NIF'             TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-EVALUATE.
+
+       FIN-LEER-SALDO-NIF.
+           EXIT.
+
+       ESCRIBIR-SALDO-NIF.
+      *-------------------
+           MOVE SPACES                           TO REG-FICHSALNIF.
+           STRING 'NIF [' WK-NIF-CLIENTE '] '
+                  WK-NOM-CLIENTE
+                  ' CUENTAS [' WK-NUM-CUENTAS '] '
+                  'SALDO CONSOLIDADO [' WK-SALDO-TOTAL ']'
+                  DELIMITED BY SIZE              INTO REG-FICHSALNIF.
+
+           WRITE REG-FICHSALNIF.
+
+           ADD  1                          TO WK-CONTADOR-NIF.
+
+       FIN-ESCRIBIR-SALDO-NIF.
+           EXIT.
+
+       MOSTRAR-ESTADO.
+      *---------------
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'INFORME DE SALDO CONSOLIDADO POR NIF'.
+           DISPLAY 'FICHERO DE SALIDA   [' WK-FICHSALNIF-NOMBRE ']'.
+           DISPLAY 'NIF INCLUIDOS       [' WK-CONTADOR-NIF ']'.
+           DISPLAY '-----------------------------------------------'.
+
+       FIN-MOSTRAR-ESTADO.
+           EXIT.
