@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. RPTANUAL.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+      *----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+      *    Fichero de salida del informe: un registro por NIF con el
+      *    resumen anual de movimientos de sus cuentas y, si procede,
+      *    los intereses que se le han cargado en sus tarjetas durante
+      *    el ejercicio. Su nombre lleva el ejercicio informado y la
+      *    fecha de la ejecución para no pisar el de ejecuciones
+      *    anteriores.
+           SELECT FICHANUAL ASSIGN TO WK-FICHANUAL-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHANUAL.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *-------------
+      * Un registro por cada NIF con resumen anual de movimientos.
+       FD FICHANUAL RECORD CONTAINS 160 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHANUAL                    PIC X(160).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+
+      * Fila del agregado anual por NIF que devuelve el cursor.
+       01  WK-CLI-ID                       PIC 9(10).
+       01  WK-NIF-CLIENTE                  PIC X(10).
+       01  WK-NOM-CLIENTE                  PIC X(57).
+       01  WK-NUM-MOVS                     PIC 9(06).
+       01  WK-TOTAL-MOVS                   PIC S9(10)V99 LEADING
+                                            SEPARATE.
+       01  WK-TOTAL-INTERES                PIC S9(10)V99 LEADING
+                                            SEPARATE.
+
+      * Ejercicio fiscal que se está exportando.
+       01  WK-ANIO-EJERCICIO               PIC 9(04).
+
+           EXEC SQL END   DECLARE SECTION    END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'logerr.cpy'.
+
+       01  WK-DATASOURCE                    PIC X(50) VALUE
+                                            'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                PIC X(50).
+
+      * Valor de retorno al sistema operativo (status).
+       01  SW-STAT                          PIC 9(02) VALUE 00.
+           88  STAT-OK                      VALUE 00.
+           88  STAT-ERR-SQL                 VALUE 01.
+           88  STAT-ERR-IO                  VALUE 02.
+
+       01  WK-FECHA-ACTUAL                  PIC 9(06).
+       01  WK-FECHA-ACTUAL-8                PIC 9(08).
+       01  WK-ANIO-ACTUAL                   PIC 9(04).
+
+      * El ejercicio a exportar se toma de la variable de entorno
+      * BANCO_ANIO_EJERCICIO si está definida y es numérica; si no, se
+      * exporta por omisión el último ejercicio cerrado (el año
+      * anterior al de la fecha de ejecución).
+       01  WK-ANIO-EJERCICIO-ENV            PIC X(04).
+
+       01  WK-ANIO-EJERCICIO-X              PIC X(04).
+
+       01  WK-FICHANUAL-NOMBRE              PIC X(30).
+       01  FS-FICHANUAL                     PIC X(02).
+       01  WK-SQLCODE                       PIC S9(09) COMP-5.
+
+      * Cuántos NIF llevamos incluidos en el informe.
+       01  WK-CONTADOR-NIF                  PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+           PERFORM INICIALIZAR                 THRU FIN-INICIALIZAR.
+           PERFORM CONECTAR-BD                  THRU FIN-CONECTAR-BD.
+
+           IF   STAT-OK
+           THEN PERFORM ABRIR-FICHERO           THRU FIN-ABRIR-FICHERO
+           END-IF.
+
+           IF   STAT-OK
+           THEN PERFORM EXPORTAR-ANUAL          THRU
+                        FIN-EXPORTAR-ANUAL
+           END-IF.
+
+           PERFORM CERRAR-FICHERO              THRU FIN-CERRAR-FICHERO.
+           PERFORM DESCONECTAR-BD               THRU FIN-DESCONECTAR-BD.
+           PERFORM MOSTRAR-ESTADO               THRU FIN-MOSTRAR-ESTADO.
+
+           STOP RUN RETURNING SW-STAT.
+
+       INICIALIZAR.
+      *------------
+           ACCEPT WK-FECHA-ACTUAL-8             FROM DATE YYYYMMDD.
+           MOVE WK-FECHA-ACTUAL-8(1:4)          TO WK-ANIO-ACTUAL.
+           SUBTRACT 1 FROM WK-ANIO-ACTUAL        GIVING
+                   WK-ANIO-EJERCICIO.
+
+           MOVE SPACES                          TO WK-ANIO-EJERCICIO-ENV.
+           ACCEPT WK-ANIO-EJERCICIO-ENV         FROM ENVIRONMENT
+                                                 'BANCO_ANIO_EJERCICIO'.
+           IF   WK-ANIO-EJERCICIO-ENV NOT = SPACES
+                AND WK-ANIO-EJERCICIO-ENV IS NUMERIC
+           THEN MOVE WK-ANIO-EJERCICIO-ENV      TO WK-ANIO-EJERCICIO
+           END-IF.
+
+           MOVE WK-FECHA-ACTUAL-8(1:6)          TO WK-FECHA-ACTUAL.
+           MOVE WK-ANIO-EJERCICIO               TO WK-ANIO-EJERCICIO-X.
+           STRING 'anual-' WK-ANIO-EJERCICIO-X '-' WK-FECHA-ACTUAL
+                  '.dat'
+                  DELIMITED BY SIZE        INTO WK-FICHANUAL-NOMBRE.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR             TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                          TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV             FROM ENVIRONMENT
+                                                 'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV          TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                   TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET STAT-ERR-SQL                TO TRUE
+                DISPLAY '*** FATAL *** RPTANUAL CONECTAR-BD: NO SE'
+                DISPLAY 'PUDO ABRIR LA CONEXION A LA BASE DE DATOS'
+                MOVE 'RPTANUAL'                  TO LOGERR-E-PROGRAMA
+                MOVE 'CONECTAR-BD'               TO LOGERR-E-PARRAFO
+                MOVE CONEXMDB-SQLCODE            TO LOGERR-E-SQLCODE
+                MOVE SPACES                      TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR            TO TRUE.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       ABRIR-FICHERO.
+      *--------------
+           OPEN OUTPUT FICHANUAL.
+
+           IF   FS-FICHANUAL NOT = '00'
+           THEN SET STAT-ERR-IO                 TO TRUE
+                DISPLAY '*** FATAL *** RPTANUAL ABRIR-FICHERO: ERROR'
+                DISPLAY 'FILE STATUS [' FS-FICHANUAL ']'
+           END-IF.
+
+       FIN-ABRIR-FICHERO.
+           EXIT.
+
+       CERRAR-FICHERO.
+      *---------------
+           CLOSE FICHANUAL.
+
+       FIN-CERRAR-FICHERO.
+           EXIT.
+
+      * El cursor agrupa los movimientos de cuenta del ejercicio por el
+      * NIF del cliente que es titular o cotitular de la cuenta (no se
+      * tienen en cuenta las relaciones de mero autorizado, que no son
+      * propietarias del saldo). Sólo entran los NIF con algún
+      * movimiento de cuenta en el ejercicio; el interés cargado en
+      * tarjeta se añade aparte en ESCRIBIR-RESUMEN-NIF porque no
+      * cuelga de una cuenta sino de la tarjeta.
+       EXPORTAR-ANUAL.
+      *---------------
+           EXEC SQL
+                DECLARE CUR-ANUAL CURSOR FOR
+                SELECT C.id_cliente, C.nif_cliente, C.nom_cliente,
+                       COUNT(*),      COALESCE(SUM(M.importe_mov), 0)
+                FROM   banco.cliente C, banco.cliente_rln_cuenta R,
+                       banco.cuenta  CT, banco.movimiento M
+                WHERE  C.id_cliente  = R.id_cliente
+                AND    R.id_medio    = CT.id_medio
+                AND    R.tip_rln     IN ('T', 'C')
+                AND    M.id_medio    = CT.id_medio
+                AND    YEAR(M.fec_mov) = :WK-ANIO-EJERCICIO
+                GROUP BY C.id_cliente, C.nif_cliente, C.nom_cliente
+                ORDER BY C.nif_cliente
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-ANUAL END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET STAT-ERR-SQL                 TO TRUE
+                DISPLAY '*** FATAL *** RPTANUAL OPEN CUR-ANUAL: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'RPTANUAL'                   TO LOGERR-E-PROGRAMA
+                MOVE 'EXPORTAR-ANUAL'             TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+                GO TO FIN-EXPORTAR-ANUAL
+           END-IF.
+
+           PERFORM LEER-RESUMEN-NIF              THRU
+                   FIN-LEER-RESUMEN-NIF
+           UNTIL  SQL-NODATA
+           OR     NOT STAT-OK.
+
+           EXEC SQL CLOSE CUR-ANUAL END-EXEC.
+
+       FIN-EXPORTAR-ANUAL.
+           EXIT.
+
+       LEER-RESUMEN-NIF.
+      *-----------------
+           EXEC SQL
+                FETCH CUR-ANUAL
+                INTO  :WK-CLI-ID, :WK-NIF-CLIENTE, :WK-NOM-CLIENTE,
+                      :WK-NUM-MOVS, :WK-TOTAL-MOVS
+           END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-NODATA
+                CONTINUE
+           WHEN SQL-SUCCESS
+                PERFORM CALCULAR-INTERES-NIF      THRU
+                        FIN-CALCULAR-INTERES-NIF
+                IF   STAT-OK
+                THEN PERFORM ESCRIBIR-RESUMEN-NIF THRU
+                             FIN-ESCRIBIR-RESUMEN-NIF
+                END-IF
+           WHEN OTHER
+                SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** RPTANUAL FETCH CUR-ANUAL: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'RPTANUAL'                   TO LOGERR-E-PROGRAMA
+                MOVE 'LEER-RESUMEN-NIF'           TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-EVALUATE.
+
+       FIN-LEER-RESUMEN-NIF.
+           EXIT.
+
+      * El interés por descubierto sólo se carga sobre la tarjeta
+      * (DEVENGOTAR), nunca directamente sobre la cuenta, así que se
+      * suma aparte a través de la relación del cliente con sus
+      * tarjetas en alta o cotitulares.
+       CALCULAR-INTERES-NIF.
+      *----------------------
+           EXEC SQL
+                SELECT COALESCE(SUM(M2.importe_mov), 0)
+                INTO   :WK-TOTAL-INTERES
+                FROM   banco.cliente_rln_cuenta R2, banco.tarjeta T2,
+                       banco.movimiento M2
+                WHERE  R2.id_cliente  = :WK-CLI-ID
+                AND    R2.tip_rln     IN ('T', 'C')
+                AND    R2.id_medio    = T2.id_medio
+                AND    M2.id_medio    = T2.id_medio
+                AND    M2.cnpt_mov    = 'INTERESES POR DESCUBIERTO'
+                AND    YEAR(M2.fec_mov) = :WK-ANIO-EJERCICIO
+           END-EXEC.
+
+           MOVE SQLCODE                           TO WK-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** RPTANUAL CALCULAR-INTERES: ERR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'RPTANUAL'                    TO LOGERR-E-PROGRAMA
+                MOVE 'CALCULAR-INTERES-NIF'        TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                    TO LOGERR-E-SQLCODE
+                MOVE SPACES                        TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-IF.
+
+       FIN-CALCULAR-INTERES-NIF.
+           EXIT.
+
+       ESCRIBIR-RESUMEN-NIF.
+      *----------------------
+           MOVE SPACES                           TO REG-FICHANUAL.
+           STRING 'NIF [' WK-NIF-CLIENTE '] '
+                  WK-NOM-CLIENTE
+                  ' EJERCICIO [' WK-ANIO-EJERCICIO '] '
+                  'MOVIMIENTOS [' WK-NUM-MOVS '] '
+                  'IMPORTE [' WK-TOTAL-MOVS '] '
+                  'INTERESES [' WK-TOTAL-INTERES ']'
+                  DELIMITED BY SIZE              INTO REG-FICHANUAL.
+
+           WRITE REG-FICHANUAL.
+
+           ADD  1                           TO WK-CONTADOR-NIF.
+
+       FIN-ESCRIBIR-RESUMEN-NIF.
+           EXIT.
+
+       MOSTRAR-ESTADO.
+      *---------------
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'EXPORTACION ANUAL REGULATORIA DE MOVIMIENTOS'.
+           DISPLAY 'EJERCICIO EXPORTADO [' WK-ANIO-EJERCICIO ']'.
+           DISPLAY 'FICHERO DE SALIDA   [' WK-FICHANUAL-NOMBRE ']'.
+           DISPLAY 'NIF INCLUIDOS       [' WK-CONTADOR-NIF ']'.
+           DISPLAY '-----------------------------------------------'.
+
+       FIN-MOSTRAR-ESTADO.
+           EXIT.
