@@ -11,7 +11,51 @@
            EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
            EXEC SQL INCLUDE cliente           END-EXEC.
            EXEC SQL END     DECLARE   SECTION END-EXEC.
-           
+
+      * Tabla de días por mes para comprobar que la fecha de nacimiento
+      * es una fecha real del calendario (ver VALIDAR-CALENDARIO).
+       01  TABLA-CAL-DIAS-MES.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 28.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 30.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 30.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 30.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 30.
+           05  FILLER                        PIC 9(02) VALUE 31.
+       01  TABLA-CAL-DIAS-MES-R               REDEFINES
+           TABLA-CAL-DIAS-MES.
+           05  CAL-DIAS-MES                  PIC 9(02) OCCURS 12 TIMES.
+
+       01  WK-CAL-DIAS-MAX                    PIC 9(02).
+       01  WK-CAL-COC                         PIC 9(04).
+       01  WK-CAL-RESTO-4                     PIC 9(02).
+       01  WK-CAL-RESTO-100                   PIC 9(02).
+       01  WK-CAL-RESTO-400                   PIC 9(03).
+       01  WK-CAL-STAT                        PIC 9(01) VALUE 0.
+           88  CAL-FECHA-OK                   VALUE 0.
+           88  CAL-FECHA-ERR                  VALUE 1.
+
+      * Letra de control del NIF/NIE, en el orden que corresponde al
+      * resto de la división por 23 de la parte numérica (0 a 22).
+       01  WK-NIF-LETRAS                      PIC X(23) VALUE
+           'TRWAGMYFPDXBNJZSQVHLCKE'.
+
+       01  WK-NIF-NUM-X                       PIC X(08).
+       01  WK-NIF-NUMERO                      PIC 9(08).
+       01  WK-NIF-LETRA                       PIC X(01).
+       01  WK-NIF-LETRA-CALC                  PIC X(01).
+       01  WK-NIF-COCIENTE                    PIC 9(08).
+       01  WK-NIF-RESTO                       PIC 9(02).
+
+       01  WK-NIF-STAT                        PIC 9(01) VALUE 0.
+           88  NIF-DIGITO-OK                  VALUE 0.
+           88  NIF-DIGITO-ERR                 VALUE 1.
+
        LINKAGE SECTION.
       *----------------
            COPY 'inscli.cpy'.
@@ -20,15 +64,27 @@
       ******************************************************************
            PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
 
+           IF   INSCLI-E-FEC-NAC-X IS NUMERIC
+           THEN PERFORM VALIDAR-CALENDARIO  THRU FIN-VALIDAR-CALENDARIO
+           END-IF.
+
+           IF   INSCLI-E-NIF NOT = ALL SPACES
+           THEN PERFORM VALIDAR-NIF-DIGITO  THRU FIN-VALIDAR-NIF-DIGITO
+           END-IF.
+
            EVALUATE TRUE
            WHEN INSCLI-E-NIF = ALL SPACES
                 SET INSCLI-STAT-ERR-NIF     TO TRUE
 
+           WHEN NIF-DIGITO-ERR
+                SET INSCLI-STAT-ERR-NIF     TO TRUE
+
            WHEN INSCLI-E-NOM = ALL SPACES
                 SET INSCLI-STAT-ERR-NOM     TO TRUE
 
            WHEN INSCLI-E-FEC-NAC-X IS NOT NUMERIC OR
-                INSCLI-E-FEC-NAC = ALL ZEROES
+                INSCLI-E-FEC-NAC = ALL ZEROES OR
+                CAL-FECHA-ERR
                 SET INSCLI-STAT-ERR-FEC-NAC TO TRUE
 
            WHEN (INSCLI-E-ID-DOM-X NOT = ALL SPACES) AND
@@ -53,6 +109,82 @@
        FIN-INICIALIZAR.
            EXIT.
 
+       VALIDAR-CALENDARIO.
+      *-------------------
+      * Comprueba que la fecha de nacimiento es una fecha real del
+      * calendario: el mes entre 1 y 12, y el día dentro del máximo de
+      * ese mes, con el ajuste de año bisiesto para febrero.
+           SET  CAL-FECHA-OK                 TO TRUE.
+
+           IF   INSCLI-E-FEC-NAC-MM < 1 OR INSCLI-E-FEC-NAC-MM > 12
+           THEN SET  CAL-FECHA-ERR           TO TRUE
+                GO TO FIN-VALIDAR-CALENDARIO
+           END-IF.
+
+           MOVE CAL-DIAS-MES(INSCLI-E-FEC-NAC-MM) TO WK-CAL-DIAS-MAX.
+
+           IF   INSCLI-E-FEC-NAC-MM = 02
+           THEN DIVIDE INSCLI-E-FEC-NAC-AAAA BY 4   GIVING WK-CAL-COC
+                                            REMAINDER WK-CAL-RESTO-4
+                DIVIDE INSCLI-E-FEC-NAC-AAAA BY 100 GIVING WK-CAL-COC
+                                            REMAINDER WK-CAL-RESTO-100
+                DIVIDE INSCLI-E-FEC-NAC-AAAA BY 400 GIVING WK-CAL-COC
+                                            REMAINDER WK-CAL-RESTO-400
+                IF   WK-CAL-RESTO-4 = 0
+                     AND (WK-CAL-RESTO-100 NOT = 0
+                          OR WK-CAL-RESTO-400 = 0)
+                THEN MOVE 29                 TO WK-CAL-DIAS-MAX
+                END-IF
+           END-IF.
+
+           IF   INSCLI-E-FEC-NAC-DD < 1
+                OR INSCLI-E-FEC-NAC-DD > WK-CAL-DIAS-MAX
+           THEN SET  CAL-FECHA-ERR           TO TRUE
+           END-IF.
+
+       FIN-VALIDAR-CALENDARIO.
+           EXIT.
+
+       VALIDAR-NIF-DIGITO.
+      *-------------------
+      * Comprueba la letra de control del NIF (8 dígitos + letra) o
+      * del NIE (letra X/Y/Z + 7 dígitos + letra), calculándola a
+      * partir del resto de dividir la parte numérica entre 23.
+           SET  NIF-DIGITO-OK                 TO TRUE.
+
+           MOVE INSCLI-E-NIF(1:8)             TO WK-NIF-NUM-X.
+           MOVE INSCLI-E-NIF(9:1)             TO WK-NIF-LETRA.
+
+           EVALUATE INSCLI-E-NIF(1:1)
+           WHEN 'X'
+                MOVE '0'                      TO WK-NIF-NUM-X(1:1)
+           WHEN 'Y'
+                MOVE '1'                      TO WK-NIF-NUM-X(1:1)
+           WHEN 'Z'
+                MOVE '2'                      TO WK-NIF-NUM-X(1:1)
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+           IF   WK-NIF-NUM-X IS NOT NUMERIC
+           THEN SET  NIF-DIGITO-ERR           TO TRUE
+                GO TO FIN-VALIDAR-NIF-DIGITO
+           END-IF.
+
+           MOVE WK-NIF-NUM-X                  TO WK-NIF-NUMERO.
+
+           DIVIDE WK-NIF-NUMERO BY 23         GIVING WK-NIF-COCIENTE
+                                              REMAINDER WK-NIF-RESTO.
+
+           MOVE WK-NIF-LETRAS(WK-NIF-RESTO + 1:1) TO WK-NIF-LETRA-CALC.
+
+           IF   WK-NIF-LETRA NOT = WK-NIF-LETRA-CALC
+           THEN SET  NIF-DIGITO-ERR           TO TRUE
+           END-IF.
+
+       FIN-VALIDAR-NIF-DIGITO.
+           EXIT.
+
        GEN-CLI-ID.
       *-----------
            EXEC SQL
@@ -83,13 +215,19 @@
            ELSE MOVE -1                     TO CLIENTE-ID-DOM-NULL
            END-IF.
 
+           IF   INSCLI-E-OFICINA NOT = SPACES
+           THEN MOVE INSCLI-E-OFICINA       TO CLIENTE-OFICINA
+           ELSE MOVE -1                     TO CLIENTE-OFICINA-NULL
+           END-IF.
+
            EXEC SQL
                 INSERT INTO banco.cliente(
                     id_cliente,
                     nif_cliente,
                     nom_cliente,
                     fec_nac_cliente,
-                    id_dom
+                    id_dom,
+                    oficina_cliente
                 )
                 VALUES(
                     :CLIENTE-ID             :CLIENTE-ID-NULL,
@@ -98,7 +236,8 @@
                     str_to_date(
                     :CLIENTE-FEC-NAC        :CLIENTE-FEC-NAC-NULL,
                     '%Y%m%d'),
-                    :CLIENTE-ID-DOM         :CLIENTE-ID-DOM-NULL
+                    :CLIENTE-ID-DOM         :CLIENTE-ID-DOM-NULL,
+                    :CLIENTE-OFICINA        :CLIENTE-OFICINA-NULL
                 )
            END-EXEC.
 
