@@ -10,6 +10,7 @@
       *------------------------
            EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
            EXEC SQL INCLUDE relacion          END-EXEC.
+           01  WK-NUM-TIT                    PIC S9(04) COMP-5.
            EXEC SQL END     DECLARE   SECTION END-EXEC.
 
        LINKAGE SECTION.
@@ -31,9 +32,16 @@
            
            WHEN NOT (INSRLN-E-TIT OR INSRLN-E-COTIT OR INSRLN-E-AUT)
                 SET INSRLN-STAT-ERR-RLN     TO TRUE
-           
+
+           WHEN INSRLN-E-LIMITE NOT = ZERO
+                AND NOT INSRLN-E-AUT
+                SET INSRLN-STAT-ERR-LIMITE  TO TRUE
+
            WHEN OTHER
-                PERFORM INS-RLN             THRU FIN-INS-RLN
+                PERFORM VALIDAR-TITULAR     THRU FIN-VALIDAR-TITULAR
+                IF   INSRLN-STAT-OK
+                THEN PERFORM INS-RLN        THRU FIN-INS-RLN
+                END-IF
            END-EVALUATE.
        
            EXIT PROGRAM.
@@ -46,22 +54,63 @@
        FIN-INICIALIZAR.
            EXIT.
 
+       VALIDAR-TITULAR.
+      *----------------
+      *    Una cuenta solo puede tener un TITULAR activo a la vez; las
+      *    altas de cotitular o autorizado no llevan esta restriccion.
+           MOVE 0                           TO WK-NUM-TIT.
+
+           IF   INSRLN-E-TIT
+           THEN MOVE INSRLN-E-CTA-ID        TO RELACION-CTA-ID
+
+                EXEC SQL
+                     SELECT COUNT(*)
+                     INTO   :WK-NUM-TIT
+                     FROM   banco.cliente_rln_cuenta
+                     WHERE  id_medio = :RELACION-CTA-ID
+                     AND    tip_rln  = 'T'
+                END-EXEC
+
+                IF   NOT SQL-SUCCESS
+                THEN SET INSRLN-STAT-ERR-SQL TO TRUE
+                     MOVE SQLCODE           TO INSRLN-SQLCODE
+                     DISPLAY '*** FATAL *** INSRLN VALIDAR-TITULAR: ERR'
+                     DISPLAY 'SQLCODE  [' SQLCODE ']'
+                     DISPLAY 'SQLERRML [' SQLERRML ']'
+                     DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                ELSE
+                     IF   WK-NUM-TIT > 0
+                     THEN SET INSRLN-STAT-ERR-YA-TIT TO TRUE
+                     END-IF
+                END-IF
+           END-IF.
+
+       FIN-VALIDAR-TITULAR.
+           EXIT.
+
        INS-RLN.
       *----------
            MOVE INSRLN-E-CLI-ID             TO RELACION-CLI-ID.
            MOVE INSRLN-E-CTA-ID             TO RELACION-CTA-ID.
            MOVE INSRLN-E-RLN                TO RELACION-RLN.
 
+           IF   INSRLN-E-AUT AND INSRLN-E-LIMITE > ZERO
+           THEN MOVE INSRLN-E-LIMITE        TO RELACION-LIMITE
+           ELSE MOVE -1                     TO RELACION-LIMITE-NULL
+           END-IF.
+
            EXEC SQL
                 INSERT INTO banco.cliente_rln_cuenta(
                     id_cliente,
                     id_medio,
-                    tip_rln
+                    tip_rln,
+                    limite_auto
                 )
                 VALUES(
-                    :RELACION-CLI-ID        :RELACION-CTA-ID-NULL,
-                    :RELACION-CTA-ID        :RELACION-CLI-ID-NULL,
-                    :RELACION-RLN           :RELACION-RLN-NULL
+                    :RELACION-CLI-ID        :RELACION-CLI-ID-NULL,
+                    :RELACION-CTA-ID        :RELACION-CTA-ID-NULL,
+                    :RELACION-RLN           :RELACION-RLN-NULL,
+                    :RELACION-LIMITE        :RELACION-LIMITE-NULL
                 )
            END-EXEC.
 
