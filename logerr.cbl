@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. LOGERR.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           01  WK-LOG-PROGRAMA               PIC X(12).
+           01  WK-LOG-PARRAFO                PIC X(30).
+           01  WK-LOG-SQLCODE                PIC S9(09) COMP-5.
+           01  WK-LOG-SQLERRMC                PIC X(70).
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'logerr.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-LOGERR.
+      ******************************************************************
+           PERFORM INICIALIZAR               THRU FIN-INICIALIZAR.
+           PERFORM INS-LOG                   THRU FIN-INS-LOG.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                        AREA-LOGERR-SALIDA.
+       FIN-INICIALIZAR.
+           EXIT.
+
+      *    El alta del error se confirma con su propio commit,
+      *    independiente del que haga (o no) el llamante, para que el
+      *    registro del fallo no se pierda si el llamante termina
+      *    deshaciendo su propia transacción.
+       INS-LOG.
+      *--------
+           MOVE LOGERR-E-PROGRAMA            TO WK-LOG-PROGRAMA.
+           MOVE LOGERR-E-PARRAFO             TO WK-LOG-PARRAFO.
+           MOVE LOGERR-E-SQLCODE             TO WK-LOG-SQLCODE.
+           MOVE LOGERR-E-SQLERRMC            TO WK-LOG-SQLERRMC.
+
+           EXEC SQL
+                INSERT INTO banco.error_log(
+                    programa,
+                    parrafo,
+                    sqlcode_log,
+                    sqlerrmc_log,
+                    fec_log
+                )
+                VALUES(
+                    :WK-LOG-PROGRAMA,
+                    :WK-LOG-PARRAFO,
+                    :WK-LOG-SQLCODE,
+                    :WK-LOG-SQLERRMC,
+                    now()
+                )
+           END-EXEC.
+
+           MOVE SQLCODE                      TO LOGERR-SQLCODE.
+
+           IF   SQL-SUCCESS
+           THEN EXEC SQL
+                     commit
+                END-EXEC
+           ELSE SET LOGERR-STAT-ERR-SQL      TO TRUE
+                DISPLAY '*** FATAL *** LOGERR INS-LOG: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+
+       FIN-INS-LOG.
+           EXIT.
