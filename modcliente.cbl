@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. MODCLIENTE.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+           EXEC SQL END   DECLARE SECTION    END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'busqcli.cpy'.
+           COPY 'actcli.cpy'.
+           COPY 'busqdom.cpy'.
+           COPY 'insdom.cpy'.
+           COPY 'logerr.cpy'.
+
+       01  WK-DATASOURCE                      PIC X(50) VALUE
+                                              'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                  PIC X(50).
+
+       01  WK-ID-DOMICILIO                    PIC 9(10).
+       01  WK-ID-DOMICILIO-ANT                PIC 9(10).
+       01  WK-ID-CLIENTE                      PIC 9(10).
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'modcliente.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION                     USING AREA-MODCLIENTE.
+      ******************************************************************
+           PERFORM INICIALIZAR                THRU FIN-INICIALIZAR.
+      * Conecto a BD.
+           PERFORM CONECTAR-BD                THRU FIN-CONECTAR-BD.
+      * Busco el cliente por NIF. Si no existe, error.
+           PERFORM BUSCAR-CLIENTE             THRU FIN-BUSCAR-CLIENTE.
+
+      * Si viene un domicilio nuevo lo busco. Si existe guardo su id,
+      * si no existe lo doy de alta. Si no viene informado, conservo
+      * el domicilio que ya tenía el cliente.
+           IF   MODCLI-DOM-CALLE NOT = ALL SPACES
+           THEN PERFORM BUSCAR-DOMICILIO      THRU FIN-BUSCAR-DOMICILIO
+                IF   BUSQDOM-STAT-ENC-NO
+                THEN PERFORM INSERTAR-DOMICILIO
+                     THRU FIN-INSERTAR-DOMICILIO
+                END-IF
+           ELSE MOVE BUSQCLI-S-ID-DOM         TO WK-ID-DOMICILIO
+           END-IF.
+
+           IF   MODCLI-STAT-OK
+           THEN PERFORM MODIFICAR-CLIENTE     THRU FIN-MODIFICAR-CLIENTE
+           END-IF.
+
+       FIN-PROGRAMA.
+      *-------------
+           IF   CONEXMDB-STAT-OK
+           THEN IF MODCLI-STAT-OK
+                THEN PERFORM HACER-COMMIT      THRU FIN-HACER-COMMIT
+                ELSE PERFORM HACER-ROLLBACK    THRU FIN-HACER-ROLLBACK
+                END-IF
+                PERFORM DESCONECTAR-BD         THRU FIN-DESCONECTAR-BD
+           END-IF.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                        MODCLIENTE-SALIDA
+                                             WK-ID-DOMICILIO
+                                             WK-ID-DOMICILIO-ANT
+                                             WK-ID-CLIENTE.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                        AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR          TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                       TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV          FROM ENVIRONMENT
+                                              'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV       TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                   USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET MODCLI-STAT-ERR-SQL      TO TRUE
+                MOVE CONEXMDB-SQLCODE        TO MODCLI-SQLCODE
+                GO                           TO FIN-PROGRAMA
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                        AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR         TO TRUE.
+
+           CALL "CONEXMDB"                   USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET MODCLI-STAT-ERR-SQL      TO TRUE
+                MOVE CONEXMDB-SQLCODE        TO MODCLI-SQLCODE
+           END-IF.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       BUSCAR-CLIENTE.
+      *---------------
+           INITIALIZE                        AREA-BUSQCLI-ENTRADA
+                                             WK-ID-CLIENTE.
+
+           SET  BUSQCLI-CRIT-NIF             TO TRUE.
+           MOVE MODCLI-NIF                   TO BUSQCLI-E-NIF.
+
+           CALL "BUSQCLI"                    USING AREA-BUSQCLI.
+
+           EVALUATE TRUE
+           WHEN BUSQCLI-STAT-OK
+                MOVE BUSQCLI-S-ID            TO WK-ID-CLIENTE
+                MOVE BUSQCLI-S-ID-DOM        TO WK-ID-DOMICILIO-ANT
+           WHEN BUSQCLI-STAT-ENC-NO
+                SET MODCLI-STAT-ERR-CLI-NO-ENC TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN BUSQCLI-STAT-ERR-NIF
+                SET MODCLI-STAT-ERR-NIF      TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN OTHER
+                SET MODCLI-STAT-ERR-SQL      TO TRUE
+                MOVE BUSQCLI-SQLCODE         TO MODCLI-SQLCODE
+                GO                           TO FIN-PROGRAMA
+           END-EVALUATE.
+
+       FIN-BUSCAR-CLIENTE.
+           EXIT.
+
+       BUSCAR-DOMICILIO.
+      *-----------------
+           INITIALIZE                        AREA-BUSQDOM-ENTRADA
+                                             WK-ID-DOMICILIO.
+
+           SET BUSQDOM-CRIT-COMBI            TO TRUE.
+
+           MOVE MODCLI-DOM-NUMERO            TO BUSQDOM-E-NUM.
+           MOVE MODCLI-DOM-CALLE             TO BUSQDOM-E-CALLE.
+           MOVE MODCLI-DOM-CODPOS            TO BUSQDOM-E-COD-POS.
+
+           CALL "BUSQDOM"                    USING AREA-BUSQDOM.
+
+           EVALUATE TRUE
+           WHEN BUSQDOM-STAT-OK
+                MOVE BUSQDOM-S-ID            TO WK-ID-DOMICILIO
+           WHEN BUSQDOM-STAT-ENC-NO
+                CONTINUE
+           WHEN BUSQDOM-STAT-ERR-COD-POS
+                SET MODCLI-STAT-ERR-COD-POS  TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN BUSQDOM-STAT-ERR-CALLE
+                SET MODCLI-STAT-ERR-CALLE    TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN OTHER
+                SET MODCLI-STAT-ERR-SQL      TO TRUE
+                MOVE BUSQDOM-SQLCODE         TO MODCLI-SQLCODE
+                GO                           TO FIN-PROGRAMA
+           END-EVALUATE.
+
+       FIN-BUSCAR-DOMICILIO.
+           EXIT.
+
+       INSERTAR-DOMICILIO.
+      *-------------------
+           INITIALIZE                        AREA-INSDOM-ENTRADA
+                                             WK-ID-DOMICILIO.
+
+           MOVE MODCLI-DOM-CALLE             TO INSDOM-E-CALLE.
+           MOVE MODCLI-DOM-NUMERO            TO INSDOM-E-NUM.
+           MOVE MODCLI-DOM-CODPOS            TO INSDOM-E-COD-POS.
+           MOVE MODCLI-DOM-PROV              TO INSDOM-E-PROV.
+           MOVE MODCLI-DOM-POBL              TO INSDOM-E-POBL.
+
+      *    Enlazo la nueva dirección con la que el cliente tenía
+      *    registrada, para conservar el histórico de domicilios.
+           MOVE WK-ID-DOMICILIO-ANT          TO INSDOM-E-ID-ANTERIOR.
+
+           CALL "INSDOM"                     USING AREA-INSDOM.
+
+           EVALUATE TRUE
+           WHEN INSDOM-STAT-OK
+                MOVE INSDOM-S-DOM-ID         TO WK-ID-DOMICILIO
+           WHEN INSDOM-STAT-ERR-CALLE
+                SET MODCLI-STAT-ERR-CALLE    TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN INSDOM-STAT-ERR-COD-POS
+                SET MODCLI-STAT-ERR-COD-POS  TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN INSDOM-STAT-ERR-POBL
+                SET MODCLI-STAT-ERR-POBL     TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN INSDOM-STAT-ERR-PROV
+                SET MODCLI-STAT-ERR-PROV     TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN OTHER
+                SET MODCLI-STAT-ERR-SQL      TO TRUE
+                MOVE INSDOM-S-SQLCODE        TO MODCLI-SQLCODE
+                GO                           TO FIN-PROGRAMA
+           END-EVALUATE.
+
+       FIN-INSERTAR-DOMICILIO.
+           EXIT.
+
+       MODIFICAR-CLIENTE.
+      *------------------
+           INITIALIZE                        AREA-ACTCLI-ENTRADA.
+
+           MOVE WK-ID-CLIENTE                TO ACTCLI-E-ID-CLI.
+           MOVE MODCLI-NOM                   TO ACTCLI-E-NOM.
+           MOVE MODCLI-FEC-NAC               TO ACTCLI-E-FEC-NAC.
+           MOVE WK-ID-DOMICILIO              TO ACTCLI-E-ID-DOM.
+
+           CALL "ACTCLI"                     USING AREA-ACTCLI.
+
+           EVALUATE TRUE
+           WHEN ACTCLI-STAT-OK
+                CONTINUE
+           WHEN ACTCLI-STAT-ERR-NOM
+                SET MODCLI-STAT-ERR-NOM      TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN ACTCLI-STAT-ERR-FEC-NAC
+                SET MODCLI-STAT-ERR-FEC-NAC  TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN OTHER
+                SET MODCLI-STAT-ERR-SQL      TO TRUE
+                MOVE ACTCLI-S-SQLCODE        TO MODCLI-SQLCODE
+                GO                           TO FIN-PROGRAMA
+           END-EVALUATE.
+
+       FIN-MODIFICAR-CLIENTE.
+           EXIT.
+
+       HACER-COMMIT.
+      *-------------
+           EXEC SQL
+                commit
+           END-EXEC.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET MODCLI-STAT-ERR-SQL      TO TRUE
+                MOVE SQLCODE                 TO MODCLI-SQLCODE
+           END-IF.
+
+       FIN-HACER-COMMIT.
+           EXIT.
+
+       HACER-ROLLBACK.
+      *---------------
+           EXEC SQL
+                rollback
+           END-EXEC.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET MODCLI-STAT-ERR-SQL      TO TRUE
+                MOVE SQLCODE                 TO MODCLI-SQLCODE
+           END-IF.
+
+           MOVE 'MODCLIENTE'                 TO LOGERR-E-PROGRAMA.
+           MOVE 'HACER-ROLLBACK'             TO LOGERR-E-PARRAFO.
+           MOVE MODCLI-SQLCODE               TO LOGERR-E-SQLCODE.
+           MOVE SPACES                       TO LOGERR-E-SQLERRMC.
+           CALL 'LOGERR' USING AREA-LOGERR.
+
+       FIN-HACER-ROLLBACK.
+           EXIT.
