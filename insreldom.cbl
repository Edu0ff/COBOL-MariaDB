@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. INSRELDOM.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE reldom             END-EXEC.
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'insreldom.cpy'.
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-INSRELDOM.
+      ******************************************************************
+           PERFORM INICIALIZAR                THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN INSRELDOM-E-CLI-ID = ZERO
+                OR INSRELDOM-E-CLI-ID IS NOT NUMERIC
+                SET INSRELDOM-STAT-ERR-CLI-ID  TO TRUE
+
+           WHEN INSRELDOM-E-DOM-ID = ZERO
+                OR INSRELDOM-E-DOM-ID IS NOT NUMERIC
+                SET INSRELDOM-STAT-ERR-DOM-ID  TO TRUE
+
+           WHEN NOT (INSRELDOM-E-PRINCIPAL
+                OR   INSRELDOM-E-TRABAJO
+                OR   INSRELDOM-E-OTRO)
+                SET INSRELDOM-STAT-ERR-TIPO    TO TRUE
+
+           WHEN OTHER
+                PERFORM INS-RELDOM             THRU FIN-INS-RELDOM
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                         AREA-INSRELDOM-SALIDA
+                                              REG-RELDOM
+                                              REG-RELDOM-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       INS-RELDOM.
+      *-----------
+           MOVE INSRELDOM-E-CLI-ID            TO RELDOM-CLI-ID.
+           MOVE INSRELDOM-E-DOM-ID            TO RELDOM-DOM-ID.
+           MOVE INSRELDOM-E-TIPO              TO RELDOM-TIPO.
+
+           EXEC SQL
+                INSERT INTO banco.cliente_rln_dom(
+                    id_cliente,
+                    id_dom,
+                    tip_dom
+                )
+                VALUES(
+                    :RELDOM-CLI-ID            :RELDOM-CLI-ID-NULL,
+                    :RELDOM-DOM-ID            :RELDOM-DOM-ID-NULL,
+                    :RELDOM-TIPO              :RELDOM-TIPO-NULL
+                )
+           END-EXEC.
+
+           MOVE SQLCODE                       TO INSRELDOM-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET INSRELDOM-STAT-ERR-SQL    TO TRUE
+                DISPLAY '*** FATAL *** INSRELDOM INS-RELDOM: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+
+       FIN-INS-RELDOM.
+           EXIT.
