@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. ACTCTA.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE cuenta            END-EXEC.
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+       01  WK-SALDO-NUEVO                  PIC S9(08)V99
+                                           LEADING SEPARATE.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'actcta.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-ACTCTA.
+      ******************************************************************
+           PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN ACTCTA-E-ID-CTA = ZERO
+                OR ACTCTA-E-ID-CTA IS NOT NUMERIC
+                SET ACTCTA-STAT-ERR-ID      TO TRUE
+
+           WHEN OTHER
+                PERFORM ACTUALIZAR-SALDO    THRU FIN-ACTUALIZAR-SALDO
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                       AREA-ACTCTA-SALIDA
+                                            REG-CUENTA
+                                            REG-CUENTA-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       ACTUALIZAR-SALDO.
+      *-----------------
+      * Aplicamos el importe del movimiento (ya con su signo) al saldo
+      * actual de la cuenta y devolvemos el saldo resultante. Antes de
+      * aplicarlo comprobamos que el saldo resultante no supere, en
+      * descubierto, el limite autorizado de la cuenta.
+           MOVE ACTCTA-E-ID-CTA              TO CUENTA-ID.
+
+           PERFORM CONSULTAR-SALDO           THRU FIN-CONSULTAR-SALDO.
+
+           IF   ACTCTA-STAT-OK
+           THEN COMPUTE WK-SALDO-NUEVO = CUENTA-SALDO
+                                        + ACTCTA-E-IMPORTE
+                IF   WK-SALDO-NUEVO < (0 - CUENTA-LIMITE)
+                THEN SET ACTCTA-STAT-ERR-LIMITE TO TRUE
+                ELSE PERFORM APLICAR-SALDO  THRU FIN-APLICAR-SALDO
+                END-IF
+           END-IF.
+       FIN-ACTUALIZAR-SALDO.
+           EXIT.
+
+       APLICAR-SALDO.
+      *--------------
+           EXEC SQL
+                UPDATE banco.cuenta
+                SET    saldo_cuenta = saldo_cuenta + :ACTCTA-E-IMPORTE
+                WHERE  id_medio     = :CUENTA-ID
+           END-EXEC.
+
+           MOVE SQLCODE                      TO ACTCTA-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET ACTCTA-STAT-ERR-SQL      TO TRUE
+                DISPLAY '*** FATAL *** ACTCTA APLICAR-SALDO: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           ELSE MOVE WK-SALDO-NUEVO          TO ACTCTA-S-SALDO
+           END-IF.
+       FIN-APLICAR-SALDO.
+           EXIT.
+
+       CONSULTAR-SALDO.
+      *----------------
+           EXEC SQL
+                SELECT saldo_cuenta,
+                       limite_cuenta
+                INTO   :CUENTA-SALDO          :CUENTA-SALDO-NULL,
+                       :CUENTA-LIMITE         :CUENTA-LIMITE-NULL
+                FROM   banco.cuenta
+                WHERE  id_medio = :CUENTA-ID
+           END-EXEC.
+
+           MOVE SQLCODE                       TO ACTCTA-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                MOVE CUENTA-SALDO             TO ACTCTA-S-SALDO
+           WHEN SQL-NODATA
+                SET ACTCTA-STAT-ENC-NO        TO TRUE
+           WHEN OTHER
+                SET ACTCTA-STAT-ERR-SQL       TO TRUE
+                DISPLAY '*** FATAL *** ACTCTA CONSULTAR-SALDO: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+       FIN-CONSULTAR-SALDO.
+           EXIT.
