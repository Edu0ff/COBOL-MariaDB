@@ -14,6 +14,71 @@
 
        01  CTE-NULL                         PIC S9(01) VALUE -1.
 
+      * Tabla de provincias españolas indexada por los dos primeros
+      * dígitos del código postal (ver VALIDAR-PROV-COD).
+       01  TABLA-PROVINCIAS-DATOS.
+           05  FILLER PIC X(18) VALUE '01ARABA/ALAVA     '.
+           05  FILLER PIC X(18) VALUE '02ALBACETE        '.
+           05  FILLER PIC X(18) VALUE '03ALICANTE        '.
+           05  FILLER PIC X(18) VALUE '04ALMERIA         '.
+           05  FILLER PIC X(18) VALUE '05AVILA           '.
+           05  FILLER PIC X(18) VALUE '06BADAJOZ         '.
+           05  FILLER PIC X(18) VALUE '07BALEARES        '.
+           05  FILLER PIC X(18) VALUE '08BARCELONA       '.
+           05  FILLER PIC X(18) VALUE '09BURGOS          '.
+           05  FILLER PIC X(18) VALUE '10CACERES         '.
+           05  FILLER PIC X(18) VALUE '11CADIZ           '.
+           05  FILLER PIC X(18) VALUE '12CASTELLON       '.
+           05  FILLER PIC X(18) VALUE '13CIUDAD REAL     '.
+           05  FILLER PIC X(18) VALUE '14CORDOBA         '.
+           05  FILLER PIC X(18) VALUE '15A CORUNA        '.
+           05  FILLER PIC X(18) VALUE '16CUENCA          '.
+           05  FILLER PIC X(18) VALUE '17GIRONA          '.
+           05  FILLER PIC X(18) VALUE '18GRANADA         '.
+           05  FILLER PIC X(18) VALUE '19GUADALAJARA     '.
+           05  FILLER PIC X(18) VALUE '20GUIPUZCOA       '.
+           05  FILLER PIC X(18) VALUE '21HUELVA          '.
+           05  FILLER PIC X(18) VALUE '22HUESCA          '.
+           05  FILLER PIC X(18) VALUE '23JAEN            '.
+           05  FILLER PIC X(18) VALUE '24LEON            '.
+           05  FILLER PIC X(18) VALUE '25LLEIDA          '.
+           05  FILLER PIC X(18) VALUE '26LA RIOJA        '.
+           05  FILLER PIC X(18) VALUE '27LUGO            '.
+           05  FILLER PIC X(18) VALUE '28MADRID          '.
+           05  FILLER PIC X(18) VALUE '29MALAGA          '.
+           05  FILLER PIC X(18) VALUE '30MURCIA          '.
+           05  FILLER PIC X(18) VALUE '31NAVARRA         '.
+           05  FILLER PIC X(18) VALUE '32OURENSE         '.
+           05  FILLER PIC X(18) VALUE '33ASTURIAS        '.
+           05  FILLER PIC X(18) VALUE '34PALENCIA        '.
+           05  FILLER PIC X(18) VALUE '35LAS PALMAS      '.
+           05  FILLER PIC X(18) VALUE '36PONTEVEDRA      '.
+           05  FILLER PIC X(18) VALUE '37SALAMANCA       '.
+           05  FILLER PIC X(18) VALUE '38STA CRUZ TENERIF'.
+           05  FILLER PIC X(18) VALUE '39CANTABRIA       '.
+           05  FILLER PIC X(18) VALUE '40SEGOVIA         '.
+           05  FILLER PIC X(18) VALUE '41SEVILLA         '.
+           05  FILLER PIC X(18) VALUE '42SORIA           '.
+           05  FILLER PIC X(18) VALUE '43TARRAGONA       '.
+           05  FILLER PIC X(18) VALUE '44TERUEL          '.
+           05  FILLER PIC X(18) VALUE '45TOLEDO          '.
+           05  FILLER PIC X(18) VALUE '46VALENCIA        '.
+           05  FILLER PIC X(18) VALUE '47VALLADOLID      '.
+           05  FILLER PIC X(18) VALUE '48VIZCAYA         '.
+           05  FILLER PIC X(18) VALUE '49ZAMORA          '.
+           05  FILLER PIC X(18) VALUE '50ZARAGOZA        '.
+           05  FILLER PIC X(18) VALUE '51CEUTA           '.
+           05  FILLER PIC X(18) VALUE '52MELILLA         '.
+       01  TABLA-PROVINCIAS                   REDEFINES
+           TABLA-PROVINCIAS-DATOS.
+           05  TABLA-PROV-ENTRADA             OCCURS 52 TIMES.
+               10  TABLA-PROV-COD             PIC X(02).
+               10  TABLA-PROV-NOM             PIC X(16).
+
+       01  WK-PROV-STAT                       PIC 9(01) VALUE 0.
+           88  PROV-COD-OK                    VALUE 0.
+           88  PROV-COD-ERR                   VALUE 1.
+
        LINKAGE SECTION.
       *----------------
            COPY 'insdom.cpy'.
@@ -22,6 +87,10 @@
       ******************************************************************
            PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
 
+           IF   INSDOM-E-COD-POS-X IS NUMERIC
+           THEN PERFORM VALIDAR-PROV-COD    THRU FIN-VALIDAR-PROV-COD
+           END-IF.
+
            EVALUATE TRUE
            WHEN INSDOM-E-CALLE = ALL SPACES
                 SET INSDOM-STAT-ERR-CALLE   TO TRUE
@@ -29,9 +98,10 @@
            WHEN INSDOM-E-COD-POS-X IS NOT NUMERIC
                 SET INSDOM-STAT-ERR-COD-POS TO TRUE
 
-           WHEN INSDOM-E-PROV = ALL SPACES
+           WHEN INSDOM-E-PROV = ALL SPACES OR
+                PROV-COD-ERR
                 SET INSDOM-STAT-ERR-PROV    TO TRUE
-               
+
            WHEN INSDOM-E-POBL = ALL SPACES
                 SET INSDOM-STAT-ERR-POBL    TO TRUE
            
@@ -53,6 +123,26 @@
        FIN-INICIALIZAR.
            EXIT.
 
+       VALIDAR-PROV-COD.
+      *-----------------
+      * Contrasta los dos primeros dígitos del código postal contra la
+      * tabla de provincias: si no coinciden, el domicilio es erróneo.
+           SET  PROV-COD-OK                  TO TRUE.
+
+           IF   INSDOM-E-COD-POS-PROV < 1
+                OR INSDOM-E-COD-POS-PROV > 52
+           THEN SET  PROV-COD-ERR            TO TRUE
+                GO TO FIN-VALIDAR-PROV-COD
+           END-IF.
+
+           IF   INSDOM-E-PROV NOT =
+                TABLA-PROV-NOM(INSDOM-E-COD-POS-PROV)
+           THEN SET  PROV-COD-ERR            TO TRUE
+           END-IF.
+
+       FIN-VALIDAR-PROV-COD.
+           EXIT.
+
        GEN-DOM-ID.
       *-----------
            EXEC SQL
@@ -85,6 +175,11 @@
            MOVE INSDOM-E-POBL                 TO DOMICILIO-POBL.
            MOVE INSDOM-E-PROV                 TO DOMICILIO-PROV.
 
+           IF   INSDOM-E-ID-ANTERIOR NOT = ZERO
+           THEN MOVE INSDOM-E-ID-ANTERIOR     TO DOMICILIO-ID-ANT
+           ELSE MOVE CTE-NULL                 TO DOMICILIO-ID-ANT-NULL
+           END-IF.
+
            EXEC SQL
                 INSERT INTO banco.domicilio(
                     id_dom,
@@ -92,7 +187,8 @@
                     num_dom,
                     cod_post_dom,
                     prov_dom,
-                    pobl_dom
+                    pobl_dom,
+                    id_dom_ant
                 )
                 VALUES(
                     :DOMICILIO-ID             :DOMICILIO-ID-NULL,
@@ -100,7 +196,8 @@
                     :DOMICILIO-NUM            :DOMICILIO-NUM-NULL,
                     :DOMICILIO-COD-POS        :DOMICILIO-COD-POS-NULL,
                     :DOMICILIO-PROV           :DOMICILIO-PROV-NULL,
-                    :DOMICILIO-POBL           :DOMICILIO-POBL-NULL
+                    :DOMICILIO-POBL           :DOMICILIO-POBL-NULL,
+                    :DOMICILIO-ID-ANT         :DOMICILIO-ID-ANT-NULL
                 )
            END-EXEC.
             
