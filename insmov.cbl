@@ -33,7 +33,10 @@
                 SET INSMOV-STAT-ERR-CPT     TO TRUE
 
            WHEN OTHER
-                PERFORM INS-MOV             THRU FIN-INS-MOV
+                PERFORM GEN-REF-MOV         THRU FIN-GEN-REF-MOV
+                IF   INSMOV-STAT-OK
+                THEN PERFORM INS-MOV        THRU FIN-INS-MOV
+                END-IF
            END-EVALUATE.
        
            EXIT PROGRAM.
@@ -46,6 +49,29 @@
        FIN-INICIALIZAR.
            EXIT.
 
+       GEN-REF-MOV.
+      *------------
+      * La referencia externa del movimiento no es su clave interna
+      * (id_medio sólo identifica el medio de cargo, no el propio
+      * movimiento) sino un número de secuencia propio, pensado para
+      * mostrarse al cliente como justificante de la operación.
+           EXEC SQL
+                SELECT NEXT VALUE FOR banco.movimiento_ref_mov_seq
+                INTO :MOVIMIENTO-REF   :MOVIMIENTO-REF-NULL
+           END-EXEC.
+
+           MOVE SQLCODE                     TO INSMOV-S-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET INSMOV-STAT-ERR-SQL     TO TRUE
+                DISPLAY '*** FATAL *** INSMOV GEN-REF-MOV: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+       FIN-GEN-REF-MOV.
+           EXIT.
+
        INS-MOV.
       *--------
            MOVE INSMOV-E-ID                 TO MOVIMIENTO-ID.
@@ -53,19 +79,29 @@
            MOVE INSMOV-E-CPT                TO MOVIMIENTO-CPT.
            MOVE INSMOV-E-IMPT               TO MOVIMIENTO-IMPT.
 
+      *    Si la divisa viaja en blanco se asume EUR.
+           IF   INSMOV-E-DIVISA = ALL SPACES
+           THEN MOVE 'EUR'                  TO MOVIMIENTO-DIVISA
+           ELSE MOVE INSMOV-E-DIVISA        TO MOVIMIENTO-DIVISA
+           END-IF.
+
            EXEC SQL
                 INSERT INTO banco.movimiento(
                     id_medio,
                     fec_mov,
                     cnpt_mov,
-                    importe_mov
+                    importe_mov,
+                    ref_mov,
+                    divisa_mov
                 )
                 VALUES(
                     :MOVIMIENTO-ID          :MOVIMIENTO-ID-NULL,
-              str_to_date(:MOVIMIENTO-FEC-X :MOVIMIENTO-FEC-NULL, 
+              str_to_date(:MOVIMIENTO-FEC-X :MOVIMIENTO-FEC-NULL,
                                                '%Y%m%d%H%i%s%f'),
                     :MOVIMIENTO-CPT         :MOVIMIENTO-CPT-NULL,
-                    :MOVIMIENTO-IMPT        :MOVIMIENTO-IMPT-NULL
+                    :MOVIMIENTO-IMPT        :MOVIMIENTO-IMPT-NULL,
+                    :MOVIMIENTO-REF         :MOVIMIENTO-REF-NULL,
+                    :MOVIMIENTO-DIVISA      :MOVIMIENTO-DIVISA-NULL
                 )
            END-EXEC.
 
@@ -77,6 +113,7 @@
                 DISPLAY 'SQLCODE  [' SQLCODE ']'
                 DISPLAY 'SQLERRML [' SQLERRML ']'
                 DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           ELSE MOVE MOVIMIENTO-REF          TO INSMOV-S-REF
            END-IF.
        FIN-INS-MOV.
            EXIT.
