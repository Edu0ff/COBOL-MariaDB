@@ -0,0 +1,482 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. MEZCLASUC.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+      *----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+      *    Fichero de control: una línea por sucursal, en el orden en
+      *    que debe resolverse un mismo NIF repetido entre sucursales
+      *    (la primera línea es la de mayor prioridad). Cada línea
+      *    lleva el código de oficina y el nombre del fichero de esa
+      *    sucursal, tal cual los genera BANCO/ALTACLIENTE.
+           SELECT FICHSUC  ASSIGN TO WK-FICHSUC-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHSUC.
+
+      *    Fichero de entrada: se reabre, uno por uno, con cada nombre
+      *    leído de FICHSUC.
+           SELECT FICHENT  ASSIGN TO WK-FICHENT-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHENT.
+
+      *    Fichero de salida: la carga consolidada, en el mismo formato
+      *    de 83 caracteres que espera BANCO, con cabecera y trailer
+      *    propios que resumen la mezcla completa.
+           SELECT FICHSAL  ASSIGN TO WK-FICHSAL-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHSAL.
+
+      *    Fichero de descartes: un registro por cada bloque de cliente
+      *    que se dejó fuera de la mezcla por traer un NIF que ya
+      *    había entrado desde una sucursal de mayor prioridad. Su
+      *    nombre lleva la fecha de la ejecución para no pisar el de
+      *    ejecuciones anteriores.
+           SELECT FICHDESC ASSIGN TO WK-FICHDESC-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHDESC.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *-------------
+      * Cada línea de control trae el código de oficina (4) más un
+      * espacio separador y el nombre del fichero de esa sucursal (30).
+       FD FICHSUC  RECORD CONTAINS 35 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHSUC.
+           05  REG-FICHSUC-OFICINA           PIC X(04).
+           05  FILLER                        PIC X(01).
+           05  REG-FICHSUC-FICHERO           PIC X(30).
+
+      * Mismo formato de registro de cliente que usa BANCO.
+       FD FICHENT  RECORD CONTAINS 83 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHENT                       PIC X(83).
+
+       FD FICHSAL  RECORD CONTAINS 83 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHSAL                       PIC X(83).
+
+      * Registro original de 83 caracteres, más la oficina que lo
+      * trajo, el NIF en conflicto y la oficina que se lo quedó.
+       FD FICHDESC RECORD CONTAINS 137 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHDESC.
+           05  REG-FICHDESC-REG              PIC X(83).
+           05  FILLER                        PIC X(01).
+           05  REG-FICHDESC-OFIC-DESCARTADA  PIC X(04).
+           05  FILLER                        PIC X(01).
+           05  REG-FICHDESC-NIF              PIC X(10).
+           05  FILLER                        PIC X(01).
+           05  REG-FICHDESC-OFIC-GANADORA    PIC X(04).
+           05  FILLER                        PIC X(32).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * Valor de retorno al sistema operativo (status).
+       01  SW-STAT                           PIC 9(02) VALUE 00.
+           88  STAT-OK                       VALUE 00.
+           88  STAT-ERR-IO                   VALUE 01.
+           88  STAT-ERR-SUC                  VALUE 02.
+
+       01  WK-FECHA-ACTUAL                   PIC 9(06).
+       01  WK-FECHA-ACTUAL-8                 PIC 9(08).
+
+       01  WK-FICHSUC-NOMBRE                 PIC X(30) VALUE
+                                             'sucursales.dat'.
+       01  WK-FICHSUC-NOMBRE-ENV             PIC X(30).
+       01  FS-FICHSUC                        PIC X(02).
+
+       01  WK-FICHENT-NOMBRE                 PIC X(30).
+       01  FS-FICHENT                        PIC X(02).
+
+       01  WK-FICHSAL-NOMBRE                 PIC X(30) VALUE
+                                        'clientes-banco-mezcla.dat'.
+       01  WK-FICHSAL-NOMBRE-ENV             PIC X(30).
+       01  FS-FICHSAL                        PIC X(02).
+
+       01  WK-FICHDESC-NOMBRE                PIC X(40).
+       01  FS-FICHDESC                       PIC X(02).
+
+      * Tabla de sucursales leídas de FICHSUC, en orden de prioridad
+      * (la de menor índice gana un NIF repetido).
+       01  WK-TABLA-SUC-CONTADOR             PIC 9(02) VALUE 0.
+       01  WK-TABLA-SUC-MAX                  PIC 9(02) VALUE 20.
+       01  WK-TABLA-SUC.
+           05  WK-SUC-ENTRADA                OCCURS 20 TIMES.
+               10  WK-SUC-OFICINA            PIC X(04).
+               10  WK-SUC-FICHERO            PIC X(30).
+
+      * Tabla de NIF ya admitidos en la mezcla, con la oficina que se
+      * quedó con cada uno, para detectar el mismo cliente repetido en
+      * una sucursal de menor prioridad.
+       01  WK-TABLA-NIF-CONTADOR             PIC 9(04) VALUE 0.
+       01  WK-TABLA-NIF-MAX                  PIC 9(04) VALUE 2000.
+       01  WK-TABLA-NIF.
+           05  WK-NIF-ENTRADA                OCCURS 2000 TIMES.
+               10  WK-NIF-VALOR              PIC X(10).
+               10  WK-NIF-OFICINA            PIC X(04).
+
+       01  WK-I                              PIC 9(04).
+       01  WK-J                              PIC 9(04).
+
+       01  SW-ENCONTRADO                     PIC 9(01).
+           88  ENCONTRADO-SI                 VALUE 1.
+           88  ENCONTRADO-NO                 VALUE 0.
+
+      * Copia de trabajo del registro que se está leyendo de FICHENT,
+      * para poder distinguir el tipo y extraer el NIF del bloque sin
+      * perder el registro original de 83 caracteres (que sigue
+      * disponible en REG-FICHENT para el paso directo a la salida).
+       01  TIP-REG-MEZCLA.
+           05  REG-MEZCLA-TIPO               PIC 9(02).
+               88  REG-MEZCLA-TIPO-CABECERA  VALUE 00.
+               88  REG-MEZCLA-TIPO-CLIENTE   VALUE 01.
+               88  REG-MEZCLA-TIPO-MODIF     VALUE 05.
+               88  REG-MEZCLA-TIPO-TRAILER   VALUE 99.
+           05  REG-MEZCLA-NOMBRE             PIC X(57).
+           05  REG-MEZCLA-FEC-NAC            PIC X(08).
+           05  REG-MEZCLA-NIF                PIC X(10).
+           05  REG-MEZCLA-OFICINA            PIC X(04).
+           05  FILLER                        PIC X(02).
+
+      * Switch de descarte del bloque de cliente en curso: se decide al
+      * ver el registro tipo 01 y se mantiene hasta el siguiente tipo
+      * 01/99, para que los registros de domicilio/cuenta-tarjeta/
+      * movimiento de un cliente descartado no se cuelen en la salida.
+       01  SW-DESCARTAR-BLOQUE               PIC 9(01) VALUE 0.
+           88  DESCARTAR-BLOQUE-SI           VALUE 1.
+           88  DESCARTAR-BLOQUE-NO           VALUE 0.
+
+       01  WK-OFICINA-ACTUAL                 PIC X(04).
+       01  WK-OFICINA-GANADORA               PIC X(04).
+
+       01  WK-CONTADOR-ACEPTADOS             PIC 9(06) VALUE 0.
+       01  WK-CONTADOR-DESCARTADOS           PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+           PERFORM INICIALIZAR             THRU FIN-INICIALIZAR.
+           PERFORM LEER-SUCURSALES         THRU FIN-LEER-SUCURSALES.
+
+           IF   STAT-OK
+           THEN PERFORM ABRIR-SALIDA       THRU FIN-ABRIR-SALIDA
+           END-IF.
+
+           IF   STAT-OK
+           THEN MOVE 1                     TO WK-I
+                PERFORM UNTIL WK-I > WK-TABLA-SUC-CONTADOR
+                     PERFORM MEZCLAR-SUCURSAL
+                          THRU FIN-MEZCLAR-SUCURSAL
+                     ADD 1                  TO WK-I
+                END-PERFORM
+           END-IF.
+
+           IF   STAT-OK
+           THEN PERFORM ESCRIBIR-TRAILER   THRU FIN-ESCRIBIR-TRAILER
+           END-IF.
+
+           PERFORM CERRAR-FICHEROS         THRU FIN-CERRAR-FICHEROS.
+           PERFORM MOSTRAR-RESUMEN         THRU FIN-MOSTRAR-RESUMEN.
+
+           STOP RUN RETURNING SW-STAT.
+
+       INICIALIZAR.
+      *------------
+           SET STAT-OK                          TO TRUE.
+
+           ACCEPT WK-FECHA-ACTUAL                FROM DATE.
+           ACCEPT WK-FECHA-ACTUAL-8              FROM DATE YYYYMMDD.
+           STRING 'descartes-mezcla-' WK-FECHA-ACTUAL '.dat'
+                  DELIMITED BY SIZE       INTO WK-FICHDESC-NOMBRE.
+
+      *    El fichero de control de sucursales se toma de la variable
+      *    de entorno MEZCLASUC_FICHSUC si está definida; si no, se
+      *    mantiene el valor por omisión de WK-FICHSUC-NOMBRE.
+           MOVE SPACES                    TO WK-FICHSUC-NOMBRE-ENV.
+           ACCEPT WK-FICHSUC-NOMBRE-ENV    FROM ENVIRONMENT
+                                            'MEZCLASUC_FICHSUC'.
+           IF   WK-FICHSUC-NOMBRE-ENV NOT = SPACES
+           THEN MOVE WK-FICHSUC-NOMBRE-ENV TO WK-FICHSUC-NOMBRE
+           END-IF.
+
+      *    El fichero de salida consolidado se toma de la variable de
+      *    entorno MEZCLASUC_FICHSAL si está definida; si no, se
+      *    mantiene el valor por omisión de WK-FICHSAL-NOMBRE.
+           MOVE SPACES                    TO WK-FICHSAL-NOMBRE-ENV.
+           ACCEPT WK-FICHSAL-NOMBRE-ENV    FROM ENVIRONMENT
+                                            'MEZCLASUC_FICHSAL'.
+           IF   WK-FICHSAL-NOMBRE-ENV NOT = SPACES
+           THEN MOVE WK-FICHSAL-NOMBRE-ENV TO WK-FICHSAL-NOMBRE
+           END-IF.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       LEER-SUCURSALES.
+      *----------------
+      * Carga la tabla de sucursales en el mismo orden del fichero de
+      * control: ese orden es la prioridad para resolver NIF repetidos.
+           OPEN INPUT FICHSUC.
+
+           IF   FS-FICHSUC NOT = '00'
+           THEN SET STAT-ERR-SUC                 TO TRUE
+                DISPLAY '*** FATAL *** MEZCLASUC: NO SE PUDO ABRIR '
+                        'EL FICHERO DE SUCURSALES [' WK-FICHSUC-NOMBRE
+                        '] FS [' FS-FICHSUC ']'
+                GO TO FIN-LEER-SUCURSALES
+           END-IF.
+
+           PERFORM UNTIL FS-FICHSUC = '10'
+                READ FICHSUC                     INTO REG-FICHSUC
+                IF   FS-FICHSUC = '00'
+                THEN IF   WK-TABLA-SUC-CONTADOR < WK-TABLA-SUC-MAX
+                     THEN ADD 1             TO WK-TABLA-SUC-CONTADOR
+                          MOVE REG-FICHSUC-OFICINA
+                          TO   WK-SUC-OFICINA(WK-TABLA-SUC-CONTADOR)
+                          MOVE REG-FICHSUC-FICHERO
+                          TO   WK-SUC-FICHERO(WK-TABLA-SUC-CONTADOR)
+                     ELSE DISPLAY '*** AVISO *** SE IGNORA '
+                               'SUCURSAL [' REG-FICHSUC-OFICINA
+                               '], MAXIMO DE ' WK-TABLA-SUC-MAX
+                               ' SUCURSALES POR EJECUCION'
+                     END-IF
+                END-IF
+           END-PERFORM.
+
+           CLOSE FICHSUC.
+
+           IF   WK-TABLA-SUC-CONTADOR = 0
+           THEN SET STAT-ERR-SUC                 TO TRUE
+                DISPLAY '*** FATAL *** MEZCLASUC: EL FICHERO DE '
+                        'SUCURSALES NO TIENE NINGUNA SUCURSAL VALIDA'
+           END-IF.
+
+       FIN-LEER-SUCURSALES.
+           EXIT.
+
+       ABRIR-SALIDA.
+      *-------------
+           OPEN OUTPUT FICHSAL.
+
+           IF   FS-FICHSAL NOT = '00'
+           THEN SET STAT-ERR-IO                  TO TRUE
+                DISPLAY '*** FATAL *** MEZCLASUC: NO SE PUDO ABRIR '
+                        'EL FICHERO DE SALIDA [' WK-FICHSAL-NOMBRE
+                        '] FS [' FS-FICHSAL ']'
+                GO TO FIN-ABRIR-SALIDA
+           END-IF.
+
+           OPEN OUTPUT FICHDESC.
+
+           IF   FS-FICHDESC NOT = '00'
+           THEN SET STAT-ERR-IO                  TO TRUE
+                DISPLAY '*** FATAL *** MEZCLASUC: NO SE PUDO ABRIR '
+                        'EL FICHERO DE DESCARTES [' WK-FICHDESC-NOMBRE
+                        '] FS [' FS-FICHDESC ']'
+                GO TO FIN-ABRIR-SALIDA
+           END-IF.
+
+           PERFORM ESCRIBIR-CABECERA      THRU FIN-ESCRIBIR-CABECERA.
+
+       FIN-ABRIR-SALIDA.
+           EXIT.
+
+       ESCRIBIR-CABECERA.
+      *------------------
+           MOVE SPACES                           TO REG-FICHSAL.
+           STRING '00' WK-FECHA-ACTUAL-8
+                  DELIMITED BY SIZE        INTO REG-FICHSAL.
+
+           WRITE REG-FICHSAL.
+
+       FIN-ESCRIBIR-CABECERA.
+           EXIT.
+
+       MEZCLAR-SUCURSAL.
+      *-----------------
+      * Vuelca en la salida consolidada, en orden, todos los bloques de
+      * cliente del fichero de la sucursal WK-I que no repitan un NIF
+      * ya admitido desde una sucursal de mayor prioridad.
+           MOVE WK-SUC-OFICINA(WK-I)             TO WK-OFICINA-ACTUAL.
+           MOVE WK-SUC-FICHERO(WK-I)             TO WK-FICHENT-NOMBRE.
+           SET  DESCARTAR-BLOQUE-NO              TO TRUE.
+
+           OPEN INPUT FICHENT.
+
+           IF   FS-FICHENT NOT = '00'
+           THEN SET STAT-ERR-IO                  TO TRUE
+                DISPLAY '*** AVISO *** MEZCLASUC: NO SE PUDO ABRIR '
+                        'EL FICHERO DE LA SUCURSAL [' WK-OFICINA-ACTUAL
+                        '] [' WK-FICHENT-NOMBRE '] FS [' FS-FICHENT ']'
+                GO TO FIN-MEZCLAR-SUCURSAL
+           END-IF.
+
+           PERFORM UNTIL FS-FICHENT = '10'
+                READ FICHENT                 INTO TIP-REG-MEZCLA
+                IF   FS-FICHENT = '00'
+                THEN PERFORM TRATAR-REGISTRO-ENTRADA
+                          THRU FIN-TRATAR-REGISTRO-ENTRADA
+                END-IF
+           END-PERFORM.
+
+           CLOSE FICHENT.
+
+       FIN-MEZCLAR-SUCURSAL.
+           EXIT.
+
+       TRATAR-REGISTRO-ENTRADA.
+      *------------------------
+           EVALUATE TRUE
+           WHEN REG-MEZCLA-TIPO-CABECERA
+                CONTINUE
+
+           WHEN REG-MEZCLA-TIPO-TRAILER
+                CONTINUE
+
+           WHEN REG-MEZCLA-TIPO-CLIENTE
+                PERFORM RESOLVER-CLIENTE     THRU FIN-RESOLVER-CLIENTE
+
+      *    Un registro de modificación es autónomo: no forma parte del
+      *    bloque de alta de ningún cliente, así que pasa siempre a la
+      *    salida, aunque el bloque de cliente anterior se haya
+      *    descartado por NIF repetido.
+           WHEN REG-MEZCLA-TIPO-MODIF
+                MOVE REG-FICHENT             TO REG-FICHSAL
+                WRITE REG-FICHSAL
+
+           WHEN OTHER
+                IF   DESCARTAR-BLOQUE-NO
+                THEN MOVE REG-FICHENT        TO REG-FICHSAL
+                     WRITE REG-FICHSAL
+                END-IF
+           END-EVALUATE.
+
+       FIN-TRATAR-REGISTRO-ENTRADA.
+           EXIT.
+
+       RESOLVER-CLIENTE.
+      *-----------------
+      * Decide si el bloque de cliente que empieza en este registro se
+      * admite (primera vez que se ve su NIF) o se descarta (ya lo
+      * trajo una sucursal de mayor prioridad).
+           PERFORM BUSCAR-NIF                THRU FIN-BUSCAR-NIF.
+
+           IF   ENCONTRADO-SI
+           THEN SET  DESCARTAR-BLOQUE-SI     TO TRUE
+                MOVE WK-NIF-OFICINA(WK-J)    TO WK-OFICINA-GANADORA
+                PERFORM ESCRIBIR-DESCARTE    THRU FIN-ESCRIBIR-DESCARTE
+           ELSE SET  DESCARTAR-BLOQUE-NO     TO TRUE
+                PERFORM REGISTRAR-NIF        THRU FIN-REGISTRAR-NIF
+                MOVE WK-OFICINA-ACTUAL       TO REG-MEZCLA-OFICINA
+                MOVE TIP-REG-MEZCLA          TO REG-FICHSAL
+                WRITE REG-FICHSAL
+                ADD 1                        TO WK-CONTADOR-ACEPTADOS
+           END-IF.
+
+       FIN-RESOLVER-CLIENTE.
+           EXIT.
+
+       BUSCAR-NIF.
+      *-----------
+           MOVE 1                             TO WK-J.
+           SET ENCONTRADO-NO                   TO TRUE.
+
+           PERFORM UNTIL ENCONTRADO-SI OR WK-J > WK-TABLA-NIF-CONTADOR
+                IF   REG-MEZCLA-NIF = WK-NIF-VALOR(WK-J)
+                THEN SET ENCONTRADO-SI         TO TRUE
+                ELSE ADD 1                     TO WK-J
+                END-IF
+           END-PERFORM.
+
+       FIN-BUSCAR-NIF.
+           EXIT.
+
+       REGISTRAR-NIF.
+      *--------------
+           IF   WK-TABLA-NIF-CONTADOR < WK-TABLA-NIF-MAX
+           THEN ADD 1                          TO WK-TABLA-NIF-CONTADOR
+                MOVE REG-MEZCLA-NIF
+                TO   WK-NIF-VALOR(WK-TABLA-NIF-CONTADOR)
+                MOVE WK-OFICINA-ACTUAL
+                TO   WK-NIF-OFICINA(WK-TABLA-NIF-CONTADOR)
+           ELSE DISPLAY '*** AVISO *** MEZCLASUC: SE ALCANZO EL '
+                        'MAXIMO DE ' WK-TABLA-NIF-MAX ' CLIENTES '
+                        'CONTROLABLES POR EJECUCION, NO SE PODRAN '
+                        'DETECTAR MAS NIF REPETIDOS A PARTIR DE AQUI'
+           END-IF.
+
+       FIN-REGISTRAR-NIF.
+           EXIT.
+
+       ESCRIBIR-DESCARTE.
+      *------------------
+           MOVE REG-FICHENT               TO REG-FICHDESC-REG.
+           MOVE WK-OFICINA-ACTUAL         TO
+                REG-FICHDESC-OFIC-DESCARTADA.
+           MOVE REG-MEZCLA-NIF            TO REG-FICHDESC-NIF.
+           MOVE WK-OFICINA-GANADORA       TO
+                REG-FICHDESC-OFIC-GANADORA.
+
+           WRITE REG-FICHDESC.
+
+           ADD 1                          TO WK-CONTADOR-DESCARTADOS.
+
+      *    El resto del bloque (domicilio, cuenta-tarjeta, movimiento)
+      *    de este cliente descartado se salta en TRATAR-REGISTRO-
+      *    ENTRADA mientras SW-DESCARTAR-BLOQUE siga activo.
+
+       FIN-ESCRIBIR-DESCARTE.
+           EXIT.
+
+       ESCRIBIR-TRAILER.
+      *-----------------
+           MOVE SPACES                         TO REG-FICHSAL.
+           STRING '99' WK-CONTADOR-ACEPTADOS
+                  DELIMITED BY SIZE      INTO REG-FICHSAL.
+
+           WRITE REG-FICHSAL.
+
+       FIN-ESCRIBIR-TRAILER.
+           EXIT.
+
+       CERRAR-FICHEROS.
+      *----------------
+           IF   STAT-OK OR STAT-ERR-IO
+           THEN CLOSE FICHSAL
+                CLOSE FICHDESC
+           END-IF.
+
+       FIN-CERRAR-FICHEROS.
+           EXIT.
+
+       MOSTRAR-RESUMEN.
+      *----------------
+           DISPLAY '=========================================='.
+           DISPLAY 'MEZCLASUC: RESUMEN DE LA CONSOLIDACION'.
+           DISPLAY '  SUCURSALES   [' WK-TABLA-SUC-CONTADOR ']'.
+           DISPLAY '  ADMITIDOS    [' WK-CONTADOR-ACEPTADOS ']'.
+           DISPLAY '  DESCARTADOS  [' WK-CONTADOR-DESCARTADOS ']'.
+           DISPLAY '  SALIDA       [' WK-FICHSAL-NOMBRE ']'.
+           IF   WK-CONTADOR-DESCARTADOS > 0
+           THEN DISPLAY '  DESCARTES    [' WK-FICHDESC-NOMBRE ']'
+           END-IF.
+           DISPLAY '=========================================='.
+
+       FIN-MOSTRAR-RESUMEN.
+           EXIT.
