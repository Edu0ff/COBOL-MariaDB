@@ -26,6 +26,9 @@
                 OR INSCTA-E-NUM = ZEROES
                 SET INSCTA-STAT-ERR-NUM     TO TRUE
 
+           WHEN INSCTA-E-LIMITE < ZERO
+                SET INSCTA-STAT-ERR-LIMITE  TO TRUE
+
            WHEN OTHER
                 PERFORM GEN-CTA-ID          THRU FIN-GEN-CTA-ID
 
@@ -95,17 +98,31 @@
       *----------
            MOVE INSCTA-E-NUM                 TO CUENTA-NUM.
            MOVE INSCTA-E-SALDO               TO CUENTA-SALDO.
+           MOVE INSCTA-E-LIMITE              TO CUENTA-LIMITE.
+           SET  CUENTA-ESTADO-ALTA           TO TRUE.
+
+      *    Si la divisa viaja en blanco se asume EUR.
+           IF   INSCTA-E-DIVISA = ALL SPACES
+           THEN MOVE 'EUR'                   TO CUENTA-DIVISA
+           ELSE MOVE INSCTA-E-DIVISA         TO CUENTA-DIVISA
+           END-IF.
 
            EXEC SQL
                 INSERT INTO banco.cuenta(
                     id_medio,
                     num_cuenta,
-                    saldo_cuenta                
+                    saldo_cuenta,
+                    limite_cuenta,
+                    estado_cuenta,
+                    divisa_cuenta
                 )
                 VALUES(
                     :CUENTA-ID               :CUENTA-ID-NULL,
                     :CUENTA-NUM              :CUENTA-NUM-NULL,
-                    :CUENTA-SALDO            :CUENTA-SALDO-NULL
+                    :CUENTA-SALDO            :CUENTA-SALDO-NULL,
+                    :CUENTA-LIMITE           :CUENTA-LIMITE-NULL,
+                    :CUENTA-ESTADO           :CUENTA-ESTADO-NULL,
+                    :CUENTA-DIVISA           :CUENTA-DIVISA-NULL
                 )
            END-EXEC.
 
