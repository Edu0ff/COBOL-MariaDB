@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. BUSQMAN.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC.
+           EXEC SQL INCLUDE mandato        END-EXEC.
+           EXEC SQL END DECLARE SECTION    END-EXEC.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'busqman.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-BUSQMAN.
+      ******************************************************************
+           PERFORM INICIALIZAR            THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN BUSQMAN-CRIT-ID
+                PERFORM VALIDAR-ID        THRU FIN-VALIDAR-ID
+                IF BUSQMAN-STAT-OK
+                THEN
+                   PERFORM BUSCAR-POR-ID  THRU FIN-BUSCAR-POR-ID
+                END-IF
+
+           WHEN BUSQMAN-CRIT-REF
+                PERFORM VALIDAR-REF       THRU FIN-VALIDAR-REF
+                IF BUSQMAN-STAT-OK
+                THEN
+                   PERFORM BUSCAR-POR-REF
+                   THRU FIN-BUSCAR-POR-REF
+                END-IF
+
+           WHEN OTHER
+                SET BUSQMAN-STAT-ERR-CRIT TO TRUE
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE AREA-BUSQMAN-SALIDA
+                      REG-MANDATO
+                      REG-MANDATO-NULL.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       BUSCAR-POR-ID.
+      *--------------
+           MOVE BUSQMAN-E-ID              TO MANDATO-ID.
+
+           EXEC SQL
+             SELECT
+                   id_medio,
+                   id_medio_cta,
+                   ref_mandato
+             INTO
+                   :MANDATO-ID            :MANDATO-ID-NULL,
+                   :MANDATO-ID-CTA        :MANDATO-ID-CTA-NULL,
+                   :MANDATO-REF           :MANDATO-REF-NULL
+             FROM  banco.mandato
+             WHERE id_medio =             :MANDATO-ID
+           END-EXEC.
+
+           MOVE SQLCODE                   TO BUSQMAN-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                MOVE MANDATO-ID           TO BUSQMAN-S-ID
+                MOVE MANDATO-ID-CTA       TO BUSQMAN-S-ID-CTA
+                MOVE MANDATO-REF          TO BUSQMAN-S-REF
+
+           WHEN SQL-NODATA
+                SET BUSQMAN-STAT-ENC-NO   TO TRUE
+
+           WHEN OTHER
+                SET BUSQMAN-STAT-ERR-SQL  TO TRUE
+                DISPLAY '*** FATAL *** BUSQMAN BUSCAR-POR-ID: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+       FIN-BUSCAR-POR-ID.
+           EXIT.
+
+       BUSCAR-POR-REF.
+      *---------------
+           MOVE BUSQMAN-E-REF             TO MANDATO-REF.
+
+           EXEC SQL
+             SELECT
+                   id_medio,
+                   id_medio_cta,
+                   ref_mandato
+             INTO
+                   :MANDATO-ID            :MANDATO-ID-NULL,
+                   :MANDATO-ID-CTA        :MANDATO-ID-CTA-NULL,
+                   :MANDATO-REF           :MANDATO-REF-NULL
+             FROM  banco.mandato
+             WHERE ref_mandato =          :MANDATO-REF
+
+           END-EXEC.
+
+           MOVE SQLCODE                   TO BUSQMAN-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                MOVE MANDATO-ID           TO BUSQMAN-S-ID
+                MOVE MANDATO-ID-CTA       TO BUSQMAN-S-ID-CTA
+                MOVE MANDATO-REF          TO BUSQMAN-S-REF
+
+           WHEN SQL-NODATA
+                SET BUSQMAN-STAT-ENC-NO   TO TRUE
+
+           WHEN OTHER
+                SET BUSQMAN-STAT-ERR-SQL  TO TRUE
+                DISPLAY '*** FATAL *** BUSQMAN BUSCAR-POR-REF: '
+                        'ERROR '
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+       FIN-BUSCAR-POR-REF.
+           EXIT.
+
+       VALIDAR-ID.
+      *-----------
+           IF   BUSQMAN-E-ID-X IS NOT NUMERIC
+           THEN SET BUSQMAN-STAT-ERR-ID   TO TRUE
+           END-IF.
+       FIN-VALIDAR-ID.
+           EXIT.
+
+       VALIDAR-REF.
+      *------------
+           IF   BUSQMAN-E-REF-X IS NOT NUMERIC
+           THEN SET BUSQMAN-STAT-ERR-REF  TO TRUE
+           END-IF.
+       FIN-VALIDAR-REF.
+           EXIT.
