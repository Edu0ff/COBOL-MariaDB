@@ -0,0 +1,356 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. REEMTAR.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE tarjeta            END-EXEC.
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'instar.cpy'.
+           COPY 'bajatar.cpy'.
+           COPY 'logerr.cpy'.
+
+       01  WK-DATASOURCE                      PIC X(50) VALUE
+                                              'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                  PIC X(50).
+
+      * Dígitos del número de tarjeta vigente y del renovado, para
+      * recalcular el dígito de control de Luhn tras cambiar uno de
+      * los dígitos intermedios (misma técnica que VALIDAR-LUHN de
+      * INSTAR, pero en sentido inverso: aquí se genera el dígito de
+      * control en lugar de comprobarlo).
+       01  WK-NUM-TAB.
+           05  WK-NUM-DIG                     PIC 9(01) OCCURS 16.
+
+       01  WK-LUHN-DIGITO                      PIC 9(02).
+       01  WK-LUHN-SUMA                        PIC 9(03).
+       01  WK-LUHN-RESTO                       PIC 9(01).
+       01  WK-LUHN-I                           PIC 9(02).
+       01  WK-LUHN-SW                          PIC 9(01).
+           88  LUHN-DOBLAR                     VALUE 1.
+
+       01  WK-NUM-NUEVA                        PIC 9(16).
+       01  WK-CCV-NUEVO                        PIC X(03).
+
+       01  WK-FECHA-HOY                        PIC 9(06).
+       01  WK-FECHA-HOY-R REDEFINES WK-FECHA-HOY.
+           05  WK-HOY-AA                       PIC 9(02).
+           05  WK-HOY-MM                       PIC 9(02).
+           05  WK-HOY-DD                       PIC 9(02).
+
+       01  WK-ANO-NUEVO                        PIC 9(02).
+       01  WK-FEC-RENOVADA.
+           05  WK-FEC-RENOVADA-MM              PIC 9(02).
+           05  WK-FEC-RENOVADA-AA              PIC 9(02).
+
+       01  WK-ID-CLI                           PIC 9(10).
+       01  WK-ID-CTA                           PIC 9(10).
+       01  WK-CRED                             PIC S9(08)V99
+                                               LEADING SEPARATE.
+       01  WK-DIVISA                           PIC X(03).
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'reemtar.cpy'.
+      ******************************************************************
+       PROCEDURE DIVISION                     USING AREA-REEMTAR.
+      ******************************************************************
+           PERFORM INICIALIZAR                THRU FIN-INICIALIZAR.
+      * Conecto a BD.
+           PERFORM CONECTAR-BD                THRU FIN-CONECTAR-BD.
+
+           IF   REEMTAR-E-ID-TAR = ZERO
+                OR REEMTAR-E-ID-TAR IS NOT NUMERIC
+           THEN SET REEMTAR-STAT-ERR-ID       TO TRUE
+                GO                            TO FIN-PROGRAMA
+           END-IF.
+
+           PERFORM CONSULTAR-TARJETA
+           THRU    FIN-CONSULTAR-TARJETA.
+
+           IF   NOT REEMTAR-STAT-OK
+           THEN GO                            TO FIN-PROGRAMA
+           END-IF.
+
+           PERFORM GENERAR-NUM-NUEVA
+           THRU    FIN-GENERAR-NUM-NUEVA.
+           PERFORM GENERAR-CCV-NUEVO
+           THRU    FIN-GENERAR-CCV-NUEVO.
+           PERFORM GENERAR-FEC-NUEVA
+           THRU    FIN-GENERAR-FEC-NUEVA.
+
+           PERFORM ALTA-TARJETA-NUEVA
+           THRU    FIN-ALTA-TARJETA-NUEVA.
+
+           IF   REEMTAR-STAT-OK
+           THEN PERFORM BAJA-TARJETA-ANTERIOR
+                THRU    FIN-BAJA-TARJETA-ANTERIOR
+           END-IF.
+
+       FIN-PROGRAMA.
+      *-------------
+           IF   CONEXMDB-STAT-OK
+           THEN IF REEMTAR-STAT-OK
+                THEN PERFORM HACER-COMMIT     THRU FIN-HACER-COMMIT
+                ELSE PERFORM HACER-ROLLBACK   THRU FIN-HACER-ROLLBACK
+                END-IF
+                PERFORM DESCONECTAR-BD        THRU FIN-DESCONECTAR-BD
+           END-IF.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                         AREA-REEMTAR-SALIDA
+                                              REG-TARJETA
+                                              REG-TARJETA-NULL
+                                              WK-ID-CLI
+                                              WK-ID-CTA
+                                              WK-CRED
+                                              WK-DIVISA.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                         AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR           TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                        TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV           FROM ENVIRONMENT
+                                               'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV        TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                 TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                    USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET REEMTAR-STAT-ERR-SQL      TO TRUE
+                MOVE CONEXMDB-SQLCODE         TO REEMTAR-SQLCODE
+                GO                            TO FIN-PROGRAMA
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                         AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR          TO TRUE.
+
+           CALL "CONEXMDB"                    USING AREA-CONEXMDB.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       HACER-COMMIT.
+      *-------------
+           EXEC SQL
+                commit
+           END-EXEC
+
+           IF NOT SQL-SUCCESS
+           THEN SET REEMTAR-STAT-ERR-SQL      TO TRUE
+                MOVE SQLCODE                  TO REEMTAR-SQLCODE
+           END-IF.
+
+       FIN-HACER-COMMIT.
+           EXIT.
+
+       HACER-ROLLBACK.
+      *---------------
+           EXEC SQL
+                rollback
+           END-EXEC.
+
+           IF NOT SQL-SUCCESS
+           THEN SET REEMTAR-STAT-ERR-SQL      TO TRUE
+                MOVE SQLCODE                  TO REEMTAR-SQLCODE
+           END-IF.
+
+           MOVE 'REEMTAR'                     TO LOGERR-E-PROGRAMA.
+           MOVE 'HACER-ROLLBACK'              TO LOGERR-E-PARRAFO.
+           MOVE REEMTAR-SQLCODE               TO LOGERR-E-SQLCODE.
+           MOVE SPACES                        TO LOGERR-E-SQLERRMC.
+           CALL 'LOGERR' USING AREA-LOGERR.
+
+       FIN-HACER-ROLLBACK.
+           EXIT.
+
+       CONSULTAR-TARJETA.
+      *------------------
+           MOVE REEMTAR-E-ID-TAR               TO TARJETA-ID-TAR.
+
+           EXEC SQL
+                SELECT id_cliente, id_medio_cta, num_tarjeta,
+                       cred_tarjeta, ccv_tarjeta, estado_tarjeta,
+                       divisa_tarjeta
+                INTO   :TARJETA-ID-CLI         :TARJETA-ID-CLI-NULL,
+                       :TARJETA-ID-CTA         :TARJETA-ID-CTA-NULL,
+                       :TARJETA-NUM            :TARJETA-NUM-NULL,
+                       :TARJETA-CRED           :TARJETA-CRED-NULL,
+                       :TARJETA-CCV            :TARJETA-CCV-NULL,
+                       :TARJETA-ESTADO         :TARJETA-ESTADO-NULL,
+                       :TARJETA-DIVISA         :TARJETA-DIVISA-NULL
+                FROM   banco.tarjeta
+                WHERE  id_medio =              :TARJETA-ID-TAR
+           END-EXEC.
+
+           MOVE SQLCODE                        TO REEMTAR-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                IF   TARJETA-ESTADO-BAJA
+                THEN SET REEMTAR-STAT-YA-BAJA   TO TRUE
+                ELSE MOVE TARJETA-ID-CLI        TO WK-ID-CLI
+                     MOVE TARJETA-ID-CTA        TO WK-ID-CTA
+                     MOVE TARJETA-CRED          TO WK-CRED
+                     MOVE TARJETA-DIVISA        TO WK-DIVISA
+                END-IF
+
+           WHEN SQL-NODATA
+                SET REEMTAR-STAT-ENC-NO         TO TRUE
+
+           WHEN OTHER
+                SET REEMTAR-STAT-ERR-SQL        TO TRUE
+                DISPLAY '*** FATAL *** REEMTAR CONSULTAR-TARJETA: ERR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+
+       FIN-CONSULTAR-TARJETA.
+           EXIT.
+
+      * El número nuevo conserva el prefijo de entidad/producto de los
+      * primeros dígitos, cambia un dígito intermedio (posición 10)
+      * para no coincidir con el de la tarjeta sustituida, y recalcula
+      * el dígito de control (posición 16) para que el número siga
+      * siendo válido según el algoritmo de Luhn.
+       GENERAR-NUM-NUEVA.
+      *------------------
+           MOVE TARJETA-NUM                    TO WK-NUM-TAB.
+
+           ADD  1                              TO WK-NUM-DIG(10).
+           IF   WK-NUM-DIG(10) > 9
+           THEN MOVE 0                         TO WK-NUM-DIG(10)
+           END-IF.
+
+           MOVE 0                              TO WK-LUHN-SUMA.
+           MOVE 1                              TO WK-LUHN-SW.
+
+           PERFORM VARYING WK-LUHN-I FROM 15 BY -1
+           UNTIL WK-LUHN-I < 1
+
+                 MOVE WK-NUM-DIG(WK-LUHN-I)     TO WK-LUHN-DIGITO
+
+                 IF   LUHN-DOBLAR
+                 THEN MULTIPLY 2 BY WK-LUHN-DIGITO
+                      IF   WK-LUHN-DIGITO > 9
+                      THEN SUBTRACT 9 FROM WK-LUHN-DIGITO
+                      END-IF
+                 END-IF
+
+                 ADD  WK-LUHN-DIGITO            TO WK-LUHN-SUMA
+
+                 IF   LUHN-DOBLAR
+                 THEN MOVE 0                    TO WK-LUHN-SW
+                 ELSE MOVE 1                    TO WK-LUHN-SW
+                 END-IF
+
+           END-PERFORM.
+
+           DIVIDE WK-LUHN-SUMA BY 10 GIVING WK-LUHN-DIGITO
+                                    REMAINDER WK-LUHN-RESTO.
+
+           IF   WK-LUHN-RESTO = 0
+           THEN MOVE 0                         TO WK-NUM-DIG(16)
+           ELSE COMPUTE WK-NUM-DIG(16) = 10 - WK-LUHN-RESTO
+           END-IF.
+
+           MOVE WK-NUM-TAB                     TO WK-NUM-NUEVA.
+
+       FIN-GENERAR-NUM-NUEVA.
+           EXIT.
+
+      * El CCV nuevo se obtiene rotando los dígitos del anterior, lo
+      * que basta para que no coincida con el de la tarjeta sustituida
+      * sin necesitar un generador de aleatorios.
+       GENERAR-CCV-NUEVO.
+      *------------------
+           STRING TARJETA-CCV(2:2) TARJETA-CCV(1:1)
+                  DELIMITED BY SIZE            INTO WK-CCV-NUEVO.
+
+       FIN-GENERAR-CCV-NUEVO.
+           EXIT.
+
+      * La nueva caducidad se fija cuatro años a partir de hoy,
+      * conservando el mes de la renovación.
+       GENERAR-FEC-NUEVA.
+      *------------------
+           ACCEPT WK-FECHA-HOY                 FROM DATE.
+
+           COMPUTE WK-ANO-NUEVO = WK-HOY-AA + 4.
+           IF   WK-ANO-NUEVO > 99
+           THEN SUBTRACT 100                   FROM WK-ANO-NUEVO
+           END-IF.
+
+           MOVE WK-HOY-MM                      TO WK-FEC-RENOVADA-MM.
+           MOVE WK-ANO-NUEVO                   TO WK-FEC-RENOVADA-AA.
+
+       FIN-GENERAR-FEC-NUEVA.
+           EXIT.
+
+       ALTA-TARJETA-NUEVA.
+      *-------------------
+           INITIALIZE                          AREA-INSTAR-ENTRADA.
+           MOVE WK-ID-CLI                      TO INSTAR-E-ID-CLI.
+           MOVE WK-ID-CTA                      TO INSTAR-E-ID-CTA.
+           MOVE WK-NUM-NUEVA                   TO INSTAR-E-NUM.
+           MOVE WK-CRED                        TO INSTAR-E-CRED.
+           MOVE WK-FEC-RENOVADA                TO INSTAR-E-FEC.
+           MOVE WK-CCV-NUEVO                   TO INSTAR-E-CCV.
+           MOVE WK-DIVISA                      TO INSTAR-E-DIVISA.
+
+           CALL "INSTAR"                       USING AREA-INSTAR.
+
+           IF   NOT INSTAR-STAT-OK
+           THEN SET REEMTAR-STAT-ERR-SQL       TO TRUE
+                MOVE INSTAR-S-SQLCODE          TO REEMTAR-SQLCODE
+           ELSE MOVE INSTAR-S-TAR-ID           TO REEMTAR-S-ID-TAR-NUEVA
+                MOVE WK-NUM-NUEVA              TO REEMTAR-S-NUM-NUEVA
+                MOVE WK-FEC-RENOVADA           TO REEMTAR-S-FEC-NUEVA
+           END-IF.
+
+       FIN-ALTA-TARJETA-NUEVA.
+           EXIT.
+
+       BAJA-TARJETA-ANTERIOR.
+      *----------------------
+           INITIALIZE                          AREA-BAJATAR-ENTRADA.
+           MOVE REEMTAR-E-ID-TAR                TO BAJATAR-E-ID-TAR.
+
+           CALL "BAJATAR"                       USING AREA-BAJATAR.
+
+           IF   NOT BAJATAR-STAT-OK
+           THEN SET REEMTAR-STAT-ERR-SQL        TO TRUE
+                MOVE BAJATAR-S-SQLCODE          TO REEMTAR-SQLCODE
+           END-IF.
+
+       FIN-BAJA-TARJETA-ANTERIOR.
+           EXIT.
