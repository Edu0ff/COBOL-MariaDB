@@ -10,12 +10,16 @@
       *------------------------
            EXEC SQL BEGIN DECLARE SECTION  END-EXEC.
            EXEC SQL INCLUDE tarjeta        END-EXEC.
+       01  WK-FEC-DESDE                    PIC 9(06).
+       01  WK-FEC-HASTA                    PIC 9(06).
            EXEC SQL END DECLARE SECTION    END-EXEC.
 
        01  WK-FEC-AUX.
            05  FILLER                      PIC 9(02).
            05  WK-FEC-AUX-MES-ANO          PIC 9(04).
 
+       01  WK-OFFSET                       PIC 9(04).
+
        LINKAGE SECTION.
       *----------------
            COPY 'busqtar.cpy'.
@@ -49,6 +53,14 @@
                    THRU FIN-BUSCAR-POR-CC
                 END-IF
            
+           WHEN BUSQTAR-CRIT-VTO
+                PERFORM VALIDAR-VTO        THRU FIN-VALIDAR-VTO
+                IF BUSQTAR-STAT-OK
+                THEN
+                   PERFORM BUSCAR-POR-VTO
+                   THRU FIN-BUSCAR-POR-VTO
+                END-IF
+
            WHEN OTHER
                 SET BUSQTAR-STAT-ERR-CRIT  TO TRUE
            END-EVALUATE.
@@ -223,6 +235,69 @@
        FIN-BUSCAR-POR-CC.
            EXIT.
 
+      * Las tarjetas cuyo mes de caducidad cae dentro de la ventana
+      * [E-FEC-DESDE, E-FEC-HASTA] (ambas en formato AAAAMM) pueden ser
+      * varias; como este dialecto no ofrece cursores, la N-ésima se
+      * obtiene con un LIMIT/OFFSET posicional, igual que el criterio
+      * de rango de BUSQMOV: el llamante va subiendo BUSQTAR-E-INDICE
+      * (1, 2, 3...) hasta que se devuelve BUSQTAR-STAT-ENC-NO.
+       BUSCAR-POR-VTO.
+      *---------------
+           COMPUTE WK-OFFSET = BUSQTAR-E-INDICE - 1.
+           MOVE BUSQTAR-E-FEC-DESDE      TO WK-FEC-DESDE.
+           MOVE BUSQTAR-E-FEC-HASTA      TO WK-FEC-HASTA.
+
+           EXEC SQL
+             SELECT
+                   id_medio,
+                   id_medio_cta,
+                   id_cliente,
+                   num_tarjeta,
+                   cred_tarjeta,
+                   date_format(fec_tarjeta, '%d%m%y'),
+                   ccv_tarjeta
+             INTO
+                   :TARJETA-ID-TAR       :TARJETA-ID-TAR-NULL,
+                   :TARJETA-ID-CTA       :TARJETA-ID-CTA-NULL,
+                   :TARJETA-ID-CLI       :TARJETA-ID-CLI-NULL,
+                   :TARJETA-NUM          :TARJETA-NUM-NULL,
+                   :TARJETA-CRED         :TARJETA-CRED-NULL,
+                   :TARJETA-FEC          :TARJETA-FEC-NULL,
+                   :TARJETA-CCV          :TARJETA-CCV-NULL
+             FROM  banco.tarjeta
+             WHERE date_format(fec_tarjeta, '%Y%m') BETWEEN
+                   :WK-FEC-DESDE AND :WK-FEC-HASTA
+             ORDER BY fec_tarjeta, id_medio
+             LIMIT 1 OFFSET         :WK-OFFSET
+           END-EXEC.
+
+           MOVE SQLCODE                  TO BUSQTAR-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                MOVE TARJETA-ID-TAR      TO BUSQTAR-S-ID-TAR
+                MOVE TARJETA-ID-CTA      TO BUSQTAR-S-ID-CTA
+                MOVE TARJETA-ID-CLI      TO BUSQTAR-S-ID-CLI
+                MOVE TARJETA-NUM         TO BUSQTAR-S-NUM
+                MOVE TARJETA-CRED        TO BUSQTAR-S-CRED
+                MOVE TARJETA-CCV         TO BUSQTAR-S-CCV
+
+                MOVE TARJETA-FEC         TO WK-FEC-AUX
+                MOVE WK-FEC-AUX-MES-ANO  TO BUSQTAR-S-FEC
+
+           WHEN SQL-NODATA
+                SET BUSQTAR-STAT-ENC-NO  TO TRUE
+
+           WHEN OTHER
+                SET BUSQTAR-STAT-ERR-SQL TO TRUE
+                DISPLAY '*** FATAL *** BUSQTAR BUSCAR-POR-VTO: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+       FIN-BUSCAR-POR-VTO.
+           EXIT.
+
        VALIDAR-ID.
       *-----------
            IF   BUSQTAR-E-ID = ZERO 
@@ -256,4 +331,24 @@
            END-EVALUATE.
        FIN-VALIDAR-CLI-CTA.
            EXIT.
+
+       VALIDAR-VTO.
+      *------------
+           EVALUATE TRUE
+           WHEN BUSQTAR-E-FEC-DESDE = ZERO
+                OR BUSQTAR-E-FEC-DESDE IS NOT NUMERIC
+                SET BUSQTAR-STAT-ERR-FEC-DESDE TO TRUE
+
+           WHEN BUSQTAR-E-FEC-HASTA = ZERO
+                OR BUSQTAR-E-FEC-HASTA IS NOT NUMERIC
+                SET BUSQTAR-STAT-ERR-FEC-HASTA TO TRUE
+
+           WHEN BUSQTAR-E-FEC-DESDE > BUSQTAR-E-FEC-HASTA
+                SET BUSQTAR-STAT-ERR-FEC-DESDE TO TRUE
+
+           WHEN BUSQTAR-E-INDICE = ZERO
+                SET BUSQTAR-STAT-ERR-INDICE    TO TRUE
+           END-EVALUATE.
+       FIN-VALIDAR-VTO.
+           EXIT.
       
\ No newline at end of file
