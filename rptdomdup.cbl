@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. RPTDOMDUP.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+      *----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+      *    Fichero de salida del informe: un registro por cada par de
+      *    domicilios que comparten código postal y número de portal
+      *    pero difieren en calle, población o provincia, candidatos a
+      *    ser el mismo domicilio dado de alta dos veces con datos
+      *    ligeramente distintos. Su nombre lleva la fecha de la
+      *    ejecución para no pisar el de ejecuciones anteriores.
+           SELECT FICHDOMDUP ASSIGN TO WK-FICHDOMDUP-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHDOMDUP.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *-------------
+      * Un registro por cada pareja de domicilios candidata a duplicado.
+       FD FICHDOMDUP RECORD CONTAINS 160 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHDOMDUP                   PIC X(160).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+
+      * Domicilio "base" del grupo código postal + número de portal.
+       01  WK-DOM1-ID                       PIC 9(10).
+       01  WK-DOM1-CALLE                    PIC X(45).
+       01  WK-DOM1-NUM                      PIC X(03).
+       01  WK-DOM1-PROV                     PIC X(16).
+       01  WK-DOM1-POBL                     PIC X(16).
+       01  WK-DOM1-COD-POS                  PIC X(05).
+
+      * Domicilio candidato a duplicar al anterior.
+       01  WK-DOM2-ID                       PIC 9(10).
+       01  WK-DOM2-CALLE                    PIC X(45).
+       01  WK-DOM2-NUM                      PIC X(03).
+       01  WK-DOM2-PROV                     PIC X(16).
+       01  WK-DOM2-POBL                     PIC X(16).
+       01  WK-DOM2-COD-POS                  PIC X(05).
+
+           EXEC SQL END   DECLARE SECTION    END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'logerr.cpy'.
+
+       01  WK-DATASOURCE                     PIC X(50) VALUE
+                                             'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                 PIC X(50).
+
+      * Valor de retorno al sistema operativo (status).
+       01  SW-STAT                           PIC 9(02) VALUE 00.
+           88  STAT-OK                       VALUE 00.
+           88  STAT-ERR-SQL                  VALUE 01.
+           88  STAT-ERR-IO                   VALUE 02.
+
+       01  WK-FECHA-ACTUAL                   PIC 9(06).
+       01  WK-FICHDOMDUP-NOMBRE              PIC X(30).
+       01  FS-FICHDOMDUP                     PIC X(02).
+       01  WK-SQLCODE                        PIC S9(09) COMP-5.
+
+      * Cuántas parejas candidatas llevamos encontradas y escritas.
+       01  WK-CONTADOR-DUPLICADOS            PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+           PERFORM INICIALIZAR                 THRU FIN-INICIALIZAR.
+           PERFORM CONECTAR-BD                  THRU FIN-CONECTAR-BD.
+
+           IF   STAT-OK
+           THEN PERFORM ABRIR-FICHERO           THRU FIN-ABRIR-FICHERO
+           END-IF.
+
+           IF   STAT-OK
+           THEN PERFORM LOCALIZAR-DUPLICADOS    THRU
+                        FIN-LOCALIZAR-DUPLICADOS
+           END-IF.
+
+           PERFORM CERRAR-FICHERO              THRU FIN-CERRAR-FICHERO.
+           PERFORM DESCONECTAR-BD               THRU FIN-DESCONECTAR-BD.
+           PERFORM MOSTRAR-ESTADO               THRU FIN-MOSTRAR-ESTADO.
+
+           STOP RUN RETURNING SW-STAT.
+
+       INICIALIZAR.
+      *------------
+           ACCEPT WK-FECHA-ACTUAL              FROM DATE.
+           STRING 'domdup-' WK-FECHA-ACTUAL '.dat'
+                  DELIMITED BY SIZE        INTO WK-FICHDOMDUP-NOMBRE.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR             TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                          TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV             FROM ENVIRONMENT
+                                                 'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV          TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                   TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET STAT-ERR-SQL                TO TRUE
+                DISPLAY '*** FATAL *** RPTDOMDUP CONECTAR-BD: NO SE'
+                DISPLAY 'PUDO ABRIR LA CONEXION A LA BASE DE DATOS'
+                MOVE 'RPTDOMDUP'                 TO LOGERR-E-PROGRAMA
+                MOVE 'CONECTAR-BD'               TO LOGERR-E-PARRAFO
+                MOVE CONEXMDB-SQLCODE            TO LOGERR-E-SQLCODE
+                MOVE SPACES                      TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR            TO TRUE.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       ABRIR-FICHERO.
+      *--------------
+           OPEN OUTPUT FICHDOMDUP.
+
+           IF   FS-FICHDOMDUP NOT = '00'
+           THEN SET STAT-ERR-IO                 TO TRUE
+                DISPLAY '*** FATAL *** RPTDOMDUP ABRIR-FICHERO: ERROR'
+                DISPLAY 'FILE STATUS [' FS-FICHDOMDUP ']'
+           END-IF.
+
+       FIN-ABRIR-FICHERO.
+           EXIT.
+
+       CERRAR-FICHERO.
+      *---------------
+           CLOSE FICHDOMDUP.
+
+       FIN-CERRAR-FICHERO.
+           EXIT.
+
+      * El cursor recorre los domicilios agrupados por código postal y
+      * número de portal -- la clave que, a falta de un criterio de
+      * coincidencia aproximada de texto en el resto del sistema, toma-
+      * mos como indicio razonable de que dos filas describen el mismo
+      * domicilio físico -- y enfrenta cada fila de un grupo con las
+      * que le siguen dentro del mismo grupo. Si alguno de los campos de
+      * texto (calle, población o provincia) difiere entre ambas, las
+      * anotamos como candidatas a duplicado.
+       LOCALIZAR-DUPLICADOS.
+      *---------------------
+           EXEC SQL
+                DECLARE CUR-DOMDUP CURSOR FOR
+                SELECT D1.id_dom,     D1.calle_dom, D1.num_dom,
+                       D1.prov_dom,   D1.pobl_dom,  D1.cod_post_dom,
+                       D2.id_dom,     D2.calle_dom, D2.num_dom,
+                       D2.prov_dom,   D2.pobl_dom,  D2.cod_post_dom
+                FROM   banco.domicilio D1, banco.domicilio D2
+                WHERE  D1.cod_post_dom = D2.cod_post_dom
+                AND    D1.num_dom      = D2.num_dom
+                AND    D1.id_dom       < D2.id_dom
+                AND    (D1.calle_dom   NOT = D2.calle_dom
+                OR      D1.prov_dom    NOT = D2.prov_dom
+                OR      D1.pobl_dom    NOT = D2.pobl_dom)
+                ORDER BY D1.cod_post_dom, D1.num_dom, D1.id_dom
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-DOMDUP END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET STAT-ERR-SQL                 TO TRUE
+                DISPLAY '*** FATAL *** RPTDOMDUP OPEN CUR-DOMDUP: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'RPTDOMDUP'                  TO LOGERR-E-PROGRAMA
+                MOVE 'LOCALIZAR-DUPLICADOS'        TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                    TO LOGERR-E-SQLCODE
+                MOVE SPACES                        TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+                GO TO FIN-LOCALIZAR-DUPLICADOS
+           END-IF.
+
+           PERFORM LEER-DUPLICADO                THRU FIN-LEER-DUPLICADO
+           UNTIL  SQL-NODATA
+           OR     NOT STAT-OK.
+
+           EXEC SQL CLOSE CUR-DOMDUP END-EXEC.
+
+       FIN-LOCALIZAR-DUPLICADOS.
+           EXIT.
+
+       LEER-DUPLICADO.
+      *---------------
+           EXEC SQL
+                FETCH CUR-DOMDUP
+                INTO  :WK-DOM1-ID,   :WK-DOM1-CALLE, :WK-DOM1-NUM,
+                      :WK-DOM1-PROV, :WK-DOM1-POBL,   :WK-DOM1-COD-POS,
+                      :WK-DOM2-ID,   :WK-DOM2-CALLE, :WK-DOM2-NUM,
+                      :WK-DOM2-PROV, :WK-DOM2-POBL,   :WK-DOM2-COD-POS
+           END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-NODATA
+                CONTINUE
+           WHEN SQL-SUCCESS
+                PERFORM ESCRIBIR-DUPLICADO        THRU
+                        FIN-ESCRIBIR-DUPLICADO
+           WHEN OTHER
+                SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** RPTDOMDUP FETCH CUR-DOMDUP: ERR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'RPTDOMDUP'                  TO LOGERR-E-PROGRAMA
+                MOVE 'LEER-DUPLICADO'             TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-EVALUATE.
+
+       FIN-LEER-DUPLICADO.
+           EXIT.
+
+       ESCRIBIR-DUPLICADO.
+      *-------------------
+           MOVE SPACES                           TO REG-FICHDOMDUP.
+           STRING 'DOM [' WK-DOM1-ID '] '
+                  WK-DOM1-CALLE '/' WK-DOM1-NUM ' '
+                  WK-DOM1-COD-POS ' ' WK-DOM1-POBL '/' WK-DOM1-PROV
+                  ' <-> DOM [' WK-DOM2-ID '] '
+                  WK-DOM2-CALLE '/' WK-DOM2-NUM ' '
+                  WK-DOM2-COD-POS ' ' WK-DOM2-POBL '/' WK-DOM2-PROV
+                  DELIMITED BY SIZE              INTO REG-FICHDOMDUP.
+
+           WRITE REG-FICHDOMDUP.
+
+           ADD  1                          TO WK-CONTADOR-DUPLICADOS.
+
+       FIN-ESCRIBIR-DUPLICADO.
+           EXIT.
+
+       MOSTRAR-ESTADO.
+      *---------------
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'INFORME DE DOMICILIOS POSIBLEMENTE DUPLICADOS'.
+           DISPLAY 'FICHERO DE SALIDA   [' WK-FICHDOMDUP-NOMBRE ']'.
+           DISPLAY 'PAREJAS ENCONTRADAS [' WK-CONTADOR-DUPLICADOS ']'.
+           DISPLAY '-----------------------------------------------'.
+
+       FIN-MOSTRAR-ESTADO.
+           EXIT.
