@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. ACTCLI.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE cliente           END-EXEC.
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'actcli.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-ACTCLI.
+      ******************************************************************
+           PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN ACTCLI-E-ID-CLI = ZERO
+                OR ACTCLI-E-ID-CLI IS NOT NUMERIC
+                SET ACTCLI-STAT-ERR-ID      TO TRUE
+
+           WHEN ACTCLI-E-NOM = ALL SPACES
+                SET ACTCLI-STAT-ERR-NOM     TO TRUE
+
+           WHEN ACTCLI-E-FEC-NAC-X IS NOT NUMERIC
+                OR ACTCLI-E-FEC-NAC = ALL ZEROES
+                SET ACTCLI-STAT-ERR-FEC-NAC TO TRUE
+
+           WHEN OTHER
+                PERFORM ACT-CLI             THRU FIN-ACT-CLI
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                       AREA-ACTCLI-SALIDA
+                                            REG-CLIENTE
+                                            REG-CLIENTE-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       ACT-CLI.
+      *--------
+           MOVE ACTCLI-E-ID-CLI              TO CLIENTE-ID.
+           MOVE ACTCLI-E-NOM                 TO CLIENTE-NOM.
+           MOVE ACTCLI-E-FEC-NAC-X           TO CLIENTE-FEC-NAC.
+
+           IF   ACTCLI-E-ID-DOM > ZERO
+           THEN MOVE ACTCLI-E-ID-DOM         TO CLIENTE-ID-DOM
+           ELSE MOVE -1                      TO CLIENTE-ID-DOM-NULL
+           END-IF.
+
+           IF   ACTCLI-E-OFICINA NOT = SPACES
+           THEN MOVE ACTCLI-E-OFICINA        TO CLIENTE-OFICINA
+           ELSE MOVE -1                      TO CLIENTE-OFICINA-NULL
+           END-IF.
+
+           EXEC SQL
+                UPDATE banco.cliente
+                SET    nom_cliente     = :CLIENTE-NOM,
+                       fec_nac_cliente = str_to_date(
+                                          :CLIENTE-FEC-NAC
+                                          :CLIENTE-FEC-NAC-NULL,
+                                          '%Y%m%d'),
+                       id_dom          = :CLIENTE-ID-DOM
+                                          :CLIENTE-ID-DOM-NULL,
+                       oficina_cliente = :CLIENTE-OFICINA
+                                          :CLIENTE-OFICINA-NULL
+                WHERE  id_cliente      = :CLIENTE-ID
+           END-EXEC.
+
+           MOVE SQLCODE                       TO ACTCLI-S-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET ACTCLI-STAT-ERR-SQL       TO TRUE
+                DISPLAY '*** FATAL *** ACTCLI ACT-CLI: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+       FIN-ACT-CLI.
+           EXIT.
