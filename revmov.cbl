@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. REVMOV.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE movimiento         END-EXEC.
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+           COPY 'acttar.cpy'.
+           COPY 'actcta.cpy'.
+           COPY 'insmov.cpy'.
+
+      * Importe y concepto del movimiento original que se va a anular.
+       01  WK-IMPT-ORIGINAL                 PIC S9(08)V99
+                                            LEADING SEPARATE.
+       01  WK-CPT-ORIGINAL                  PIC X(49).
+       01  WK-IMPT-CONTRA                   PIC S9(08)V99
+                                            LEADING SEPARATE.
+
+      * Fecha/hora del propio contra-asiento, generada en el momento
+      * de la anulación (no la del movimiento original).
+       01  WK-FECHA-ACTUAL-8                PIC 9(08).
+       01  WK-HORA-ACTUAL-8                 PIC 9(08).
+       01  WK-MOV-FEC                       PIC 9(20).
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'revmov.cpy'.
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-REVMOV.
+      ******************************************************************
+           PERFORM INICIALIZAR               THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN REVMOV-E-ID = ZERO
+                OR REVMOV-E-ID IS NOT NUMERIC
+                SET REVMOV-STAT-ERR-ID        TO TRUE
+
+           WHEN REVMOV-E-FEC = ZERO
+                OR REVMOV-E-FEC IS NOT NUMERIC
+                SET REVMOV-STAT-ERR-FEC       TO TRUE
+
+           WHEN NOT (REVMOV-E-TIPO-MEDIO-C OR REVMOV-E-TIPO-MEDIO-T)
+                SET REVMOV-STAT-ERR-TIPO      TO TRUE
+
+           WHEN OTHER
+                PERFORM BUSCAR-MOVIMIENTO     THRU FIN-BUSCAR-MOVIMIENTO
+                IF   REVMOV-STAT-OK
+                THEN PERFORM GRABAR-CONTRA-ASIENTO
+                     THRU    FIN-GRABAR-CONTRA-ASIENTO
+                END-IF
+                IF   REVMOV-STAT-OK
+                THEN PERFORM ACTUALIZAR-SALDO-MEDIO
+                     THRU    FIN-ACTUALIZAR-SALDO-MEDIO
+                END-IF
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                        AREA-REVMOV-SALIDA
+                                             REG-MOVIMIENTO
+                                             REG-MOVIMIENTO-NULL
+                                             WK-IMPT-ORIGINAL
+                                             WK-CPT-ORIGINAL
+                                             WK-IMPT-CONTRA.
+       FIN-INICIALIZAR.
+           EXIT.
+
+      * El movimiento original a anular se localiza por su clave
+      * medio + fecha, igual que BUSQMOV; un concepto que ya empieza
+      * por "ANULACION" identifica un contra-asiento previo, que no
+      * puede volver a anularse.
+       BUSCAR-MOVIMIENTO.
+      *------------------
+           MOVE REVMOV-E-ID                  TO MOVIMIENTO-ID.
+           MOVE REVMOV-E-FEC                 TO MOVIMIENTO-FEC.
+
+           EXEC SQL
+                SELECT cnpt_mov, importe_mov
+                INTO   :MOVIMIENTO-CPT        :MOVIMIENTO-CPT-NULL,
+                       :MOVIMIENTO-IMPT       :MOVIMIENTO-IMPT-NULL
+                FROM   banco.movimiento
+                WHERE  id_medio =             :MOVIMIENTO-ID
+                AND    fec_mov  =
+                       str_to_date(:MOVIMIENTO-FEC-X,'%Y%m%d%H%i%s%f')
+           END-EXEC.
+
+           MOVE SQLCODE                       TO REVMOV-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                MOVE MOVIMIENTO-CPT           TO WK-CPT-ORIGINAL
+                MOVE MOVIMIENTO-IMPT          TO WK-IMPT-ORIGINAL
+                IF   WK-CPT-ORIGINAL(1:10) = 'ANULACION '
+                THEN SET REVMOV-STAT-YA-ANULADO TO TRUE
+                END-IF
+
+           WHEN SQL-NODATA
+                SET REVMOV-STAT-ENC-NO        TO TRUE
+
+           WHEN OTHER
+                SET REVMOV-STAT-ERR-SQL       TO TRUE
+                DISPLAY '*** FATAL *** REVMOV BUSCAR-MOVIMIENTO: ERR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+
+       FIN-BUSCAR-MOVIMIENTO.
+           EXIT.
+
+       GRABAR-CONTRA-ASIENTO.
+      *----------------------
+           COMPUTE WK-IMPT-CONTRA = 0 - WK-IMPT-ORIGINAL.
+
+           ACCEPT WK-FECHA-ACTUAL-8           FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-ACTUAL-8            FROM TIME.
+           STRING WK-FECHA-ACTUAL-8 WK-HORA-ACTUAL-8 '0000'
+                  DELIMITED BY SIZE           INTO WK-MOV-FEC.
+
+           INITIALIZE                         AREA-INSMOV-ENTRADA.
+           MOVE REVMOV-E-ID                   TO INSMOV-E-ID.
+           MOVE WK-MOV-FEC                    TO INSMOV-E-FEC.
+           STRING 'ANULACION MOV [' REVMOV-E-FEC '] '
+                  DELIMITED BY SIZE           INTO INSMOV-E-CPT.
+           MOVE WK-IMPT-CONTRA                TO INSMOV-E-IMPT.
+
+           CALL "INSMOV"                      USING AREA-INSMOV.
+
+           IF   NOT INSMOV-STAT-OK
+           THEN SET REVMOV-STAT-ERR-SQL       TO TRUE
+                MOVE INSMOV-S-SQLCODE         TO REVMOV-SQLCODE
+           ELSE MOVE INSMOV-S-REF             TO REVMOV-S-REF
+           END-IF.
+
+       FIN-GRABAR-CONTRA-ASIENTO.
+           EXIT.
+
+       ACTUALIZAR-SALDO-MEDIO.
+      *-----------------------
+           IF   REVMOV-E-TIPO-MEDIO-C
+           THEN INITIALIZE                    AREA-ACTCTA-ENTRADA
+                MOVE REVMOV-E-ID              TO ACTCTA-E-ID-CTA
+                MOVE WK-IMPT-CONTRA           TO ACTCTA-E-IMPORTE
+
+                CALL "ACTCTA"                 USING AREA-ACTCTA
+
+                IF   NOT ACTCTA-STAT-OK
+                THEN SET REVMOV-STAT-ERR-SQL  TO TRUE
+                     MOVE ACTCTA-SQLCODE      TO REVMOV-SQLCODE
+                END-IF
+           ELSE INITIALIZE                    AREA-ACTTAR-ENTRADA
+                MOVE REVMOV-E-ID              TO ACTTAR-E-ID-TAR
+                MOVE WK-IMPT-CONTRA           TO ACTTAR-E-IMPORTE
+
+                CALL "ACTTAR"                 USING AREA-ACTTAR
+
+                IF   NOT ACTTAR-STAT-OK
+                THEN SET REVMOV-STAT-ERR-SQL  TO TRUE
+                     MOVE ACTTAR-SQLCODE      TO REVMOV-SQLCODE
+                END-IF
+           END-IF.
+
+       FIN-ACTUALIZAR-SALDO-MEDIO.
+           EXIT.
