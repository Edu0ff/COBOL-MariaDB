@@ -21,6 +21,23 @@
            05  WK-FEC-AUX-MM                PIC 9(02).
            05  FILLER                       PIC 9(02) VALUE 01.
 
+       01  WK-NUM-TAR-TAB.
+           05  WK-NUM-TAR-DIG                PIC 9(01) OCCURS 16.
+
+       01  WK-LUHN-DIGITO                    PIC 9(02).
+       01  WK-LUHN-SUMA                      PIC 9(03).
+       01  WK-LUHN-COC                       PIC 9(03).
+       01  WK-LUHN-RESTO                     PIC 9(01).
+       01  WK-LUHN-I                         PIC 9(02).
+       01  WK-LUHN-SW                        PIC 9(01).
+           88  LUHN-DOBLAR                   VALUE 1.
+       01  WK-LUHN-STAT                      PIC 9(01) VALUE 0.
+           88  LUHN-OK                       VALUE 0.
+
+      * Techo de crédito que se admite para una tarjeta nueva.
+       01  WK-CRED-MAX                        PIC S9(08)V99 VALUE
+                                              30000.00.
+
        LINKAGE SECTION.
       *----------------
            COPY 'instar.cpy'.
@@ -30,11 +47,15 @@
       ******************************************************************
            PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
 
+           IF   INSTAR-E-NUM IS NUMERIC
+           THEN PERFORM VALIDAR-LUHN        THRU FIN-VALIDAR-LUHN
+           END-IF.
+
            EVALUATE TRUE
            WHEN INSTAR-E-ID-CLI = ZERO
                 OR INSTAR-E-ID-CLI IS NOT NUMERIC
                 SET INSTAR-STAT-ERR-CLI-ID  TO TRUE
-            
+
            WHEN INSTAR-E-ID-CTA = ZERO
                 OR INSTAR-E-ID-CTA IS NOT NUMERIC
                 SET INSTAR-STAT-ERR-CTA-ID  TO TRUE
@@ -42,12 +63,18 @@
            WHEN INSTAR-E-NUM IS NOT NUMERIC
                 SET INSTAR-STAT-ERR-NUM     TO TRUE
 
+           WHEN NOT LUHN-OK
+                SET INSTAR-STAT-ERR-LUHN    TO TRUE
+
            WHEN INSTAR-E-FEC IS NOT NUMERIC
                 SET INSTAR-STAT-ERR-FEC     TO TRUE
             
            WHEN INSTAR-E-CCV IS NOT NUMERIC
                 SET INSTAR-STAT-ERR-CCV     TO TRUE
 
+           WHEN INSTAR-E-CRED > WK-CRED-MAX
+                SET INSTAR-STAT-ERR-CRED-MAX TO TRUE
+
            WHEN OTHER
                 PERFORM GEN-ID-TAR          THRU FIN-GEN-ID-TAR
 
@@ -65,10 +92,52 @@
       *------------
            INITIALIZE                       AREA-INSTAR-SALIDA
                                             REG-TARJETA
-                                            REG-TARJETA-NULL.
+                                            REG-TARJETA-NULL
+                                            WK-LUHN-STAT.
        FIN-INICIALIZAR.
            EXIT.
 
+       VALIDAR-LUHN.
+      *-------------
+      * Dígito de control de Luhn sobre el número de tarjeta: se
+      * recorre de derecha a izquierda duplicando una posición de
+      * cada dos y restando 9 cuando el resultado supera 9; la tarjeta
+      * es válida si la suma total es múltiplo de 10.
+           MOVE INSTAR-E-NUM                TO WK-NUM-TAR-TAB.
+           MOVE 0                           TO WK-LUHN-SUMA
+                                            WK-LUHN-SW.
+
+           PERFORM VARYING WK-LUHN-I FROM 16 BY -1
+           UNTIL WK-LUHN-I < 1
+
+                 MOVE WK-NUM-TAR-DIG(WK-LUHN-I) TO WK-LUHN-DIGITO
+
+                 IF   LUHN-DOBLAR
+                 THEN MULTIPLY 2 BY WK-LUHN-DIGITO
+                      IF   WK-LUHN-DIGITO > 9
+                      THEN SUBTRACT 9     FROM WK-LUHN-DIGITO
+                      END-IF
+                 END-IF
+
+                 ADD  WK-LUHN-DIGITO      TO WK-LUHN-SUMA
+
+                 IF   LUHN-DOBLAR
+                 THEN MOVE 0              TO WK-LUHN-SW
+                 ELSE MOVE 1              TO WK-LUHN-SW
+                 END-IF
+
+           END-PERFORM.
+
+           DIVIDE WK-LUHN-SUMA BY 10 GIVING   WK-LUHN-COC
+                                     REMAINDER WK-LUHN-RESTO.
+
+           IF   WK-LUHN-RESTO NOT = 0
+           THEN MOVE 1                      TO WK-LUHN-STAT
+           END-IF.
+
+       FIN-VALIDAR-LUHN.
+           EXIT.
+
        GEN-ID-TAR.
       *-----------
            EXEC SQL
@@ -125,6 +194,13 @@
            MOVE WK-FEC-AUX-MES               TO WK-FEC-AUX-MM.
            MOVE WK-FEC-AUX-ANO               TO WK-FEC-AUX-AA.
            MOVE WK-FEC-AUX-ANO-MES           TO TARJETA-FEC.
+           SET  TARJETA-ESTADO-ALTA          TO TRUE.
+
+      *    Si la divisa viaja en blanco se asume EUR.
+           IF   INSTAR-E-DIVISA = ALL SPACES
+           THEN MOVE 'EUR'                   TO TARJETA-DIVISA
+           ELSE MOVE INSTAR-E-DIVISA         TO TARJETA-DIVISA
+           END-IF.
 
            EXEC SQL
                 INSERT INTO banco.tarjeta(
@@ -134,7 +210,9 @@
                     num_tarjeta,
                     cred_tarjeta,
                     fec_tarjeta,
-                    ccv_tarjeta
+                    ccv_tarjeta,
+                    estado_tarjeta,
+                    divisa_tarjeta
                 )
                 VALUES(
                     :TARJETA-ID-TAR           :TARJETA-ID-TAR-NULL,
@@ -143,7 +221,9 @@
                     :TARJETA-NUM              :TARJETA-NUM-NULL,
                     :TARJETA-CRED             :TARJETA-CRED-NULL,
               str_to_date(:TARJETA-FEC-X :TARJETA-FEC-NULL, '%y%d%m'),
-                    :TARJETA-CCV              :TARJETA-CCV-NULL
+                    :TARJETA-CCV              :TARJETA-CCV-NULL,
+                    :TARJETA-ESTADO           :TARJETA-ESTADO-NULL,
+                    :TARJETA-DIVISA           :TARJETA-DIVISA-NULL
                 )
            END-EXEC.
 
