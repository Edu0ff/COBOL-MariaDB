@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. INSMAN.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE mandato           END-EXEC.
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'insman.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-INSMAN.
+      ******************************************************************
+           PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN INSMAN-E-ID-CTA = ZERO
+                OR INSMAN-E-ID-CTA IS NOT NUMERIC
+                SET INSMAN-STAT-ERR-CTA-ID  TO TRUE
+
+           WHEN INSMAN-E-REF-X IS NOT NUMERIC
+                SET INSMAN-STAT-ERR-REF     TO TRUE
+
+           WHEN OTHER
+                PERFORM GEN-ID-MAN          THRU FIN-GEN-ID-MAN
+
+                IF   INSMAN-STAT-OK
+                THEN PERFORM INS-MEDIO      THRU FIN-INS-MEDIO
+                     IF   INSMAN-STAT-OK
+                     THEN PERFORM INS-MAN   THRU FIN-INS-MAN
+                     END-IF
+                END-IF
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                       AREA-INSMAN-SALIDA
+                                            REG-MANDATO
+                                            REG-MANDATO-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       GEN-ID-MAN.
+      *-----------
+           EXEC SQL
+                SELECT NEXT VALUE FOR banco.medio_id_medio_seq
+                INTO :MANDATO-ID            :MANDATO-ID-NULL
+           END-EXEC.
+
+           MOVE SQLCODE                     TO INSMAN-S-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET INSMAN-STAT-ERR-SQL     TO TRUE
+                DISPLAY '*** FATAL *** INSMAN GEN-ID-MAN: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+       FIN-GEN-ID-MAN.
+           EXIT.
+
+       INS-MEDIO.
+      *----------
+           EXEC SQL
+                INSERT INTO banco.medio(
+                    id_medio,
+                    tip_med
+                )
+                VALUES(
+                    :MANDATO-ID              :MANDATO-ID-NULL,
+                    'D'
+                )
+           END-EXEC.
+
+           MOVE SQLCODE                      TO INSMAN-S-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET INSMAN-STAT-ERR-SQL      TO TRUE
+                DISPLAY '*** FATAL *** INSMAN INS-MEDIO: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+       FIN-INS-MEDIO.
+           EXIT.
+
+       INS-MAN.
+      *--------
+           MOVE INSMAN-E-ID-CTA               TO MANDATO-ID-CTA.
+           MOVE INSMAN-E-REF                  TO MANDATO-REF.
+           SET  MANDATO-ESTADO-ALTA           TO TRUE.
+
+           EXEC SQL
+                INSERT INTO banco.mandato(
+                    id_medio,
+                    id_medio_cta,
+                    ref_mandato,
+                    estado_mandato
+                )
+                VALUES(
+                    :MANDATO-ID               :MANDATO-ID-NULL,
+                    :MANDATO-ID-CTA           :MANDATO-ID-CTA-NULL,
+                    :MANDATO-REF              :MANDATO-REF-NULL,
+                    :MANDATO-ESTADO           :MANDATO-ESTADO-NULL
+                )
+           END-EXEC.
+
+           MOVE SQLCODE                       TO INSMAN-S-SQLCODE.
+
+           IF   SQL-SUCCESS
+           THEN MOVE MANDATO-ID               TO INSMAN-S-MAN-ID
+           ELSE SET  INSMAN-STAT-ERR-SQL      TO TRUE
+                DISPLAY '*** FATAL *** INSMAN INS-MAN: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+
+       FIN-INS-MAN.
+           EXIT.
