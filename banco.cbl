@@ -1,1343 +1,2696 @@
-       IDENTIFICATION DIVISION.
-      ******************************************************************
-       PROGRAM-ID. BANCO.
-       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
-
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-      ******************************************************************
-       CONFIGURATION SECTION.
-      *----------------------
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-      *---------------------
-       FILE-CONTROL.
-           SELECT FICHCLI ASSIGN TO 'clientes-banco-ok.dat'
-                          ORGANIZATION IS LINE SEQUENTIAL
-                          ACCESS MODE  IS SEQUENTIAL
-                          FILE STATUS  IS FS-FICHCLI.
-
-      ******************************************************************
-       DATA DIVISION.
-      ******************************************************************
-       FILE SECTION.
-      *-------------
-      * Cada registro del fichero contiene 77 caracteres.
-       FD FICHCLI RECORD CONTAINS 77 CHARACTERS
-                  LABEL RECORD IS STANDARD.
-       01  REG-FICHCLI                   PIC X(77).
-
-       WORKING-STORAGE SECTION.
-      *------------------------
-      * Valor de retorno al sistema operativo (status).
-      * Cada uno de los errores que queremos contener.
-       01  SW-STAT                       PIC 9(02) VALUE 00.
-           88  STAT-OK                   VALUE 00.
-           88  STAT-ERR-TIP-REG          VALUE 01.
-           88  STAT-ERR-NOMBRE           VALUE 02.
-           88  STAT-ERR-FEC-NAC          VALUE 03.
-           88  STAT-ERR-NIF              VALUE 04.
-           88  STAT-ERR-CALLE            VALUE 05.
-           88  STAT-ERR-COD-POST         VALUE 06.
-           88  STAT-ERR-POBL             VALUE 07.
-           88  STAT-ERR-PROV             VALUE 08.
-           88  STAT-ERR-CTA-DUPL         VALUE 09.
-           88  STAT-ERR-CTA-MAX          VALUE 10.
-           88  STAT-ERR-NUM-CUENTA       VALUE 11. 
-           88  STAT-ERR-SALDO            VALUE 12.
-           88  STAT-ERR-CUENTA-AUT       VALUE 13.
-           88  STAT-ERR-NUM-TARJETA      VALUE 14.
-           88  STAT-ERR-TAR-DUPL         VALUE 15. 
-           88  STAT-ERR-CREDITO          VALUE 16. 
-           88  STAT-ERR-TARJETA-FEC      VALUE 17.
-           88  STAT-ERR-MOV-CPT          VALUE 18.
-           88  STAT-ERR-MOV-MEDIO        VALUE 19.
-           88  STAT-ERR-MOV-NO-MEDIO     VALUE 20.
-           88  STAT-ERR-MOV-IMPORTE      VALUE 21.
-           88  STAT-ERR-MOV-FEC          VALUE 22.
-           88  STAT-ERR-MOV-MAX          VALUE 23.
-           88  STAT-ERR-MOV-NUM-MEDIO    VALUE 24.
-           88  STAT-ERR-IO               VALUE 25.
-           88  STAT-ERR-AFD              VALUE 26.
-      
-      * Mensajes para los errores.
-       01  WK-DESC-STAT.
-           05 FILLER PIC X(50) VALUE 'STATUS OK'.
-           05 FILLER PIC X(50) VALUE 'TIPO DE REGISTRO DESCONOCIDO'.
-           05 FILLER PIC X(50) VALUE 'NOMBRE DE CLIENTE VACIO/ERRONEO'.
-           05 FILLER PIC X(50) VALUE 'FECHA DE NAC. VACIA/ERRONEA'.
-           05 FILLER PIC X(50) VALUE 'NIF DE CLIENTE VACIO'.
-           05 FILLER PIC X(50) VALUE 'CALLE DE CLIENTE VACIA'.
-           05 FILLER PIC X(50) VALUE 'CODIGO POSTAL NO VALIDO'.
-           05 FILLER PIC X(50) VALUE 'POBLACION VACIA'.
-           05 FILLER PIC X(50) VALUE 'PROVINCIA VACIA'.
-           05 FILLER PIC X(50) VALUE 'CUENTA DUPLICADA'.
-           05 FILLER PIC X(50) VALUE 'MAXIMO DE CUENTAS ALCANZADO'.
-           05 FILLER PIC X(50) VALUE 'NUMERO DE CUENTA VACIO/ERRONEO'.
-           05 FILLER PIC X(50) VALUE 'SALDO DE CUENTA NO VALIDO'.
-           05 FILLER PIC X(50) VALUE 'RELACION ENTRE CUENTA Y CLIENTE'.
-           05 FILLER PIC X(50) VALUE 'NUMERO DE TARJETA NO VALIDO'.
-           05 FILLER PIC X(50) VALUE 'TARJETA DUPLICADA'.
-           05 FILLER PIC X(50) VALUE 'CREDITO DE TARJETA NO VALIDO'.
-           05 FILLER PIC X(50) VALUE 'ERROR EN LA FECHA DE LA TARJETA'.
-           05 FILLER PIC X(50) VALUE 'CONCEPTO DE MOVIMIENTO VACIO'.
-           05 FILLER PIC X(50) VALUE 'ORIGEN CARGO DE MOVIMIENTO ERRONEO
-      -                              'O VACIO'.
-           05 FILLER PIC X(50) VALUE 'MEDIO DE CARGO DE MOVIMIENTO ERRON
-      -                              'O O VACIO'.
-           05 FILLER PIC X(50) VALUE 'IMPORTE DE MOVIMIENTO ERRONEO O VA
-      -                              'CIO'.
-           05 FILLER PIC X(50) VALUE 'FECHA DE MOVIMIENTO ERRONEA O VACI
-      -                              'A'.
-           05 FILLER PIC X(50) VALUE 'MAXIMO DE MOVIMIENTOS ALCANZADO'.
-           05 FILLER PIC X(50) VALUE 'NUMERO DE MEDIO DEL MOVIMIENTO ERR
-      -                              'ONEO O VACIO'.
-           05 FILLER PIC X(50) VALUE 'ERROR DE ENTRADA/SALIDA'.
-           05 FILLER PIC X(50) VALUE 'ESTADO DEL AFD INALCANZABLE'.
-
-      * Atar los 26 errores a su correspondiente STAT-ERR con una tabla.
-       01  WK-DESC-STAT-R                   REDEFINES WK-DESC-STAT.
-           05  DESC-ERR-TABLA               PIC X(50) OCCURS 27 TIMES.
-       
-       01  DESC-ERR-INDICE                  PIC 9(02).
-       
-      * Switch para determinar en qué estado del automata finito
-      * determinista nos encontramos. Nos sirve para identificar que
-      * los registros están correctamente ordenados, y determinar cuando
-      * hemos terminado de leer los datos correspondientes a un cliente
-      * y pasado al siguiente (de un estado final a uno inicial).
-       01  WK-AFD.
-           05  SW-AFD-STAT                  PIC 9(01) VALUE 0.
-               88  AFD-STAT-Q0              VALUE 0.
-               88  AFD-STAT-Q1              VALUE 1.
-               88  AFD-STAT-Q2              VALUE 2.
-               88  AFD-STAT-Q3              VALUE 3.
-               88  AFD-STAT-Q4              VALUE 4.
-           05  SW-AFD-STAT-FINAL            PIC 9(01).
-               88  AFD-STAT-FINAL-SI        VALUES 3, 4.
-
-      * El siguiente símbolo de la secuencia de entrada. Cada registro
-      * identifica un conjunto de datos distinto. Los distinguimos por
-      * su registro inicial (dos dígitos entre 01 y 04).
-       01  TIP-REG.
-           05  REG-TIPO                      PIC 9(02).
-               88  REG-TIPO-CLIENTE          VALUE 01.
-               88  REG-TIPO-DOMICILIO        VALUE 02.
-               88  REG-TIPO-CUENTA-TARJETA   VALUE 03.
-               88  REG-TIPO-MOVIMIENTO       VALUE 04.
-           05  FILLER                        PIC X(75).
-
-      * En algunos registros redefinimos el dato a PIC X para el manejo 
-      * de nuestros errores y hacer las comprobaciones de tipo numérico.
-      * Tipo registro cliente.
-       01  TIP-REG-CLIENTE                   REDEFINES TIP-REG.
-           05  REG-CLIENTE-TIPO              PIC X(02).
-           05  REG-CLIENTE-NOMBRE            PIC X(57).
-           05  REG-CLIENTE-FEC-NAC           PIC 9(08).
-           05  REG-CLIENTE-FEC-NAC-X         REDEFINES 
-               REG-CLIENTE-FEC-NAC           PIC X(08).
-           05  REG-CLIENTE-NIF               PIC X(10).
-
-      * Tipo registro domicilio.
-       01  TIP-REG-DOMICILIO                 REDEFINES TIP-REG.
-           05  REG-DOMICILIO-TIP             PIC X(02).
-           05  REG-DOMICILIO-CALLE           PIC X(35).
-           05  REG-DOMICILIO-NUMERO          PIC X(03).
-           05  REG-DOMICILIO-CODPOST         PIC 9(05).
-           05  REG-DOMICILIO-CODPOST-X       REDEFINES 
-               REG-DOMICILIO-CODPOST         PIC X(05).  
-           05  REG-DOMICILIO-PROV            PIC X(16).
-           05  REG-DOMICILIO-POBL            PIC X(16).
-
-      * Tipo registro cuenta.
-       01  TIP-REG-CUENTA-TARJETA            REDEFINES TIP-REG.
-           05  REG-CUENTA-TIPO               PIC X(02).
-           05  REG-CUENTA-NUMERO             PIC 9(20).
-           05  REG-CUENTA-NUMERO-X           REDEFINES 
-               REG-CUENTA-NUMERO             PIC X(20).
-           05  REG-CUENTA-SALDO              PIC S9(08)V99 
-                                             LEADING SEPARATE.
-           05  REG-CUENTA-SALDO-R            REDEFINES 
-               REG-CUENTA-SALDO.
-               10 REG-CUENTA-SALDO-S         PIC X(01).
-               10 REG-CUENTA-SALDO-VAL       PIC X(10).
-           05  REG-CUENTA-AUT                PIC X(01).
-           05  FILLER                        PIC X(12).
-           05  REG-TARJETA-NUMERO            PIC 9(16).
-           05  REG-TARJETA-NUMERO-X          REDEFINES 
-               REG-TARJETA-NUMERO            PIC X(16).
-           05  REG-TARJETA-CREDITO           PIC S9(08)V99 
-                                             LEADING SEPARATE.
-           05  REG-TARJETA-CREDITO-R         REDEFINES 
-               REG-TARJETA-CREDITO.
-               10 REG-TARJETA-CREDITO-S      PIC X(01).
-               10 REG-TARJETA-CREDITO-VAL    PIC X(10).
-           05  REG-TARJETA-FEC               PIC 9(04).
-           05  REG-TARJETA-FEC-X             REDEFINES 
-               REG-TARJETA-FEC               PIC X(04).
-      * Tipo registro movimiento.
-       01  TIP-REG-MOVIMIENTO                REDEFINES TIP-REG.
-           05  REG-MOVIMIENTO-TIP            PIC X(02).
-           05  REG-MOVIMIENTO-CPT            PIC X(23).
-           05  REG-MOVIMIENTO-NUM-MEDIO      PIC 9(20).
-           05  REG-MOVIMIENTO-NUM-MEDIO-X    REDEFINES
-               REG-MOVIMIENTO-NUM-MEDIO      PIC X(20).
-           05  REG-MOVIMIENTO-NUM-TAR-R      REDEFINES 
-               REG-MOVIMIENTO-NUM-MEDIO.
-               10  REG-MOVIMIENTO-NUM-TAR    PIC X(16).
-               10  FILLER                    PIC X(04). 
-           05  REG-MOVIMIENTO-TIPO-MEDIO     PIC X(01).
-           05  REG-MOV-IMPORTE               PIC S9(08)V99 
-                                             LEADING SEPARATE.
-           05  REG-MOV-IMPORTE-R             REDEFINES 
-               REG-MOV-IMPORTE.
-               10 REG-MOV-IMPORTE-S          PIC X(01).
-               10 REG-MOV-IMPORTE-VAL        PIC X(10).
-           05  REG-MOVIMIENTO-FEC            PIC 9(20).
-           05  REG-MOVIMIENTO-FEC-X          REDEFINES 
-               REG-MOVIMIENTO-FEC            PIC X(20).   
-      * Variables para calcular un número 'aleatorio' para el CCV de la
-      * tarjeta.
-       01  WK-CCV.
-           05  WK-FECHA-ACTUAL               PIC 9(06).
-           05  WK-HORA-ACTUAL                PIC 9(06).
-           05  WK-SEMILLA                    PIC 9(12).
-           05  WK-SEMILLA-2                  PIC 9(12).
-           05  WK-CCV-ALEATORIO              PIC 9(03).
-           05  WK-CCV-CONTADOR               PIC 9(02) VALUE 1.
-       
-      * Objeto cliente. Usamos esta estructura para guardar en ella los
-      * datos que vamos leyendo en los registros para así no perderlos
-      * y poder imprimir el cliente completo una vez comprobemos que
-      * hemos transitado al siguiente.
-       01  WK-CTE-CUENTAS-MAX                PIC 9(01) VALUE 5.
-       01  WK-MOV-MAX                        PIC 9(01) VALUE 5.
-
-       01  WK-OBJ-CLIENTE.
-           05  WK-CLIENTE.
-               10  WK-CLIENTE-NOMBRE         PIC X(57).
-               10  WK-CLIENTE-FEC-NAC        PIC 9(08).
-               10  WK-CLIENTE-NIF            PIC X(10).
-
-           05  WK-DOMICILIO.
-               10  WK-DOMICILIO-CALLE        PIC X(35).
-               10  WK-DOMICILIO-NUMERO       PIC X(03).
-               10  WK-DOMICILIO-CODPOST      PIC 9(05). 
-               10  WK-DOMICILIO-PROV         PIC X(16).
-               10  WK-DOMICILIO-POBL         PIC X(16).
-               10  WK-DOMICILIO-COMPL        PIC X(100).
-      * Máximo de cuentas, tarjetas y movimientos por cliente (5).
-      * Creamos variables para controlar el tamaño máximo de las tablas
-      * de cuentas, tarjetas y movimientos. 
-           05  WK-CUE-TAR-TABLA.
-               10  WK-CUE-TAR-CONTADOR       PIC 9(01) VALUE 0.
-               10  WK-CUE-TAR                OCCURS 5 TIMES.
-                   15  WK-CLIENTE-NUM-CTA    PIC 9(20).
-                   15  WK-CLIENTE-SALD-CTA   PIC S9(08)V99 
-                                             LEADING SEPARATE.
-      * La relación entre cliente y cuenta la expresamos como TITULAR,
-      * COTITULAR o AUTORIZADO.                                       
-                   15  SW-CLIENTE-RLN-CTA    PIC X(01).
-                       88  CLI-CUE-TIT       VALUE 'T'.
-                       88  CLI-CUE-CO        VALUE 'C'.
-                       88  CLI-CUE-AU        VALUE 'A'.
-
-                   15  WK-CLIENTE-NUM-TAR    PIC 9(16).
-                   15  WK-CLIENTE-CRE-TAR    PIC S9(08)V99 
-                                             LEADING SEPARATE.
-                   15  WK-TARJETA-FEC        PIC 9(04).
-                   15  WK-TARJETA-CCV        PIC 9(03).
-
-           05  WK-MOVIMIENTO-TABLA.
-               10  WK-MOV-CONTADOR           PIC 9(01) VALUE 0.
-               10  WK-MOVIMIENTO             OCCURS 5 TIMES.
-                   15  WK-MOV-CPT            PIC X(23).
-                   15  WK-MOV-IMPORTE        PIC S9(08)V99 
-                                             LEADING SEPARATE.
-                   15  WK-MOV-NUM-MEDIO-CTA  PIC 9(20).
-                   15  WK-MOV-NUM-MEDIO-TAR  PIC 9(16).    
-                   15  WK-MOV-TIPO-MEDIO     PIC X(01).
-                       88  MOV-TIPO-MEDIO-C  VALUE 'C'.
-                       88  MOV-TIPO-MEDIO-T  VALUE 'T'.
-                   15  WK-MOV-FEC            PIC 9(20).
-
-      * Variables auxiliares para buscar números de cuentas y contador.
-       01  SW-ENCONTRADO                     PIC 9(01).
-           88  ENCONTRADO-SI                 VALUE 1.
-           88  ENCONTRADO-NO                 VALUE 0.
-
-       01  WK-I                              PIC 9(01).
-
-      * Formateo de fecha nacimiento cliente.
-       01  WK-FECHA-AUX                      PIC 9(08).
-       01  WK-FECHA-AUX-R                    REDEFINES WK-FECHA-AUX.
-           05  WK-FECHA-AUX-AAAA             PIC 9(04).
-           05  WK-FECHA-AUX-MM               PIC 9(02).
-           05  WK-FECHA-AUX-DD               PIC 9(02).
-
-      * Formateo de fecha nacimiento cliente dividida por barras 
-      * para mejor DISPLAY.
-       01  WK-FECHA-DMA.
-           05  WK-FECHA-DMA-DIA              PIC 9(02).
-           05  FILLER                        PIC X(01) VALUE '/'.
-           05  WK-FECHA-DMA-MES              PIC 9(02).
-           05  FILLER                        PIC X(01) VALUE '/'.
-           05  WK-FECHA-DMA-ANO              PIC 9(04).
-      
-      * Formateo de número de cuenta cliente.
-       01  WK-NUM-CUENTA-AUX                 PIC 9(20).
-       01  WK-NUM-CUENTA-AUX-R               REDEFINES 
-           WK-NUM-CUENTA-AUX.
-           05  WK-NUM-CUENTA-AUX-EEEE        PIC 9(04).
-           05  WK-NUM-CUENTA-AUX-OOOO        PIC 9(04).
-           05  WK-NUM-CUENTA-AUX-DD          PIC 9(02).
-           05  WK-NUM-CUENTA-AUX-PPPP        PIC 9(04).
-           05  WK-NUM-CUENTA-AUX-CCCCCC      PIC 9(06).
-
-      * Formateo de número de cuenta cliente con espacios para DISPLAY.
-       01  WK-NUM-CUENTA-SEPARADA.
-           05  WK-NUM-CUENTA-AUX-ENT         PIC 9(04).
-           05  FILLER                        PIC X(01) VALUE ' '.
-           05  WK-NUM-CUENTA-AUX-OFC         PIC 9(04).
-           05  FILLER                        PIC X(01) VALUE ' '.
-           05  WK-NUM-CUENTA-AUX-DC          PIC 9(02).
-           05  FILLER                        PIC X(01) VALUE ' '.
-           05  WK-NUM-CUENTA-AUX-PROD        PIC 9(04).
-           05  FILLER                        PIC X(01) VALUE ' '.
-           05  WK-NUM-CUENTA-AUX-CNT         PIC 9(06).
-
-      * Formateo de número de tarjeta.
-       01  WK-NUM-TARJETA-AUX                PIC 9(16).
-       01  WK-NUM-TARJETA-AUX-R              REDEFINES 
-           WK-NUM-TARJETA-AUX.
-           05  WK-NUM-TARJETA-AUX-G1         PIC 9(04).
-           05  WK-NUM-TARJETA-AUX-G2         PIC 9(04).
-           05  WK-NUM-TARJETA-AUX-G3         PIC 9(04).
-           05  WK-NUM-TARJETA-AUX-G4         PIC 9(04).
-
-      * Formateo de número de tarjeta con espacios para DISPLAY.
-       01  WK-NUM-TARJETA-SEPARADA.
-           05  WK-NUM-TARJETA-SEP-G1         PIC 9(04).
-           05  FILLER                        PIC X(01) VALUE ' '.
-           05  WK-NUM-TARJETA-SEP-G2         PIC 9(04).
-           05  FILLER                        PIC X(01) VALUE ' '.
-           05  WK-NUM-TARJETA-SEP-G3         PIC 9(04).
-           05  FILLER                        PIC X(01) VALUE ' '.
-           05  WK-NUM-TARJETA-SEP-G4         PIC 9(04).
-      
-      * Formateo de fecha de caducidad de la tarjeta.
-       01  WK-TARJETA-FEC-AUX                PIC 9(04).
-       01  WK-TARJETA-FEC-AUX-R              REDEFINES 
-           WK-TARJETA-FEC-AUX.
-           05  WK-TARJETA-FEC-AUX-DD         PIC 9(02).
-           05  WK-TARJETA-FEC-AUX-MM         PIC 9(02).
-
-      * Formateo de fecha de caducidad de la tarjeta dividida por barras 
-      * para mejor DISPLAY.
-       01  WK-TARJETA-FEC-MA.
-           05  WK-FECHA-MA-DIA               PIC 9(02).
-           05  FILLER                        PIC X(01) VALUE '/'.
-           05  WK-FECHA-MA-MES               PIC 9(02).
-
-      * Formateo de fecha de movimiento.
-       01  WK-MOV-FEC-AUX                    PIC 9(20).
-       01  WK-MOV-FEC-AUX-R                  REDEFINES WK-MOV-FEC-AUX.
-           05  WK-MOV-FEC-AAAA               PIC 9(04).
-           05  WK-MOV-FEC-MM                 PIC 9(02).
-           05  WK-MOV-FEC-DD                 PIC 9(02).
-           05  WK-MOV-FEC-HH                 PIC 9(02).
-           05  WK-MOV-FEC-MN                 PIC 9(02).
-           05  WK-MOV-FEC-SS                 PIC 9(02).
-           05  WK-MOV-FEC-FFFFFF             PIC 9(06).
-
-      * Formateo de fecha de movimiento para mejor DISPLAY.
-       01  WK-MOV-FEC-AUX-D.
-           05  WK-MOV-FEC-D-AAAA             PIC 9(04).
-           05  FILLER                        VALUE '-'.
-           05  WK-MOV-FEC-D-MM               PIC 9(02).
-           05  FILLER                        VALUE '-'.
-           05  WK-MOV-FEC-D-DD               PIC 9(02).
-           05  FILLER                        VALUE ' '.
-           05  WK-MOV-FEC-D-HH               PIC 9(02).
-           05  FILLER                        VALUE ':'.
-           05  WK-MOV-FEC-D-MN               PIC 9(02).
-           05  FILLER                        VALUE ':'.
-           05  WK-MOV-FEC-D-SS               PIC 9(02).
-           05  FILLER                        VALUE '.'.
-           05  WK-MOV-FEC-D-FFFFFF           PIC 9(06).
-
-      * Formateo de la relación cuenta-cliente.
-       01  SW-RLN-CLI-CUE                    PIC X(10).
-           88 RLN-TIT                        VALUE 'TITULAR'.
-           88 RLN-COT                        VALUE 'COTITULAR'.
-           88 RLN-AUT                        VALUE 'AUTORIZADO'.
-
-      * Formateo de la relación movimiento-cuenta-tarjeta.
-       01  SW-MOV-CTA-TAR                    PIC X(07).
-           88  MOV-CTA                       VALUE 'CUENTA'.
-           88  MOV-TAR                       VALUE 'TARJETA'.
-
-      * Formateo de los importes. Importante indicar el formato (líneas
-      * 11 y 12).
-       01  WK-CTA-SALDO-FMT                  PIC +ZZ.ZZZ.ZZZ,99.
-       01  WK-TAR-CRED-FMT                   PIC +ZZ.ZZZ.ZZZ,99.
-       01  WK-MOV-IMP-FMT                    PIC +ZZ.ZZZ.ZZZ,99.
-
-       01  FS-FICHCLI                        PIC X(02).
-
-       01  SW-STAT-FICHERO                   PIC 9(01).
-           88  STAT-FICHERO-ABRT             VALUE 1.
-           88  STAT-FICHERO-CERR             VALUE 0.
-
-       01  SW-FIN-FICHERO                    PIC 9(01).
-           88  FIN-FICHERO-SI                VALUE 1.
-           88  FIN-FICHERO-NO                VALUE 0.
-
-           COPY 'altacliente.cpy'.
-       
-      ******************************************************************
-       PROCEDURE DIVISION.
-      ******************************************************************
-       DECLARATIVES.
-      *-------------
-      * Esta sección es una especie de "catch" de C++ o Java. El flujo
-      * del programa se desviaría a esta sección automáticamente si se
-      * produjera algún error de E/S.
-       FS-FICHCLI-ERROR SECTION.
-           USE AFTER STANDARD ERROR PROCEDURE ON FICHCLI.
-       CONTROL-FS-FICHCLI.
-      *    Si se ha producido algún error de E/S, entonces mostrar el
-      *    código de error y devolverlo al sistema operativo.
-           IF   FS-FICHCLI NOT = '00'
-           THEN DISPLAY 'ERROR E/S FILE STATUS [' FS-FICHCLI ']'
-                SET STAT-ERR-IO               TO TRUE
-      *         No se traga la sentencia GO TO.
-      *         GO TO FIN-PRG
-                IF   STAT-FICHERO-ABRT
-                THEN CLOSE FICHCLI
-                END-IF
-
-                STOP RUN RETURNING SW-STAT
-           END-IF.
-       END DECLARATIVES.
-
-       INICIO-PROGRAMA.
-      *----------------
-           PERFORM INICIALIZAR                THRU FIN-INICIALIZAR.
-           PERFORM ABRIR-FICHERO              THRU FIN-ABRIR-FICHERO.
-           PERFORM LEER-FICHERO               THRU FIN-LEER-FICHERO.
-           
-      *    Repetir hasta el final del fichero o error. 
-      *    Leemos el registro, y vamos transitando por los distintos 
-      *    estados(leyendo los tipos de registro). Dentro de cada estado
-      *    transitaremos al siguiente y volveremos a este bucle.
-           PERFORM UNTIL FIN-FICHERO-SI OR NOT STAT-OK
-                
-                EVALUATE TRUE
-                WHEN AFD-STAT-Q0
-                     PERFORM PROCESAR-STAT-Q0 THRU FIN-PROCESAR-STAT-Q0
-                WHEN AFD-STAT-Q1
-                     PERFORM PROCESAR-STAT-Q1 THRU FIN-PROCESAR-STAT-Q1
-                WHEN AFD-STAT-Q2
-                     PERFORM PROCESAR-STAT-Q2 THRU FIN-PROCESAR-STAT-Q2
-                WHEN AFD-STAT-Q3
-                     PERFORM PROCESAR-STAT-Q3 THRU FIN-PROCESAR-STAT-Q3
-                WHEN AFD-STAT-Q4
-                     PERFORM PROCESAR-STAT-Q4 THRU FIN-PROCESAR-STAT-Q4
-                WHEN OTHER
-                     SET STAT-ERR-AFD         TO TRUE
-                END-EVALUATE
-
-                PERFORM LEER-FICHERO          THRU FIN-LEER-FICHERO
-
-           END-PERFORM.
-
-      *    Comprobar si el AFD ha llegado a un estado final.
-      *    En caso afirmativo, imprimir el cliente, e insertarlo en la 
-      *    BBDD.
-
-           MOVE SW-AFD-STAT                   TO SW-AFD-STAT-FINAL.
-           IF AFD-STAT-FINAL-SI AND STAT-OK
-           THEN PERFORM IMPR-CLIENTE          THRU FIN-IMPR-CLIENTE
-                PERFORM ALTA-CLIENTE          THRU FIN-ALTA-CLIENTE
-           END-IF.
-
-       FIN-PROGRAMA.
-           PERFORM CERRAR-FICHERO             THRU FIN-CERRAR-FICHERO.
-           PERFORM MOSTRAR-ESTADO             THRU FIN-MOSTRAR-ESTADO.
-           STOP RUN RETURNING SW-STAT.
-
-       INICIALIZAR.
-      *------------
-      * Lo que es alfabético lo inicializa a espacios y lo que es numé-
-      * rico lo inicializa a ceros.
-           INITIALIZE                         TIP-REG
-                                              WK-OBJ-CLIENTE.
-                                         
-           SET AFD-STAT-Q0                    TO TRUE.                              
-           SET STAT-FICHERO-CERR              TO TRUE.
-           SET FIN-FICHERO-NO                 TO TRUE.
-           SET STAT-OK                        TO TRUE.
-
-       FIN-INICIALIZAR.
-           EXIT.
-
-       ABRIR-FICHERO.
-      *--------------
-           IF   STAT-FICHERO-CERR
-           THEN OPEN INPUT FICHCLI
-                SET STAT-FICHERO-ABRT         TO TRUE
-                SET FIN-FICHERO-NO            TO TRUE
-                DISPLAY 'FICHERO ABIERTO'
-           END-IF.
-
-       FIN-ABRIR-FICHERO.
-           EXIT.
-
-       CERRAR-FICHERO.
-      *---------------
-           IF   STAT-FICHERO-ABRT
-           THEN SET STAT-FICHERO-CERR         TO TRUE
-                CLOSE FICHCLI
-                DISPLAY 'FICHERO CERRADO'
-           END-IF.
-
-       FIN-CERRAR-FICHERO.
-           EXIT.
-
-       LEER-FICHERO.
-      *-------------
-           IF   STAT-FICHERO-ABRT
-           THEN
-      *         Inicializar nuestras estructuras de trabajo para evitar
-      *         que contentan datos de la lectura anterior.
-                INITIALIZE               TIP-REG
-
-      *         Leer la siguiente línea del fichero.
-      *         Si no es fin de fichero, entonces tenemos que identifi-
-      *         car qué tipo de registro es. Al mover el contenido del
-      *         búfer de lectura, REG-FICHCLI, en la estructura temporal
-      *         TIP-REG, el switch REG-TIPO se inicializa.
-                READ FICHCLI             INTO TIP-REG
-                AT END
-      *            Activar el switch de fin de fichero cuando leamos pa-
-      *            sado el último registro del fichero.
-                   SET FIN-FICHERO-SI    TO TRUE
-                END-READ
-           END-IF.
-
-       FIN-LEER-FICHERO.
-           EXIT.
-
-       PROCESAR-STAT-Q0.
-      *-----------------
-           EVALUATE TRUE
-           WHEN REG-TIPO-CLIENTE
-                SET AFD-STAT-Q1           TO TRUE
-                PERFORM VALIDAR-CLIENTE   THRU FIN-VALIDAR-CLIENTE
-                IF STAT-OK
-                THEN 
-                   PERFORM CARGAR-CLIENTE THRU FIN-CARGAR-CLIENTE
-                END-IF
-                
-           WHEN REG-TIPO-DOMICILIO
-                SET AFD-STAT-Q0           TO TRUE
-
-           WHEN REG-TIPO-CUENTA-TARJETA
-                SET AFD-STAT-Q0           TO TRUE
-
-           WHEN REG-TIPO-MOVIMIENTO
-                SET AFD-STAT-Q0           TO TRUE
-
-           WHEN OTHER
-                SET STAT-ERR-TIP-REG      TO TRUE
-
-           END-EVALUATE.
-
-       FIN-PROCESAR-STAT-Q0.
-           EXIT.
-
-       PROCESAR-STAT-Q1.
-      *-----------------
-           EVALUATE TRUE
-           WHEN REG-TIPO-CLIENTE
-                SET AFD-STAT-Q0             TO TRUE
-                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
-
-           WHEN REG-TIPO-DOMICILIO
-                SET AFD-STAT-Q2             TO TRUE
-                PERFORM VALIDAR-DOMICILIO   THRU FIN-VALIDAR-DOMICILIO
-                IF STAT-OK
-                THEN
-                   PERFORM CARGAR-DOMICILIO THRU FIN-CARGAR-DOMICILIO
-                END-IF
-
-           WHEN REG-TIPO-CUENTA-TARJETA
-                SET AFD-STAT-Q3             TO TRUE
-                PERFORM VALIDAR-CUENTA-TARJETA 
-                THRU FIN-VALIDAR-CUENTA-TARJETA
-                IF STAT-OK
-                THEN
-                   PERFORM CARGAR-CUENTA    THRU FIN-CARGAR-CUENTA
-                END-IF
-
-           WHEN REG-TIPO-MOVIMIENTO
-                SET AFD-STAT-Q0             TO TRUE
-                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
-
-           WHEN OTHER
-                SET STAT-ERR-TIP-REG        TO TRUE
-
-           END-EVALUATE.
-
-       FIN-PROCESAR-STAT-Q1.
-           EXIT.
-
-       PROCESAR-STAT-Q2.
-      *-----------------
-           EVALUATE TRUE
-           WHEN REG-TIPO-CLIENTE
-                SET AFD-STAT-Q0             TO TRUE
-                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
-
-           WHEN REG-TIPO-DOMICILIO
-                SET AFD-STAT-Q0             TO TRUE
-                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
-
-           WHEN REG-TIPO-CUENTA-TARJETA
-                SET AFD-STAT-Q3             TO TRUE
-                PERFORM VALIDAR-CUENTA-TARJETA 
-                THRU FIN-VALIDAR-CUENTA-TARJETA
-                IF STAT-OK
-                THEN
-                   PERFORM CARGAR-CUENTA    THRU FIN-CARGAR-CUENTA
-                END-IF
-
-           WHEN REG-TIPO-MOVIMIENTO
-                SET AFD-STAT-Q0             TO TRUE
-                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
-
-           WHEN OTHER
-                SET STAT-ERR-TIP-REG        TO TRUE
-
-           END-EVALUATE.
-
-       FIN-PROCESAR-STAT-Q2.
-           EXIT.
-
-       PROCESAR-STAT-Q3.
-      *-----------------
-           EVALUATE TRUE
-           WHEN REG-TIPO-CLIENTE
-                SET AFD-STAT-Q1             TO TRUE
-                PERFORM IMPR-CLIENTE        THRU FIN-IMPR-CLIENTE
-                PERFORM ALTA-CLIENTE        THRU FIN-ALTA-CLIENTE
-                PERFORM IMPR-LINEA          THRU FIN-IMPR-LINEA
-                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
-                PERFORM VALIDAR-CLIENTE     THRU FIN-VALIDAR-CLIENTE
-                IF STAT-OK
-                THEN 
-                   PERFORM CARGAR-CLIENTE   THRU FIN-CARGAR-CLIENTE
-                END-IF
-
-           WHEN REG-TIPO-DOMICILIO
-                SET AFD-STAT-Q0             TO TRUE
-                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
-
-           WHEN REG-TIPO-CUENTA-TARJETA
-                SET AFD-STAT-Q3             TO TRUE
-                PERFORM VALIDAR-CUENTA-TARJETA 
-                THRU FIN-VALIDAR-CUENTA-TARJETA
-                IF STAT-OK
-                THEN
-                   PERFORM CARGAR-CUENTA    THRU FIN-CARGAR-CUENTA
-                END-IF
-
-           WHEN REG-TIPO-MOVIMIENTO
-                SET AFD-STAT-Q4             TO TRUE
-                PERFORM VALIDAR-MOVIMIENTO  
-                THRU FIN-VALIDAR-MOVIMIENTO
-                IF STAT-OK
-                THEN
-                   PERFORM ANADIR-MOVIMIENTO THRU FIN-ANADIR-MOVIMIENTO
-                END-IF
-
-           WHEN OTHER
-                SET STAT-ERR-TIP-REG         TO TRUE
-
-           END-EVALUATE.
-
-       FIN-PROCESAR-STAT-Q3.
-           EXIT.
-
-       PROCESAR-STAT-Q4.
-      *-----------------
-           EVALUATE TRUE
-           WHEN REG-TIPO-CLIENTE
-                SET AFD-STAT-Q1             TO TRUE
-                PERFORM IMPR-CLIENTE        THRU FIN-IMPR-CLIENTE
-                PERFORM ALTA-CLIENTE        THRU FIN-ALTA-CLIENTE
-                PERFORM IMPR-LINEA          THRU FIN-IMPR-LINEA
-                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
-                PERFORM VALIDAR-CLIENTE     THRU FIN-VALIDAR-CLIENTE
-                IF STAT-OK
-                THEN 
-                   PERFORM CARGAR-CLIENTE   THRU FIN-CARGAR-CLIENTE
-                END-IF
-
-           WHEN REG-TIPO-DOMICILIO
-                SET AFD-STAT-Q0             TO TRUE
-                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
-
-           WHEN REG-TIPO-CUENTA-TARJETA
-                SET AFD-STAT-Q0             TO TRUE
-                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
-
-           WHEN REG-TIPO-MOVIMIENTO
-                SET AFD-STAT-Q4             TO TRUE
-                PERFORM VALIDAR-MOVIMIENTO  THRU FIN-VALIDAR-MOVIMIENTO
-                IF STAT-OK
-                THEN 
-                   PERFORM ANADIR-MOVIMIENTO 
-                   THRU FIN-ANADIR-MOVIMIENTO
-                END-IF
-
-           WHEN OTHER
-                SET STAT-ERR-TIP-REG        TO TRUE
-
-           END-EVALUATE.
-
-       FIN-PROCESAR-STAT-Q4.
-           EXIT.
-
-      * Párrafos para validar que los tipos de datos de entrada que 
-      * figuran en el fichero sean los adecuados y se puedan procesar
-      * correctamente. Si no, esos errores se manejan en las variables
-      * designadas para ello "STAT-ERR-...".
-       VALIDAR-CLIENTE.
-      *----------------     
-           EVALUATE TRUE
-           WHEN REG-CLIENTE-NOMBRE = ALL SPACES
-                SET STAT-ERR-NOMBRE TO TRUE
-           WHEN REG-CLIENTE-FEC-NAC-X IS NOT NUMERIC
-                OR REG-CLIENTE-FEC-NAC = ZEROES
-                SET STAT-ERR-FEC-NAC TO TRUE
-           WHEN REG-CLIENTE-NIF = ALL SPACES
-                SET STAT-ERR-NIF TO TRUE
-           WHEN OTHER
-                CONTINUE
-           END-EVALUATE.
-
-       FIN-VALIDAR-CLIENTE.
-           EXIT.
-
-       VALIDAR-DOMICILIO.
-      *------------------
-           EVALUATE TRUE
-           WHEN REG-DOMICILIO-CALLE = ALL SPACES
-                SET STAT-ERR-CALLE TO TRUE
-           WHEN REG-DOMICILIO-CODPOST-X IS NOT NUMERIC
-                DISPLAY REG-DOMICILIO-CODPOST REG-DOMICILIO-CODPOST-X
-                SET STAT-ERR-COD-POST TO TRUE
-           WHEN REG-DOMICILIO-POBL = ALL SPACES
-                SET STAT-ERR-POBL TO TRUE
-           WHEN REG-DOMICILIO-PROV = ALL SPACES
-                SET STAT-ERR-PROV TO TRUE
-           WHEN OTHER
-                CONTINUE
-           END-EVALUATE.
-
-       FIN-VALIDAR-DOMICILIO.
-           EXIT.
-
-       VALIDAR-CUENTA-TARJETA.
-      *-----------------------
-           EVALUATE TRUE
-           WHEN REG-CUENTA-NUMERO-X = ALL SPACES
-                OR REG-CUENTA-NUMERO-X IS NOT NUMERIC
-                OR REG-CUENTA-NUMERO = ZEROES
-                SET STAT-ERR-NUM-CUENTA TO TRUE
-
-           WHEN (REG-CUENTA-SALDO-S IS NOT = ("-" AND "+" AND " "))
-                OR REG-CUENTA-SALDO-VAL IS NOT NUMERIC
-                SET STAT-ERR-SALDO TO TRUE
-
-           WHEN (REG-CUENTA-AUT IS NOT = ("T" AND "C" AND "A"))
-                OR REG-CUENTA-AUT = ALL SPACES
-                SET STAT-ERR-CUENTA-AUT TO TRUE
-
-      *    Si la tarjeta viene informada   
-           WHEN (REG-TARJETA-NUMERO-X IS NOT = ALL SPACES AND 
-                 REG-TARJETA-NUMERO-X IS NOT NUMERIC)
-                 OR (REG-TARJETA-NUMERO-X IS NUMERIC AND
-                     REG-TARJETA-NUMERO = ZEROES)
-                 SET STAT-ERR-NUM-TARJETA TO TRUE
-
-           WHEN REG-TARJETA-NUMERO-X IS NUMERIC AND
-                ((REG-TARJETA-CREDITO-S IS NOT = ("-" AND "+" AND " ")) 
-                OR REG-TARJETA-CREDITO-VAL IS NOT NUMERIC 
-                OR REG-TARJETA-CREDITO-VAL = ALL SPACES)
-                SET STAT-ERR-CREDITO TO TRUE
-
-           WHEN REG-TARJETA-NUMERO-X IS NUMERIC AND
-                (REG-TARJETA-FEC-X IS NOT NUMERIC
-                OR REG-TARJETA-FEC = ZEROES)
-                SET STAT-ERR-TARJETA-FEC TO TRUE
-
-           WHEN OTHER
-                CONTINUE
-           END-EVALUATE.
-
-       FIN-VALIDAR-CUENTA-TARJETA.
-           EXIT.
-
-       VALIDAR-MOVIMIENTO.
-      *-------------------
-           EVALUATE TRUE
-           WHEN REG-MOVIMIENTO-CPT = ALL SPACES
-                SET STAT-ERR-MOV-CPT TO TRUE
-           WHEN REG-MOVIMIENTO-TIPO-MEDIO IS NOT = ('T' AND 'C')
-                SET STAT-ERR-MOV-MEDIO TO TRUE
-           WHEN REG-MOV-IMPORTE-S IS NOT = ('-' AND '+' AND ' ')
-                OR REG-MOV-IMPORTE-VAL IS NOT NUMERIC
-                SET STAT-ERR-MOV-IMPORTE TO TRUE
-           WHEN REG-MOVIMIENTO-FEC-X IS NOT NUMERIC
-                OR REG-MOVIMIENTO-FEC = ZEROES
-                SET STAT-ERR-MOV-FEC  TO TRUE
-           WHEN OTHER
-                CONTINUE
-           END-EVALUATE.
-
-      * Para validar el número de cuenta o tarjeta se tiene que 
-      * comprobar primero el tipo de medio.
-           IF REG-MOVIMIENTO-TIPO-MEDIO = 'T'
-      *    Si es una tarjeta movemos el número de medio a una variable
-      *    alfabética y sin 4 espacios al final correspondiente a
-      *    caracteres vacíos.
-              THEN IF   REG-MOVIMIENTO-NUM-TAR IS NOT NUMERIC
-                   THEN SET STAT-ERR-MOV-NUM-MEDIO TO TRUE
-                   END-IF
-              ELSE IF   REG-MOVIMIENTO-NUM-MEDIO-X IS NOT NUMERIC
-                   THEN SET STAT-ERR-MOV-NUM-MEDIO TO TRUE
-                   END-IF
-           END-IF.
-
-       FIN-VALIDAR-MOVIMIENTO.
-           EXIT.
-
-       GENERAR-CCV-ALEATORIO.
-      *----------------------
-      * Se cogen datos numéricos de la fecha y hora del sistema. Se 
-      * pasan y combinan esos números a una variable y se divide por 999
-      * quedándose el resto como nuestro número pseudo aleatorio.  
-           ACCEPT WK-FECHA-ACTUAL      FROM DATE.
-           ACCEPT WK-HORA-ACTUAL       FROM TIME.
-
-           MOVE WK-FECHA-ACTUAL        TO WK-SEMILLA(1:6).
-           MOVE WK-HORA-ACTUAL         TO WK-SEMILLA(7:6).
-
-           DIVIDE WK-SEMILLA           BY 999 GIVING WK-SEMILLA 
-                                       REMAINDER WK-CCV-ALEATORIO.
-           ADD 1                       TO WK-CCV-CONTADOR.
-
-       FIN-GENERAR-CCV-ALEATORIO.
-           EXIT.
-
-       CARGAR-CLIENTE.
-      *---------------
-           MOVE REG-CLIENTE-NOMBRE      TO WK-CLIENTE-NOMBRE.
-           MOVE REG-CLIENTE-FEC-NAC     TO WK-CLIENTE-FEC-NAC.
-           MOVE REG-CLIENTE-NIF         TO WK-CLIENTE-NIF.
-
-       FIN-CARGAR-CLIENTE.
-           EXIT.
-
-       CARGAR-DOMICILIO.
-      *-----------------
-           MOVE  REG-DOMICILIO-CALLE    TO WK-DOMICILIO-CALLE.
-           MOVE  REG-DOMICILIO-NUMERO   TO WK-DOMICILIO-NUMERO.
-           MOVE  REG-DOMICILIO-CODPOST  TO WK-DOMICILIO-CODPOST.
-           MOVE  REG-DOMICILIO-PROV     TO WK-DOMICILIO-PROV.
-           MOVE  REG-DOMICILIO-POBL     TO WK-DOMICILIO-POBL.
-           
-           STRING
-                    WK-DOMICILIO-CALLE   DELIMITED BY SIZE
-                    ', '                  DELIMITED BY SIZE
-                    WK-DOMICILIO-NUMERO  DELIMITED BY SIZE
-                    ', '                  DELIMITED BY SIZE
-                    WK-DOMICILIO-CODPOST DELIMITED BY SIZE
-                    ', '                  DELIMITED BY SIZE
-                    WK-DOMICILIO-PROV    DELIMITED BY SIZE
-                    ', '                  DELIMITED BY SIZE
-                    WK-DOMICILIO-POBL    DELIMITED BY SIZE
-                INTO WK-DOMICILIO-COMPL
-           END-STRING.
-
-       FIN-CARGAR-DOMICILIO.
-           EXIT.
-
-       ANADIR-CUENTA.
-      *--------------
-      *    Nos aseguramos que la tabla de cuentas/tarjetas no está 
-      *    completa antes de añadir una nueva cuenta/tarjeta.
-           IF   WK-CUE-TAR-CONTADOR < WK-CTE-CUENTAS-MAX
-           THEN ADD 1                    TO WK-CUE-TAR-CONTADOR
-                MOVE REG-CUENTA-NUMERO 
-                TO WK-CLIENTE-NUM-CTA(WK-CUE-TAR-CONTADOR)
-                MOVE REG-CUENTA-SALDO
-                TO WK-CLIENTE-SALD-CTA(WK-CUE-TAR-CONTADOR)
-                MOVE REG-TARJETA-NUMERO
-                TO WK-CLIENTE-NUM-TAR(WK-CUE-TAR-CONTADOR)
-                MOVE REG-TARJETA-CREDITO
-                TO WK-CLIENTE-CRE-TAR(WK-CUE-TAR-CONTADOR)
-                MOVE REG-CUENTA-AUT
-                TO SW-CLIENTE-RLN-CTA(WK-CUE-TAR-CONTADOR)
-                MOVE REG-TARJETA-FEC
-                TO WK-TARJETA-FEC(WK-CUE-TAR-CONTADOR)
-
-                PERFORM GENERAR-CCV-ALEATORIO 
-                THRU FIN-GENERAR-CCV-ALEATORIO
-                
-                ADD WK-CCV-CONTADOR   TO WK-CCV-ALEATORIO
-                
-                MOVE WK-CCV-ALEATORIO
-                TO WK-TARJETA-CCV(WK-CUE-TAR-CONTADOR)
-
-                MOVE REG-CUENTA-AUT
-                TO SW-CLIENTE-RLN-CTA(WK-CUE-TAR-CONTADOR)
-            ELSE SET STAT-ERR-CTA-MAX TO TRUE
-           END-IF.
-
-       FIN-ANADIR-CUENTA.
-           EXIT.
-
-       BUSCAR-CUENTA.
-      *--------------
-      *    Buscar cuentas repetidas por cliente.
-           MOVE 1                        TO WK-I.
-           SET ENCONTRADO-NO             TO TRUE.
-           
-           PERFORM UNTIL ENCONTRADO-SI OR WK-I > WK-CUE-TAR-CONTADOR
-                IF   WK-NUM-CUENTA-AUX = WK-CLIENTE-NUM-CTA(WK-I)
-                THEN SET ENCONTRADO-SI   TO TRUE
-                ELSE ADD 1               TO WK-I
-                END-IF
-           END-PERFORM.
-
-       FIN-BUSCAR-CUENTA.
-           EXIT.
-
-       BUSCAR-TARJETA.
-      *---------------
-      *    Buscar tarjetas repetidas por cliente.
-           MOVE 1                        TO WK-I.
-           SET ENCONTRADO-NO             TO TRUE.
-           
-           PERFORM UNTIL ENCONTRADO-SI OR WK-I > WK-CUE-TAR-CONTADOR
-                IF WK-NUM-TARJETA-AUX = WK-CLIENTE-NUM-TAR(WK-I) AND
-                   WK-CLIENTE-NUM-TAR(WK-I) > ZERO
-                THEN SET ENCONTRADO-SI   TO TRUE
-                ELSE ADD 1               TO WK-I
-                END-IF
-           END-PERFORM.
-
-       FIN-BUSCAR-TARJETA.
-           EXIT.
-
-       BUSCAR-MEDIO-MOVIMIENTO.
-      *------------------------
-      * Comprueba si el medio que venga indicado en el movimiento en el
-      * que se hizo el cargo existe. Ya sea una tarjeta, o una cuenta.
-           MOVE 1                        TO WK-I.
-           SET ENCONTRADO-NO             TO TRUE.
-           
-           PERFORM UNTIL ENCONTRADO-SI OR WK-I > WK-CUE-TAR-CONTADOR
-                IF WK-NUM-CUENTA-AUX = WK-CLIENTE-NUM-CTA(WK-I)
-                THEN SET ENCONTRADO-SI   TO TRUE
-                ELSE ADD 1               TO WK-I
-                END-IF
-           END-PERFORM.
-
-           IF ENCONTRADO-NO
-              PERFORM UNTIL ENCONTRADO-SI OR WK-I > WK-CUE-TAR-CONTADOR
-                IF WK-NUM-TARJETA-AUX = WK-CLIENTE-NUM-TAR(WK-I) AND
-                   WK-CLIENTE-NUM-TAR(WK-I) > ZERO
-                THEN SET ENCONTRADO-SI   TO TRUE
-                ELSE ADD 1               TO WK-I
-                END-IF
-           END-PERFORM
-           END-IF.
-
-       FIN-BUSCAR-MEDIO-MOVIMIENTO.
-           EXIT.
-
-       CARGAR-CUENTA.
-      *--------------
-      *    Cuando el registro sea de tipo cuenta tenemos que
-      *    asegurarnos de que la cuenta no esté repetida para un
-      *    mismo cliente. Si no lo estuviera, la guardamos, si lo
-      *    está, pasamos un error de que la cuenta estaría duplicada.   
-           MOVE REG-CUENTA-NUMERO        TO WK-NUM-CUENTA-AUX.  
-           PERFORM BUSCAR-CUENTA         THRU FIN-BUSCAR-CUENTA.
-
-           IF   ENCONTRADO-NO
-           THEN
-                MOVE REG-TARJETA-NUMERO  TO WK-NUM-TARJETA-AUX
-                PERFORM BUSCAR-TARJETA   THRU FIN-BUSCAR-TARJETA
-                IF ENCONTRADO-NO
-                THEN PERFORM ANADIR-CUENTA THRU FIN-ANADIR-CUENTA
-                ELSE SET STAT-ERR-TAR-DUPL TO TRUE
-                END-IF
-           ELSE 
-                SET STAT-ERR-CTA-DUPL TO TRUE
-           END-IF.
-
-       FIN-CARGAR-CUENTA.
-           EXIT.
-
-       CARGAR-MOVIMIENTO.
-      *------------------
-      *    Cuando el registro sea de tipo cuenta tenemos que
-      *    asegurarnos de que la cuenta no esté repetida para un
-      *    mismo cliente. Si no lo estuviera, la guardamos, si lo
-      *    está, pasamos un error de que la cuenta estaría duplicada.   
-           MOVE REG-MOVIMIENTO-NUM-MEDIO        TO WK-NUM-CUENTA-AUX.
-           MOVE REG-MOVIMIENTO-NUM-TAR          TO WK-NUM-TARJETA-AUX.
-
-           PERFORM BUSCAR-MEDIO-MOVIMIENTO
-           THRU FIN-BUSCAR-MEDIO-MOVIMIENTO.
-
-           IF   ENCONTRADO-SI
-           THEN PERFORM ANADIR-MOVIMIENTO  THRU FIN-ANADIR-MOVIMIENTO
-           ELSE SET STAT-ERR-MOV-NO-MEDIO  TO TRUE
-           END-IF.
-           
-       FIN-CARGAR-MOVIMIENTO.
-           EXIT.
-
-       ANADIR-MOVIMIENTO.
-      *------------------
-      *    Nos aseguramos que la tabla de movimientos no está completa 
-      *    antes de añadir un nuevo movimiento.
-           IF   WK-MOV-CONTADOR < WK-MOV-MAX
-           THEN ADD 1                    TO WK-MOV-CONTADOR
-                MOVE REG-MOVIMIENTO-CPT 
-                TO WK-MOV-CPT(WK-MOV-CONTADOR)
-
-                IF   REG-MOVIMIENTO-TIPO-MEDIO = 'T'
-                THEN MOVE REG-MOVIMIENTO-NUM-TAR
-                     TO WK-MOV-NUM-MEDIO-TAR(WK-MOV-CONTADOR)
-                ELSE MOVE REG-MOVIMIENTO-NUM-MEDIO
-                     TO WK-MOV-NUM-MEDIO-CTA(WK-MOV-CONTADOR)
-                END-IF
-
-                MOVE REG-MOVIMIENTO-TIPO-MEDIO
-                TO WK-MOV-TIPO-MEDIO(WK-MOV-CONTADOR)
-                MOVE REG-MOV-IMPORTE
-                TO WK-MOV-IMPORTE(WK-MOV-CONTADOR)
-                MOVE REG-MOVIMIENTO-FEC
-                TO WK-MOV-FEC(WK-MOV-CONTADOR)
-            ELSE SET STAT-ERR-MOV-MAX TO TRUE
-           END-IF.
-           
-       FIN-ANADIR-MOVIMIENTO.
-           EXIT.
-
-       IMPR-LINEA.
-      *-----------
-      * Línea separadora entre clientes.
-           DISPLAY '--------------------------------------------------'.
-       FIN-IMPR-LINEA.
-           EXIT.
-
-       INIZ-CLIENTE.
-      *-------------
-           INITIALIZE                    WK-OBJ-CLIENTE.
-
-       FIN-INIZ-CLIENTE.
-           EXIT.
-
-       FORMAT-FEC-NAC.
-      *---------------
-           MOVE WK-CLIENTE-FEC-NAC       TO WK-FECHA-AUX.
-           MOVE WK-FECHA-AUX-DD          TO WK-FECHA-DMA-DIA.
-           MOVE WK-FECHA-AUX-MM          TO WK-FECHA-DMA-MES.
-           MOVE WK-FECHA-AUX-AAAA        TO WK-FECHA-DMA-ANO.
-
-       FIN-FORMAT-FEC-NAC.
-           EXIT.
-
-       FORMAT-NUM-CUENTA.
-      *------------------
-           MOVE WK-NUM-CUENTA-AUX-EEEE   TO WK-NUM-CUENTA-AUX-ENT.
-           MOVE WK-NUM-CUENTA-AUX-OOOO   TO WK-NUM-CUENTA-AUX-OFC.
-           MOVE WK-NUM-CUENTA-AUX-DD     TO WK-NUM-CUENTA-AUX-DC.
-           MOVE WK-NUM-CUENTA-AUX-PPPP   TO WK-NUM-CUENTA-AUX-PROD.
-           MOVE WK-NUM-CUENTA-AUX-CCCCCC TO WK-NUM-CUENTA-AUX-CNT.
-
-       FIN-FORMAT-NUM-CUENTA.
-           EXIT.
-
-       FORMAT-NUM-TARJETA.
-      *-------------------
-           MOVE WK-NUM-TARJETA-AUX-G1    TO WK-NUM-TARJETA-SEP-G1.
-           MOVE WK-NUM-TARJETA-AUX-G2    TO WK-NUM-TARJETA-SEP-G2.
-           MOVE WK-NUM-TARJETA-AUX-G3    TO WK-NUM-TARJETA-SEP-G3.
-           MOVE WK-NUM-TARJETA-AUX-G4    TO WK-NUM-TARJETA-SEP-G4.
-
-       FIN-FORMAT-NUM-TARJETA.
-           EXIT.
-
-       FORMAT-FEC-TARJETA.
-      *-------------------
-           MOVE WK-TARJETA-FEC-AUX-DD    TO WK-FECHA-MA-DIA.
-           MOVE WK-TARJETA-FEC-AUX-MM    TO WK-FECHA-MA-MES.
-
-       FIN-FORMAT-FEC-TARJETA.
-           EXIT.
-
-       FORMAT-FEC-MOVIMIENTO.
-      *----------------------
-           MOVE WK-MOV-FEC-AAAA          TO WK-MOV-FEC-D-AAAA. 
-           MOVE WK-MOV-FEC-MM            TO WK-MOV-FEC-D-MM.
-           MOVE WK-MOV-FEC-DD            TO WK-MOV-FEC-D-DD.
-           MOVE WK-MOV-FEC-HH            TO WK-MOV-FEC-D-HH.
-           MOVE WK-MOV-FEC-MN            TO WK-MOV-FEC-D-MN.
-           MOVE WK-MOV-FEC-SS            TO WK-MOV-FEC-D-SS.
-           MOVE WK-MOV-FEC-FFFFFF        TO WK-MOV-FEC-D-FFFFFF.
-
-
-       FIN-FORMAT-FEC-MOVIMIENTO.
-           EXIT.
-
-       RELACION-CLIENTE-CUENTA.
-      *------------------------
-      * Párrafo que nos ayuda a formatear la letra que nos indica la 
-      * relación entre cliente y cuenta a la palabra completa para 
-      * imprimirla posteriormente.
-           EVALUATE TRUE
-           WHEN CLI-CUE-TIT(WK-I)
-               SET RLN-TIT               TO TRUE
-           WHEN CLI-CUE-CO(WK-I)
-               SET RLN-COT               TO TRUE
-           WHEN CLI-CUE-AU(WK-I)
-               SET RLN-AUT               TO TRUE
-           WHEN OTHER
-               CONTINUE
-           END-EVALUATE.
-
-       FIN-RELACION-CLIENTE-CUENTA.
-           EXIT.
-
-       RELACION-MOVIMIENTO-MEDIO.
-      *--------------------------
-      * Párrafo para determinar el medio de pago relacionado con un
-      * movimiento, cuenta o tarjeta.
-           EVALUATE TRUE
-           WHEN MOV-TIPO-MEDIO-C(WK-I)
-                SET MOV-CTA              TO TRUE
-           WHEN MOV-TIPO-MEDIO-T(WK-I)
-                SET MOV-TAR              TO TRUE
-           WHEN OTHER
-                CONTINUE
-           END-EVALUATE.
-
-       FIN-RELACION-MOVIMIENTO-MEDIO.
-           EXIT.
-
-       IMPR-CLIENTE.
-      *-------------
-      * Cuando hayamos llegado a un estado final imprimimos todos los
-      * registros del cliente que se han ido cargando en nuestra
-      * estructura de "objeto".
-           IF   WK-CLIENTE-NOMBRE NOT = ALL SPACES
-           THEN DISPLAY 'NOMBRE           [' WK-CLIENTE-NOMBRE ']'         
-           END-IF.
-
-           IF   WK-CLIENTE-NIF NOT = ALL SPACES
-           THEN DISPLAY 'NIF              [' WK-CLIENTE-NIF ']'
-           END-IF.
-
-           IF   WK-CLIENTE-FEC-NAC > ZERO
-           THEN PERFORM FORMAT-FEC-NAC THRU FIN-FORMAT-FEC-NAC
-                DISPLAY 'FECHA NACIMIENTO [' WK-FECHA-DMA ']'
-           END-IF.
-
-           IF   WK-DOMICILIO-COMPL NOT = ALL SPACES
-           THEN DISPLAY 'DOMILICIO        [' WK-DOMICILIO-COMPL ']'
-           END-IF.
-
-      *    Para imprimir el contenido de las tablas de cuentas y 
-      *    tarjetas tenemos que recorrerlas asegurándonos de que el 
-      *    orden sea el correcto. Que cada tarjeta se imprimirá 
-      *    seguidamente de la cuenta a la que está asociada. Para ello 
-      *    compartimos el índice WK-I en para ambas tablas.
-           PERFORM VARYING WK-I FROM 1 BY 1 
-           UNTIL WK-I > WK-CUE-TAR-CONTADOR
-      *         Para imprimir las cuentas y las tarjetas llamaremos a 
-      *         nuestros párrafos de formateo del contenido para una 
-      *         mejor lectura. Y al párrafo que nos formatea la relación 
-      *         entre cuenta y cliente (titular, cotitular, autorizado). 
-                PERFORM RELACION-CLIENTE-CUENTA
-                THRU FIN-RELACION-CLIENTE-CUENTA
-
-                MOVE WK-CLIENTE-NUM-CTA(WK-I) TO WK-NUM-CUENTA-AUX
-                PERFORM FORMAT-NUM-CUENTA    THRU FIN-FORMAT-NUM-CUENTA
-                
-                DISPLAY 'NUMERO CUENTA    [' WK-NUM-CUENTA-SEPARADA 
-                                          ' - ' SW-RLN-CLI-CUE ']'
-
-                MOVE    WK-CLIENTE-SALD-CTA(WK-I) TO WK-CTA-SALDO-FMT
-                DISPLAY 'SALDO            [' WK-CTA-SALDO-FMT ']'
-
-                IF WK-CLIENTE-NUM-TAR(WK-I) > ZERO
-                THEN
-                MOVE WK-CLIENTE-NUM-TAR(WK-I) TO WK-NUM-TARJETA-AUX
-                PERFORM FORMAT-NUM-TARJETA   THRU FIN-FORMAT-NUM-TARJETA
-                
-                MOVE WK-TARJETA-FEC(WK-I)     TO WK-TARJETA-FEC-AUX
-                PERFORM FORMAT-FEC-TARJETA   THRU FIN-FORMAT-FEC-TARJETA
-
-                DISPLAY 'NUMERO TARJETA   [' WK-NUM-TARJETA-SEPARADA ']'
-
-                MOVE    WK-CLIENTE-CRE-TAR(WK-I) TO WK-TAR-CRED-FMT
-                DISPLAY 'CRÉDITO          [' WK-TAR-CRED-FMT ']'
-                DISPLAY 'FECHA TARJETA    [' WK-TARJETA-FEC-MA ']'
-                DISPLAY 'CCV              [' WK-TARJETA-CCV(WK-I) ']'
-                END-IF
-
-           END-PERFORM.
-
-           PERFORM VARYING WK-I FROM 1 BY 1
-           UNTIL WK-I > WK-MOV-CONTADOR
-      *    Los movimientos van independientes y se imprimen indexando 
-      *    con su propio índice.
-                 IF   WK-MOV-CPT(WK-I) NOT = ALL SPACES
-                 THEN DISPLAY 
-                 'MOVIMIENTO       [' WK-MOV-CPT(WK-I) ']'
-                 END-IF
-
-                 IF   WK-MOV-NUM-MEDIO-CTA(WK-I) NOT = ALL SPACES
-                      AND 
-                      WK-MOV-NUM-MEDIO-TAR(WK-I) NOT = ALL SPACES
-                      AND 
-                      WK-MOV-TIPO-MEDIO(WK-I) NOT = ALL SPACES
-                 THEN PERFORM RELACION-MOVIMIENTO-MEDIO
-                      THRU FIN-RELACION-MOVIMIENTO-MEDIO
-      *         Si el movimiento se realiza desde una tarjeta o cuenta
-      *         se realiza un formateo de número de cuenta o tarjeta
-      *         reutilizando los párrafos de formateo de num de cuenta o
-      *         num de tarjeta. También para eliminar los ceros que se
-      *         agregan por defecto al final del num de tarjeta.
-                      IF   MOV-CTA
-                      THEN MOVE WK-MOV-NUM-MEDIO-CTA(WK-I)
-                           TO WK-NUM-CUENTA-AUX
-                           PERFORM FORMAT-NUM-CUENTA    
-                           THRU FIN-FORMAT-NUM-CUENTA
-                           DISPLAY 
-                           'CARGADO EN       [' SW-MOV-CTA-TAR ': '   
-                           WK-NUM-CUENTA-SEPARADA ']'
-                      ELSE MOVE WK-MOV-NUM-MEDIO-TAR(WK-I) 
-                           TO WK-NUM-TARJETA-AUX
-                           PERFORM FORMAT-NUM-TARJETA    
-                           THRU FIN-FORMAT-NUM-TARJETA
-                           DISPLAY 
-                           'CARGADO EN       [' SW-MOV-CTA-TAR ': '   
-                           WK-NUM-TARJETA-SEPARADA ']'
-                      END-IF
-                 END-IF
-           
-                 MOVE WK-MOV-IMPORTE(WK-I)  TO WK-MOV-IMP-FMT
-                 DISPLAY 
-                 'IMPORTE          [' WK-MOV-IMP-FMT ']'
-
-                 IF   WK-MOV-FEC(WK-I) > ZERO
-                 THEN MOVE WK-MOV-FEC(WK-I) TO WK-MOV-FEC-AUX
-                      PERFORM FORMAT-FEC-MOVIMIENTO 
-                      THRU FIN-FORMAT-FEC-MOVIMIENTO
-                      DISPLAY 
-                      'FECHA            [' WK-MOV-FEC-AUX-D ']'
-                 END-IF
-           END-PERFORM.
-           
-       FIN-IMPR-CLIENTE.
-           EXIT.
-
-       ALTA-CLIENTE.
-      *-------------
-      *    Se inicializan las areas de entrada de datos de las copys. 
-      *    Se mueven los datos obtenidos y procesados por este pograma a 
-      *    su respectiva copy de altacliente y se realizan las búsquedas 
-      *    e inserciones.
-           INITIALIZE                      ALTACLIENTE-ENTRADA.
-
-      *    Datos de domicilio.
-           MOVE WK-DOMICILIO-NUMERO        TO ALTACLI-DOM-NUMERO.
-           MOVE WK-DOMICILIO-CALLE         TO ALTACLI-DOM-CALLE.
-           MOVE WK-DOMICILIO-CODPOST       TO ALTACLI-DOM-CODPOS.
-           MOVE WK-DOMICILIO-PROV          TO ALTACLI-DOM-PROV.    
-           MOVE WK-DOMICILIO-POBL          TO ALTACLI-DOM-POBL.
-
-           DISPLAY '*********BANCO-ALTA-CLIENTE************'.
-           DISPLAY 'NUM' WK-DOMICILIO-NUMERO.
-           DISPLAY 'CALLE' WK-DOMICILIO-CALLE.
-           DISPLAY 'CODPOS' WK-DOMICILIO-CODPOST.
-           DISPLAY 'PROV' WK-DOMICILIO-PROV.
-           DISPLAY 'POBL' WK-DOMICILIO-POBL.
-
-      *    Datos de cliente.
-           MOVE WK-CLIENTE-NIF              TO ALTACLI-CLI-NIF.  
-           MOVE WK-CLIENTE-NOMBRE           TO ALTACLI-CLI-NOMBRE. 
-           MOVE WK-CLIENTE-FEC-NAC          TO ALTACLI-CLI-FEC-NAC.
-      
-      *    Datos de cuenta y tarjetas.
-           MOVE WK-CUE-TAR-CONTADOR         TO ALTACLI-CUE-TAR-CONTADOR.
-           MOVE 1                           TO WK-I.
-           PERFORM VARYING WK-I FROM 1 BY 1 
-           UNTIL WK-I > WK-CUE-TAR-CONTADOR
-              MOVE WK-CLIENTE-NUM-CTA(WK-I)  TO ALTACLI-NUM-CTA(WK-I)
-              MOVE WK-CLIENTE-SALD-CTA(WK-I) TO ALTACLI-SALDO-CTA(WK-I)
-              MOVE SW-CLIENTE-RLN-CTA(WK-I)  TO ALTACLI-RLN-CTA(WK-I)
-              MOVE WK-CLIENTE-NUM-TAR(WK-I)  TO ALTACLI-NUM-TAR(WK-I)
-              MOVE WK-CLIENTE-CRE-TAR(WK-I)  TO ALTACLI-CRE-TAR(WK-I)
-              MOVE WK-TARJETA-FEC(WK-I)      TO ALTACLI-FEC-TAR(WK-I)
-              MOVE WK-TARJETA-CCV(WK-I)      TO ALTACLI-CCV-TAR(WK-I)
-           END-PERFORM.
-
-      *    Datos de movimiento.
-           MOVE WK-MOV-CONTADOR              TO ALTACLI-MOV-CONTADOR.
-           MOVE 1                            TO WK-I.
-           PERFORM VARYING WK-I FROM 1 BY 1 
-           UNTIL WK-I > WK-MOV-CONTADOR
-              MOVE WK-MOV-CPT(WK-I)          TO ALTACLI-MOV-CPT(WK-I)
-              MOVE WK-MOV-IMPORTE(WK-I)    
-              TO ALTACLI-MOV-IMPORTE(WK-I)
-              MOVE WK-MOV-NUM-MEDIO-CTA(WK-I) 
-              TO ALTACLI-MOV-NUM-MEDIO-CTA(WK-I)
-              MOVE WK-MOV-NUM-MEDIO-TAR(WK-I) 
-              TO ALTACLI-MOV-NUM-MEDIO-TAR(WK-I)
-              MOVE WK-MOV-TIPO-MEDIO(WK-I) 
-              TO ALTACLI-MOV-TIPO-MEDIO(WK-I)
-              MOVE WK-MOV-FEC(WK-I)          TO ALTACLI-MOV-FEC(WK-I)
-           END-PERFORM.
-
-           CALL "ALTACLIENTE"                USING AREA-ALTACLIENTE.
-
-       FIN-ALTA-CLIENTE.
-           EXIT.
-
-       MOSTRAR-ESTADO.
-      *---------------
-      *    Para mostrar el mensaje asociado al error que se haya 
-      *    producido añadimos 1 al error y usamos el resultado como 
-      *    índice en nuestra tabla de mensajes. Ya que el 0 es el OK, y
-      *    y seguidamente todos los mensajes están ordenados a la par 
-      *    con su respectivo error.
-           ADD 1 TO SW-STAT      GIVING DESC-ERR-INDICE.
-           DISPLAY DESC-ERR-TABLA(DESC-ERR-INDICE).
-       
-       FIN-MOSTRAR-ESTADO.
-           EXIT.
-
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. BANCO.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+      *----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+           SELECT FICHCLI ASSIGN TO WK-FICHCLI-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHCLI.
+
+      *    Fichero de rechazos: un registro por cada bloque de cliente
+      *    descartado, con el motivo del rechazo. Su nombre lleva la
+      *    fecha de la ejecución para no pisar el de ejecuciones
+      *    anteriores.
+           SELECT FICHRCH ASSIGN TO WK-FICHRCH-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHRCH.
+
+      *    Fichero de pendientes: cuando un cliente ya tiene el máximo
+      *    de cuentas/tarjetas o de movimientos admitido (WK-CTE-
+      *    CUENTAS-MAX / WK-MOV-MAX) y llega un registro más de ese
+      *    tipo, el cliente NO se rechaza por eso: el registro sobrante
+      *    se aparta aquí, tal cual venía en el fichero de entrada, para
+      *    arrastrarlo a una ejecución posterior (por ejemplo,
+      *    anteponiéndolo al próximo fichero de entrada).
+           SELECT FICHPDTE ASSIGN TO WK-FICHPDTE-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHPDTE.
+
+      *    Fichero de checkpoint: guarda la cantidad de clientes ya
+      *    confirmados (de alta o rechazados) para poder reanudar la
+      *    carga sin reprocesarlos si una ejecución se interrumpe por
+      *    un error de E/S.
+           SELECT FICHCHK ASSIGN TO 'banco-checkpoint.dat'
+                          ORGANIZATION IS SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHCHK.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *-------------
+      * Cada registro del fichero contiene 83 caracteres.
+       FD FICHCLI RECORD CONTAINS 83 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHCLI                   PIC X(83).
+
+      * Un registro por bloque de cliente rechazado: el registro ori-
+      * ginal de 83 caracteres tal cual venía en el fichero de entrada,
+      * más el código y la descripción del motivo del rechazo.
+       FD FICHRCH RECORD CONTAINS 137 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHRCH.
+           05  REG-FICHRCH-REG               PIC X(83).
+           05  FILLER                        PIC X(01).
+           05  REG-FICHRCH-STAT              PIC 9(02).
+           05  FILLER                        PIC X(01).
+           05  REG-FICHRCH-DESC              PIC X(50).
+
+      * Registro de pendientes: el registro original de 83 caracteres,
+      * sin cambios, para poder reinyectarlo en una carga posterior.
+       FD FICHPDTE RECORD CONTAINS 83 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHPDTE                     PIC X(83).
+
+      * Registro único del fichero de checkpoint: cantidad de clientes
+      * confirmados (de alta o rechazados) hasta el momento.
+       FD FICHCHK RECORD CONTAINS 6 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHCHK                      PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * Valor de retorno al sistema operativo (status).
+      * Cada uno de los errores que queremos contener.
+       01  SW-STAT                       PIC 9(02) VALUE 00.
+           88  STAT-OK                   VALUE 00.
+           88  STAT-ERR-TIP-REG          VALUE 01.
+           88  STAT-ERR-NOMBRE           VALUE 02.
+           88  STAT-ERR-FEC-NAC          VALUE 03.
+           88  STAT-ERR-NIF              VALUE 04.
+           88  STAT-ERR-CALLE            VALUE 05.
+           88  STAT-ERR-COD-POST         VALUE 06.
+           88  STAT-ERR-POBL             VALUE 07.
+           88  STAT-ERR-PROV             VALUE 08.
+           88  STAT-ERR-CTA-DUPL         VALUE 09.
+           88  STAT-ERR-CTA-MAX          VALUE 10.
+           88  STAT-ERR-NUM-CUENTA       VALUE 11. 
+           88  STAT-ERR-SALDO            VALUE 12.
+           88  STAT-ERR-CUENTA-AUT       VALUE 13.
+           88  STAT-ERR-NUM-TARJETA      VALUE 14.
+           88  STAT-ERR-TAR-DUPL         VALUE 15. 
+           88  STAT-ERR-CREDITO          VALUE 16. 
+           88  STAT-ERR-TARJETA-FEC      VALUE 17.
+           88  STAT-ERR-MOV-CPT          VALUE 18.
+           88  STAT-ERR-MOV-MEDIO        VALUE 19.
+           88  STAT-ERR-MOV-NO-MEDIO     VALUE 20.
+           88  STAT-ERR-MOV-IMPORTE      VALUE 21.
+           88  STAT-ERR-MOV-FEC          VALUE 22.
+           88  STAT-ERR-MOV-MAX          VALUE 23.
+           88  STAT-ERR-MOV-NUM-MEDIO    VALUE 24.
+           88  STAT-ERR-IO               VALUE 25.
+           88  STAT-ERR-AFD              VALUE 26.
+           88  STAT-ERR-CABECERA         VALUE 27.
+           88  STAT-ERR-TRAILER          VALUE 28.
+           88  STAT-ERR-CLI-NO-ENC       VALUE 29.
+           88  STAT-ERR-MOD-SQL          VALUE 30.
+           88  STAT-ERR-CREDITO-MAX      VALUE 31.
+           88  STAT-ERR-MANDATO          VALUE 32.
+           88  STAT-ERR-DIVISA           VALUE 33.
+           88  STAT-ERR-ALTA-SQL         VALUE 34.
+
+      * Mensajes para los errores.
+       01  WK-DESC-STAT.
+           05 FILLER PIC X(50) VALUE 'STATUS OK'.
+           05 FILLER PIC X(50) VALUE 'TIPO DE REGISTRO DESCONOCIDO'.
+           05 FILLER PIC X(50) VALUE 'NOMBRE DE CLIENTE VACIO/ERRONEO'.
+           05 FILLER PIC X(50) VALUE 'FECHA DE NAC. VACIA/ERRONEA'.
+           05 FILLER PIC X(50) VALUE 'NIF DE CLIENTE VACIO'.
+           05 FILLER PIC X(50) VALUE 'CALLE DE CLIENTE VACIA'.
+           05 FILLER PIC X(50) VALUE 'CODIGO POSTAL NO VALIDO'.
+           05 FILLER PIC X(50) VALUE 'POBLACION VACIA'.
+           05 FILLER PIC X(50) VALUE 'PROVINCIA VACIA'.
+           05 FILLER PIC X(50) VALUE 'CUENTA DUPLICADA'.
+           05 FILLER PIC X(50) VALUE 'MAXIMO DE CUENTAS ALCANZADO'.
+           05 FILLER PIC X(50) VALUE 'NUMERO DE CUENTA VACIO/ERRONEO'.
+           05 FILLER PIC X(50) VALUE 'SALDO DE CUENTA NO VALIDO'.
+           05 FILLER PIC X(50) VALUE 'RELACION ENTRE CUENTA Y CLIENTE'.
+           05 FILLER PIC X(50) VALUE 'NUMERO DE TARJETA NO VALIDO'.
+           05 FILLER PIC X(50) VALUE 'TARJETA DUPLICADA'.
+           05 FILLER PIC X(50) VALUE 'CREDITO DE TARJETA NO VALIDO'.
+           05 FILLER PIC X(50) VALUE 'ERROR EN LA FECHA DE LA TARJETA'.
+           05 FILLER PIC X(50) VALUE 'CONCEPTO DE MOVIMIENTO VACIO'.
+           05 FILLER PIC X(50) VALUE 'ORIGEN CARGO DE MOVIMIENTO ERRONEO
+      -                              'O VACIO'.
+           05 FILLER PIC X(50) VALUE 'MEDIO DE CARGO DE MOVIMIENTO ERRON
+      -                              'O O VACIO'.
+           05 FILLER PIC X(50) VALUE 'IMPORTE DE MOVIMIENTO ERRONEO O VA
+      -                              'CIO'.
+           05 FILLER PIC X(50) VALUE 'FECHA DE MOVIMIENTO ERRONEA O VACI
+      -                              'A'.
+           05 FILLER PIC X(50) VALUE 'MAXIMO DE MOVIMIENTOS ALCANZADO'.
+           05 FILLER PIC X(50) VALUE 'NUMERO DE MEDIO DEL MOVIMIENTO ERR
+      -                              'ONEO O VACIO'.
+           05 FILLER PIC X(50) VALUE 'ERROR DE ENTRADA/SALIDA'.
+           05 FILLER PIC X(50) VALUE 'ESTADO DEL AFD INALCANZABLE'.
+           05 FILLER PIC X(50) VALUE 'REGISTRO DE CABECERA AUSENTE O ERR
+      -                              'ONEO'.
+           05 FILLER PIC X(50) VALUE 'REGISTRO DE TRAILER AUSENTE O ERRO
+      -                              'NEO'.
+           05 FILLER PIC X(50) VALUE 'CLIENTE NO ENCONTRADO PARA LA MOD
+      -                              'IFICACION'.
+           05 FILLER PIC X(50) VALUE 'ERROR SQL AL MODIFICAR EL CLIENT
+      -                              'E'.
+           05 FILLER PIC X(50) VALUE 'CREDITO DE TARJETA SUPERA EL MAXIM
+      -                              'O PERMITIDO'.
+           05 FILLER PIC X(50) VALUE 'NUMERO DE MANDATO DE DOMICILIACIO
+      -                              'N ERRONEO'.
+           05 FILLER PIC X(50) VALUE 'CODIGO DE DIVISA NO VALIDO'.
+           05 FILLER PIC X(50) VALUE 'ERROR SQL AL DAR DE ALTA EL CLIEN
+      -                              'TE'.
+
+      * Atar los 34 errores a su correspondiente STAT-ERR con una tabla.
+       01  WK-DESC-STAT-R                   REDEFINES WK-DESC-STAT.
+           05  DESC-ERR-TABLA               PIC X(50) OCCURS 35 TIMES.
+       
+       01  DESC-ERR-INDICE                  PIC 9(02).
+       
+      * Switch para determinar en qué estado del automata finito
+      * determinista nos encontramos. Nos sirve para identificar que
+      * los registros están correctamente ordenados, y determinar cuando
+      * hemos terminado de leer los datos correspondientes a un cliente
+      * y pasado al siguiente (de un estado final a uno inicial).
+       01  WK-AFD.
+           05  SW-AFD-STAT                  PIC 9(01) VALUE 0.
+               88  AFD-STAT-Q0              VALUE 0.
+               88  AFD-STAT-Q1              VALUE 1.
+               88  AFD-STAT-Q2              VALUE 2.
+               88  AFD-STAT-Q3              VALUE 3.
+               88  AFD-STAT-Q4              VALUE 4.
+           05  SW-AFD-STAT-FINAL            PIC 9(01).
+               88  AFD-STAT-FINAL-SI        VALUES 3, 4.
+
+      * El siguiente símbolo de la secuencia de entrada. Cada registro
+      * identifica un conjunto de datos distinto. Los distinguimos por
+      * su registro inicial (dos dígitos entre 01 y 04).
+       01  TIP-REG.
+           05  REG-TIPO                      PIC 9(02).
+               88  REG-TIPO-CABECERA         VALUE 00.
+               88  REG-TIPO-CLIENTE          VALUE 01.
+               88  REG-TIPO-DOMICILIO        VALUE 02.
+               88  REG-TIPO-CUENTA-TARJETA   VALUE 03.
+               88  REG-TIPO-MOVIMIENTO       VALUE 04.
+               88  REG-TIPO-MODIFICACION     VALUE 05.
+               88  REG-TIPO-TRAILER          VALUE 99.
+           05  FILLER                        PIC X(81).
+
+      * Registro de cabecera del fichero: sólo trae la fecha de proceso,
+      * a efectos de identificar con qué tanda se generó el fichero.
+       01  TIP-REG-CABECERA                  REDEFINES TIP-REG.
+           05  REG-CABECERA-TIPO              PIC X(02).
+           05  REG-CABECERA-FECHA             PIC 9(08).
+           05  REG-CABECERA-FECHA-X           REDEFINES
+               REG-CABECERA-FECHA             PIC X(08).
+           05  REG-CABECERA-FECHA-R           REDEFINES
+               REG-CABECERA-FECHA.
+               10 REG-CABECERA-FECHA-AAAA     PIC 9(04).
+               10 REG-CABECERA-FECHA-MM       PIC 9(02).
+               10 REG-CABECERA-FECHA-DD       PIC 9(02).
+
+      * Registro de trailer del fichero: trae la cantidad de clientes
+      * que el generador del fichero dice haber escrito, para poder
+      * contrastarla con la cantidad que efectivamente procesamos.
+       01  TIP-REG-TRAILER                   REDEFINES TIP-REG.
+           05  REG-TRAILER-TIPO               PIC X(02).
+           05  REG-TRAILER-CONTADOR           PIC 9(06).
+           05  REG-TRAILER-CONTADOR-X         REDEFINES
+               REG-TRAILER-CONTADOR           PIC X(06).
+
+      * En algunos registros redefinimos el dato a PIC X para el manejo 
+      * de nuestros errores y hacer las comprobaciones de tipo numérico.
+      * Tipo registro cliente.
+       01  TIP-REG-CLIENTE                   REDEFINES TIP-REG.
+           05  REG-CLIENTE-TIPO              PIC X(02).
+           05  REG-CLIENTE-NOMBRE            PIC X(57).
+           05  REG-CLIENTE-FEC-NAC           PIC 9(08).
+           05  REG-CLIENTE-FEC-NAC-X         REDEFINES
+               REG-CLIENTE-FEC-NAC           PIC X(08).
+           05  REG-CLIENTE-FEC-NAC-R         REDEFINES
+               REG-CLIENTE-FEC-NAC.
+               10 REG-CLIENTE-FEC-NAC-AAAA   PIC 9(04).
+               10 REG-CLIENTE-FEC-NAC-MM     PIC 9(02).
+               10 REG-CLIENTE-FEC-NAC-DD     PIC 9(02).
+           05  REG-CLIENTE-NIF               PIC X(10).
+           05  REG-CLIENTE-OFICINA           PIC X(04).
+           05  FILLER                        PIC X(02).
+
+      * Tipo registro domicilio.
+       01  TIP-REG-DOMICILIO                 REDEFINES TIP-REG.
+           05  REG-DOMICILIO-TIP             PIC X(02).
+           05  REG-DOMICILIO-CALLE           PIC X(35).
+           05  REG-DOMICILIO-NUMERO          PIC X(03).
+           05  REG-DOMICILIO-CODPOST         PIC 9(05).
+           05  REG-DOMICILIO-CODPOST-X       REDEFINES
+               REG-DOMICILIO-CODPOST         PIC X(05).
+           05  REG-DOMICILIO-CODPOST-R       REDEFINES
+               REG-DOMICILIO-CODPOST.
+               10  REG-DOMICILIO-CODPOST-PROV PIC 9(02).
+               10  REG-DOMICILIO-CODPOST-RES  PIC 9(03).
+           05  REG-DOMICILIO-PROV            PIC X(16).
+           05  REG-DOMICILIO-POBL            PIC X(16).
+
+      * Tipo registro cuenta.
+       01  TIP-REG-CUENTA-TARJETA            REDEFINES TIP-REG.
+           05  REG-CUENTA-TIPO               PIC X(02).
+           05  REG-CUENTA-NUMERO             PIC 9(20).
+           05  REG-CUENTA-NUMERO-X           REDEFINES 
+               REG-CUENTA-NUMERO             PIC X(20).
+           05  REG-CUENTA-SALDO              PIC S9(08)V99 
+                                             LEADING SEPARATE.
+           05  REG-CUENTA-SALDO-R            REDEFINES
+               REG-CUENTA-SALDO.
+               10 REG-CUENTA-SALDO-S         PIC X(01).
+               10 REG-CUENTA-SALDO-VAL       PIC X(10).
+      *    Vista alternativa del saldo para ficheros de entrada con
+      *    modo de importe BANCO_MODO_IMPORTE = 'P' (punto decimal
+      *    explícito en vez de decimales implícitos).
+           05  REG-CUENTA-SALDO-PER          REDEFINES
+               REG-CUENTA-SALDO.
+               10 REG-CUENTA-SALDO-PER-S     PIC X(01).
+               10 REG-CUENTA-SALDO-PER-INT   PIC 9(07).
+               10 REG-CUENTA-SALDO-PER-PTO   PIC X(01).
+               10 REG-CUENTA-SALDO-PER-DEC   PIC 9(02).
+           05  REG-CUENTA-AUT                PIC X(01).
+      *    Referencia de mandato SEPA (domiciliación) ligada a la
+      *    cuenta: viaja vacía cuando la cuenta no tiene domiciliación.
+           05  REG-CUENTA-MANDATO            PIC 9(12).
+           05  REG-CUENTA-MANDATO-X          REDEFINES
+               REG-CUENTA-MANDATO            PIC X(12).
+           05  REG-TARJETA-NUMERO            PIC 9(16).
+           05  REG-TARJETA-NUMERO-X          REDEFINES 
+               REG-TARJETA-NUMERO            PIC X(16).
+           05  REG-TARJETA-CREDITO           PIC S9(08)V99 
+                                             LEADING SEPARATE.
+           05  REG-TARJETA-CREDITO-R         REDEFINES
+               REG-TARJETA-CREDITO.
+               10 REG-TARJETA-CREDITO-S      PIC X(01).
+               10 REG-TARJETA-CREDITO-VAL    PIC X(10).
+      *    Vista alternativa del crédito (ver REG-CUENTA-SALDO-PER).
+           05  REG-TARJETA-CREDITO-PER       REDEFINES
+               REG-TARJETA-CREDITO.
+               10 REG-TARJETA-CREDITO-PER-S   PIC X(01).
+               10 REG-TARJETA-CREDITO-PER-INT PIC 9(07).
+               10 REG-TARJETA-CREDITO-PER-PTO PIC X(01).
+               10 REG-TARJETA-CREDITO-PER-DEC PIC 9(02).
+           05  REG-TARJETA-FEC               PIC 9(04).
+           05  REG-TARJETA-FEC-X             REDEFINES
+               REG-TARJETA-FEC               PIC X(04).
+           05  REG-TARJETA-FEC-R             REDEFINES
+               REG-TARJETA-FEC.
+               10 REG-TARJETA-FEC-MES        PIC 9(02).
+               10 REG-TARJETA-FEC-ANO        PIC 9(02).
+      *    Código de divisa ISO 4217 (p.ej. 'EUR') de la cuenta y de la
+      *    tarjeta; si viaja vacío se asume EUR (ver VALIDAR-DIVISA).
+           05  REG-CUENTA-DIVISA             PIC X(03).
+           05  REG-TARJETA-DIVISA            PIC X(03).
+      * Tipo registro movimiento.
+       01  TIP-REG-MOVIMIENTO                REDEFINES TIP-REG.
+           05  REG-MOVIMIENTO-TIP            PIC X(02).
+           05  REG-MOVIMIENTO-CPT            PIC X(23).
+           05  REG-MOVIMIENTO-NUM-MEDIO      PIC 9(20).
+           05  REG-MOVIMIENTO-NUM-MEDIO-X    REDEFINES
+               REG-MOVIMIENTO-NUM-MEDIO      PIC X(20).
+           05  REG-MOVIMIENTO-NUM-TAR-R      REDEFINES 
+               REG-MOVIMIENTO-NUM-MEDIO.
+               10  REG-MOVIMIENTO-NUM-TAR    PIC X(16).
+               10  FILLER                    PIC X(04). 
+           05  REG-MOVIMIENTO-TIPO-MEDIO     PIC X(01).
+           05  REG-MOV-IMPORTE               PIC S9(08)V99 
+                                             LEADING SEPARATE.
+           05  REG-MOV-IMPORTE-R             REDEFINES
+               REG-MOV-IMPORTE.
+               10 REG-MOV-IMPORTE-S          PIC X(01).
+               10 REG-MOV-IMPORTE-VAL        PIC X(10).
+      *    Vista alternativa del importe (ver REG-CUENTA-SALDO-PER).
+           05  REG-MOV-IMPORTE-PER           REDEFINES
+               REG-MOV-IMPORTE.
+               10 REG-MOV-IMPORTE-PER-S      PIC X(01).
+               10 REG-MOV-IMPORTE-PER-INT    PIC 9(07).
+               10 REG-MOV-IMPORTE-PER-PTO    PIC X(01).
+               10 REG-MOV-IMPORTE-PER-DEC    PIC 9(02).
+           05  REG-MOVIMIENTO-FEC            PIC 9(20).
+           05  REG-MOVIMIENTO-FEC-X          REDEFINES
+               REG-MOVIMIENTO-FEC            PIC X(20).
+           05  REG-MOVIMIENTO-FEC-R          REDEFINES
+               REG-MOVIMIENTO-FEC.
+               10 REG-MOVIMIENTO-FEC-AAAA    PIC 9(04).
+               10 REG-MOVIMIENTO-FEC-MM      PIC 9(02).
+               10 REG-MOVIMIENTO-FEC-DD      PIC 9(02).
+               10 FILLER                     PIC 9(12).
+      *    Código de divisa ISO 4217 del movimiento; si viaja vacío se
+      *    asume EUR (ver VALIDAR-DIVISA).
+           05  REG-MOVIMIENTO-DIVISA         PIC X(03).
+
+      * Tipo registro de modificación de cliente: trae el NIF del
+      * cliente ya existente y los datos que reemplazan a los suyos.
+      * No acompaña a un bloque de alta: es un registro autónomo que
+      * se admite entre clientes (estado Q0 del AFD).
+       01  TIP-REG-MODIFICACION              REDEFINES TIP-REG.
+           05  REG-MOD-TIPO                  PIC X(02).
+           05  REG-MOD-NIF                   PIC X(10).
+           05  REG-MOD-NOMBRE                PIC X(57).
+           05  REG-MOD-FEC-NAC               PIC 9(08).
+           05  REG-MOD-FEC-NAC-X             REDEFINES
+               REG-MOD-FEC-NAC               PIC X(08).
+           05  REG-MOD-FEC-NAC-R             REDEFINES
+               REG-MOD-FEC-NAC.
+               10 REG-MOD-FEC-NAC-AAAA       PIC 9(04).
+               10 REG-MOD-FEC-NAC-MM         PIC 9(02).
+               10 REG-MOD-FEC-NAC-DD         PIC 9(02).
+
+      * Variables para calcular un número 'aleatorio' para el CCV de la
+      * tarjeta.
+       01  WK-CCV.
+           05  WK-FECHA-ACTUAL               PIC 9(06).
+           05  WK-HORA-ACTUAL                PIC 9(06).
+           05  WK-SEMILLA                    PIC 9(12).
+           05  WK-SEMILLA-2                  PIC 9(12).
+           05  WK-CCV-ALEATORIO              PIC 9(03).
+           05  WK-CCV-CONTADOR               PIC 9(02) VALUE 1.
+       
+      * Objeto cliente. Usamos esta estructura para guardar en ella los
+      * datos que vamos leyendo en los registros para así no perderlos
+      * y poder imprimir el cliente completo una vez comprobemos que
+      * hemos transitado al siguiente.
+       01  WK-CTE-CUENTAS-MAX                PIC 9(02) VALUE 20.
+       01  WK-MOV-MAX                        PIC 9(02) VALUE 20.
+
+      * Techo de crédito que se admite para una tarjeta nueva.
+       01  WK-CTE-CREDITO-MAX                PIC S9(08)V99 VALUE
+                                             30000,00.
+
+      * Cuentas ya dadas de alta en esta misma ejecución, cualquiera
+      * que sea el cliente al que pertenezcan: a diferencia de
+      * WK-CUE-TAR, esta tabla NO se reinicia en INIZ-CLIENTE, así que
+      * permite detectar que un mismo número de cuenta se repita entre
+      * dos clientes distintos del lote (ver BUSCAR-CUENTA-OTRO-CLI).
+       01  WK-CTAS-VISTAS-MAX                PIC 9(03) VALUE 999.
+       01  WK-CTAS-VISTAS-TABLA.
+           05  WK-CTAS-VISTAS-CONTADOR       PIC 9(03) VALUE 0.
+           05  WK-CTAS-VISTAS              OCCURS 999 TIMES
+                                             PIC 9(20).
+
+       01  WK-OBJ-CLIENTE.
+           05  WK-CLIENTE.
+               10  WK-CLIENTE-NOMBRE         PIC X(57).
+               10  WK-CLIENTE-FEC-NAC        PIC 9(08).
+               10  WK-CLIENTE-NIF            PIC X(10).
+               10  WK-CLIENTE-OFICINA        PIC X(04).
+
+           05  WK-DOMICILIO.
+               10  WK-DOMICILIO-CALLE        PIC X(35).
+               10  WK-DOMICILIO-NUMERO       PIC X(03).
+               10  WK-DOMICILIO-CODPOST      PIC 9(05). 
+               10  WK-DOMICILIO-PROV         PIC X(16).
+               10  WK-DOMICILIO-POBL         PIC X(16).
+               10  WK-DOMICILIO-COMPL        PIC X(100).
+      * Máximo de cuentas, tarjetas y movimientos por cliente (5).
+      * Creamos variables para controlar el tamaño máximo de las tablas
+      * de cuentas, tarjetas y movimientos. 
+           05  WK-CUE-TAR-TABLA.
+               10  WK-CUE-TAR-CONTADOR       PIC 9(02) VALUE 0.
+               10  WK-CUE-TAR                OCCURS 20 TIMES.
+                   15  WK-CLIENTE-NUM-CTA    PIC 9(20).
+                   15  WK-CLIENTE-SALD-CTA   PIC S9(08)V99 
+                                             LEADING SEPARATE.
+      * La relación entre cliente y cuenta la expresamos como TITULAR,
+      * COTITULAR o AUTORIZADO.                                       
+                   15  SW-CLIENTE-RLN-CTA    PIC X(01).
+                       88  CLI-CUE-TIT       VALUE 'T'.
+                       88  CLI-CUE-CO        VALUE 'C'.
+                       88  CLI-CUE-AU        VALUE 'A'.
+
+                   15  WK-CLIENTE-NUM-TAR    PIC 9(16).
+                   15  WK-CLIENTE-CRE-TAR    PIC S9(08)V99 
+                                             LEADING SEPARATE.
+                   15  WK-TARJETA-FEC        PIC 9(04).
+                   15  WK-TARJETA-CCV        PIC 9(03).
+                   15  WK-CLIENTE-MANDATO    PIC 9(12).
+                   15  WK-CLIENTE-DIV-CTA    PIC X(03).
+                   15  WK-CLIENTE-DIV-TAR    PIC X(03).
+
+           05  WK-MOVIMIENTO-TABLA.
+               10  WK-MOV-CONTADOR           PIC 9(02) VALUE 0.
+               10  WK-MOVIMIENTO             OCCURS 20 TIMES.
+                   15  WK-MOV-CPT            PIC X(23).
+                   15  WK-MOV-IMPORTE        PIC S9(08)V99
+                                             LEADING SEPARATE.
+                   15  WK-MOV-NUM-MEDIO-CTA  PIC 9(20).
+                   15  WK-MOV-NUM-MEDIO-TAR  PIC 9(16).
+                   15  WK-MOV-NUM-MEDIO-MAN  PIC 9(12).
+                   15  WK-MOV-TIPO-MEDIO     PIC X(01).
+                       88  MOV-TIPO-MEDIO-C  VALUE 'C'.
+                       88  MOV-TIPO-MEDIO-T  VALUE 'T'.
+                       88  MOV-TIPO-MEDIO-D  VALUE 'D'.
+                   15  WK-MOV-FEC            PIC 9(20).
+                   15  WK-MOV-DIVISA         PIC X(03).
+
+      * Variables auxiliares para buscar números de cuentas y contador.
+       01  SW-ENCONTRADO                     PIC 9(01).
+           88  ENCONTRADO-SI                 VALUE 1.
+           88  ENCONTRADO-NO                 VALUE 0.
+
+       01  WK-I                              PIC 9(02).
+
+      * Cantidad de registros de cliente físicamente leídos del fiche-
+      * ro, para contrastarla contra el contador que trae el trailer.
+       01  WK-CONTADOR-CLIENTES              PIC 9(06) VALUE 0.
+
+      * Cantidad de clientes efectivamente dados de alta en BBDD y
+      * cantidad de clientes rechazados, para el resumen final.
+       01  WK-CONTADOR-ACEPTADOS              PIC 9(06) VALUE 0.
+       01  WK-CONTADOR-RECHAZADOS             PIC 9(06) VALUE 0.
+
+      * Cantidad de registros de modificación aplicados con éxito.
+       01  WK-CONTADOR-MODIFICADOS            PIC 9(06) VALUE 0.
+
+      * Contador que trae el registro de trailer, y switch para saber
+      * si efectivamente llegamos a leer un trailer antes del fin
+      * físico del fichero.
+       01  WK-TRAILER-CONTADOR                PIC 9(06) VALUE 0.
+       01  SW-TRAILER-LEIDO                    PIC 9(01) VALUE 0.
+           88  TRAILER-LEIDO-SI                VALUE 1.
+           88  TRAILER-LEIDO-NO                VALUE 0.
+
+      * Campos y tabla de apoyo para comprobar que una fecha (año, mes
+      * y día) corresponde a un día real del calendario, incluido el
+      * ajuste de los años bisiestos para febrero.
+       01  WK-CAL-ANO                        PIC 9(04).
+       01  WK-CAL-MES                        PIC 9(02).
+       01  WK-CAL-DIA                        PIC 9(02).
+       01  WK-CAL-DIAS-MAX                   PIC 9(02).
+       01  WK-CAL-COC                        PIC 9(04).
+       01  WK-CAL-RESTO-4                    PIC 9(02).
+       01  WK-CAL-RESTO-100                  PIC 9(02).
+       01  WK-CAL-RESTO-400                  PIC 9(03).
+       01  WK-CAL-STAT                       PIC 9(01) VALUE 0.
+           88  CAL-FECHA-OK                  VALUE 0.
+           88  CAL-FECHA-ERR                 VALUE 1.
+
+       01  TABLA-CAL-DIAS-MES.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 28.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 30.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 30.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 30.
+           05  FILLER                        PIC 9(02) VALUE 31.
+           05  FILLER                        PIC 9(02) VALUE 30.
+           05  FILLER                        PIC 9(02) VALUE 31.
+       01  TABLA-CAL-DIAS-MES-R               REDEFINES
+           TABLA-CAL-DIAS-MES.
+           05  CAL-DIAS-MES                  PIC 9(02) OCCURS 12 TIMES.
+
+      * Tabla de provincias españolas indexada por los dos primeros
+      * dígitos del código postal, para contrastar que la provincia
+      * informada en el domicilio se corresponde con ese código.
+       01  TABLA-PROVINCIAS-DATOS.
+           05  FILLER PIC X(18) VALUE '01ARABA/ALAVA     '.
+           05  FILLER PIC X(18) VALUE '02ALBACETE        '.
+           05  FILLER PIC X(18) VALUE '03ALICANTE        '.
+           05  FILLER PIC X(18) VALUE '04ALMERIA         '.
+           05  FILLER PIC X(18) VALUE '05AVILA           '.
+           05  FILLER PIC X(18) VALUE '06BADAJOZ         '.
+           05  FILLER PIC X(18) VALUE '07BALEARES        '.
+           05  FILLER PIC X(18) VALUE '08BARCELONA       '.
+           05  FILLER PIC X(18) VALUE '09BURGOS          '.
+           05  FILLER PIC X(18) VALUE '10CACERES         '.
+           05  FILLER PIC X(18) VALUE '11CADIZ           '.
+           05  FILLER PIC X(18) VALUE '12CASTELLON       '.
+           05  FILLER PIC X(18) VALUE '13CIUDAD REAL     '.
+           05  FILLER PIC X(18) VALUE '14CORDOBA         '.
+           05  FILLER PIC X(18) VALUE '15A CORUNA        '.
+           05  FILLER PIC X(18) VALUE '16CUENCA          '.
+           05  FILLER PIC X(18) VALUE '17GIRONA          '.
+           05  FILLER PIC X(18) VALUE '18GRANADA         '.
+           05  FILLER PIC X(18) VALUE '19GUADALAJARA     '.
+           05  FILLER PIC X(18) VALUE '20GUIPUZCOA       '.
+           05  FILLER PIC X(18) VALUE '21HUELVA          '.
+           05  FILLER PIC X(18) VALUE '22HUESCA          '.
+           05  FILLER PIC X(18) VALUE '23JAEN            '.
+           05  FILLER PIC X(18) VALUE '24LEON            '.
+           05  FILLER PIC X(18) VALUE '25LLEIDA          '.
+           05  FILLER PIC X(18) VALUE '26LA RIOJA        '.
+           05  FILLER PIC X(18) VALUE '27LUGO            '.
+           05  FILLER PIC X(18) VALUE '28MADRID          '.
+           05  FILLER PIC X(18) VALUE '29MALAGA          '.
+           05  FILLER PIC X(18) VALUE '30MURCIA          '.
+           05  FILLER PIC X(18) VALUE '31NAVARRA         '.
+           05  FILLER PIC X(18) VALUE '32OURENSE         '.
+           05  FILLER PIC X(18) VALUE '33ASTURIAS        '.
+           05  FILLER PIC X(18) VALUE '34PALENCIA        '.
+           05  FILLER PIC X(18) VALUE '35LAS PALMAS      '.
+           05  FILLER PIC X(18) VALUE '36PONTEVEDRA      '.
+           05  FILLER PIC X(18) VALUE '37SALAMANCA       '.
+           05  FILLER PIC X(18) VALUE '38STA CRUZ TENERIF'.
+           05  FILLER PIC X(18) VALUE '39CANTABRIA       '.
+           05  FILLER PIC X(18) VALUE '40SEGOVIA         '.
+           05  FILLER PIC X(18) VALUE '41SEVILLA         '.
+           05  FILLER PIC X(18) VALUE '42SORIA           '.
+           05  FILLER PIC X(18) VALUE '43TARRAGONA       '.
+           05  FILLER PIC X(18) VALUE '44TERUEL          '.
+           05  FILLER PIC X(18) VALUE '45TOLEDO          '.
+           05  FILLER PIC X(18) VALUE '46VALENCIA        '.
+           05  FILLER PIC X(18) VALUE '47VALLADOLID      '.
+           05  FILLER PIC X(18) VALUE '48VIZCAYA         '.
+           05  FILLER PIC X(18) VALUE '49ZAMORA          '.
+           05  FILLER PIC X(18) VALUE '50ZARAGOZA        '.
+           05  FILLER PIC X(18) VALUE '51CEUTA           '.
+           05  FILLER PIC X(18) VALUE '52MELILLA         '.
+       01  TABLA-PROVINCIAS                   REDEFINES
+           TABLA-PROVINCIAS-DATOS.
+           05  TABLA-PROV-ENTRADA             OCCURS 52 TIMES.
+               10  TABLA-PROV-COD             PIC X(02).
+               10  TABLA-PROV-NOM             PIC X(16).
+
+       01  WK-PROV-STAT                       PIC 9(01) VALUE 0.
+           88  PROV-COD-OK                    VALUE 0.
+           88  PROV-COD-ERR                   VALUE 1.
+
+      * Letra de control del NIF/NIE, en el orden que corresponde al
+      * resto de la división por 23 de la parte numérica (0 a 22).
+       01  WK-NIF-LETRAS                      PIC X(23) VALUE
+           'TRWAGMYFPDXBNJZSQVHLCKE'.
+
+       01  WK-NIF-ENTRADA                     PIC X(10).
+       01  WK-NIF-NUM-X                       PIC X(08).
+       01  WK-NIF-NUMERO                      PIC 9(08).
+       01  WK-NIF-LETRA                       PIC X(01).
+       01  WK-NIF-LETRA-CALC                  PIC X(01).
+       01  WK-NIF-COCIENTE                    PIC 9(08).
+       01  WK-NIF-RESTO                       PIC 9(02).
+
+       01  WK-NIF-STAT                        PIC 9(01) VALUE 0.
+           88  NIF-DIGITO-OK                  VALUE 0.
+           88  NIF-DIGITO-ERR                 VALUE 1.
+
+      * Código de divisa ISO 4217: si viaja en blanco se da por bueno
+      * (se asume EUR más adelante); si viaja informado tiene que ser
+      * alfabético de 3 caracteres.
+       01  WK-DIVISA-ENTRADA                  PIC X(03).
+
+       01  WK-DIVISA-STAT                     PIC 9(01) VALUE 0.
+           88  DIVISA-OK                      VALUE 0.
+           88  DIVISA-ERR                     VALUE 1.
+
+      * Formateo de fecha nacimiento cliente.
+       01  WK-FECHA-AUX                      PIC 9(08).
+       01  WK-FECHA-AUX-R                    REDEFINES WK-FECHA-AUX.
+           05  WK-FECHA-AUX-AAAA             PIC 9(04).
+           05  WK-FECHA-AUX-MM               PIC 9(02).
+           05  WK-FECHA-AUX-DD               PIC 9(02).
+
+      * Formateo de fecha nacimiento cliente dividida por barras 
+      * para mejor DISPLAY.
+       01  WK-FECHA-DMA.
+           05  WK-FECHA-DMA-DIA              PIC 9(02).
+           05  FILLER                        PIC X(01) VALUE '/'.
+           05  WK-FECHA-DMA-MES              PIC 9(02).
+           05  FILLER                        PIC X(01) VALUE '/'.
+           05  WK-FECHA-DMA-ANO              PIC 9(04).
+      
+      * Formateo de número de cuenta cliente.
+       01  WK-NUM-CUENTA-AUX                 PIC 9(20).
+       01  WK-NUM-CUENTA-AUX-R               REDEFINES 
+           WK-NUM-CUENTA-AUX.
+           05  WK-NUM-CUENTA-AUX-EEEE        PIC 9(04).
+           05  WK-NUM-CUENTA-AUX-OOOO        PIC 9(04).
+           05  WK-NUM-CUENTA-AUX-DD          PIC 9(02).
+           05  WK-NUM-CUENTA-AUX-PPPP        PIC 9(04).
+           05  WK-NUM-CUENTA-AUX-CCCCCC      PIC 9(06).
+
+      * Formateo de número de cuenta cliente con espacios para DISPLAY.
+       01  WK-NUM-CUENTA-SEPARADA.
+           05  WK-NUM-CUENTA-AUX-ENT         PIC 9(04).
+           05  FILLER                        PIC X(01) VALUE ' '.
+           05  WK-NUM-CUENTA-AUX-OFC         PIC 9(04).
+           05  FILLER                        PIC X(01) VALUE ' '.
+           05  WK-NUM-CUENTA-AUX-DC          PIC 9(02).
+           05  FILLER                        PIC X(01) VALUE ' '.
+           05  WK-NUM-CUENTA-AUX-PROD        PIC 9(04).
+           05  FILLER                        PIC X(01) VALUE ' '.
+           05  WK-NUM-CUENTA-AUX-CNT         PIC 9(06).
+
+      * Formateo de número de tarjeta.
+       01  WK-NUM-TARJETA-AUX                PIC 9(16).
+       01  WK-NUM-TARJETA-AUX-R              REDEFINES 
+           WK-NUM-TARJETA-AUX.
+           05  WK-NUM-TARJETA-AUX-G1         PIC 9(04).
+           05  WK-NUM-TARJETA-AUX-G2         PIC 9(04).
+           05  WK-NUM-TARJETA-AUX-G3         PIC 9(04).
+           05  WK-NUM-TARJETA-AUX-G4         PIC 9(04).
+
+      * Formateo de número de tarjeta con espacios para DISPLAY.
+       01  WK-NUM-TARJETA-SEPARADA.
+           05  WK-NUM-TARJETA-SEP-G1         PIC 9(04).
+           05  FILLER                        PIC X(01) VALUE ' '.
+           05  WK-NUM-TARJETA-SEP-G2         PIC 9(04).
+           05  FILLER                        PIC X(01) VALUE ' '.
+           05  WK-NUM-TARJETA-SEP-G3         PIC 9(04).
+           05  FILLER                        PIC X(01) VALUE ' '.
+           05  WK-NUM-TARJETA-SEP-G4         PIC 9(04).
+      
+      * Formateo de fecha de caducidad de la tarjeta.
+       01  WK-TARJETA-FEC-AUX                PIC 9(04).
+       01  WK-TARJETA-FEC-AUX-R              REDEFINES 
+           WK-TARJETA-FEC-AUX.
+           05  WK-TARJETA-FEC-AUX-DD         PIC 9(02).
+           05  WK-TARJETA-FEC-AUX-MM         PIC 9(02).
+
+      * Formateo de fecha de caducidad de la tarjeta dividida por barras 
+      * para mejor DISPLAY.
+       01  WK-TARJETA-FEC-MA.
+           05  WK-FECHA-MA-DIA               PIC 9(02).
+           05  FILLER                        PIC X(01) VALUE '/'.
+           05  WK-FECHA-MA-MES               PIC 9(02).
+
+      * Formateo de fecha de movimiento.
+       01  WK-MOV-FEC-AUX                    PIC 9(20).
+       01  WK-MOV-FEC-AUX-R                  REDEFINES WK-MOV-FEC-AUX.
+           05  WK-MOV-FEC-AAAA               PIC 9(04).
+           05  WK-MOV-FEC-MM                 PIC 9(02).
+           05  WK-MOV-FEC-DD                 PIC 9(02).
+           05  WK-MOV-FEC-HH                 PIC 9(02).
+           05  WK-MOV-FEC-MN                 PIC 9(02).
+           05  WK-MOV-FEC-SS                 PIC 9(02).
+           05  WK-MOV-FEC-FFFFFF             PIC 9(06).
+
+      * Formateo de fecha de movimiento para mejor DISPLAY.
+       01  WK-MOV-FEC-AUX-D.
+           05  WK-MOV-FEC-D-AAAA             PIC 9(04).
+           05  FILLER                        VALUE '-'.
+           05  WK-MOV-FEC-D-MM               PIC 9(02).
+           05  FILLER                        VALUE '-'.
+           05  WK-MOV-FEC-D-DD               PIC 9(02).
+           05  FILLER                        VALUE ' '.
+           05  WK-MOV-FEC-D-HH               PIC 9(02).
+           05  FILLER                        VALUE ':'.
+           05  WK-MOV-FEC-D-MN               PIC 9(02).
+           05  FILLER                        VALUE ':'.
+           05  WK-MOV-FEC-D-SS               PIC 9(02).
+           05  FILLER                        VALUE '.'.
+           05  WK-MOV-FEC-D-FFFFFF           PIC 9(06).
+
+      * Formateo de la relación cuenta-cliente.
+       01  SW-RLN-CLI-CUE                    PIC X(10).
+           88 RLN-TIT                        VALUE 'TITULAR'.
+           88 RLN-COT                        VALUE 'COTITULAR'.
+           88 RLN-AUT                        VALUE 'AUTORIZADO'.
+
+      * Formateo de la relación movimiento-cuenta-tarjeta.
+       01  SW-MOV-CTA-TAR                    PIC X(07).
+           88  MOV-CTA                       VALUE 'CUENTA'.
+           88  MOV-TAR                       VALUE 'TARJETA'.
+           88  MOV-MAN                       VALUE 'MANDATO'.
+
+      * Formateo de los importes. Importante indicar el formato (líneas
+      * 11 y 12).
+       01  WK-CTA-SALDO-FMT                  PIC +ZZ.ZZZ.ZZZ,99.
+       01  WK-TAR-CRED-FMT                   PIC +ZZ.ZZZ.ZZZ,99.
+       01  WK-MOV-IMP-FMT                    PIC +ZZ.ZZZ.ZZZ,99.
+
+       01  FS-FICHCLI                        PIC X(02).
+
+       01  FS-FICHRCH                        PIC X(02).
+
+       01  FS-FICHPDTE                       PIC X(02).
+
+       01  FS-FICHCHK                        PIC X(02).
+
+       01  WK-FICHCLI-NOMBRE                 PIC X(30)
+                                     VALUE 'clientes-banco-ok.dat'.
+
+       01  WK-FICHCLI-NOMBRE-ENV             PIC X(30).
+
+      * Modo de importe del fichero de entrada: a secas (decimales
+      * implícitos en los 10 dígitos del campo, como toda la vida) o
+      * con punto decimal explícito, para ficheros de otro origen que
+      * ya traen los importes con el punto puesto. Se activa con la
+      * variable de entorno BANCO_MODO_IMPORTE = 'P'.
+       01  SW-MODO-IMPORTE                   PIC X(01) VALUE SPACE.
+           88  MODO-IMPORTE-IMPLICITO        VALUE SPACE.
+           88  MODO-IMPORTE-PERIODO          VALUE 'P'.
+
+       01  WK-MODO-IMPORTE-ENV               PIC X(01).
+
+       01  WK-FICHCLI-ARCHIVO                PIC X(40).
+
+       01  WK-RENAME-STAT                    PIC S9(04) COMP-5.
+
+       01  WK-FICHRCH-NOMBRE                 PIC X(30).
+
+       01  WK-FICHPDTE-NOMBRE                PIC X(30).
+
+      * Cantidad de clientes que, según el checkpoint de una ejecu-
+      * ción anterior, ya quedaron confirmados (de alta o rechaza-
+      * dos) antes de que el proceso se interrumpiera; y cantidad de
+      * clientes confirmados en lo que va corrido del fichero, con-
+      * tando tanto los de ejecuciones previas como los de ésta.
+       01  WK-CONTADOR-REINICIO              PIC 9(06) VALUE 0.
+       01  WK-CONTADOR-PROCESADOS            PIC 9(06) VALUE 0.
+
+      * Cantidad de registros de cuenta/tarjeta o movimiento apartados
+      * al fichero de pendientes por exceder el máximo admitido por
+      * cliente.
+       01  WK-CONTADOR-PENDIENTES            PIC 9(06) VALUE 0.
+
+       01  SW-STAT-FICHERO                   PIC 9(01).
+           88  STAT-FICHERO-ABRT             VALUE 1.
+           88  STAT-FICHERO-CERR             VALUE 0.
+
+       01  SW-STAT-FICHRCH                   PIC 9(01).
+           88  STAT-FICHRCH-ABRT             VALUE 1.
+           88  STAT-FICHRCH-CERR             VALUE 0.
+
+       01  SW-STAT-FICHPDTE                  PIC 9(01).
+           88  STAT-FICHPDTE-ABRT            VALUE 1.
+           88  STAT-FICHPDTE-CERR            VALUE 0.
+
+       01  SW-FIN-FICHERO                    PIC 9(01).
+           88  FIN-FICHERO-SI                VALUE 1.
+           88  FIN-FICHERO-NO                VALUE 0.
+
+           COPY 'altacliente.cpy'.
+           COPY 'modcliente.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       DECLARATIVES.
+      *-------------
+      * Esta sección es una especie de "catch" de C++ o Java. El flujo
+      * del programa se desviaría a esta sección automáticamente si se
+      * produjera algún error de E/S.
+       FS-FICHCLI-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON FICHCLI.
+       CONTROL-FS-FICHCLI.
+      *    Si se ha producido algún error de E/S, entonces mostrar el
+      *    código de error y devolverlo al sistema operativo.
+           IF   FS-FICHCLI NOT = '00'
+           THEN DISPLAY 'ERROR E/S FILE STATUS [' FS-FICHCLI ']'
+                SET STAT-ERR-IO               TO TRUE
+      *         No se traga la sentencia GO TO.
+      *         GO TO FIN-PRG
+                IF   STAT-FICHERO-ABRT
+                THEN CLOSE FICHCLI
+                END-IF
+
+                STOP RUN RETURNING SW-STAT
+           END-IF.
+
+       FS-FICHRCH-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON FICHRCH.
+       CONTROL-FS-FICHRCH.
+           IF   FS-FICHRCH NOT = '00'
+           THEN DISPLAY 'ERROR E/S FICHERO DE RECHAZOS FILE STATUS ['
+                        FS-FICHRCH ']'
+                SET STAT-ERR-IO               TO TRUE
+                IF   STAT-FICHRCH-ABRT
+                THEN CLOSE FICHRCH
+                END-IF
+
+                STOP RUN RETURNING SW-STAT
+           END-IF.
+
+       FS-FICHPDTE-ERROR SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON FICHPDTE.
+       CONTROL-FS-FICHPDTE.
+           IF   FS-FICHPDTE NOT = '00'
+           THEN DISPLAY 'ERROR E/S FICHERO DE PENDIENTES FILE STATUS ['
+                        FS-FICHPDTE ']'
+                SET STAT-ERR-IO               TO TRUE
+                IF   STAT-FICHPDTE-ABRT
+                THEN CLOSE FICHPDTE
+                END-IF
+
+                STOP RUN RETURNING SW-STAT
+           END-IF.
+
+       END DECLARATIVES.
+
+       INICIO-PROGRAMA.
+      *----------------
+           PERFORM INICIALIZAR                THRU FIN-INICIALIZAR.
+           PERFORM LEER-CHECKPOINT            THRU FIN-LEER-CHECKPOINT.
+           PERFORM ABRIR-FICHERO              THRU FIN-ABRIR-FICHERO.
+           PERFORM LEER-FICHERO               THRU FIN-LEER-FICHERO.
+
+      *    El primer registro del fichero debe ser la cabecera. Si el
+      *    fichero viniera vacío o mal formado, seguimos de largo con
+      *    el STAT en error y el bucle principal ni arranca.
+           PERFORM VALIDAR-CABECERA           THRU FIN-VALIDAR-CABECERA.
+
+           IF   STAT-OK
+           THEN PERFORM LEER-FICHERO          THRU FIN-LEER-FICHERO
+           END-IF.
+
+      *    Repetir hasta el final del fichero o error.
+      *    Leemos el registro, y vamos transitando por los distintos
+      *    estados(leyendo los tipos de registro). Dentro de cada estado
+      *    transitaremos al siguiente y volveremos a este bucle.
+           PERFORM UNTIL FIN-FICHERO-SI OR NOT STAT-OK
+
+                IF   REG-TIPO-TRAILER
+                THEN PERFORM PROCESAR-TRAILER THRU FIN-PROCESAR-TRAILER
+                ELSE
+                     EVALUATE TRUE
+                     WHEN AFD-STAT-Q0
+                          PERFORM PROCESAR-STAT-Q0
+                          THRU    FIN-PROCESAR-STAT-Q0
+                     WHEN AFD-STAT-Q1
+                          PERFORM PROCESAR-STAT-Q1
+                          THRU    FIN-PROCESAR-STAT-Q1
+                     WHEN AFD-STAT-Q2
+                          PERFORM PROCESAR-STAT-Q2
+                          THRU    FIN-PROCESAR-STAT-Q2
+                     WHEN AFD-STAT-Q3
+                          PERFORM PROCESAR-STAT-Q3
+                          THRU    FIN-PROCESAR-STAT-Q3
+                     WHEN AFD-STAT-Q4
+                          PERFORM PROCESAR-STAT-Q4
+                          THRU    FIN-PROCESAR-STAT-Q4
+                     WHEN OTHER
+                          SET STAT-ERR-AFD    TO TRUE
+                     END-EVALUATE
+
+      *              Si se superó el máximo de cuentas/tarjetas o de
+      *              movimientos por cliente, el registro sobrante se
+      *              aparta al fichero de pendientes y seguimos con el
+      *              resto del bloque: no es motivo para rechazar al
+      *              cliente entero.
+                     IF   STAT-ERR-CTA-MAX OR STAT-ERR-MOV-MAX
+                     THEN PERFORM GRABAR-PENDIENTE
+                          THRU    FIN-GRABAR-PENDIENTE
+                          SET STAT-OK           TO TRUE
+                     END-IF
+
+      *              Un bloque de cliente con algún dato erróneo no debe
+      *              tirar abajo el resto de la carga: lo registramos y
+      *              reanudamos la lectura en el próximo REG-TIPO-
+      *              CLIENTE.
+                     IF NOT STAT-OK
+                     THEN PERFORM RECHAZAR-CLIENTE
+                          THRU    FIN-RECHAZAR-CLIENTE
+                     END-IF
+
+                     PERFORM LEER-FICHERO     THRU FIN-LEER-FICHERO
+                END-IF
+
+           END-PERFORM.
+
+      *    Comprobar si el AFD ha llegado a un estado final.
+      *    En caso afirmativo, imprimir el cliente, e insertarlo en la
+      *    BBDD.
+
+           MOVE SW-AFD-STAT                   TO SW-AFD-STAT-FINAL.
+           IF AFD-STAT-FINAL-SI AND STAT-OK
+           THEN PERFORM IMPR-CLIENTE          THRU FIN-IMPR-CLIENTE
+                PERFORM ALTA-CLIENTE          THRU FIN-ALTA-CLIENTE
+           END-IF.
+
+      *    Contrastar la cantidad de clientes leídos contra la que
+      *    declaró el trailer, a efectos de detectar un fichero trunca-
+      *    do. No aborta la carga ya realizada: sólo se dejará constan-
+      *    cia en el estado final del programa.
+           PERFORM VALIDAR-CONTEO-TRAILER     THRU
+                   FIN-VALIDAR-CONTEO-TRAILER.
+
+       FIN-PROGRAMA.
+           PERFORM CERRAR-FICHERO             THRU FIN-CERRAR-FICHERO.
+
+      *    Sólo archivamos el fichero de entrada y reponemos el
+      *    checkpoint cuando realmente se llegó al final del fichero:
+      *    si la carga se abortó (cabecera, AFD o E/S inválidos), el
+      *    fichero de entrada queda donde estaba y el checkpoint
+      *    conserva hasta dónde se llegó, para poder reanudar.
+           IF   STAT-OK
+           THEN PERFORM ARCHIVAR-FICHERO      THRU FIN-ARCHIVAR-FICHERO
+                PERFORM REINICIAR-CHECKPOINT  THRU
+                        FIN-REINICIAR-CHECKPOINT
+           END-IF.
+
+           PERFORM MOSTRAR-ESTADO             THRU FIN-MOSTRAR-ESTADO.
+           STOP RUN RETURNING SW-STAT.
+
+       INICIALIZAR.
+      *------------
+      * Lo que es alfabético lo inicializa a espacios y lo que es numé-
+      * rico lo inicializa a ceros.
+           INITIALIZE                         TIP-REG
+                                              WK-OBJ-CLIENTE
+                                              WK-CONTADOR-CLIENTES
+                                              WK-CONTADOR-ACEPTADOS
+                                              WK-CONTADOR-RECHAZADOS
+                                              WK-CONTADOR-MODIFICADOS
+                                              WK-TRAILER-CONTADOR
+                                              WK-CONTADOR-REINICIO
+                                              WK-CONTADOR-PROCESADOS
+                                              WK-CONTADOR-PENDIENTES.
+
+           SET TRAILER-LEIDO-NO               TO TRUE.
+
+           SET AFD-STAT-Q0                    TO TRUE.
+           SET STAT-FICHERO-CERR              TO TRUE.
+           SET STAT-FICHRCH-CERR              TO TRUE.
+           SET STAT-FICHPDTE-CERR             TO TRUE.
+           SET FIN-FICHERO-NO                 TO TRUE.
+           SET STAT-OK                        TO TRUE.
+
+           ACCEPT WK-FECHA-ACTUAL             FROM DATE.
+           STRING 'rechazos-banco-' WK-FECHA-ACTUAL '.dat'
+                  DELIMITED BY SIZE      INTO WK-FICHRCH-NOMBRE.
+           STRING 'pendientes-banco-' WK-FECHA-ACTUAL '.dat'
+                  DELIMITED BY SIZE      INTO WK-FICHPDTE-NOMBRE.
+
+      * El fichero de entrada se toma de la variable de entorno
+      * BANCO_FICHCLI si está definida; si no, se mantiene el valor
+      * por omisión de WK-FICHCLI-NOMBRE.
+           MOVE SPACES                       TO WK-FICHCLI-NOMBRE-ENV.
+           ACCEPT WK-FICHCLI-NOMBRE-ENV      FROM ENVIRONMENT
+                                              'BANCO_FICHCLI'.
+           IF   WK-FICHCLI-NOMBRE-ENV NOT = SPACES
+           THEN MOVE WK-FICHCLI-NOMBRE-ENV   TO WK-FICHCLI-NOMBRE
+           END-IF.
+
+      * El modo de importe se toma de la variable de entorno
+      * BANCO_MODO_IMPORTE si está definida; si no, se usa el modo
+      * de decimales implícitos de toda la vida.
+           MOVE SPACES                       TO WK-MODO-IMPORTE-ENV.
+           ACCEPT WK-MODO-IMPORTE-ENV        FROM ENVIRONMENT
+                                              'BANCO_MODO_IMPORTE'.
+           IF   WK-MODO-IMPORTE-ENV = 'P'
+           THEN SET MODO-IMPORTE-PERIODO     TO TRUE
+           ELSE SET MODO-IMPORTE-IMPLICITO   TO TRUE
+           END-IF.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       LEER-CHECKPOINT.
+      *----------------
+      * Si quedó un checkpoint de una ejecución anterior que no llegó
+      * a completarse (por ejemplo, por un error de E/S), lo leemos
+      * para saber cuántos clientes ya están confirmados y así no
+      * volver a procesarlos en esta ejecución.
+      *
+      * FICHCHK es SECUENCIAL y de un único registro: REWRITE sólo es
+      * válido justo después de un READ de ese mismo registro, así que
+      * no podemos dejarlo abierto en modo E/S durante toda la ejecu-
+      * ción para que GRABAR-CHECKPOINT/REINICIAR-CHECKPOINT lo vayan
+      * reescribiendo. Se abre y cierra en cada operación, igual que
+      * el resto de los ficheros auxiliares de este programa.
+           OPEN INPUT FICHCHK.
+           IF   FS-FICHCHK = '00'
+           THEN READ FICHCHK                  INTO REG-FICHCHK
+                IF   FS-FICHCHK = '00'
+                THEN MOVE REG-FICHCHK       TO WK-CONTADOR-REINICIO
+                                               WK-CONTADOR-PROCESADOS
+                     DISPLAY '*** REANUDACION *** SE OMITIRAN LOS '
+                             'PRIMEROS [' WK-CONTADOR-REINICIO
+                             '] CLIENTES, YA CONFIRMADOS'
+                     CLOSE FICHCHK
+                ELSE
+      *              Fichero existente pero todavía sin registro (por
+      *              ejemplo, una ejecución anterior se interrumpió
+      *              antes de grabar su primer checkpoint): lo dejamos
+      *              con su registro inicial en cero.
+                     CLOSE FICHCHK
+                     PERFORM CREAR-CHECKPOINT
+                     THRU    FIN-CREAR-CHECKPOINT
+                END-IF
+           ELSE
+      *         Primera ejecución: el fichero de checkpoint no existe
+      *         todavía. Lo creamos con su registro inicial en cero.
+                PERFORM CREAR-CHECKPOINT
+                THRU    FIN-CREAR-CHECKPOINT
+           END-IF.
+       FIN-LEER-CHECKPOINT.
+           EXIT.
+
+       CREAR-CHECKPOINT.
+      *------------------
+      * Crea (u reinicializa) el fichero de checkpoint con su único
+      * registro puesto a cero.
+           OPEN OUTPUT FICHCHK.
+           MOVE 0                             TO REG-FICHCHK.
+           WRITE REG-FICHCHK.
+           IF   FS-FICHCHK NOT = '00'
+           THEN DISPLAY '*** AVISO *** NO SE PUDO CREAR EL '
+                        'CHECKPOINT, FILE STATUS [' FS-FICHCHK ']'
+                SET STAT-ERR-IO               TO TRUE
+           END-IF.
+           CLOSE FICHCHK.
+       FIN-CREAR-CHECKPOINT.
+           EXIT.
+
+       GRABAR-CHECKPOINT.
+      *------------------
+      * Persistimos la cantidad de clientes confirmados hasta el
+      * momento, para poder reanudar por aquí si la ejecución se
+      * interrumpe antes de llegar al final del fichero.
+           OPEN OUTPUT FICHCHK.
+           MOVE WK-CONTADOR-PROCESADOS        TO REG-FICHCHK.
+           WRITE REG-FICHCHK.
+           IF   FS-FICHCHK NOT = '00'
+           THEN DISPLAY '*** AVISO *** NO SE PUDO ACTUALIZAR EL '
+                        'CHECKPOINT, FILE STATUS [' FS-FICHCHK ']'
+                SET STAT-ERR-IO               TO TRUE
+           END-IF.
+           CLOSE FICHCHK.
+       FIN-GRABAR-CHECKPOINT.
+           EXIT.
+
+       REINICIAR-CHECKPOINT.
+      *----------------------
+      * El proceso llegó a su fin con normalidad: el checkpoint deja
+      * de tener sentido y lo reponemos a cero para la próxima carga.
+           OPEN OUTPUT FICHCHK.
+           MOVE 0                             TO REG-FICHCHK.
+           WRITE REG-FICHCHK.
+           IF   FS-FICHCHK NOT = '00'
+           THEN DISPLAY '*** AVISO *** NO SE PUDO REPONER EL '
+                        'CHECKPOINT, FILE STATUS [' FS-FICHCHK ']'
+                SET STAT-ERR-IO               TO TRUE
+           END-IF.
+           CLOSE FICHCHK.
+       FIN-REINICIAR-CHECKPOINT.
+           EXIT.
+
+       ARCHIVAR-FICHERO.
+      *-----------------
+      * El fichero de entrada ya quedó completamente procesado: lo
+      * renombramos añadiéndole la fecha de proceso, para que la
+      * próxima ejecución no lo vuelva a recoger y quede constancia
+      * de qué tanda lo generó.
+           STRING WK-FICHCLI-NOMBRE DELIMITED BY '.'
+                  '-'                 DELIMITED BY SIZE
+                  WK-FECHA-ACTUAL     DELIMITED BY SIZE
+                  '.procesado.dat'    DELIMITED BY SIZE
+                  INTO WK-FICHCLI-ARCHIVO.
+
+           CALL 'CBL_RENAME_FILE' USING WK-FICHCLI-NOMBRE
+                                         WK-FICHCLI-ARCHIVO
+                                   RETURNING WK-RENAME-STAT.
+
+           IF   WK-RENAME-STAT = ZERO
+           THEN DISPLAY 'FICHERO DE ENTRADA ARCHIVADO COMO ['
+                        WK-FICHCLI-ARCHIVO ']'
+           ELSE DISPLAY '*** AVISO *** NO SE PUDO ARCHIVAR EL FICHERO '
+                        'DE ENTRADA [' WK-FICHCLI-NOMBRE ']'
+           END-IF.
+       FIN-ARCHIVAR-FICHERO.
+           EXIT.
+
+       ABRIR-FICHERO.
+      *--------------
+           IF   STAT-FICHERO-CERR
+           THEN OPEN INPUT FICHCLI
+                SET STAT-FICHERO-ABRT         TO TRUE
+                SET FIN-FICHERO-NO            TO TRUE
+                DISPLAY 'FICHERO ABIERTO'
+           END-IF.
+
+           IF   STAT-FICHRCH-CERR
+           THEN OPEN OUTPUT FICHRCH
+                SET STAT-FICHRCH-ABRT         TO TRUE
+                DISPLAY 'FICHERO DE RECHAZOS ABIERTO ['
+                        WK-FICHRCH-NOMBRE ']'
+           END-IF.
+
+           IF   STAT-FICHPDTE-CERR
+           THEN OPEN OUTPUT FICHPDTE
+                SET STAT-FICHPDTE-ABRT        TO TRUE
+                DISPLAY 'FICHERO DE PENDIENTES ABIERTO ['
+                        WK-FICHPDTE-NOMBRE ']'
+           END-IF.
+
+       FIN-ABRIR-FICHERO.
+           EXIT.
+
+       CERRAR-FICHERO.
+      *---------------
+           IF   STAT-FICHERO-ABRT
+           THEN SET STAT-FICHERO-CERR         TO TRUE
+                CLOSE FICHCLI
+                DISPLAY 'FICHERO CERRADO'
+           END-IF.
+
+           IF   STAT-FICHRCH-ABRT
+           THEN SET STAT-FICHRCH-CERR         TO TRUE
+                CLOSE FICHRCH
+                DISPLAY 'FICHERO DE RECHAZOS CERRADO'
+           END-IF.
+
+           IF   STAT-FICHPDTE-ABRT
+           THEN SET STAT-FICHPDTE-CERR        TO TRUE
+                CLOSE FICHPDTE
+                DISPLAY 'FICHERO DE PENDIENTES CERRADO'
+           END-IF.
+
+       FIN-CERRAR-FICHERO.
+           EXIT.
+
+       LEER-FICHERO.
+      *-------------
+           IF   STAT-FICHERO-ABRT
+           THEN
+      *         Inicializar nuestras estructuras de trabajo para evitar
+      *         que contentan datos de la lectura anterior.
+                INITIALIZE               TIP-REG
+
+      *         Leer la siguiente línea del fichero.
+      *         Si no es fin de fichero, entonces tenemos que identifi-
+      *         car qué tipo de registro es. Al mover el contenido del
+      *         búfer de lectura, REG-FICHCLI, en la estructura temporal
+      *         TIP-REG, el switch REG-TIPO se inicializa.
+                READ FICHCLI             INTO TIP-REG
+                AT END
+      *            Activar el switch de fin de fichero cuando leamos pa-
+      *            sado el último registro del fichero.
+                   SET FIN-FICHERO-SI    TO TRUE
+                END-READ
+
+      *         Cada registro de cliente físicamente leído cuenta para
+      *         el contraste contra el contador del trailer, acierte o
+      *         no la validación posterior.
+                IF   NOT FIN-FICHERO-SI
+                AND  REG-TIPO-CLIENTE
+                THEN ADD 1                TO WK-CONTADOR-CLIENTES
+                END-IF
+           END-IF.
+
+       FIN-LEER-FICHERO.
+           EXIT.
+
+       PROCESAR-STAT-Q0.
+      *-----------------
+           EVALUATE TRUE
+           WHEN REG-TIPO-CLIENTE
+                SET AFD-STAT-Q1           TO TRUE
+                PERFORM VALIDAR-CLIENTE   THRU FIN-VALIDAR-CLIENTE
+                IF STAT-OK
+                THEN 
+                   PERFORM CARGAR-CLIENTE THRU FIN-CARGAR-CLIENTE
+                END-IF
+                
+           WHEN REG-TIPO-DOMICILIO
+                SET AFD-STAT-Q0           TO TRUE
+
+           WHEN REG-TIPO-CUENTA-TARJETA
+                SET AFD-STAT-Q0           TO TRUE
+
+           WHEN REG-TIPO-MOVIMIENTO
+                SET AFD-STAT-Q0           TO TRUE
+
+           WHEN REG-TIPO-MODIFICACION
+                SET AFD-STAT-Q0           TO TRUE
+                PERFORM VALIDAR-MODIFICACION
+                THRU    FIN-VALIDAR-MODIFICACION
+                IF STAT-OK
+                THEN
+                   PERFORM MODIFICAR-CLIENTE
+                   THRU    FIN-MODIFICAR-CLIENTE
+                END-IF
+
+           WHEN OTHER
+                SET STAT-ERR-TIP-REG      TO TRUE
+
+           END-EVALUATE.
+
+       FIN-PROCESAR-STAT-Q0.
+           EXIT.
+
+       PROCESAR-STAT-Q1.
+      *-----------------
+           EVALUATE TRUE
+           WHEN REG-TIPO-CLIENTE
+                SET AFD-STAT-Q0             TO TRUE
+                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
+
+           WHEN REG-TIPO-DOMICILIO
+                SET AFD-STAT-Q2             TO TRUE
+                PERFORM VALIDAR-DOMICILIO   THRU FIN-VALIDAR-DOMICILIO
+                IF STAT-OK
+                THEN
+                   PERFORM CARGAR-DOMICILIO THRU FIN-CARGAR-DOMICILIO
+                END-IF
+
+           WHEN REG-TIPO-CUENTA-TARJETA
+                SET AFD-STAT-Q3             TO TRUE
+                PERFORM VALIDAR-CUENTA-TARJETA 
+                THRU FIN-VALIDAR-CUENTA-TARJETA
+                IF STAT-OK
+                THEN
+                   PERFORM CARGAR-CUENTA    THRU FIN-CARGAR-CUENTA
+                END-IF
+
+           WHEN REG-TIPO-MOVIMIENTO
+                SET AFD-STAT-Q0             TO TRUE
+                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
+
+           WHEN OTHER
+                SET STAT-ERR-TIP-REG        TO TRUE
+
+           END-EVALUATE.
+
+       FIN-PROCESAR-STAT-Q1.
+           EXIT.
+
+       PROCESAR-STAT-Q2.
+      *-----------------
+           EVALUATE TRUE
+           WHEN REG-TIPO-CLIENTE
+                SET AFD-STAT-Q0             TO TRUE
+                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
+
+           WHEN REG-TIPO-DOMICILIO
+                SET AFD-STAT-Q0             TO TRUE
+                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
+
+           WHEN REG-TIPO-CUENTA-TARJETA
+                SET AFD-STAT-Q3             TO TRUE
+                PERFORM VALIDAR-CUENTA-TARJETA 
+                THRU FIN-VALIDAR-CUENTA-TARJETA
+                IF STAT-OK
+                THEN
+                   PERFORM CARGAR-CUENTA    THRU FIN-CARGAR-CUENTA
+                END-IF
+
+           WHEN REG-TIPO-MOVIMIENTO
+                SET AFD-STAT-Q0             TO TRUE
+                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
+
+           WHEN OTHER
+                SET STAT-ERR-TIP-REG        TO TRUE
+
+           END-EVALUATE.
+
+       FIN-PROCESAR-STAT-Q2.
+           EXIT.
+
+       PROCESAR-STAT-Q3.
+      *-----------------
+           EVALUATE TRUE
+           WHEN REG-TIPO-CLIENTE
+                SET AFD-STAT-Q1             TO TRUE
+                PERFORM IMPR-CLIENTE        THRU FIN-IMPR-CLIENTE
+                PERFORM ALTA-CLIENTE        THRU FIN-ALTA-CLIENTE
+                PERFORM IMPR-LINEA          THRU FIN-IMPR-LINEA
+                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
+                PERFORM VALIDAR-CLIENTE     THRU FIN-VALIDAR-CLIENTE
+                IF STAT-OK
+                THEN 
+                   PERFORM CARGAR-CLIENTE   THRU FIN-CARGAR-CLIENTE
+                END-IF
+
+           WHEN REG-TIPO-DOMICILIO
+                SET AFD-STAT-Q0             TO TRUE
+                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
+
+           WHEN REG-TIPO-CUENTA-TARJETA
+                SET AFD-STAT-Q3             TO TRUE
+                PERFORM VALIDAR-CUENTA-TARJETA 
+                THRU FIN-VALIDAR-CUENTA-TARJETA
+                IF STAT-OK
+                THEN
+                   PERFORM CARGAR-CUENTA    THRU FIN-CARGAR-CUENTA
+                END-IF
+
+           WHEN REG-TIPO-MOVIMIENTO
+                SET AFD-STAT-Q4             TO TRUE
+                PERFORM VALIDAR-MOVIMIENTO  
+                THRU FIN-VALIDAR-MOVIMIENTO
+                IF STAT-OK
+                THEN
+                   PERFORM ANADIR-MOVIMIENTO THRU FIN-ANADIR-MOVIMIENTO
+                END-IF
+
+           WHEN OTHER
+                SET STAT-ERR-TIP-REG         TO TRUE
+
+           END-EVALUATE.
+
+       FIN-PROCESAR-STAT-Q3.
+           EXIT.
+
+       PROCESAR-STAT-Q4.
+      *-----------------
+           EVALUATE TRUE
+           WHEN REG-TIPO-CLIENTE
+                SET AFD-STAT-Q1             TO TRUE
+                PERFORM IMPR-CLIENTE        THRU FIN-IMPR-CLIENTE
+                PERFORM ALTA-CLIENTE        THRU FIN-ALTA-CLIENTE
+                PERFORM IMPR-LINEA          THRU FIN-IMPR-LINEA
+                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
+                PERFORM VALIDAR-CLIENTE     THRU FIN-VALIDAR-CLIENTE
+                IF STAT-OK
+                THEN 
+                   PERFORM CARGAR-CLIENTE   THRU FIN-CARGAR-CLIENTE
+                END-IF
+
+           WHEN REG-TIPO-DOMICILIO
+                SET AFD-STAT-Q0             TO TRUE
+                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
+
+           WHEN REG-TIPO-CUENTA-TARJETA
+                SET AFD-STAT-Q0             TO TRUE
+                PERFORM INIZ-CLIENTE        THRU FIN-INIZ-CLIENTE
+
+           WHEN REG-TIPO-MOVIMIENTO
+                SET AFD-STAT-Q4             TO TRUE
+                PERFORM VALIDAR-MOVIMIENTO  THRU FIN-VALIDAR-MOVIMIENTO
+                IF STAT-OK
+                THEN 
+                   PERFORM ANADIR-MOVIMIENTO 
+                   THRU FIN-ANADIR-MOVIMIENTO
+                END-IF
+
+           WHEN OTHER
+                SET STAT-ERR-TIP-REG        TO TRUE
+
+           END-EVALUATE.
+
+       FIN-PROCESAR-STAT-Q4.
+           EXIT.
+
+      * Comprueba que WK-CAL-ANO/WK-CAL-MES/WK-CAL-DIA forman una fecha
+      * real del calendario: el mes entre 1 y 12, y el día dentro del
+      * máximo de ese mes, ajustando febrero en los años bisiestos
+      * (divisibles entre 4, salvo los de fin de siglo que no lo sean
+      * también entre 400). Se PERFORM-a antes de cada EVALUATE que
+      * valida un campo de fecha, igual que VALIDAR-LUHN en INSTAR.
+       VALIDAR-CALENDARIO.
+      *------------------
+           SET  CAL-FECHA-OK                 TO TRUE.
+
+           IF   WK-CAL-MES < 1 OR WK-CAL-MES > 12
+           THEN SET  CAL-FECHA-ERR           TO TRUE
+                GO TO FIN-VALIDAR-CALENDARIO
+           END-IF.
+
+           MOVE CAL-DIAS-MES(WK-CAL-MES)     TO WK-CAL-DIAS-MAX.
+
+           IF   WK-CAL-MES = 02
+           THEN DIVIDE WK-CAL-ANO BY 4   GIVING WK-CAL-COC
+                                       REMAINDER WK-CAL-RESTO-4
+                DIVIDE WK-CAL-ANO BY 100 GIVING WK-CAL-COC
+                                       REMAINDER WK-CAL-RESTO-100
+                DIVIDE WK-CAL-ANO BY 400 GIVING WK-CAL-COC
+                                       REMAINDER WK-CAL-RESTO-400
+                IF   WK-CAL-RESTO-4 = 0
+                     AND (WK-CAL-RESTO-100 NOT = 0
+                          OR WK-CAL-RESTO-400 = 0)
+                THEN MOVE 29                 TO WK-CAL-DIAS-MAX
+                END-IF
+           END-IF.
+
+           IF   WK-CAL-DIA < 1 OR WK-CAL-DIA > WK-CAL-DIAS-MAX
+           THEN SET  CAL-FECHA-ERR           TO TRUE
+           END-IF.
+
+       FIN-VALIDAR-CALENDARIO.
+           EXIT.
+
+      * Párrafos para validar que los tipos de datos de entrada que
+      * figuran en el fichero sean los adecuados y se puedan procesar
+      * correctamente. Si no, esos errores se manejan en las variables
+      * designadas para ello "STAT-ERR-...".
+       VALIDAR-CLIENTE.
+      *----------------
+           IF   REG-CLIENTE-FEC-NAC-X IS NUMERIC
+           THEN MOVE REG-CLIENTE-FEC-NAC-AAAA TO WK-CAL-ANO
+                MOVE REG-CLIENTE-FEC-NAC-MM   TO WK-CAL-MES
+                MOVE REG-CLIENTE-FEC-NAC-DD   TO WK-CAL-DIA
+                PERFORM VALIDAR-CALENDARIO  THRU FIN-VALIDAR-CALENDARIO
+           END-IF.
+
+           IF   REG-CLIENTE-NIF NOT = ALL SPACES
+           THEN MOVE REG-CLIENTE-NIF          TO WK-NIF-ENTRADA
+                PERFORM VALIDAR-NIF-DIGITO  THRU FIN-VALIDAR-NIF-DIGITO
+           END-IF.
+
+           EVALUATE TRUE
+           WHEN REG-CLIENTE-NOMBRE = ALL SPACES
+                SET STAT-ERR-NOMBRE TO TRUE
+           WHEN REG-CLIENTE-FEC-NAC-X IS NOT NUMERIC
+                OR REG-CLIENTE-FEC-NAC = ZEROES
+                OR CAL-FECHA-ERR
+                SET STAT-ERR-FEC-NAC TO TRUE
+           WHEN REG-CLIENTE-NIF = ALL SPACES
+                OR NIF-DIGITO-ERR
+                SET STAT-ERR-NIF TO TRUE
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+       FIN-VALIDAR-CLIENTE.
+           EXIT.
+
+      * El registro de modificación trae el NIF de un cliente que ya
+      * debe existir en BBDD, y los datos que pasan a reemplazar a los
+      * suyos. La existencia del cliente se comprueba al aplicarla
+      * (MODIFICAR-CLIENTE), no aquí.
+       VALIDAR-MODIFICACION.
+      *----------------------
+           IF   REG-MOD-FEC-NAC-X IS NUMERIC
+           THEN MOVE REG-MOD-FEC-NAC-AAAA     TO WK-CAL-ANO
+                MOVE REG-MOD-FEC-NAC-MM       TO WK-CAL-MES
+                MOVE REG-MOD-FEC-NAC-DD       TO WK-CAL-DIA
+                PERFORM VALIDAR-CALENDARIO  THRU FIN-VALIDAR-CALENDARIO
+           END-IF.
+
+           IF   REG-MOD-NIF NOT = ALL SPACES
+           THEN MOVE REG-MOD-NIF              TO WK-NIF-ENTRADA
+                PERFORM VALIDAR-NIF-DIGITO  THRU FIN-VALIDAR-NIF-DIGITO
+           END-IF.
+
+           EVALUATE TRUE
+           WHEN REG-MOD-NIF = ALL SPACES
+                OR NIF-DIGITO-ERR
+                SET STAT-ERR-NIF TO TRUE
+           WHEN REG-MOD-NOMBRE = ALL SPACES
+                SET STAT-ERR-NOMBRE TO TRUE
+           WHEN REG-MOD-FEC-NAC-X IS NOT NUMERIC
+                OR REG-MOD-FEC-NAC = ZEROES
+                OR CAL-FECHA-ERR
+                SET STAT-ERR-FEC-NAC TO TRUE
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+       FIN-VALIDAR-MODIFICACION.
+           EXIT.
+
+       VALIDAR-DOMICILIO.
+      *------------------
+           IF   REG-DOMICILIO-CODPOST-X IS NUMERIC
+           THEN PERFORM VALIDAR-PROV-COD THRU FIN-VALIDAR-PROV-COD
+           END-IF.
+
+           EVALUATE TRUE
+           WHEN REG-DOMICILIO-CALLE = ALL SPACES
+                SET STAT-ERR-CALLE TO TRUE
+           WHEN REG-DOMICILIO-CODPOST-X IS NOT NUMERIC
+                DISPLAY REG-DOMICILIO-CODPOST REG-DOMICILIO-CODPOST-X
+                SET STAT-ERR-COD-POST TO TRUE
+           WHEN REG-DOMICILIO-POBL = ALL SPACES
+                SET STAT-ERR-POBL TO TRUE
+           WHEN REG-DOMICILIO-PROV = ALL SPACES
+                OR PROV-COD-ERR
+                SET STAT-ERR-PROV TO TRUE
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+       FIN-VALIDAR-DOMICILIO.
+           EXIT.
+
+       VALIDAR-PROV-COD.
+      *-----------------
+      * Contrasta los dos primeros dígitos del código postal contra la
+      * tabla de provincias: si no coinciden, el domicilio es erróneo.
+           SET  PROV-COD-OK                  TO TRUE.
+
+           IF   REG-DOMICILIO-CODPOST-PROV < 1
+                OR REG-DOMICILIO-CODPOST-PROV > 52
+           THEN SET  PROV-COD-ERR            TO TRUE
+                GO TO FIN-VALIDAR-PROV-COD
+           END-IF.
+
+           IF   REG-DOMICILIO-PROV NOT =
+                TABLA-PROV-NOM(REG-DOMICILIO-CODPOST-PROV)
+           THEN SET  PROV-COD-ERR            TO TRUE
+           END-IF.
+
+       FIN-VALIDAR-PROV-COD.
+           EXIT.
+
+       VALIDAR-NIF-DIGITO.
+      *-------------------
+      * Comprueba la letra de control del NIF (8 dígitos + letra) o
+      * del NIE (letra X/Y/Z + 7 dígitos + letra), calculándola a
+      * partir del resto de dividir la parte numérica entre 23.
+           SET  NIF-DIGITO-OK                 TO TRUE.
+
+           MOVE WK-NIF-ENTRADA(1:8)           TO WK-NIF-NUM-X.
+           MOVE WK-NIF-ENTRADA(9:1)           TO WK-NIF-LETRA.
+
+           EVALUATE WK-NIF-ENTRADA(1:1)
+           WHEN 'X'
+                MOVE '0'                      TO WK-NIF-NUM-X(1:1)
+           WHEN 'Y'
+                MOVE '1'                      TO WK-NIF-NUM-X(1:1)
+           WHEN 'Z'
+                MOVE '2'                      TO WK-NIF-NUM-X(1:1)
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+           IF   WK-NIF-NUM-X IS NOT NUMERIC
+           THEN SET  NIF-DIGITO-ERR           TO TRUE
+                GO TO FIN-VALIDAR-NIF-DIGITO
+           END-IF.
+
+           MOVE WK-NIF-NUM-X                  TO WK-NIF-NUMERO.
+
+           DIVIDE WK-NIF-NUMERO BY 23         GIVING WK-NIF-COCIENTE
+                                              REMAINDER WK-NIF-RESTO.
+
+           MOVE WK-NIF-LETRAS(WK-NIF-RESTO + 1:1) TO WK-NIF-LETRA-CALC.
+
+           IF   WK-NIF-LETRA NOT = WK-NIF-LETRA-CALC
+           THEN SET  NIF-DIGITO-ERR           TO TRUE
+           END-IF.
+
+       FIN-VALIDAR-NIF-DIGITO.
+           EXIT.
+
+       VALIDAR-DIVISA.
+      *----------------
+      * El código de divisa es opcional (en blanco se asume EUR); si
+      * viaja informado debe ser alfabético de 3 caracteres.
+           SET  DIVISA-OK                     TO TRUE.
+
+           IF   WK-DIVISA-ENTRADA NOT = ALL SPACES
+                AND WK-DIVISA-ENTRADA IS NOT ALPHABETIC
+           THEN SET  DIVISA-ERR                TO TRUE
+           END-IF.
+
+       FIN-VALIDAR-DIVISA.
+           EXIT.
+
+       VALIDAR-CUENTA-TARJETA.
+      *-----------------------
+           MOVE REG-CUENTA-DIVISA              TO WK-DIVISA-ENTRADA.
+           PERFORM VALIDAR-DIVISA  THRU FIN-VALIDAR-DIVISA.
+           IF   DIVISA-ERR
+           THEN SET STAT-ERR-DIVISA            TO TRUE
+                GO TO FIN-VALIDAR-CUENTA-TARJETA
+           END-IF.
+
+           MOVE REG-TARJETA-DIVISA              TO WK-DIVISA-ENTRADA.
+           PERFORM VALIDAR-DIVISA  THRU FIN-VALIDAR-DIVISA.
+           IF   DIVISA-ERR
+           THEN SET STAT-ERR-DIVISA            TO TRUE
+                GO TO FIN-VALIDAR-CUENTA-TARJETA
+           END-IF.
+
+           EVALUATE TRUE
+           WHEN REG-CUENTA-NUMERO-X = ALL SPACES
+                OR REG-CUENTA-NUMERO-X IS NOT NUMERIC
+                OR REG-CUENTA-NUMERO = ZEROES
+                SET STAT-ERR-NUM-CUENTA TO TRUE
+
+           WHEN (MODO-IMPORTE-IMPLICITO AND
+                ((REG-CUENTA-SALDO-S IS NOT = ("-" AND "+" AND " "))
+                 OR REG-CUENTA-SALDO-VAL IS NOT NUMERIC))
+                OR (MODO-IMPORTE-PERIODO AND
+                ((REG-CUENTA-SALDO-PER-S IS NOT = ("-" AND "+" AND " "))
+                 OR REG-CUENTA-SALDO-PER-INT IS NOT NUMERIC
+                 OR REG-CUENTA-SALDO-PER-PTO NOT = '.'
+                 OR REG-CUENTA-SALDO-PER-DEC IS NOT NUMERIC))
+                SET STAT-ERR-SALDO TO TRUE
+
+           WHEN (REG-CUENTA-AUT IS NOT = ("T" AND "C" AND "A"))
+                OR REG-CUENTA-AUT = ALL SPACES
+                SET STAT-ERR-CUENTA-AUT TO TRUE
+
+      *    Si la tarjeta viene informada   
+           WHEN (REG-TARJETA-NUMERO-X IS NOT = ALL SPACES AND 
+                 REG-TARJETA-NUMERO-X IS NOT NUMERIC)
+                 OR (REG-TARJETA-NUMERO-X IS NUMERIC AND
+                     REG-TARJETA-NUMERO = ZEROES)
+                 SET STAT-ERR-NUM-TARJETA TO TRUE
+
+           WHEN REG-TARJETA-NUMERO-X IS NUMERIC AND
+                ((MODO-IMPORTE-IMPLICITO AND
+                 ((REG-TARJETA-CREDITO-S IS NOT = ("-" AND "+" AND " "))
+                  OR REG-TARJETA-CREDITO-VAL IS NOT NUMERIC
+                  OR REG-TARJETA-CREDITO-VAL = ALL SPACES))
+                OR (MODO-IMPORTE-PERIODO AND
+                 ((REG-TARJETA-CREDITO-PER-S IS NOT =
+                       ("-" AND "+" AND " "))
+                  OR REG-TARJETA-CREDITO-PER-INT IS NOT NUMERIC
+                  OR REG-TARJETA-CREDITO-PER-PTO NOT = '.'
+                  OR REG-TARJETA-CREDITO-PER-DEC IS NOT NUMERIC)))
+                SET STAT-ERR-CREDITO TO TRUE
+
+           WHEN REG-TARJETA-NUMERO-X IS NUMERIC AND
+                (REG-TARJETA-FEC-X IS NOT NUMERIC
+                OR REG-TARJETA-FEC = ZEROES
+                OR REG-TARJETA-FEC-MES < 1
+                OR REG-TARJETA-FEC-MES > 12)
+                SET STAT-ERR-TARJETA-FEC TO TRUE
+
+      *    El mandato de domiciliación es opcional: si viaja informado
+      *    tiene que ser numérico y distinto de cero.
+           WHEN (REG-CUENTA-MANDATO-X IS NOT = ALL SPACES AND
+                 REG-CUENTA-MANDATO-X IS NOT NUMERIC)
+                OR (REG-CUENTA-MANDATO-X IS NUMERIC AND
+                    REG-CUENTA-MANDATO = ZEROES)
+                SET STAT-ERR-MANDATO TO TRUE
+
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+       FIN-VALIDAR-CUENTA-TARJETA.
+           EXIT.
+
+       VALIDAR-MOVIMIENTO.
+      *-------------------
+           MOVE REG-MOVIMIENTO-DIVISA          TO WK-DIVISA-ENTRADA.
+           PERFORM VALIDAR-DIVISA  THRU FIN-VALIDAR-DIVISA.
+           IF   DIVISA-ERR
+           THEN SET STAT-ERR-DIVISA            TO TRUE
+                GO TO FIN-VALIDAR-MOVIMIENTO
+           END-IF.
+
+           IF   REG-MOVIMIENTO-FEC-X IS NUMERIC
+           THEN MOVE REG-MOVIMIENTO-FEC-AAAA  TO WK-CAL-ANO
+                MOVE REG-MOVIMIENTO-FEC-MM    TO WK-CAL-MES
+                MOVE REG-MOVIMIENTO-FEC-DD    TO WK-CAL-DIA
+                PERFORM VALIDAR-CALENDARIO  THRU FIN-VALIDAR-CALENDARIO
+           END-IF.
+
+           EVALUATE TRUE
+           WHEN REG-MOVIMIENTO-CPT = ALL SPACES
+                SET STAT-ERR-MOV-CPT TO TRUE
+           WHEN REG-MOVIMIENTO-TIPO-MEDIO IS NOT = ('T' AND 'C' AND 'D')
+                SET STAT-ERR-MOV-MEDIO TO TRUE
+           WHEN (MODO-IMPORTE-IMPLICITO AND
+                ((REG-MOV-IMPORTE-S IS NOT = ('-' AND '+' AND ' '))
+                 OR REG-MOV-IMPORTE-VAL IS NOT NUMERIC))
+                OR (MODO-IMPORTE-PERIODO AND
+                ((REG-MOV-IMPORTE-PER-S IS NOT = ('-' AND '+' AND ' '))
+                 OR REG-MOV-IMPORTE-PER-INT IS NOT NUMERIC
+                 OR REG-MOV-IMPORTE-PER-PTO NOT = '.'
+                 OR REG-MOV-IMPORTE-PER-DEC IS NOT NUMERIC))
+                SET STAT-ERR-MOV-IMPORTE TO TRUE
+           WHEN REG-MOVIMIENTO-FEC-X IS NOT NUMERIC
+                OR REG-MOVIMIENTO-FEC = ZEROES
+                OR CAL-FECHA-ERR
+                SET STAT-ERR-MOV-FEC  TO TRUE
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+      * Para validar el número de cuenta o tarjeta se tiene que 
+      * comprobar primero el tipo de medio.
+           IF REG-MOVIMIENTO-TIPO-MEDIO = 'T'
+      *    Si es una tarjeta movemos el número de medio a una variable
+      *    alfabética y sin 4 espacios al final correspondiente a
+      *    caracteres vacíos.
+              THEN IF   REG-MOVIMIENTO-NUM-TAR IS NOT NUMERIC
+                   THEN SET STAT-ERR-MOV-NUM-MEDIO TO TRUE
+                   END-IF
+              ELSE IF   REG-MOVIMIENTO-NUM-MEDIO-X IS NOT NUMERIC
+                   THEN SET STAT-ERR-MOV-NUM-MEDIO TO TRUE
+                   END-IF
+           END-IF.
+
+       FIN-VALIDAR-MOVIMIENTO.
+           EXIT.
+
+       GENERAR-CCV-ALEATORIO.
+      *----------------------
+      * Se cogen datos numéricos de la fecha y hora del sistema. Se 
+      * pasan y combinan esos números a una variable y se divide por 999
+      * quedándose el resto como nuestro número pseudo aleatorio.  
+           ACCEPT WK-FECHA-ACTUAL      FROM DATE.
+           ACCEPT WK-HORA-ACTUAL       FROM TIME.
+
+           MOVE WK-FECHA-ACTUAL        TO WK-SEMILLA(1:6).
+           MOVE WK-HORA-ACTUAL         TO WK-SEMILLA(7:6).
+
+           DIVIDE WK-SEMILLA           BY 999 GIVING WK-SEMILLA 
+                                       REMAINDER WK-CCV-ALEATORIO.
+           ADD 1                       TO WK-CCV-CONTADOR.
+
+       FIN-GENERAR-CCV-ALEATORIO.
+           EXIT.
+
+       CARGAR-CLIENTE.
+      *---------------
+           MOVE REG-CLIENTE-NOMBRE      TO WK-CLIENTE-NOMBRE.
+           MOVE REG-CLIENTE-FEC-NAC     TO WK-CLIENTE-FEC-NAC.
+           MOVE REG-CLIENTE-NIF         TO WK-CLIENTE-NIF.
+           MOVE REG-CLIENTE-OFICINA     TO WK-CLIENTE-OFICINA.
+
+       FIN-CARGAR-CLIENTE.
+           EXIT.
+
+       CARGAR-DOMICILIO.
+      *-----------------
+           MOVE  REG-DOMICILIO-CALLE    TO WK-DOMICILIO-CALLE.
+           MOVE  REG-DOMICILIO-NUMERO   TO WK-DOMICILIO-NUMERO.
+           MOVE  REG-DOMICILIO-CODPOST  TO WK-DOMICILIO-CODPOST.
+           MOVE  REG-DOMICILIO-PROV     TO WK-DOMICILIO-PROV.
+           MOVE  REG-DOMICILIO-POBL     TO WK-DOMICILIO-POBL.
+           
+           STRING
+                    WK-DOMICILIO-CALLE   DELIMITED BY SIZE
+                    ', '                  DELIMITED BY SIZE
+                    WK-DOMICILIO-NUMERO  DELIMITED BY SIZE
+                    ', '                  DELIMITED BY SIZE
+                    WK-DOMICILIO-CODPOST DELIMITED BY SIZE
+                    ', '                  DELIMITED BY SIZE
+                    WK-DOMICILIO-PROV    DELIMITED BY SIZE
+                    ', '                  DELIMITED BY SIZE
+                    WK-DOMICILIO-POBL    DELIMITED BY SIZE
+                INTO WK-DOMICILIO-COMPL
+           END-STRING.
+
+       FIN-CARGAR-DOMICILIO.
+           EXIT.
+
+       ANADIR-CUENTA.
+      *--------------
+      *    Nos aseguramos que la tabla de cuentas/tarjetas no está 
+      *    completa antes de añadir una nueva cuenta/tarjeta.
+           IF   WK-CUE-TAR-CONTADOR < WK-CTE-CUENTAS-MAX
+           THEN ADD 1                    TO WK-CUE-TAR-CONTADOR
+                MOVE REG-CUENTA-NUMERO 
+                TO WK-CLIENTE-NUM-CTA(WK-CUE-TAR-CONTADOR)
+                MOVE REG-CUENTA-SALDO
+                TO WK-CLIENTE-SALD-CTA(WK-CUE-TAR-CONTADOR)
+                MOVE REG-TARJETA-NUMERO
+                TO WK-CLIENTE-NUM-TAR(WK-CUE-TAR-CONTADOR)
+                MOVE REG-TARJETA-CREDITO
+                TO WK-CLIENTE-CRE-TAR(WK-CUE-TAR-CONTADOR)
+                MOVE REG-CUENTA-AUT
+                TO SW-CLIENTE-RLN-CTA(WK-CUE-TAR-CONTADOR)
+                MOVE REG-TARJETA-FEC
+                TO WK-TARJETA-FEC(WK-CUE-TAR-CONTADOR)
+
+                PERFORM GENERAR-CCV-ALEATORIO 
+                THRU FIN-GENERAR-CCV-ALEATORIO
+                
+                ADD WK-CCV-CONTADOR   TO WK-CCV-ALEATORIO
+                
+                MOVE WK-CCV-ALEATORIO
+                TO WK-TARJETA-CCV(WK-CUE-TAR-CONTADOR)
+
+                MOVE REG-CUENTA-AUT
+                TO SW-CLIENTE-RLN-CTA(WK-CUE-TAR-CONTADOR)
+
+                MOVE REG-CUENTA-MANDATO
+                TO WK-CLIENTE-MANDATO(WK-CUE-TAR-CONTADOR)
+
+      *         Si la divisa viaja en blanco se asume EUR.
+                IF   REG-CUENTA-DIVISA = ALL SPACES
+                THEN MOVE 'EUR'
+                     TO WK-CLIENTE-DIV-CTA(WK-CUE-TAR-CONTADOR)
+                ELSE MOVE REG-CUENTA-DIVISA
+                     TO WK-CLIENTE-DIV-CTA(WK-CUE-TAR-CONTADOR)
+                END-IF
+
+                IF   REG-TARJETA-DIVISA = ALL SPACES
+                THEN MOVE 'EUR'
+                     TO WK-CLIENTE-DIV-TAR(WK-CUE-TAR-CONTADOR)
+                ELSE MOVE REG-TARJETA-DIVISA
+                     TO WK-CLIENTE-DIV-TAR(WK-CUE-TAR-CONTADOR)
+                END-IF
+            ELSE SET STAT-ERR-CTA-MAX TO TRUE
+           END-IF.
+
+       FIN-ANADIR-CUENTA.
+           EXIT.
+
+       BUSCAR-CUENTA.
+      *--------------
+      *    Buscar cuentas repetidas por cliente.
+           MOVE 1                        TO WK-I.
+           SET ENCONTRADO-NO             TO TRUE.
+           
+           PERFORM UNTIL ENCONTRADO-SI OR WK-I > WK-CUE-TAR-CONTADOR
+                IF   WK-NUM-CUENTA-AUX = WK-CLIENTE-NUM-CTA(WK-I)
+                THEN SET ENCONTRADO-SI   TO TRUE
+                ELSE ADD 1               TO WK-I
+                END-IF
+           END-PERFORM.
+
+       FIN-BUSCAR-CUENTA.
+           EXIT.
+
+       BUSCAR-CUENTA-OTRO-CLI.
+      *-----------------------
+      *    Buscar cuentas repetidas entre clientes distintos del lote,
+      *    contra la tabla de cuentas ya dadas de alta en esta misma
+      *    ejecución (WK-CTAS-VISTAS, que no se reinicia por cliente).
+           MOVE 1                        TO WK-I.
+           SET ENCONTRADO-NO             TO TRUE.
+
+           PERFORM UNTIL ENCONTRADO-SI OR WK-I > WK-CTAS-VISTAS-CONTADOR
+                IF   WK-NUM-CUENTA-AUX = WK-CTAS-VISTAS(WK-I)
+                THEN SET ENCONTRADO-SI   TO TRUE
+                ELSE ADD 1               TO WK-I
+                END-IF
+           END-PERFORM.
+
+       FIN-BUSCAR-CUENTA-OTRO-CLI.
+           EXIT.
+
+       REGISTRAR-CUENTA-VISTA.
+      *-----------------------
+      *    Anota el número de cuenta recién aceptado en la tabla de
+      *    cuentas vistas en este lote, para el contraste entre
+      *    clientes de BUSCAR-CUENTA-OTRO-CLI.
+           IF   WK-CTAS-VISTAS-CONTADOR < WK-CTAS-VISTAS-MAX
+           THEN ADD 1                    TO WK-CTAS-VISTAS-CONTADOR
+                MOVE WK-NUM-CUENTA-AUX
+                TO WK-CTAS-VISTAS(WK-CTAS-VISTAS-CONTADOR)
+           ELSE DISPLAY '*** AVISO *** SE ALCANZO EL MAXIMO DE '
+                        WK-CTAS-VISTAS-MAX ' CUENTAS CONTROLABLES '
+                        'POR LOTE, NO SE PODRAN DETECTAR MAS CUENTAS '
+                        'REPETIDAS A PARTIR DE AQUI'
+           END-IF.
+
+       FIN-REGISTRAR-CUENTA-VISTA.
+           EXIT.
+
+       BUSCAR-TARJETA.
+      *---------------
+      *    Buscar tarjetas repetidas por cliente.
+           MOVE 1                        TO WK-I.
+           SET ENCONTRADO-NO             TO TRUE.
+           
+           PERFORM UNTIL ENCONTRADO-SI OR WK-I > WK-CUE-TAR-CONTADOR
+                IF WK-NUM-TARJETA-AUX = WK-CLIENTE-NUM-TAR(WK-I) AND
+                   WK-CLIENTE-NUM-TAR(WK-I) > ZERO
+                THEN SET ENCONTRADO-SI   TO TRUE
+                ELSE ADD 1               TO WK-I
+                END-IF
+           END-PERFORM.
+
+       FIN-BUSCAR-TARJETA.
+           EXIT.
+
+       BUSCAR-MEDIO-MOVIMIENTO.
+      *------------------------
+      * Comprueba si el medio que venga indicado en el movimiento en el
+      * que se hizo el cargo existe. Ya sea una tarjeta, una cuenta o,
+      * para los cargos domiciliados, un mandato SEPA.
+           MOVE 1                        TO WK-I.
+           SET ENCONTRADO-NO             TO TRUE.
+
+           IF   REG-MOVIMIENTO-TIPO-MEDIO = 'D'
+           THEN PERFORM UNTIL ENCONTRADO-SI
+                OR             WK-I > WK-CUE-TAR-CONTADOR
+                     IF WK-NUM-CUENTA-AUX = WK-CLIENTE-MANDATO(WK-I) AND
+                        WK-CLIENTE-MANDATO(WK-I) > ZERO
+                     THEN SET ENCONTRADO-SI   TO TRUE
+                     ELSE ADD 1               TO WK-I
+                     END-IF
+                END-PERFORM
+                GO TO FIN-BUSCAR-MEDIO-MOVIMIENTO
+           END-IF.
+
+           PERFORM UNTIL ENCONTRADO-SI OR WK-I > WK-CUE-TAR-CONTADOR
+                IF WK-NUM-CUENTA-AUX = WK-CLIENTE-NUM-CTA(WK-I)
+                THEN SET ENCONTRADO-SI   TO TRUE
+                ELSE ADD 1               TO WK-I
+                END-IF
+           END-PERFORM.
+
+           IF ENCONTRADO-NO
+              PERFORM UNTIL ENCONTRADO-SI OR WK-I > WK-CUE-TAR-CONTADOR
+                IF WK-NUM-TARJETA-AUX = WK-CLIENTE-NUM-TAR(WK-I) AND
+                   WK-CLIENTE-NUM-TAR(WK-I) > ZERO
+                THEN SET ENCONTRADO-SI   TO TRUE
+                ELSE ADD 1               TO WK-I
+                END-IF
+           END-PERFORM
+           END-IF.
+
+       FIN-BUSCAR-MEDIO-MOVIMIENTO.
+           EXIT.
+
+       NORMALIZAR-IMPORTE-CUENTA.
+      *--------------------------
+      *    Si el fichero viene con punto decimal explícito, se
+      *    recompone el campo en su formato nativo de decimales
+      *    implícitos para que el resto del programa (y el saldo que
+      *    se termina guardando en WK-CLIENTE-SALD-CTA/CRE-TAR) no
+      *    tenga que distinguir de qué modo venía el dato.
+           IF   MODO-IMPORTE-PERIODO
+           THEN MOVE REG-CUENTA-SALDO-PER-S    TO REG-CUENTA-SALDO-S
+                STRING '0'                  DELIMITED BY SIZE
+                       REG-CUENTA-SALDO-PER-INT DELIMITED BY SIZE
+                       REG-CUENTA-SALDO-PER-DEC DELIMITED BY SIZE
+                       INTO REG-CUENTA-SALDO-VAL
+                IF   REG-TARJETA-NUMERO-X IS NUMERIC
+                THEN MOVE REG-TARJETA-CREDITO-PER-S
+                     TO   REG-TARJETA-CREDITO-S
+                     STRING '0'               DELIMITED BY SIZE
+                            REG-TARJETA-CREDITO-PER-INT
+                                              DELIMITED BY SIZE
+                            REG-TARJETA-CREDITO-PER-DEC
+                                              DELIMITED BY SIZE
+                            INTO REG-TARJETA-CREDITO-VAL
+                END-IF
+           END-IF.
+
+       FIN-NORMALIZAR-IMPORTE-CUENTA.
+           EXIT.
+
+       CARGAR-CUENTA.
+      *--------------
+      *    Cuando el registro sea de tipo cuenta tenemos que
+      *    asegurarnos de que la cuenta no esté repetida para un
+      *    mismo cliente. Si no lo estuviera, la guardamos, si lo
+      *    está, pasamos un error de que la cuenta estaría duplicada.
+           PERFORM NORMALIZAR-IMPORTE-CUENTA
+           THRU FIN-NORMALIZAR-IMPORTE-CUENTA.
+
+           MOVE REG-CUENTA-NUMERO        TO WK-NUM-CUENTA-AUX.
+           PERFORM BUSCAR-CUENTA         THRU FIN-BUSCAR-CUENTA.
+
+           IF   ENCONTRADO-NO
+           THEN PERFORM BUSCAR-CUENTA-OTRO-CLI
+                THRU FIN-BUSCAR-CUENTA-OTRO-CLI
+           END-IF.
+
+           IF   ENCONTRADO-NO
+           THEN
+                MOVE REG-TARJETA-NUMERO  TO WK-NUM-TARJETA-AUX
+                PERFORM BUSCAR-TARJETA   THRU FIN-BUSCAR-TARJETA
+                IF ENCONTRADO-NO
+                THEN
+                     IF   REG-TARJETA-NUMERO-X IS NUMERIC AND
+                          REG-TARJETA-CREDITO > WK-CTE-CREDITO-MAX
+                     THEN SET STAT-ERR-CREDITO-MAX TO TRUE
+                     ELSE PERFORM ANADIR-CUENTA THRU FIN-ANADIR-CUENTA
+                          IF STAT-OK
+                          THEN PERFORM REGISTRAR-CUENTA-VISTA
+                               THRU FIN-REGISTRAR-CUENTA-VISTA
+                          END-IF
+                     END-IF
+                ELSE SET STAT-ERR-TAR-DUPL TO TRUE
+                END-IF
+           ELSE
+                SET STAT-ERR-CTA-DUPL TO TRUE
+           END-IF.
+
+       FIN-CARGAR-CUENTA.
+           EXIT.
+
+       CARGAR-MOVIMIENTO.
+      *------------------
+      *    Cuando el registro sea de tipo cuenta tenemos que
+      *    asegurarnos de que la cuenta no esté repetida para un
+      *    mismo cliente. Si no lo estuviera, la guardamos, si lo
+      *    está, pasamos un error de que la cuenta estaría duplicada.   
+           MOVE REG-MOVIMIENTO-NUM-MEDIO        TO WK-NUM-CUENTA-AUX.
+           MOVE REG-MOVIMIENTO-NUM-TAR          TO WK-NUM-TARJETA-AUX.
+
+           PERFORM BUSCAR-MEDIO-MOVIMIENTO
+           THRU FIN-BUSCAR-MEDIO-MOVIMIENTO.
+
+           IF   ENCONTRADO-SI
+           THEN PERFORM ANADIR-MOVIMIENTO  THRU FIN-ANADIR-MOVIMIENTO
+           ELSE SET STAT-ERR-MOV-NO-MEDIO  TO TRUE
+           END-IF.
+           
+       FIN-CARGAR-MOVIMIENTO.
+           EXIT.
+
+       NORMALIZAR-IMPORTE-MOVIMIENTO.
+      *-------------------------------
+      *    Ver NORMALIZAR-IMPORTE-CUENTA: misma recomposición, para
+      *    el importe del movimiento.
+           IF   MODO-IMPORTE-PERIODO
+           THEN MOVE REG-MOV-IMPORTE-PER-S    TO REG-MOV-IMPORTE-S
+                STRING '0'                 DELIMITED BY SIZE
+                       REG-MOV-IMPORTE-PER-INT DELIMITED BY SIZE
+                       REG-MOV-IMPORTE-PER-DEC DELIMITED BY SIZE
+                       INTO REG-MOV-IMPORTE-VAL
+           END-IF.
+
+       FIN-NORMALIZAR-IMPORTE-MOVIMIENTO.
+           EXIT.
+
+       ANADIR-MOVIMIENTO.
+      *------------------
+      *    Nos aseguramos que la tabla de movimientos no está completa
+      *    antes de añadir un nuevo movimiento.
+           PERFORM NORMALIZAR-IMPORTE-MOVIMIENTO
+           THRU FIN-NORMALIZAR-IMPORTE-MOVIMIENTO.
+
+           IF   WK-MOV-CONTADOR < WK-MOV-MAX
+           THEN ADD 1                    TO WK-MOV-CONTADOR
+                MOVE REG-MOVIMIENTO-CPT 
+                TO WK-MOV-CPT(WK-MOV-CONTADOR)
+
+                EVALUATE TRUE
+                WHEN REG-MOVIMIENTO-TIPO-MEDIO = 'T'
+                     MOVE REG-MOVIMIENTO-NUM-TAR
+                     TO WK-MOV-NUM-MEDIO-TAR(WK-MOV-CONTADOR)
+                WHEN REG-MOVIMIENTO-TIPO-MEDIO = 'D'
+                     MOVE REG-MOVIMIENTO-NUM-MEDIO
+                     TO WK-MOV-NUM-MEDIO-MAN(WK-MOV-CONTADOR)
+                WHEN OTHER
+                     MOVE REG-MOVIMIENTO-NUM-MEDIO
+                     TO WK-MOV-NUM-MEDIO-CTA(WK-MOV-CONTADOR)
+                END-EVALUATE
+
+                MOVE REG-MOVIMIENTO-TIPO-MEDIO
+                TO WK-MOV-TIPO-MEDIO(WK-MOV-CONTADOR)
+                MOVE REG-MOV-IMPORTE
+                TO WK-MOV-IMPORTE(WK-MOV-CONTADOR)
+                MOVE REG-MOVIMIENTO-FEC
+                TO WK-MOV-FEC(WK-MOV-CONTADOR)
+
+      *         Si la divisa viaja en blanco se asume EUR.
+                IF   REG-MOVIMIENTO-DIVISA = ALL SPACES
+                THEN MOVE 'EUR'
+                     TO WK-MOV-DIVISA(WK-MOV-CONTADOR)
+                ELSE MOVE REG-MOVIMIENTO-DIVISA
+                     TO WK-MOV-DIVISA(WK-MOV-CONTADOR)
+                END-IF
+            ELSE SET STAT-ERR-MOV-MAX TO TRUE
+           END-IF.
+           
+       FIN-ANADIR-MOVIMIENTO.
+           EXIT.
+
+       IMPR-LINEA.
+      *-----------
+      * Línea separadora entre clientes.
+           DISPLAY '--------------------------------------------------'.
+       FIN-IMPR-LINEA.
+           EXIT.
+
+       INIZ-CLIENTE.
+      *-------------
+           INITIALIZE                    WK-OBJ-CLIENTE.
+
+       FIN-INIZ-CLIENTE.
+           EXIT.
+
+      * Dado el registro en curso (bloque de cliente o modificación) y
+      * el motivo en SW-STAT, lo anota en el fichero de rechazos y
+      * lleva la cuenta de cuántos llevamos. No toca WK-CONTADOR-
+      * PROCESADOS: cada llamador decide cuándo esa cuenta avanza.
+       GRABAR-RECHAZO.
+      *---------------
+           ADD 1 TO SW-STAT                 GIVING DESC-ERR-INDICE.
+           ADD 1 TO WK-CONTADOR-RECHAZADOS.
+
+           IF   STAT-FICHRCH-ABRT
+           THEN MOVE TIP-REG                TO REG-FICHRCH-REG
+                MOVE SW-STAT                TO REG-FICHRCH-STAT
+                MOVE DESC-ERR-TABLA(DESC-ERR-INDICE)
+                                             TO REG-FICHRCH-DESC
+                WRITE REG-FICHRCH
+           END-IF.
+
+       FIN-GRABAR-RECHAZO.
+           EXIT.
+
+      * El registro en curso es un sobrante de cuenta/tarjeta o de
+      * movimiento, por haberse alcanzado ya el máximo admitido para
+      * el cliente (STAT-ERR-CTA-MAX / STAT-ERR-MOV-MAX). No es un
+      * registro erróneo, así que no rechazamos al cliente por esto:
+      * lo apartamos al fichero de pendientes, tal cual venía, y
+      * seguimos cargando el resto del bloque con normalidad.
+       GRABAR-PENDIENTE.
+      *-----------------
+           ADD 1 TO WK-CONTADOR-PENDIENTES.
+
+           IF   STAT-FICHPDTE-ABRT
+           THEN MOVE TIP-REG                TO REG-FICHPDTE
+                WRITE REG-FICHPDTE
+           END-IF.
+
+       FIN-GRABAR-PENDIENTE.
+           EXIT.
+
+       RECHAZAR-CLIENTE.
+      *-----------------
+      * El bloque de cliente en curso tiene un dato erróneo (STAT-ERR-
+      * ...). Lo registramos junto con el motivo y dejamos el autómata
+      * listo para reanudar en el próximo REG-TIPO-CLIENTE, de forma
+      * que un único registro defectuoso no corte la carga del resto
+      * del fichero.
+           ADD 1 TO WK-CONTADOR-PROCESADOS.
+
+      *    Si este cliente ya había sido rechazado en una ejecución
+      *    anterior (según el checkpoint), no lo volvemos a contar ni
+      *    a escribir en el fichero de rechazos.
+           IF   WK-CONTADOR-PROCESADOS > WK-CONTADOR-REINICIO
+           THEN PERFORM GRABAR-RECHAZO   THRU FIN-GRABAR-RECHAZO
+
+                IF   REG-TIPO-MODIFICACION
+                THEN DISPLAY '*** MODIFICACION RECHAZADA *** NIF ['
+                             REG-MOD-NIF '] MOTIVO ['
+                             DESC-ERR-TABLA(DESC-ERR-INDICE) ']'
+                ELSE DISPLAY '*** CLIENTE RECHAZADO *** NIF ['
+                             WK-CLIENTE-NIF '] MOTIVO ['
+                             DESC-ERR-TABLA(DESC-ERR-INDICE) ']'
+                END-IF
+
+                PERFORM GRABAR-CHECKPOINT   THRU FIN-GRABAR-CHECKPOINT
+           END-IF.
+
+           PERFORM INIZ-CLIENTE          THRU FIN-INIZ-CLIENTE.
+           SET AFD-STAT-Q0                    TO TRUE.
+           SET STAT-OK                        TO TRUE.
+
+       FIN-RECHAZAR-CLIENTE.
+           EXIT.
+
+       VALIDAR-CABECERA.
+      *-----------------
+      * El primer registro del fichero tiene que ser la cabecera (tipo
+      * 00). Si no lo es, o trae una fecha vacía/no numérica, el fiche-
+      * ro está mal formado y no seguimos leyendo.
+           IF   REG-CABECERA-FECHA-X IS NUMERIC
+           THEN MOVE REG-CABECERA-FECHA-AAAA  TO WK-CAL-ANO
+                MOVE REG-CABECERA-FECHA-MM    TO WK-CAL-MES
+                MOVE REG-CABECERA-FECHA-DD    TO WK-CAL-DIA
+                PERFORM VALIDAR-CALENDARIO  THRU FIN-VALIDAR-CALENDARIO
+           END-IF.
+
+           EVALUATE TRUE
+           WHEN NOT REG-TIPO-CABECERA
+                SET  STAT-ERR-CABECERA     TO TRUE
+           WHEN REG-CABECERA-FECHA-X IS NOT NUMERIC
+                OR REG-CABECERA-FECHA-X = ALL SPACES
+                OR CAL-FECHA-ERR
+                SET  STAT-ERR-CABECERA     TO TRUE
+           WHEN OTHER
+                DISPLAY 'FICHERO DE CLIENTES - FECHA DE PROCESO ['
+                        REG-CABECERA-FECHA ']'
+           END-EVALUATE.
+
+       FIN-VALIDAR-CABECERA.
+           EXIT.
+
+       PROCESAR-TRAILER.
+      *-----------------
+      * El registro de trailer (tipo 99) es el último del fichero: no
+      * hay más clientes que leer detrás. El último cliente del blo-
+      * que ya quedó totalmente leído y validado, así que lo damos de
+      * alta aquí mismo, antes de evaluar el propio contador del
+      * trailer: que el trailer venga mal formado no es motivo para
+      * perder al último cliente. Al dejar el AFD en Q0 evitamos que
+      * la comprobación de estado final de más abajo lo vuelva a
+      * procesar.
+           MOVE SW-AFD-STAT                  TO SW-AFD-STAT-FINAL.
+           IF   AFD-STAT-FINAL-SI
+           THEN PERFORM IMPR-CLIENTE         THRU FIN-IMPR-CLIENTE
+                PERFORM ALTA-CLIENTE         THRU FIN-ALTA-CLIENTE
+                SET  AFD-STAT-Q0             TO TRUE
+           END-IF.
+
+      * Guardamos el contador que trae el trailer para contrastarlo,
+      * al final, contra lo que efectivamente leímos.
+           SET  FIN-FICHERO-SI               TO TRUE.
+           SET  TRAILER-LEIDO-SI             TO TRUE.
+
+           IF   REG-TRAILER-CONTADOR-X IS NOT NUMERIC
+           THEN SET STAT-ERR-TRAILER         TO TRUE
+           ELSE MOVE REG-TRAILER-CONTADOR    TO WK-TRAILER-CONTADOR
+           END-IF.
+
+       FIN-PROCESAR-TRAILER.
+           EXIT.
+
+       VALIDAR-CONTEO-TRAILER.
+      *-----------------------
+      * No aborta la carga ya confirmada: sólo deja constancia si el
+      * fichero llegó a su fin sin trailer, o si el trailer declaraba
+      * una cantidad de clientes distinta de la que efectivamente se
+      * leyó (indicio de un fichero truncado o recortado).
+           EVALUATE TRUE
+           WHEN NOT TRAILER-LEIDO-SI
+                DISPLAY '*** AVISO *** FICHERO SIN REGISTRO DE TRAILER'
+
+           WHEN WK-TRAILER-CONTADOR NOT = WK-CONTADOR-CLIENTES
+                DISPLAY '*** AVISO *** CONTEO DE TRAILER ['
+                        WK-TRAILER-CONTADOR
+                        '] DISTINTO DE CLIENTES LEIDOS ['
+                        WK-CONTADOR-CLIENTES ']'
+
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+       FIN-VALIDAR-CONTEO-TRAILER.
+           EXIT.
+
+       FORMAT-FEC-NAC.
+      *---------------
+           MOVE WK-CLIENTE-FEC-NAC       TO WK-FECHA-AUX.
+           MOVE WK-FECHA-AUX-DD          TO WK-FECHA-DMA-DIA.
+           MOVE WK-FECHA-AUX-MM          TO WK-FECHA-DMA-MES.
+           MOVE WK-FECHA-AUX-AAAA        TO WK-FECHA-DMA-ANO.
+
+       FIN-FORMAT-FEC-NAC.
+           EXIT.
+
+       FORMAT-NUM-CUENTA.
+      *------------------
+           MOVE WK-NUM-CUENTA-AUX-EEEE   TO WK-NUM-CUENTA-AUX-ENT.
+           MOVE WK-NUM-CUENTA-AUX-OOOO   TO WK-NUM-CUENTA-AUX-OFC.
+           MOVE WK-NUM-CUENTA-AUX-DD     TO WK-NUM-CUENTA-AUX-DC.
+           MOVE WK-NUM-CUENTA-AUX-PPPP   TO WK-NUM-CUENTA-AUX-PROD.
+           MOVE WK-NUM-CUENTA-AUX-CCCCCC TO WK-NUM-CUENTA-AUX-CNT.
+
+       FIN-FORMAT-NUM-CUENTA.
+           EXIT.
+
+       FORMAT-NUM-TARJETA.
+      *-------------------
+           MOVE WK-NUM-TARJETA-AUX-G1    TO WK-NUM-TARJETA-SEP-G1.
+           MOVE WK-NUM-TARJETA-AUX-G2    TO WK-NUM-TARJETA-SEP-G2.
+           MOVE WK-NUM-TARJETA-AUX-G3    TO WK-NUM-TARJETA-SEP-G3.
+           MOVE WK-NUM-TARJETA-AUX-G4    TO WK-NUM-TARJETA-SEP-G4.
+
+       FIN-FORMAT-NUM-TARJETA.
+           EXIT.
+
+       FORMAT-FEC-TARJETA.
+      *-------------------
+           MOVE WK-TARJETA-FEC-AUX-DD    TO WK-FECHA-MA-DIA.
+           MOVE WK-TARJETA-FEC-AUX-MM    TO WK-FECHA-MA-MES.
+
+       FIN-FORMAT-FEC-TARJETA.
+           EXIT.
+
+       FORMAT-FEC-MOVIMIENTO.
+      *----------------------
+           MOVE WK-MOV-FEC-AAAA          TO WK-MOV-FEC-D-AAAA. 
+           MOVE WK-MOV-FEC-MM            TO WK-MOV-FEC-D-MM.
+           MOVE WK-MOV-FEC-DD            TO WK-MOV-FEC-D-DD.
+           MOVE WK-MOV-FEC-HH            TO WK-MOV-FEC-D-HH.
+           MOVE WK-MOV-FEC-MN            TO WK-MOV-FEC-D-MN.
+           MOVE WK-MOV-FEC-SS            TO WK-MOV-FEC-D-SS.
+           MOVE WK-MOV-FEC-FFFFFF        TO WK-MOV-FEC-D-FFFFFF.
+
+
+       FIN-FORMAT-FEC-MOVIMIENTO.
+           EXIT.
+
+       RELACION-CLIENTE-CUENTA.
+      *------------------------
+      * Párrafo que nos ayuda a formatear la letra que nos indica la 
+      * relación entre cliente y cuenta a la palabra completa para 
+      * imprimirla posteriormente.
+           EVALUATE TRUE
+           WHEN CLI-CUE-TIT(WK-I)
+               SET RLN-TIT               TO TRUE
+           WHEN CLI-CUE-CO(WK-I)
+               SET RLN-COT               TO TRUE
+           WHEN CLI-CUE-AU(WK-I)
+               SET RLN-AUT               TO TRUE
+           WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+       FIN-RELACION-CLIENTE-CUENTA.
+           EXIT.
+
+       RELACION-MOVIMIENTO-MEDIO.
+      *--------------------------
+      * Párrafo para determinar el medio de pago relacionado con un
+      * movimiento, cuenta o tarjeta.
+           EVALUATE TRUE
+           WHEN MOV-TIPO-MEDIO-C(WK-I)
+                SET MOV-CTA              TO TRUE
+           WHEN MOV-TIPO-MEDIO-T(WK-I)
+                SET MOV-TAR              TO TRUE
+           WHEN MOV-TIPO-MEDIO-D(WK-I)
+                SET MOV-MAN              TO TRUE
+           WHEN OTHER
+                CONTINUE
+           END-EVALUATE.
+
+       FIN-RELACION-MOVIMIENTO-MEDIO.
+           EXIT.
+
+       IMPR-CLIENTE.
+      *-------------
+      * Cuando hayamos llegado a un estado final imprimimos todos los
+      * registros del cliente que se han ido cargando en nuestra
+      * estructura de "objeto".
+           IF   WK-CLIENTE-NOMBRE NOT = ALL SPACES
+           THEN DISPLAY 'NOMBRE           [' WK-CLIENTE-NOMBRE ']'         
+           END-IF.
+
+           IF   WK-CLIENTE-NIF NOT = ALL SPACES
+           THEN DISPLAY 'NIF              [' WK-CLIENTE-NIF ']'
+           END-IF.
+
+           IF   WK-CLIENTE-FEC-NAC > ZERO
+           THEN PERFORM FORMAT-FEC-NAC THRU FIN-FORMAT-FEC-NAC
+                DISPLAY 'FECHA NACIMIENTO [' WK-FECHA-DMA ']'
+           END-IF.
+
+           IF   WK-DOMICILIO-COMPL NOT = ALL SPACES
+           THEN DISPLAY 'DOMILICIO        [' WK-DOMICILIO-COMPL ']'
+           END-IF.
+
+      *    Para imprimir el contenido de las tablas de cuentas y 
+      *    tarjetas tenemos que recorrerlas asegurándonos de que el 
+      *    orden sea el correcto. Que cada tarjeta se imprimirá 
+      *    seguidamente de la cuenta a la que está asociada. Para ello 
+      *    compartimos el índice WK-I en para ambas tablas.
+           PERFORM VARYING WK-I FROM 1 BY 1 
+           UNTIL WK-I > WK-CUE-TAR-CONTADOR
+      *         Para imprimir las cuentas y las tarjetas llamaremos a 
+      *         nuestros párrafos de formateo del contenido para una 
+      *         mejor lectura. Y al párrafo que nos formatea la relación 
+      *         entre cuenta y cliente (titular, cotitular, autorizado). 
+                PERFORM RELACION-CLIENTE-CUENTA
+                THRU FIN-RELACION-CLIENTE-CUENTA
+
+                MOVE WK-CLIENTE-NUM-CTA(WK-I) TO WK-NUM-CUENTA-AUX
+                PERFORM FORMAT-NUM-CUENTA    THRU FIN-FORMAT-NUM-CUENTA
+                
+                DISPLAY 'NUMERO CUENTA    [' WK-NUM-CUENTA-SEPARADA 
+                                          ' - ' SW-RLN-CLI-CUE ']'
+
+                MOVE    WK-CLIENTE-SALD-CTA(WK-I) TO WK-CTA-SALDO-FMT
+                DISPLAY 'SALDO            [' WK-CTA-SALDO-FMT ']'
+
+                IF WK-CLIENTE-NUM-TAR(WK-I) > ZERO
+                THEN
+                MOVE WK-CLIENTE-NUM-TAR(WK-I) TO WK-NUM-TARJETA-AUX
+                PERFORM FORMAT-NUM-TARJETA   THRU FIN-FORMAT-NUM-TARJETA
+                
+                MOVE WK-TARJETA-FEC(WK-I)     TO WK-TARJETA-FEC-AUX
+                PERFORM FORMAT-FEC-TARJETA   THRU FIN-FORMAT-FEC-TARJETA
+
+                DISPLAY 'NUMERO TARJETA   [' WK-NUM-TARJETA-SEPARADA ']'
+
+                MOVE    WK-CLIENTE-CRE-TAR(WK-I) TO WK-TAR-CRED-FMT
+                DISPLAY 'CRÉDITO          [' WK-TAR-CRED-FMT ']'
+                DISPLAY 'FECHA TARJETA    [' WK-TARJETA-FEC-MA ']'
+                DISPLAY 'CCV              [' WK-TARJETA-CCV(WK-I) ']'
+                END-IF
+
+           END-PERFORM.
+
+           PERFORM VARYING WK-I FROM 1 BY 1
+           UNTIL WK-I > WK-MOV-CONTADOR
+      *    Los movimientos van independientes y se imprimen indexando 
+      *    con su propio índice.
+                 IF   WK-MOV-CPT(WK-I) NOT = ALL SPACES
+                 THEN DISPLAY 
+                 'MOVIMIENTO       [' WK-MOV-CPT(WK-I) ']'
+                 END-IF
+
+                 IF   WK-MOV-NUM-MEDIO-CTA(WK-I) NOT = ALL SPACES
+                      AND
+                      WK-MOV-NUM-MEDIO-TAR(WK-I) NOT = ALL SPACES
+                      AND
+                      WK-MOV-NUM-MEDIO-MAN(WK-I) NOT = ALL SPACES
+                      AND
+                      WK-MOV-TIPO-MEDIO(WK-I) NOT = ALL SPACES
+                 THEN PERFORM RELACION-MOVIMIENTO-MEDIO
+                      THRU FIN-RELACION-MOVIMIENTO-MEDIO
+      *         Si el movimiento se realiza desde una tarjeta o cuenta
+      *         se realiza un formateo de número de cuenta o tarjeta
+      *         reutilizando los párrafos de formateo de num de cuenta o
+      *         num de tarjeta. También para eliminar los ceros que se
+      *         agregan por defecto al final del num de tarjeta.
+                      EVALUATE TRUE
+                      WHEN MOV-CTA
+                           MOVE WK-MOV-NUM-MEDIO-CTA(WK-I)
+                           TO WK-NUM-CUENTA-AUX
+                           PERFORM FORMAT-NUM-CUENTA
+                           THRU FIN-FORMAT-NUM-CUENTA
+                           DISPLAY
+                           'CARGADO EN       [' SW-MOV-CTA-TAR ': '
+                           WK-NUM-CUENTA-SEPARADA ']'
+                      WHEN MOV-MAN
+                           DISPLAY
+                           'CARGADO EN       [' SW-MOV-CTA-TAR ': '
+                           WK-MOV-NUM-MEDIO-MAN(WK-I) ']'
+                      WHEN OTHER
+                           MOVE WK-MOV-NUM-MEDIO-TAR(WK-I)
+                           TO WK-NUM-TARJETA-AUX
+                           PERFORM FORMAT-NUM-TARJETA
+                           THRU FIN-FORMAT-NUM-TARJETA
+                           DISPLAY
+                           'CARGADO EN       [' SW-MOV-CTA-TAR ': '
+                           WK-NUM-TARJETA-SEPARADA ']'
+                      END-EVALUATE
+                 END-IF
+           
+                 MOVE WK-MOV-IMPORTE(WK-I)  TO WK-MOV-IMP-FMT
+                 DISPLAY 
+                 'IMPORTE          [' WK-MOV-IMP-FMT ']'
+
+                 IF   WK-MOV-FEC(WK-I) > ZERO
+                 THEN MOVE WK-MOV-FEC(WK-I) TO WK-MOV-FEC-AUX
+                      PERFORM FORMAT-FEC-MOVIMIENTO 
+                      THRU FIN-FORMAT-FEC-MOVIMIENTO
+                      DISPLAY 
+                      'FECHA            [' WK-MOV-FEC-AUX-D ']'
+                 END-IF
+           END-PERFORM.
+           
+       FIN-IMPR-CLIENTE.
+           EXIT.
+
+       ALTA-CLIENTE.
+      *-------------
+      *    Si este cliente ya había sido dado de alta en una ejecu-
+      *    ción anterior (según el checkpoint), no lo volvemos a
+      *    insertar en la BBDD.
+           ADD 1 TO WK-CONTADOR-PROCESADOS.
+           IF   WK-CONTADOR-PROCESADOS NOT > WK-CONTADOR-REINICIO
+           THEN GO TO FIN-ALTA-CLIENTE
+           END-IF.
+
+      *    Se inicializan las areas de entrada de datos de las copys.
+      *    Se mueven los datos obtenidos y procesados por este pograma a
+      *    su respectiva copy de altacliente y se realizan las búsquedas
+      *    e inserciones.
+           INITIALIZE                      ALTACLIENTE-ENTRADA.
+
+      *    Datos de domicilio.
+           MOVE WK-DOMICILIO-NUMERO        TO ALTACLI-DOM-NUMERO.
+           MOVE WK-DOMICILIO-CALLE         TO ALTACLI-DOM-CALLE.
+           MOVE WK-DOMICILIO-CODPOST       TO ALTACLI-DOM-CODPOS.
+           MOVE WK-DOMICILIO-PROV          TO ALTACLI-DOM-PROV.    
+           MOVE WK-DOMICILIO-POBL          TO ALTACLI-DOM-POBL.
+
+           DISPLAY '*********BANCO-ALTA-CLIENTE************'.
+           DISPLAY 'NUM' WK-DOMICILIO-NUMERO.
+           DISPLAY 'CALLE' WK-DOMICILIO-CALLE.
+           DISPLAY 'CODPOS' WK-DOMICILIO-CODPOST.
+           DISPLAY 'PROV' WK-DOMICILIO-PROV.
+           DISPLAY 'POBL' WK-DOMICILIO-POBL.
+
+      *    Datos de cliente.
+           MOVE WK-CLIENTE-NIF              TO ALTACLI-CLI-NIF.
+           MOVE WK-CLIENTE-NOMBRE           TO ALTACLI-CLI-NOMBRE.
+           MOVE WK-CLIENTE-FEC-NAC          TO ALTACLI-CLI-FEC-NAC.
+           MOVE WK-CLIENTE-OFICINA          TO ALTACLI-CLI-OFICINA.
+      
+      *    Datos de cuenta y tarjetas.
+           MOVE WK-CUE-TAR-CONTADOR         TO ALTACLI-CUE-TAR-CONTADOR.
+           MOVE 1                           TO WK-I.
+           PERFORM VARYING WK-I FROM 1 BY 1 
+           UNTIL WK-I > WK-CUE-TAR-CONTADOR
+              MOVE WK-CLIENTE-NUM-CTA(WK-I)  TO ALTACLI-NUM-CTA(WK-I)
+              MOVE WK-CLIENTE-SALD-CTA(WK-I) TO ALTACLI-SALDO-CTA(WK-I)
+              MOVE SW-CLIENTE-RLN-CTA(WK-I)  TO ALTACLI-RLN-CTA(WK-I)
+              MOVE WK-CLIENTE-NUM-TAR(WK-I)  TO ALTACLI-NUM-TAR(WK-I)
+              MOVE WK-CLIENTE-CRE-TAR(WK-I)  TO ALTACLI-CRE-TAR(WK-I)
+              MOVE WK-TARJETA-FEC(WK-I)      TO ALTACLI-FEC-TAR(WK-I)
+              MOVE WK-TARJETA-CCV(WK-I)      TO ALTACLI-CCV-TAR(WK-I)
+              MOVE WK-CLIENTE-MANDATO(WK-I)  TO ALTACLI-MANDATO(WK-I)
+              MOVE WK-CLIENTE-DIV-CTA(WK-I)  TO ALTACLI-DIV-CTA(WK-I)
+              MOVE WK-CLIENTE-DIV-TAR(WK-I)  TO ALTACLI-DIV-TAR(WK-I)
+           END-PERFORM.
+
+      *    Datos de movimiento.
+           MOVE WK-MOV-CONTADOR              TO ALTACLI-MOV-CONTADOR.
+           MOVE 1                            TO WK-I.
+           PERFORM VARYING WK-I FROM 1 BY 1 
+           UNTIL WK-I > WK-MOV-CONTADOR
+              MOVE WK-MOV-CPT(WK-I)          TO ALTACLI-MOV-CPT(WK-I)
+              MOVE WK-MOV-IMPORTE(WK-I)    
+              TO ALTACLI-MOV-IMPORTE(WK-I)
+              MOVE WK-MOV-NUM-MEDIO-CTA(WK-I)
+              TO ALTACLI-MOV-NUM-MEDIO-CTA(WK-I)
+              MOVE WK-MOV-NUM-MEDIO-TAR(WK-I)
+              TO ALTACLI-MOV-NUM-MEDIO-TAR(WK-I)
+              MOVE WK-MOV-NUM-MEDIO-MAN(WK-I)
+              TO ALTACLI-MOV-NUM-MEDIO-MAN(WK-I)
+              MOVE WK-MOV-TIPO-MEDIO(WK-I)
+              TO ALTACLI-MOV-TIPO-MEDIO(WK-I)
+              MOVE WK-MOV-FEC(WK-I)          TO ALTACLI-MOV-FEC(WK-I)
+              MOVE WK-MOV-DIVISA(WK-I)       TO ALTACLI-MOV-DIVISA(WK-I)
+           END-PERFORM.
+
+           CALL "ALTACLIENTE"                USING AREA-ALTACLIENTE.
+
+           EVALUATE TRUE
+           WHEN ALTACLI-STAT-OK
+                ADD 1                      TO WK-CONTADOR-ACEPTADOS
+                PERFORM GRABAR-CHECKPOINT  THRU FIN-GRABAR-CHECKPOINT
+
+           WHEN ALTACLI-STAT-ERR-NIF
+                SET STAT-ERR-NIF           TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-NOM
+                SET STAT-ERR-NOMBRE        TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-FEC-NAC
+                SET STAT-ERR-FEC-NAC       TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-CALLE
+                SET STAT-ERR-CALLE         TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-COD-POS
+                SET STAT-ERR-COD-POST      TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-POBL
+                SET STAT-ERR-POBL          TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-PROV
+                SET STAT-ERR-PROV          TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-CTA-NUM
+                SET STAT-ERR-NUM-CUENTA    TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-TAR-NUM
+                SET STAT-ERR-NUM-TARJETA   TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-TAR-FEC
+                SET STAT-ERR-TARJETA-FEC   TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-MOV-CPT
+                SET STAT-ERR-MOV-CPT       TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-MOV-FEC
+                SET STAT-ERR-MOV-FEC       TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-TAR-CRED-MAX
+                SET STAT-ERR-CREDITO-MAX   TO TRUE
+
+           WHEN ALTACLI-STAT-ERR-MAN-NUM
+                SET STAT-ERR-MANDATO       TO TRUE
+
+           WHEN OTHER
+                SET STAT-ERR-ALTA-SQL      TO TRUE
+           END-EVALUATE.
+
+      *    Si ALTACLIENTE no pudo dar de alta al cliente, lo tratamos
+      *    como un rechazo y dejamos el STAT en OK: ya quedó todo
+      *    registrado aquí y no hace falta que el despachador genérico
+      *    del bucle principal lo vuelva a procesar.
+           IF   NOT STAT-OK
+           THEN PERFORM GRABAR-RECHAZO    THRU FIN-GRABAR-RECHAZO
+                DISPLAY '*** CLIENTE RECHAZADO *** NIF ['
+                        WK-CLIENTE-NIF '] MOTIVO ['
+                        DESC-ERR-TABLA(DESC-ERR-INDICE) ']'
+                PERFORM GRABAR-CHECKPOINT THRU FIN-GRABAR-CHECKPOINT
+                SET STAT-OK                TO TRUE
+           END-IF.
+
+       FIN-ALTA-CLIENTE.
+           EXIT.
+
+       MODIFICAR-CLIENTE.
+      *------------------
+      *    Si esta modificación ya había quedado confirmada (de alta o
+      *    rechazada) en una ejecución anterior, según el checkpoint,
+      *    no la repetimos.
+           ADD 1 TO WK-CONTADOR-PROCESADOS.
+           IF   WK-CONTADOR-PROCESADOS NOT > WK-CONTADOR-REINICIO
+           THEN GO TO FIN-MODIFICAR-CLIENTE
+           END-IF.
+
+      *    El registro de modificación sólo trae los datos de cliente:
+      *    el domicilio, si no viene informado, MODCLIENTE lo deja
+      *    intacto.
+           INITIALIZE                      AREA-MODCLIENTE.
+           MOVE REG-MOD-NIF                TO MODCLI-NIF.
+           MOVE REG-MOD-NOMBRE             TO MODCLI-NOM.
+           MOVE REG-MOD-FEC-NAC            TO MODCLI-FEC-NAC.
+
+           CALL "MODCLIENTE"               USING AREA-MODCLIENTE.
+
+           EVALUATE TRUE
+           WHEN MODCLI-STAT-OK
+                ADD 1                      TO WK-CONTADOR-MODIFICADOS
+                PERFORM GRABAR-CHECKPOINT  THRU FIN-GRABAR-CHECKPOINT
+
+           WHEN MODCLI-STAT-ERR-CLI-NO-ENC
+                SET STAT-ERR-CLI-NO-ENC    TO TRUE
+
+           WHEN MODCLI-STAT-ERR-NOM
+                SET STAT-ERR-NOMBRE        TO TRUE
+
+           WHEN MODCLI-STAT-ERR-FEC-NAC
+                SET STAT-ERR-FEC-NAC       TO TRUE
+
+           WHEN OTHER
+                SET STAT-ERR-MOD-SQL       TO TRUE
+           END-EVALUATE.
+
+      *    Si MODCLIENTE no pudo aplicar el cambio, lo tratamos como un
+      *    rechazo y dejamos el STAT en OK: ya quedó todo registrado
+      *    aquí y no hace falta que el despachador genérico del bucle
+      *    principal lo vuelva a procesar.
+           IF   NOT STAT-OK
+           THEN PERFORM GRABAR-RECHAZO    THRU FIN-GRABAR-RECHAZO
+                DISPLAY '*** MODIFICACION RECHAZADA *** NIF ['
+                        REG-MOD-NIF '] MOTIVO ['
+                        DESC-ERR-TABLA(DESC-ERR-INDICE) ']'
+                PERFORM GRABAR-CHECKPOINT THRU FIN-GRABAR-CHECKPOINT
+                SET STAT-OK                TO TRUE
+           END-IF.
+
+       FIN-MODIFICAR-CLIENTE.
+           EXIT.
+
+       MOSTRAR-ESTADO.
+      *---------------
+      *    Para mostrar el mensaje asociado al error que se haya
+      *    producido añadimos 1 al error y usamos el resultado como
+      *    índice en nuestra tabla de mensajes. Ya que el 0 es el OK, y
+      *    y seguidamente todos los mensajes están ordenados a la par
+      *    con su respectivo error.
+           ADD 1 TO SW-STAT      GIVING DESC-ERR-INDICE.
+           DISPLAY DESC-ERR-TABLA(DESC-ERR-INDICE).
+
+      *    Resumen final con los contadores reales de la corrida: leí-
+      *    dos, aceptados (dados de alta) y rechazados.
+           DISPLAY '--------------------------------------------------'.
+           DISPLAY 'RESUMEN DE LA CARGA'.
+           DISPLAY 'CLIENTES LEIDOS     [' WK-CONTADOR-CLIENTES ']'.
+           DISPLAY 'CLIENTES ACEPTADOS  [' WK-CONTADOR-ACEPTADOS ']'.
+           DISPLAY 'CLIENTES RECHAZADOS [' WK-CONTADOR-RECHAZADOS ']'.
+           DISPLAY 'CLIENTES MODIFICADOS[' WK-CONTADOR-MODIFICADOS ']'.
+           DISPLAY 'REGISTROS PENDIENTES[' WK-CONTADOR-PENDIENTES ']'.
+           DISPLAY '--------------------------------------------------'.
+
+       FIN-MOSTRAR-ESTADO.
+           EXIT.
+
