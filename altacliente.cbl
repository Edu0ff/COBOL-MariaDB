@@ -9,6 +9,7 @@
        WORKING-STORAGE SECTION.
       *------------------------
            EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+           01  WK-NUM-RLN-DB                 PIC S9(04) COMP-5.
            EXEC SQL END   DECLARE SECTION    END-EXEC.
 
            COPY 'conexmdb.cpy'.
@@ -24,18 +25,28 @@
            COPY 'insmov.cpy'.
            COPY 'busqrln.cpy'.
            COPY 'insrln.cpy'.
-          
-       01  WK-DATASOURCE                      PIC X(50) VALUE 
+           COPY 'insreldom.cpy'.
+           COPY 'actcta.cpy'.
+           COPY 'acttar.cpy'.
+           COPY 'logerr.cpy'.
+           COPY 'busqman.cpy'.
+           COPY 'insman.cpy'.
+
+       01  WK-DATASOURCE                      PIC X(50) VALUE
                                               'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                  PIC X(50).
 
        01  WK-NUM-CTA                         PIC 9(20).
        01  WK-NUM-TAR                         PIC 9(16).
+       01  WK-NUM-MAN                         PIC 9(12).
        01  WK-ID-DOMICILIO                    PIC 9(10).
        01  WK-ID-CLIENTE                      PIC 9(10).
        01  WK-ID-CUENTA                       PIC 9(10).
        01  WK-ID-TARJETA                      PIC 9(10).
+       01  WK-ID-MANDATO                      PIC 9(10).
+       01  WK-ID-MANDATO-CTA                  PIC 9(10).
        01  WK-ID-MEDIO                        PIC 9(10).
-       01  WK-I                               PIC 9(01).
+       01  WK-I                               PIC 9(02).
 
        LINKAGE SECTION.
       *---------------- 
@@ -62,6 +73,15 @@
            IF   ALTACLI-STAT-OK
            THEN PERFORM INSERTAR-CLIENTE      THRU FIN-INSERTAR-CLIENTE
            END-IF.
+      * El domicilio informado queda registrado además como domicilio
+      * principal del cliente en la relación cliente-domicilio, lo que
+      * permite más adelante añadirle otros domicilios (de trabajo, u
+      * otros) sin perder éste.
+           IF   ALTACLI-STAT-OK
+           AND  WK-ID-DOMICILIO > ZERO
+           THEN PERFORM INSERTAR-RELACION-DOM
+                THRU    FIN-INSERTAR-RELACION-DOM
+           END-IF.
       * Busco mientras hayan cuentas. 
       * Si existe, guardo el id y busco la relación.
       * Si no existe, la inserto.
@@ -81,46 +101,84 @@
                  END-IF
 
                  IF ALTACLI-NUM-TAR(WK-I) NOT = ALL ZEROES
-                 THEN PERFORM BUSCAR-TARJETA      
+                 THEN PERFORM BUSCAR-TARJETA
                       THRU FIN-BUSCAR-TARJETA
                       IF   BUSQTAR-STAT-ENC-NO
-                      THEN PERFORM INSERTAR-TARJETA 
+                      THEN PERFORM INSERTAR-TARJETA
                            THRU FIN-INSERTAR-TARJETA
                       ELSE SET ALTACLI-STAT-ERR-TAR-ENC TO TRUE
                            GO                TO FIN-PROGRAMA
                       END-IF
                  END-IF
 
+      *          El mandato de domiciliación es opcional: si viaja
+      *          informado, lo ligamos a la cuenta recién buscada o
+      *          dada de alta (reutilizando uno ya existente con la
+      *          misma referencia, si lo hubiera).
+                 IF ALTACLI-MANDATO(WK-I) NOT = ZERO
+                 THEN MOVE ALTACLI-MANDATO(WK-I) TO WK-NUM-MAN
+                      PERFORM BUSCAR-MANDATO-REF
+                      THRU FIN-BUSCAR-MANDATO-REF
+                      IF   BUSQMAN-STAT-ENC-NO
+                      THEN PERFORM INSERTAR-MANDATO
+                           THRU FIN-INSERTAR-MANDATO
+                      END-IF
+                 END-IF
+
            END-PERFORM.
            
            PERFORM VARYING WK-I FROM 1 BY 1 
            UNTIL WK-I > ALTACLI-MOV-CONTADOR
-                 IF   ALTACLI-MOV-TIPO-MEDIO-C(WK-I)
-                 THEN MOVE ALTACLI-MOV-NUM-MEDIO-CTA(WK-I) TO WK-NUM-CTA
+                 EVALUATE TRUE
+                 WHEN ALTACLI-MOV-TIPO-MEDIO-C(WK-I)
+                      MOVE ALTACLI-MOV-NUM-MEDIO-CTA(WK-I) TO WK-NUM-CTA
                       PERFORM BUSCAR-CUENTA  THRU FIN-BUSCAR-CUENTA
                       IF   BUSQCTA-STAT-ENC-NO
                       THEN SET ALTACLI-STAT-CTA-ENC-NO TO TRUE
                            GO                          TO FIN-PROGRAMA
                       ELSE MOVE WK-ID-CUENTA           TO WK-ID-MEDIO
                       END-IF
-                 ELSE MOVE ALTACLI-MOV-NUM-MEDIO-TAR(WK-I) TO WK-NUM-TAR
+
+                 WHEN ALTACLI-MOV-TIPO-MEDIO-D(WK-I)
+                      MOVE ALTACLI-MOV-NUM-MEDIO-MAN(WK-I) TO WK-NUM-MAN
+                      PERFORM BUSCAR-MANDATO-REF
+                      THRU FIN-BUSCAR-MANDATO-REF
+                      IF   BUSQMAN-STAT-ENC-NO
+                      THEN SET ALTACLI-STAT-ERR-MAN-ENC TO TRUE
+                           GO                          TO FIN-PROGRAMA
+                      ELSE MOVE WK-ID-MANDATO          TO WK-ID-MEDIO
+                           MOVE WK-ID-MANDATO-CTA      TO WK-ID-CUENTA
+                      END-IF
+
+                 WHEN OTHER
+                      MOVE ALTACLI-MOV-NUM-MEDIO-TAR(WK-I) TO WK-NUM-TAR
                       PERFORM BUSCAR-TARJETA THRU FIN-BUSCAR-TARJETA
                       IF   BUSQTAR-STAT-ENC-NO
                       THEN SET ALTACLI-STAT-TAR-ENC-NO TO TRUE
                            GO                          TO FIN-PROGRAMA
                       ELSE MOVE WK-ID-TARJETA          TO WK-ID-MEDIO
                       END-IF
-                 END-IF
+                 END-EVALUATE
 
                  PERFORM BUSCAR-MOVIMIENTO   THRU FIN-BUSCAR-MOVIMIENTO
                  
                  IF   BUSQMOV-STAT-ENC-NO
                  THEN PERFORM INSERTAR-MOVIMIENTO
                       THRU FIN-INSERTAR-MOVIMIENTO
+      *               El movimiento ya quedó grabado en banco.movimien-
+      *               to: aplicamos su importe sobre el saldo de la
+      *               cuenta o el crédito de la tarjeta contra la que
+      *               se cargó, para que no queden desactualizados.
+                      PERFORM ACTUALIZAR-SALDO-MEDIO
+                      THRU FIN-ACTUALIZAR-SALDO-MEDIO
                  END-IF
-           
+
            END-PERFORM.
 
+           IF   ALTACLI-STAT-OK
+           THEN PERFORM RECONCILIAR          THRU FIN-RECONCILIAR
+           END-IF.
+
        FIN-PROGRAMA.
       *-------------
            IF   CONEXMDB-STAT-OK
@@ -138,10 +196,13 @@
            INITIALIZE                        ALTACLIENTE-SALIDA
                                              WK-NUM-CTA
                                              WK-NUM-TAR
+                                             WK-NUM-MAN
                                              WK-ID-DOMICILIO
                                              WK-ID-CLIENTE
                                              WK-ID-CUENTA
                                              WK-ID-TARJETA
+                                             WK-ID-MANDATO
+                                             WK-ID-MANDATO-CTA
                                              WK-ID-MEDIO
                                              WK-I.
 
@@ -154,6 +215,16 @@
 
            SET CONEXMDB-E-ACC-ABRIR          TO TRUE.
 
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                       TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV          FROM ENVIRONMENT
+                                              'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV       TO WK-DATASOURCE
+           END-IF.
+
            MOVE WK-DATASOURCE                TO CONEXMDB-E-DSNAME.
 
            CALL "CONEXMDB"                   USING AREA-CONEXMDB.
@@ -287,8 +358,9 @@
 
            MOVE WK-ID-DOMICILIO              TO INSCLI-E-ID-DOM
            MOVE ALTACLI-CLI-NIF              TO INSCLI-E-NIF.  
-           MOVE ALTACLI-CLI-NOMBRE           TO INSCLI-E-NOM. 
+           MOVE ALTACLI-CLI-NOMBRE           TO INSCLI-E-NOM.
            MOVE ALTACLI-CLI-FEC-NAC          TO INSCLI-E-FEC-NAC.
+           MOVE ALTACLI-CLI-OFICINA          TO INSCLI-E-OFICINA.
 
            CALL "INSCLI"                     USING AREA-INSCLI.
 
@@ -313,6 +385,25 @@
        FIN-INSERTAR-CLIENTE.
            EXIT.
 
+       INSERTAR-RELACION-DOM.
+      *-----------------------
+           INITIALIZE                        AREA-INSRELDOM-ENTRADA.
+
+           MOVE WK-ID-CLIENTE                TO INSRELDOM-E-CLI-ID.
+           MOVE WK-ID-DOMICILIO              TO INSRELDOM-E-DOM-ID.
+           SET  INSRELDOM-E-PRINCIPAL        TO TRUE.
+
+           CALL "INSRELDOM"                  USING AREA-INSRELDOM.
+
+           IF   NOT INSRELDOM-STAT-OK
+           THEN SET ALTACLI-STAT-ERR-RLN-DOM TO TRUE
+                MOVE INSRELDOM-SQLCODE       TO ALTACLI-SQLCODE
+                GO                           TO FIN-PROGRAMA
+           END-IF.
+
+       FIN-INSERTAR-RELACION-DOM.
+           EXIT.
+
        BUSCAR-CUENTA.
       *--------------
            INITIALIZE                        AREA-BUSQCTA-ENTRADA
@@ -348,6 +439,7 @@
             
            MOVE ALTACLI-NUM-CTA(WK-I)        TO INSCTA-E-NUM.
            MOVE ALTACLI-SALDO-CTA(WK-I)      TO INSCTA-E-SALDO.
+           MOVE ALTACLI-DIV-CTA(WK-I)        TO INSCTA-E-DIVISA.
 
            CALL "INSCTA"                     USING AREA-INSCTA.
 
@@ -453,6 +545,7 @@
            MOVE ALTACLI-CRE-TAR(WK-I)        TO INSTAR-E-CRED.
            MOVE ALTACLI-FEC-TAR(WK-I)        TO INSTAR-E-FEC.
            MOVE ALTACLI-CCV-TAR(WK-I)        TO INSTAR-E-CCV.
+           MOVE ALTACLI-DIV-TAR(WK-I)        TO INSTAR-E-DIVISA.
 
            CALL "INSTAR"                     USING AREA-INSTAR.
 
@@ -468,6 +561,9 @@
            WHEN INSTAR-STAT-ERR-FEC
                 SET ALTACLI-STAT-ERR-TAR-FEC TO TRUE
                 GO                           TO FIN-PROGRAMA
+           WHEN INSTAR-STAT-ERR-CRED-MAX
+                SET ALTACLI-STAT-ERR-TAR-CRED-MAX TO TRUE
+                GO                           TO FIN-PROGRAMA
            WHEN OTHER
                 SET ALTACLI-STAT-ERR-SQL     TO TRUE
                 MOVE INSTAR-S-SQLCODE        TO ALTACLI-SQLCODE
@@ -477,6 +573,61 @@
        FIN-INSERTAR-TARJETA.
            EXIT.
 
+       BUSCAR-MANDATO-REF.
+      *-------------------
+           INITIALIZE                        AREA-BUSQMAN-ENTRADA
+                                             WK-ID-MANDATO
+                                             WK-ID-MANDATO-CTA.
+
+           SET BUSQMAN-CRIT-REF              TO TRUE.
+
+           MOVE WK-NUM-MAN                   TO BUSQMAN-E-REF.
+
+           CALL "BUSQMAN"                    USING AREA-BUSQMAN.
+
+           EVALUATE TRUE
+           WHEN BUSQMAN-STAT-OK
+                MOVE BUSQMAN-S-ID            TO WK-ID-MANDATO
+                MOVE BUSQMAN-S-ID-CTA        TO WK-ID-MANDATO-CTA
+           WHEN BUSQMAN-STAT-ENC-NO
+                CONTINUE
+           WHEN BUSQMAN-STAT-ERR-REF
+                SET ALTACLI-STAT-ERR-MAN-NUM TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN OTHER
+                SET ALTACLI-STAT-ERR-SQL     TO TRUE
+                MOVE BUSQMAN-SQLCODE         TO ALTACLI-SQLCODE
+                GO                           TO FIN-PROGRAMA
+           END-EVALUATE.
+
+       FIN-BUSCAR-MANDATO-REF.
+           EXIT.
+
+       INSERTAR-MANDATO.
+      *-----------------
+           INITIALIZE                        AREA-INSMAN-ENTRADA
+                                             WK-ID-MANDATO.
+
+           MOVE WK-ID-CUENTA                 TO INSMAN-E-ID-CTA.
+           MOVE ALTACLI-MANDATO(WK-I)        TO INSMAN-E-REF.
+
+           CALL "INSMAN"                     USING AREA-INSMAN.
+
+           EVALUATE TRUE
+           WHEN INSMAN-STAT-OK
+                MOVE INSMAN-S-MAN-ID         TO WK-ID-MANDATO
+           WHEN INSMAN-STAT-ERR-REF
+                SET ALTACLI-STAT-ERR-MAN-NUM TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN OTHER
+                SET ALTACLI-STAT-ERR-SQL     TO TRUE
+                MOVE INSMAN-S-SQLCODE        TO ALTACLI-SQLCODE
+                GO                           TO FIN-PROGRAMA
+           END-EVALUATE.
+
+       FIN-INSERTAR-MANDATO.
+           EXIT.
+
        BUSCAR-MOVIMIENTO.
       *------------------
            INITIALIZE                        AREA-BUSQMOV-ENTRADA.
@@ -512,12 +663,13 @@
            MOVE ALTACLI-MOV-FEC(WK-I)       TO INSMOV-E-FEC.
            MOVE ALTACLI-MOV-CPT(WK-I)       TO INSMOV-E-CPT.
            MOVE ALTACLI-MOV-IMPORTE(WK-I)   TO INSMOV-E-IMPT.
+           MOVE ALTACLI-MOV-DIVISA(WK-I)    TO INSMOV-E-DIVISA.
 
            CALL "INSMOV"                    USING AREA-INSMOV.
 
            EVALUATE TRUE
            WHEN INSMOV-STAT-OK
-                CONTINUE
+                MOVE INSMOV-S-REF            TO ALTACLI-MOV-REF(WK-I)
            WHEN INSMOV-STAT-ERR-CPT
                 SET ALTACLI-STAT-ERR-MOV-CPT TO TRUE
                 GO                           TO FIN-PROGRAMA
@@ -533,6 +685,68 @@
        FIN-INSERTAR-MOVIMIENTO.
            EXIT.
 
+       ACTUALIZAR-SALDO-MEDIO.
+      *-----------------------
+      *    Un mandato de domiciliación no guarda saldo propio: el
+      *    cargo recae sobre la cuenta a la que está ligado (ver
+      *    BUSCAR-MANDATO-REF, que deja esa cuenta en WK-ID-CUENTA).
+           EVALUATE TRUE
+           WHEN ALTACLI-MOV-TIPO-MEDIO-C(WK-I)
+                OR ALTACLI-MOV-TIPO-MEDIO-D(WK-I)
+                INITIALIZE                   AREA-ACTCTA-ENTRADA
+                MOVE WK-ID-CUENTA            TO ACTCTA-E-ID-CTA
+                MOVE ALTACLI-MOV-IMPORTE(WK-I) TO ACTCTA-E-IMPORTE
+
+                CALL "ACTCTA"                USING AREA-ACTCTA
+
+                IF   NOT ACTCTA-STAT-OK
+                THEN SET ALTACLI-STAT-ERR-SQL TO TRUE
+                     MOVE ACTCTA-SQLCODE     TO ALTACLI-SQLCODE
+                     GO                      TO FIN-PROGRAMA
+                END-IF
+           WHEN OTHER
+                INITIALIZE                   AREA-ACTTAR-ENTRADA
+                MOVE WK-ID-TARJETA           TO ACTTAR-E-ID-TAR
+                MOVE ALTACLI-MOV-IMPORTE(WK-I) TO ACTTAR-E-IMPORTE
+
+                CALL "ACTTAR"                USING AREA-ACTTAR
+
+                IF   NOT ACTTAR-STAT-OK
+                THEN SET ALTACLI-STAT-ERR-SQL TO TRUE
+                     MOVE ACTTAR-SQLCODE     TO ALTACLI-SQLCODE
+                     GO                      TO FIN-PROGRAMA
+                END-IF
+           END-EVALUATE.
+
+       FIN-ACTUALIZAR-SALDO-MEDIO.
+           EXIT.
+
+      *    Antes de confirmar, contrasto que el cliente haya quedado
+      *    con al menos una relación cliente-cuenta por cada cuenta o
+      *    tarjeta traída en el bloque, ya fuesen de alta en esta
+      *    misma ejecución o ya existentes de antes: si faltase
+      *    alguna, el alta queda incompleta y no se confirma.
+       RECONCILIAR.
+      *-------------
+           EXEC SQL
+                SELECT COUNT(*)
+                INTO   :WK-NUM-RLN-DB
+                FROM   banco.cliente_rln_cuenta
+                WHERE  id_cliente = :WK-ID-CLIENTE
+           END-EXEC.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET ALTACLI-STAT-ERR-SQL     TO TRUE
+                MOVE SQLCODE                 TO ALTACLI-SQLCODE
+           ELSE
+                IF   WK-NUM-RLN-DB < ALTACLI-CUE-TAR-CONTADOR
+                THEN SET ALTACLI-STAT-ERR-RECON TO TRUE
+                END-IF
+           END-IF.
+
+       FIN-RECONCILIAR.
+           EXIT.
+
        HACER-COMMIT.
       *-------------
            EXEC SQL
@@ -558,5 +772,11 @@
                 MOVE SQLCODE                 TO ALTACLI-SQLCODE
            END-IF.
 
+           MOVE 'ALTACLIENTE'                TO LOGERR-E-PROGRAMA.
+           MOVE 'HACER-ROLLBACK'             TO LOGERR-E-PARRAFO.
+           MOVE ALTACLI-SQLCODE              TO LOGERR-E-SQLCODE.
+           MOVE SPACES                       TO LOGERR-E-SQLERRMC.
+           CALL 'LOGERR' USING AREA-LOGERR.
+
        FIN-HACER-ROLLBACK.
-           EXIT. 
+           EXIT.
