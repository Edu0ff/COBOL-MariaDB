@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. ACTTAR.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE tarjeta           END-EXEC.
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+       01  WK-CRED-NUEVO                    PIC S9(08)V99
+                                            LEADING SEPARATE.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'acttar.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-ACTTAR.
+      ******************************************************************
+           PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN ACTTAR-E-ID-TAR = ZERO
+                OR ACTTAR-E-ID-TAR IS NOT NUMERIC
+                SET ACTTAR-STAT-ERR-ID      TO TRUE
+
+           WHEN OTHER
+                PERFORM ACTUALIZAR-CREDITO  THRU FIN-ACTUALIZAR-CREDITO
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                       AREA-ACTTAR-SALIDA
+                                            REG-TARJETA
+                                            REG-TARJETA-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       ACTUALIZAR-CREDITO.
+      *-------------------
+      * Un cargo (importe negativo) reduce el crédito disponible, un
+      * abono (importe positivo) lo repone. Antes de aplicarlo
+      * comprobamos que el crédito resultante no supere, por defecto,
+      * el techo de cero: una tarjeta no tiene descubierto propio, así
+      * que no se puede disponer de más crédito del que queda
+      * disponible.
+           MOVE ACTTAR-E-ID-TAR               TO TARJETA-ID-TAR.
+
+           PERFORM CONSULTAR-CREDITO          THRU FIN-CONSULTAR-CREDITO.
+
+           IF   ACTTAR-STAT-OK
+           THEN COMPUTE WK-CRED-NUEVO = TARJETA-CRED
+                                       + ACTTAR-E-IMPORTE
+                IF   WK-CRED-NUEVO < ZERO
+                THEN SET ACTTAR-STAT-ERR-LIMITE TO TRUE
+                ELSE PERFORM APLICAR-CREDITO THRU FIN-APLICAR-CREDITO
+                END-IF
+           END-IF.
+       FIN-ACTUALIZAR-CREDITO.
+           EXIT.
+
+       CONSULTAR-CREDITO.
+      *------------------
+           EXEC SQL
+                SELECT cred_tarjeta
+                INTO   :TARJETA-CRED           :TARJETA-CRED-NULL
+                FROM   banco.tarjeta
+                WHERE  id_medio = :TARJETA-ID-TAR
+           END-EXEC.
+
+           MOVE SQLCODE                        TO ACTTAR-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                MOVE TARJETA-CRED              TO ACTTAR-S-CRED
+           WHEN SQL-NODATA
+                SET ACTTAR-STAT-ENC-NO         TO TRUE
+           WHEN OTHER
+                SET ACTTAR-STAT-ERR-SQL        TO TRUE
+                DISPLAY '*** FATAL *** ACTTAR CONSULTAR-CREDITO: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+       FIN-CONSULTAR-CREDITO.
+           EXIT.
+
+       APLICAR-CREDITO.
+      *----------------
+           EXEC SQL
+                UPDATE banco.tarjeta
+                SET    cred_tarjeta = cred_tarjeta + :ACTTAR-E-IMPORTE
+                WHERE  id_medio     = :TARJETA-ID-TAR
+           END-EXEC.
+
+           MOVE SQLCODE                       TO ACTTAR-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET ACTTAR-STAT-ERR-SQL       TO TRUE
+                DISPLAY '*** FATAL *** ACTTAR APLICAR-CREDITO: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           ELSE MOVE WK-CRED-NUEVO            TO ACTTAR-S-CRED
+           END-IF.
+       FIN-APLICAR-CREDITO.
+           EXIT.
