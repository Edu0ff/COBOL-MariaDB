@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. BAJARLN.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE relacion          END-EXEC.
+           01  WK-RLN-ACTUAL                  PIC X(05).
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'bajarln.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-BAJARLN.
+      ******************************************************************
+           PERFORM INICIALIZAR                THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN BAJARLN-E-CLI-ID = ZERO
+                OR BAJARLN-E-CLI-ID IS NOT NUMERIC
+                SET BAJARLN-STAT-ERR-CLI-ID   TO TRUE
+
+           WHEN BAJARLN-E-CTA-ID = ZERO
+                OR BAJARLN-E-CTA-ID IS NOT NUMERIC
+                SET BAJARLN-STAT-ERR-CTA-ID   TO TRUE
+
+           WHEN OTHER
+                PERFORM CONSULTAR-RELACION    THRU
+                        FIN-CONSULTAR-RELACION
+
+                IF   BAJARLN-STAT-OK
+                THEN PERFORM BORRAR-RELACION  THRU FIN-BORRAR-RELACION
+                END-IF
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                         AREA-BAJARLN-SALIDA
+                                              REG-RELACION
+                                              REG-RELACION-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONSULTAR-RELACION.
+      *-------------------
+           MOVE BAJARLN-E-CLI-ID               TO RELACION-CLI-ID.
+           MOVE BAJARLN-E-CTA-ID                TO RELACION-CTA-ID.
+
+           EXEC SQL
+                SELECT tip_rln
+                INTO   :WK-RLN-ACTUAL
+                FROM   banco.cliente_rln_cuenta
+                WHERE  id_cliente = :RELACION-CLI-ID
+                AND    id_medio   = :RELACION-CTA-ID
+           END-EXEC.
+
+           MOVE SQLCODE                         TO BAJARLN-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                CONTINUE
+           WHEN SQL-NODATA
+                SET BAJARLN-STAT-ENC-NO         TO TRUE
+           WHEN OTHER
+                SET BAJARLN-STAT-ERR-SQL        TO TRUE
+                DISPLAY '*** FATAL *** BAJARLN CONSULTAR-RELACION: ERR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+
+       FIN-CONSULTAR-RELACION.
+           EXIT.
+
+      *    La tabla cliente_rln_cuenta no tiene columna de estado, asi
+      *    que la baja es un borrado fisico de la fila, no uno logico.
+       BORRAR-RELACION.
+      *----------------
+           EXEC SQL
+                DELETE FROM banco.cliente_rln_cuenta
+                WHERE  id_cliente = :RELACION-CLI-ID
+                AND    id_medio   = :RELACION-CTA-ID
+           END-EXEC.
+
+           MOVE SQLCODE                         TO BAJARLN-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET BAJARLN-STAT-ERR-SQL        TO TRUE
+                DISPLAY '*** FATAL *** BAJARLN BORRAR-RELACION: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+
+       FIN-BORRAR-RELACION.
+           EXIT.
