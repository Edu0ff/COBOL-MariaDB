@@ -10,31 +10,56 @@
       *------------------------
            COPY 'altacliente.cpy'.
 
+      * Campos alfanuméricos auxiliares para poder construir, a propó-
+      * sito, un valor no numérico dentro de un campo PIC 9 de la
+      * entrada (ALTACLI-NUM-TAR, ALTACLI-FEC-TAR, ALTACLI-CCV-TAR):
+      * un MOVE de un literal de espacios directamente a un campo
+      * numérico no es válido, pero un MOVE desde un campo PIC X sí lo
+      * es, y dicho valor acaba por no ser numérico en el campo destino.
+       01  WK-ALFA-16                       PIC X(16) VALUE SPACES.
+       01  WK-ALFA-04                       PIC X(04) VALUE SPACES.
+       01  WK-ALFA-03                       PIC X(03) VALUE SPACES.
+
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
-           
            PERFORM PRUEBA-1                THRU FIN-PRUEBA-1.
+           PERFORM PRUEBA-2                THRU FIN-PRUEBA-2.
+           PERFORM PRUEBA-3                THRU FIN-PRUEBA-3.
+           PERFORM PRUEBA-4                THRU FIN-PRUEBA-4.
+           PERFORM PRUEBA-5                THRU FIN-PRUEBA-5.
+           PERFORM PRUEBA-6                THRU FIN-PRUEBA-6.
+           PERFORM PRUEBA-7                THRU FIN-PRUEBA-7.
+           PERFORM PRUEBA-8                THRU FIN-PRUEBA-8.
+           PERFORM PRUEBA-9                THRU FIN-PRUEBA-9.
+           PERFORM PRUEBA-10               THRU FIN-PRUEBA-10.
+           PERFORM PRUEBA-11               THRU FIN-PRUEBA-11.
+           PERFORM PRUEBA-12               THRU FIN-PRUEBA-12.
+           PERFORM PRUEBA-13               THRU FIN-PRUEBA-13.
+           PERFORM PRUEBA-14               THRU FIN-PRUEBA-14.
+           PERFORM PRUEBA-15               THRU FIN-PRUEBA-15.
+           PERFORM PRUEBA-16               THRU FIN-PRUEBA-16.
+           PERFORM PRUEBA-17               THRU FIN-PRUEBA-17.
            STOP RUN.
 
        PRUEBA-1.
       *---------
            INITIALIZE                      ALTACLIENTE-ENTRADA.
-           
-           MOVE 'JUAN PEPE'                TO ALTACLI-CLI-NOMBRE.        
+
+           MOVE 'JUAN PEPE'                TO ALTACLI-CLI-NOMBRE.
            MOVE 20000523                   TO ALTACLI-CLI-FEC-NAC.
            MOVE '856215489D'               TO ALTACLI-CLI-NIF.
 
-           MOVE 'CALLE DE LA PLAZA'        TO ALTACLI-DOM-CALLE.             
-           MOVE 965                        TO ALTACLI-DOM-NUMERO.                
-           MOVE 78951                      TO ALTACLI-DOM-CODPOS.             
-           MOVE 'BARCELONA'                TO ALTACLI-DOM-PROV.               
+           MOVE 'CALLE DE LA PLAZA'        TO ALTACLI-DOM-CALLE.
+           MOVE 965                        TO ALTACLI-DOM-NUMERO.
+           MOVE 78951                      TO ALTACLI-DOM-CODPOS.
+           MOVE 'BARCELONA'                TO ALTACLI-DOM-PROV.
            MOVE 'MIPOBLACIÓN'              TO ALTACLI-DOM-POBL.
 
            MOVE 1                          TO ALTACLI-CUE-TAR-CONTADOR.
            MOVE 78965412369852145874       TO ALTACLI-NUM-CTA(1).
            MOVE +00007854.66               TO ALTACLI-SALDO-CTA(1).
-           MOVE 'T'                        TO ALTACLI-RLN-CTA(1).  
+           MOVE 'T'                        TO ALTACLI-RLN-CTA(1).
            MOVE 7896325648125645           TO ALTACLI-NUM-TAR(1).
            MOVE -00008952.74               TO ALTACLI-CRE-TAR(1).
            MOVE 0225                       TO ALTACLI-FEC-TAR(1).
@@ -60,7 +85,7 @@
            DISPLAY 'ALTACLI-DOM-PROV      [' ALTACLI-DOM-PROV ']'.
            DISPLAY 'ALTACLI-DOM-POBL      [' ALTACLI-DOM-POBL ']'.
            DISPLAY '---------'.
-           DISPLAY 'ALTACLI-CUE-TAR-CONTADOR'  
+           DISPLAY 'ALTACLI-CUE-TAR-CONTADOR'
            '[' ALTACLI-CUE-TAR-CONTADOR ']'.
            DISPLAY 'ALTACLI-NUM-CTA       [' ALTACLI-NUM-CTA(1) ']'.
            DISPLAY 'ALTACLI-SALDO-CTA     [' ALTACLI-SALDO-CTA(1) ']'.
@@ -73,21 +98,403 @@
            DISPLAY 'ALTACLI-MOV-CONTADOR  [' ALTACLI-MOV-CONTADOR ']'.
            DISPLAY 'ALTACLI-MOV-CPT       [' ALTACLI-MOV-CPT(1) ']'.
            DISPLAY 'ALTACLI-MOV-IMPORTE   [' ALTACLI-MOV-IMPORTE(1) ']'.
-           DISPLAY 'ALTACLI-MOV-NUM-MEDIO-CTA' 
+           DISPLAY 'ALTACLI-MOV-NUM-MEDIO-CTA'
            '[' ALTACLI-MOV-NUM-MEDIO-CTA(1) ']'.
-           DISPLAY 'ALTACLI-MOV-NUM-MEDIO-TAR' 
+           DISPLAY 'ALTACLI-MOV-NUM-MEDIO-TAR'
            '[' ALTACLI-MOV-NUM-MEDIO-TAR(1) ']'.
-           DISPLAY 'ALTACLI-MOV-TIPO-MEDIO'    
+           DISPLAY 'ALTACLI-MOV-TIPO-MEDIO'
            '[' ALTACLI-MOV-TIPO-MEDIO(1) ']'.
            DISPLAY 'ALTACLI-MOV-FEC       [' ALTACLI-MOV-FEC(1) ']'.
 
            CALL "ALTACLIENTE"            USING AREA-ALTACLIENTE.
-       
+
            DISPLAY '*** DEBUG ***        [FIN]'.
            DISPLAY 'ALTACLI-STAT         [' ALTACLI-STAT ']'.
            DISPLAY 'ALTACLI-SQLCODE      [' ALTACLI-SQLCODE ']'.
+           DISPLAY 'ALTACLI-MOV-REF      [' ALTACLI-MOV-REF(1) ']'.
            DISPLAY '------------------------------------------------'.
 
        FIN-PRUEBA-1.
            EXIT.
 
+      * A partir de aquí, una prueba por cada condición de error de
+      * ALTACLIENTE (ALTACLI-STAT-ERR-*). Cada una parte de los mismos
+      * datos de alta que PRUEBA-1 -- un cliente completo, con domici-
+      * lio, una cuenta-tarjeta y un movimiento -- y sólo les cambia el
+      * dato concreto que fuerza el error que se quiere comprobar, para
+      * no arrastrar al resto del bloque un error que no es el que se
+      * está probando. Las pruebas que dependen de que ya exista en
+      * BBDD algo dado de alta por una prueba anterior (el NIF de
+      * PRUEBA-1, su tarjeta, su movimiento) lo indican en un comenta-
+      * rio y deben ejecutarse en este mismo orden contra la misma
+      * base de datos.
+      *
+      * No se incluye una prueba por cada condición de ALTACLI-STAT:
+      *   - ALTACLI-STAT-ERR-CALLE: INSDOM/BUSQDOM sólo la comprueban
+      *     cuando ALTACLIENTE ya ha decidido llamarlas, y ALTACLIENTE
+      *     sólo las llama si ALTACLI-DOM-CALLE viene informada; con la
+      *     calle en blanco, ALTACLIENTE se limita a omitir el domici-
+      *     lio del alta (el cliente se da de alta sin domicilio), sin
+      *     pasar por BUSQDOM/INSDOM. La condición queda sin forma de
+      *     alcanzarse desde esta interfaz.
+      *   - ALTACLI-STAT-ERR-RLN-ENC y ALTACLI-STAT-ERR-RLN-DOM: ambas
+      *     dependen de un estado en BBDD (una relación cuenta-cliente,
+      *     o una relación cliente-domicilio) que ya exista para un
+      *     cliente que, en la misma llamada, se acaba de insertar; no
+      *     hay forma de provocarlas con datos de entrada sin que antes
+      *     ALTACLI-STAT-ERR-CLI-ENC corte la ejecución.
+      *   - ALTACLI-STAT-ERR-SQL: sólo se alcanza ante un fallo real de
+      *     conexión o de sentencia SQL (por ejemplo, BBDD caída), no
+      *     reproducible variando los datos de entrada.
+      *   - ALTACLI-STAT-ERR-MOV-ID: no llega a fijarse en ningún punto
+      *     de ALTACLIENTE; queda declarada en altacliente.cpy para uso
+      *     futuro.
+
+       PRUEBA-2.
+      *---------
+      * ALTACLI-STAT-ERR-COD-POS: código postal del domicilio a cero.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '1111111111'               TO ALTACLI-CLI-NIF.
+           MOVE ZEROES                     TO ALTACLI-DOM-CODPOS.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-2  ERR-COD-POS   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-2.
+           EXIT.
+
+       PRUEBA-3.
+      *---------
+      * ALTACLI-STAT-ERR-POBL: población del domicilio en blanco, con
+      * un código postal que no coincide con ningún domicilio existen-
+      * te (para que ALTACLIENTE intente darlo de alta y no se limite
+      * a reutilizar uno ya existente).
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '2222222222'               TO ALTACLI-CLI-NIF.
+           MOVE 11111                      TO ALTACLI-DOM-CODPOS.
+           MOVE SPACES                     TO ALTACLI-DOM-POBL.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-3  ERR-POBL      STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-3.
+           EXIT.
+
+       PRUEBA-4.
+      *---------
+      * ALTACLI-STAT-ERR-PROV: provincia del domicilio en blanco.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '3333333333'               TO ALTACLI-CLI-NIF.
+           MOVE 22222                      TO ALTACLI-DOM-CODPOS.
+           MOVE SPACES                     TO ALTACLI-DOM-PROV.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-4  ERR-PROV      STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-4.
+           EXIT.
+
+       PRUEBA-5.
+      *---------
+      * ALTACLI-STAT-ERR-CLI-ENC: se repite el NIF ya dado de alta en
+      * PRUEBA-1.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '856215489D'               TO ALTACLI-CLI-NIF.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-5  ERR-CLI-ENC   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-5.
+           EXIT.
+
+       PRUEBA-6.
+      *---------
+      * ALTACLI-STAT-ERR-NIF: NIF en blanco.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE SPACES                     TO ALTACLI-CLI-NIF.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-6  ERR-NIF       STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-6.
+           EXIT.
+
+       PRUEBA-7.
+      *---------
+      * ALTACLI-STAT-ERR-NOM: nombre de cliente en blanco.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '4444444444'               TO ALTACLI-CLI-NIF.
+           MOVE SPACES                     TO ALTACLI-CLI-NOMBRE.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-7  ERR-NOM       STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-7.
+           EXIT.
+
+       PRUEBA-8.
+      *---------
+      * ALTACLI-STAT-ERR-FEC-NAC: fecha de nacimiento a cero.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '5555555555'               TO ALTACLI-CLI-NIF.
+           MOVE ZEROES                     TO ALTACLI-CLI-FEC-NAC.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-8  ERR-FEC-NAC   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-8.
+           EXIT.
+
+       PRUEBA-9.
+      *---------
+      * ALTACLI-STAT-ERR-CTA-NUM: número de cuenta a cero.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '6666666666'               TO ALTACLI-CLI-NIF.
+           MOVE ZEROES                     TO ALTACLI-NUM-CTA(1).
+           MOVE ZEROES                     TO ALTACLI-NUM-TAR(1).
+           MOVE 0                          TO ALTACLI-MOV-CONTADOR.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-9  ERR-CTA-NUM   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-9.
+           EXIT.
+
+       PRUEBA-10.
+      *----------
+      * ALTACLI-STAT-ERR-RLN-TIP: relación cuenta-cliente con un valor
+      * que no es ni titular, ni cotitular, ni autorizado.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '7777777777'               TO ALTACLI-CLI-NIF.
+           MOVE 10000000000000000001       TO ALTACLI-NUM-CTA(1).
+           MOVE 'X'                        TO ALTACLI-RLN-CTA(1).
+           MOVE ZEROES                     TO ALTACLI-NUM-TAR(1).
+           MOVE 0                          TO ALTACLI-MOV-CONTADOR.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-10 ERR-RLN-TIP   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-10.
+           EXIT.
+
+       PRUEBA-11.
+      *----------
+      * ALTACLI-STAT-ERR-TAR-ENC: tarjeta cuyo número ya está dado de
+      * alta -- reutiliza el número de tarjeta de PRUEBA-1.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '8888888881'               TO ALTACLI-CLI-NIF.
+           MOVE 10000000000000000002       TO ALTACLI-NUM-CTA(1).
+           MOVE 7896325648125645           TO ALTACLI-NUM-TAR(1).
+           MOVE 0                          TO ALTACLI-MOV-CONTADOR.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-11 ERR-TAR-ENC   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-11.
+           EXIT.
+
+       PRUEBA-12.
+      *----------
+      * ALTACLI-STAT-ERR-TAR-NUM: número de tarjeta no numérico.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '8888888882'               TO ALTACLI-CLI-NIF.
+           MOVE 10000000000000000003       TO ALTACLI-NUM-CTA(1).
+           MOVE WK-ALFA-16                 TO ALTACLI-NUM-TAR(1).
+           MOVE 0                          TO ALTACLI-MOV-CONTADOR.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-12 ERR-TAR-NUM   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-12.
+           EXIT.
+
+       PRUEBA-13.
+      *----------
+      * ALTACLI-STAT-ERR-TAR-FEC: fecha de caducidad de la tarjeta no
+      * numérica, con un número de tarjeta nuevo (no dado de alta
+      * todavía, para que ALTACLIENTE llegue a intentar insertarla).
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '8888888883'               TO ALTACLI-CLI-NIF.
+           MOVE 10000000000000000004       TO ALTACLI-NUM-CTA(1).
+           MOVE 1111222233334444           TO ALTACLI-NUM-TAR(1).
+           MOVE WK-ALFA-04                 TO ALTACLI-FEC-TAR(1).
+           MOVE 0                          TO ALTACLI-MOV-CONTADOR.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-13 ERR-TAR-FEC   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-13.
+           EXIT.
+
+       PRUEBA-14.
+      *----------
+      * ALTACLI-STAT-ERR-TAR-CCV: CCV de la tarjeta no numérico, con
+      * un número de tarjeta nuevo.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '8888888884'               TO ALTACLI-CLI-NIF.
+           MOVE 10000000000000000005       TO ALTACLI-NUM-CTA(1).
+           MOVE 1111222233335555           TO ALTACLI-NUM-TAR(1).
+           MOVE WK-ALFA-03                 TO ALTACLI-CCV-TAR(1).
+           MOVE 0                          TO ALTACLI-MOV-CONTADOR.
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-14 ERR-TAR-CCV   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-14.
+           EXIT.
+
+       PRUEBA-15.
+      *----------
+      * ALTACLI-STAT-ERR-MOV-ENC: movimiento con la misma fecha y el
+      * mismo medio de cargo (la tarjeta de PRUEBA-1) que el movimiento
+      * ya dado de alta en PRUEBA-1.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '9999999991'               TO ALTACLI-CLI-NIF.
+           MOVE 0                          TO ALTACLI-CUE-TAR-CONTADOR.
+           MOVE 1                          TO ALTACLI-MOV-CONTADOR.
+           MOVE 7896325648125645
+                                        TO ALTACLI-MOV-NUM-MEDIO-TAR(1).
+           MOVE 20230815050505050502   TO ALTACLI-MOV-FEC(1).
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-15 ERR-MOV-ENC   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-15.
+           EXIT.
+
+       PRUEBA-16.
+      *----------
+      * ALTACLI-STAT-ERR-MOV-CPT: concepto del movimiento en blanco,
+      * con una fecha nueva para que no se confunda con PRUEBA-15.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '9999999992'               TO ALTACLI-CLI-NIF.
+           MOVE 0                          TO ALTACLI-CUE-TAR-CONTADOR.
+           MOVE 1                          TO ALTACLI-MOV-CONTADOR.
+           MOVE 7896325648125645
+                                        TO ALTACLI-MOV-NUM-MEDIO-TAR(1).
+           MOVE 20230816111111111111   TO ALTACLI-MOV-FEC(1).
+           MOVE SPACES                 TO ALTACLI-MOV-CPT(1).
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-16 ERR-MOV-CPT   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-16.
+           EXIT.
+
+       PRUEBA-17.
+      *----------
+      * ALTACLI-STAT-ERR-MOV-FEC: fecha del movimiento a cero.
+           PERFORM INICIALIZAR-DATOS-BASE
+                                THRU FIN-INICIALIZAR-DATOS-BASE.
+
+           MOVE '9999999993'               TO ALTACLI-CLI-NIF.
+           MOVE 0                          TO ALTACLI-CUE-TAR-CONTADOR.
+           MOVE 1                          TO ALTACLI-MOV-CONTADOR.
+           MOVE 7896325648125645
+                                        TO ALTACLI-MOV-NUM-MEDIO-TAR(1).
+           MOVE ZEROES                 TO ALTACLI-MOV-FEC(1).
+
+           CALL "ALTACLIENTE"              USING AREA-ALTACLIENTE.
+
+           DISPLAY '*** PRUEBA-17 ERR-MOV-FEC   STAT'
+                '[' ALTACLI-STAT ']'.
+
+       FIN-PRUEBA-17.
+           EXIT.
+
+       INICIALIZAR-DATOS-BASE.
+      *-----------------------
+      * Mismos datos de alta que PRUEBA-1 -- cliente, domicilio, una
+      * cuenta-tarjeta y un movimiento -- para que cada prueba de error
+      * sólo tenga que cambiar el campo que le interesa.
+           INITIALIZE                      ALTACLIENTE-ENTRADA.
+
+           MOVE 'JUAN PEPE'                TO ALTACLI-CLI-NOMBRE.
+           MOVE 20000523                   TO ALTACLI-CLI-FEC-NAC.
+           MOVE '856215489D'               TO ALTACLI-CLI-NIF.
+
+           MOVE 'CALLE DE LA PLAZA'        TO ALTACLI-DOM-CALLE.
+           MOVE 965                        TO ALTACLI-DOM-NUMERO.
+           MOVE 78951                      TO ALTACLI-DOM-CODPOS.
+           MOVE 'BARCELONA'                TO ALTACLI-DOM-PROV.
+           MOVE 'MIPOBLACIÓN'              TO ALTACLI-DOM-POBL.
+
+           MOVE 1                          TO ALTACLI-CUE-TAR-CONTADOR.
+           MOVE 78965412369852145874       TO ALTACLI-NUM-CTA(1).
+           MOVE +00007854.66               TO ALTACLI-SALDO-CTA(1).
+           MOVE 'T'                        TO ALTACLI-RLN-CTA(1).
+           MOVE 7896325648125645           TO ALTACLI-NUM-TAR(1).
+           MOVE -00008952.74               TO ALTACLI-CRE-TAR(1).
+           MOVE 0225                       TO ALTACLI-FEC-TAR(1).
+           MOVE 965                        TO ALTACLI-CCV-TAR(1).
+
+           MOVE 1                       TO ALTACLI-MOV-CONTADOR.
+           MOVE 'MERCADONA'             TO ALTACLI-MOV-CPT(1).
+           MOVE -00000851.51            TO ALTACLI-MOV-IMPORTE(1).
+           MOVE ZEROES                  TO ALTACLI-MOV-NUM-MEDIO-CTA(1).
+           MOVE 7896325648125645        TO ALTACLI-MOV-NUM-MEDIO-TAR(1).
+           MOVE 'T'                     TO ALTACLI-MOV-TIPO-MEDIO(1).
+           MOVE 20230815050505050502    TO ALTACLI-MOV-FEC(1).
+
+       FIN-INICIALIZAR-DATOS-BASE.
+           EXIT.
