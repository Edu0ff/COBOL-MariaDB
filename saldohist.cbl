@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. SALDOHIST.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+      *----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+
+      * Medio (cuenta o tarjeta) activo que se va fotografiando.
+       01  WK-MEDIO-ID                      PIC 9(10).
+       01  WK-MEDIO-SALDO                   PIC S9(08)V99
+                                            LEADING SEPARATE.
+       01  WK-MEDIO-TIPO                    PIC X(01).
+       01  WK-FECHA-ACTUAL-X                PIC X(08).
+
+           EXEC SQL END   DECLARE SECTION    END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'logerr.cpy'.
+
+       01  WK-DATASOURCE                     PIC X(50) VALUE
+                                             'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                 PIC X(50).
+
+      * Valor de retorno al sistema operativo (status).
+       01  SW-STAT                           PIC 9(02) VALUE 00.
+           88  STAT-OK                       VALUE 00.
+           88  STAT-ERR-SQL                  VALUE 01.
+
+       01  WK-FECHA-ACTUAL                   PIC 9(08).
+       01  WK-SQLCODE                        PIC S9(09) COMP-5.
+
+      * Cuántas cuentas y tarjetas llevamos fotografiadas.
+       01  WK-CONTADOR-CUENTAS               PIC 9(06) VALUE 0.
+       01  WK-CONTADOR-TARJETAS              PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+           PERFORM INICIALIZAR                  THRU FIN-INICIALIZAR.
+           PERFORM CONECTAR-BD                   THRU FIN-CONECTAR-BD.
+
+           IF   STAT-OK
+           THEN PERFORM FOTOGRAFIAR-CUENTAS      THRU
+                        FIN-FOTOGRAFIAR-CUENTAS
+           END-IF.
+
+           IF   STAT-OK
+           THEN PERFORM FOTOGRAFIAR-TARJETAS     THRU
+                        FIN-FOTOGRAFIAR-TARJETAS
+           END-IF.
+
+           PERFORM DESCONECTAR-BD
+                   THRU FIN-DESCONECTAR-BD.
+           PERFORM MOSTRAR-ESTADO
+                   THRU FIN-MOSTRAR-ESTADO.
+
+           STOP RUN RETURNING SW-STAT.
+
+       INICIALIZAR.
+      *------------
+           ACCEPT WK-FECHA-ACTUAL                FROM DATE YYYYMMDD.
+           MOVE WK-FECHA-ACTUAL                   TO WK-FECHA-ACTUAL-X.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                            AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR              TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                           TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV              FROM ENVIRONMENT
+                                                  'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV           TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                    TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                       USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET STAT-ERR-SQL                 TO TRUE
+                DISPLAY '*** FATAL *** SALDOHIST CONECTAR-BD: NO SE'
+                DISPLAY 'PUDO ABRIR LA CONEXION A LA BASE DE DATOS'
+                MOVE 'SALDOHIST'                  TO LOGERR-E-PROGRAMA
+                MOVE 'CONECTAR-BD'                TO LOGERR-E-PARRAFO
+                MOVE CONEXMDB-SQLCODE             TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                            AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR             TO TRUE.
+
+           CALL "CONEXMDB"                       USING AREA-CONEXMDB.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+      * El cursor recorre todas las cuentas activas y va fotografiando
+      * su saldo en banco.saldo_historico con la fecha de hoy.
+       FOTOGRAFIAR-CUENTAS.
+      *---------------------
+           EXEC SQL
+                DECLARE CUR-SALHIST-CTA CURSOR FOR
+                SELECT id_medio, saldo_cuenta
+                FROM   banco.cuenta
+                WHERE  estado_cuenta = 'A'
+                ORDER BY id_medio
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-SALHIST-CTA END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET STAT-ERR-SQL                 TO TRUE
+                DISPLAY '*** FATAL *** SALDOHIST OPEN CUR-SALHIST-CTA:'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'SALDOHIST'                  TO LOGERR-E-PROGRAMA
+                MOVE 'FOTOGRAFIAR-CUENTAS'        TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+                GO TO FIN-FOTOGRAFIAR-CUENTAS
+           END-IF.
+
+           MOVE 'C'                              TO WK-MEDIO-TIPO.
+
+           PERFORM FOTOGRAFIAR-UNA-CUENTA        THRU
+                   FIN-FOTOGRAFIAR-UNA-CUENTA
+           UNTIL  SQL-NODATA
+           OR     NOT STAT-OK.
+
+           EXEC SQL CLOSE CUR-SALHIST-CTA END-EXEC.
+
+       FIN-FOTOGRAFIAR-CUENTAS.
+           EXIT.
+
+       FOTOGRAFIAR-UNA-CUENTA.
+      *------------------------
+           EXEC SQL
+                FETCH CUR-SALHIST-CTA
+                INTO  :WK-MEDIO-ID, :WK-MEDIO-SALDO
+           END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-NODATA
+                CONTINUE
+           WHEN SQL-SUCCESS
+                PERFORM GRABAR-SNAPSHOT           THRU
+                        FIN-GRABAR-SNAPSHOT
+                IF   STAT-OK
+                THEN ADD 1                        TO WK-CONTADOR-CUENTAS
+                END-IF
+           WHEN OTHER
+                SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** SALDOHIST FETCH CUR-SALHIST-CTA:'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'SALDOHIST'                  TO LOGERR-E-PROGRAMA
+                MOVE 'FOTOGRAFIAR-UNA-CUENTA'     TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-EVALUATE.
+
+       FIN-FOTOGRAFIAR-UNA-CUENTA.
+           EXIT.
+
+      * El cursor recorre todas las tarjetas activas y va fotografiando
+      * su crédito disponible en banco.saldo_historico con la fecha de
+      * hoy.
+       FOTOGRAFIAR-TARJETAS.
+      *----------------------
+           EXEC SQL
+                DECLARE CUR-SALHIST-TAR CURSOR FOR
+                SELECT id_medio, cred_tarjeta
+                FROM   banco.tarjeta
+                WHERE  estado_tarjeta = 'A'
+                ORDER BY id_medio
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-SALHIST-TAR END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET STAT-ERR-SQL                 TO TRUE
+                DISPLAY '*** FATAL *** SALDOHIST OPEN CUR-SALHIST-TAR:'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'SALDOHIST'                  TO LOGERR-E-PROGRAMA
+                MOVE 'FOTOGRAFIAR-TARJETAS'       TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+                GO TO FIN-FOTOGRAFIAR-TARJETAS
+           END-IF.
+
+           MOVE 'T'                              TO WK-MEDIO-TIPO.
+
+           PERFORM FOTOGRAFIAR-UNA-TARJETA       THRU
+                   FIN-FOTOGRAFIAR-UNA-TARJETA
+           UNTIL  SQL-NODATA
+           OR     NOT STAT-OK.
+
+           EXEC SQL CLOSE CUR-SALHIST-TAR END-EXEC.
+
+       FIN-FOTOGRAFIAR-TARJETAS.
+           EXIT.
+
+       FOTOGRAFIAR-UNA-TARJETA.
+      *-------------------------
+           EXEC SQL
+                FETCH CUR-SALHIST-TAR
+                INTO  :WK-MEDIO-ID, :WK-MEDIO-SALDO
+           END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-NODATA
+                CONTINUE
+           WHEN SQL-SUCCESS
+                PERFORM GRABAR-SNAPSHOT           THRU
+                        FIN-GRABAR-SNAPSHOT
+                IF   STAT-OK
+                THEN ADD 1                     TO WK-CONTADOR-TARJETAS
+                END-IF
+           WHEN OTHER
+                SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** SALDOHIST FETCH CUR-SALHIST-TAR:'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'SALDOHIST'                  TO LOGERR-E-PROGRAMA
+                MOVE 'FOTOGRAFIAR-UNA-TARJETA'    TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-EVALUATE.
+
+       FIN-FOTOGRAFIAR-UNA-TARJETA.
+           EXIT.
+
+       GRABAR-SNAPSHOT.
+      *-----------------
+           EXEC SQL
+                INSERT INTO banco.saldo_historico(
+                    id_medio,
+                    tip_med,
+                    fec_snapshot,
+                    saldo
+                )
+                VALUES(
+                    :WK-MEDIO-ID,
+                    :WK-MEDIO-TIPO,
+                    str_to_date(:WK-FECHA-ACTUAL-X, '%Y%m%d'),
+                    :WK-MEDIO-SALDO
+                )
+           END-EXEC.
+
+           MOVE SQLCODE                           TO WK-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** SALDOHIST GRABAR-SNAPSHOT: ERR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'SALDOHIST'                   TO LOGERR-E-PROGRAMA
+                MOVE 'GRABAR-SNAPSHOT'             TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                    TO LOGERR-E-SQLCODE
+                MOVE SPACES                        TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-IF.
+
+       FIN-GRABAR-SNAPSHOT.
+           EXIT.
+
+       MOSTRAR-ESTADO.
+      *----------------
+           DISPLAY '========================================'.
+           DISPLAY 'SALDOHIST - FOTO DE SALDOS DE FIN DE MES'.
+           DISPLAY 'FECHA PROCESO       : ' WK-FECHA-ACTUAL.
+           DISPLAY 'CUENTAS FOTOGRAFIADAS : ' WK-CONTADOR-CUENTAS.
+           DISPLAY 'TARJETAS FOTOGRAFIADAS: ' WK-CONTADOR-TARJETAS.
+           IF   STAT-OK
+           THEN DISPLAY 'RESULTADO           : OK'
+           ELSE DISPLAY 'RESULTADO           : ERROR'
+           END-IF.
+           DISPLAY '========================================'.
+
+       FIN-MOSTRAR-ESTADO.
+           EXIT.
