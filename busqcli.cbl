@@ -66,13 +66,15 @@
                    nif_cliente,
                    nom_cliente,
                    cast(date_format(fec_nac_cliente, '%Y%m%d') as int),
-                   id_dom
+                   id_dom,
+                   oficina_cliente
                 INTO 
                    :CLIENTE-ID             :CLIENTE-ID-NULL,
                    :CLIENTE-NIF            :CLIENTE-NIF-NULL,
                    :CLIENTE-NOM            :CLIENTE-NOM-NULL,
                    :CLIENTE-FEC-NAC        :CLIENTE-FEC-NAC-NULL,
-                   :CLIENTE-ID-DOM         :CLIENTE-ID-DOM-NULL
+                   :CLIENTE-ID-DOM         :CLIENTE-ID-DOM-NULL,
+                   :CLIENTE-OFICINA        :CLIENTE-OFICINA-NULL
                 FROM banco.cliente
                 WHERE id_cliente =         :CLIENTE-ID    
            END-EXEC.
@@ -84,8 +86,10 @@
                 SET BUSQCLI-STAT-OK        TO TRUE
                 MOVE CLIENTE-ID            TO BUSQCLI-S-ID
                 MOVE CLIENTE-NIF           TO BUSQCLI-S-NIF
+                MOVE CLIENTE-NOM           TO BUSQCLI-S-NOM
                 MOVE CLIENTE-FEC-NAC       TO BUSQCLI-S-FEC-NAC
                 MOVE CLIENTE-ID-DOM        TO BUSQCLI-S-ID-DOM
+                MOVE CLIENTE-OFICINA       TO BUSQCLI-S-OFICINA
 
            WHEN SQL-NODATA
                 SET BUSQCLI-STAT-ENC-NO    TO TRUE
@@ -110,13 +114,15 @@
                    nif_cliente,
                    nom_cliente,
                    cast(date_format(fec_nac_cliente, '%Y%m%d') as int),
-                   id_dom
+                   id_dom,
+                   oficina_cliente
                 INTO 
                    :CLIENTE-ID      :CLIENTE-ID-NULL,
                    :CLIENTE-NIF     :CLIENTE-NIF-NULL,
                    :CLIENTE-NOM     :CLIENTE-NOM-NULL,
                    :CLIENTE-FEC-NAC :CLIENTE-FEC-NAC-NULL,
-                   :CLIENTE-ID-DOM  :CLIENTE-ID-DOM-NULL
+                   :CLIENTE-ID-DOM  :CLIENTE-ID-DOM-NULL,
+                   :CLIENTE-OFICINA :CLIENTE-OFICINA-NULL
                 FROM banco.cliente
                 WHERE nif_cliente = :CLIENTE-NIF         
            END-EXEC.
@@ -128,8 +134,10 @@
                 SET BUSQCLI-STAT-OK        TO TRUE
                 MOVE CLIENTE-ID            TO BUSQCLI-S-ID
                 MOVE CLIENTE-NIF           TO BUSQCLI-S-NIF
+                MOVE CLIENTE-NOM           TO BUSQCLI-S-NOM
                 MOVE CLIENTE-FEC-NAC       TO BUSQCLI-S-FEC-NAC
                 MOVE CLIENTE-ID-DOM        TO BUSQCLI-S-ID-DOM
+                MOVE CLIENTE-OFICINA       TO BUSQCLI-S-OFICINA
 
            WHEN SQL-NODATA
                 SET BUSQCLI-STAT-ENC-NO    TO TRUE
