@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. BUSQCTACLI.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC.
+           EXEC SQL INCLUDE relacion       END-EXEC.
+           EXEC SQL END DECLARE SECTION    END-EXEC.
+
+       01  WK-OFFSET                       PIC 9(04).
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'busqctacli.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-BUSQCTACLI.
+      ******************************************************************
+           PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN BUSQCTACLI-E-ID-CLI = ZERO
+                OR BUSQCTACLI-E-ID-CLI-X IS NOT NUMERIC
+                SET BUSQCTACLI-STAT-ERR-ID-CLI TO TRUE
+
+           WHEN BUSQCTACLI-E-INDICE = ZERO
+                SET BUSQCTACLI-STAT-ERR-INDICE TO TRUE
+
+           WHEN OTHER
+                PERFORM BUSCAR-POR-INDICE  THRU FIN-BUSCAR-POR-INDICE
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                       AREA-BUSQCTACLI-SALIDA
+                                            REG-RELACION
+                                            REG-RELACION-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       BUSCAR-POR-INDICE.
+      *------------------
+      * Como este dialecto no ofrece cursores, la cuenta N-ésima del
+      * cliente se obtiene con un LIMIT/OFFSET posicional: el llamador
+      * va subiendo BUSQCTACLI-E-INDICE (1, 2, 3...) hasta que se
+      * devuelve BUSQCTACLI-STAT-ENC-NO.
+           MOVE BUSQCTACLI-E-ID-CLI         TO RELACION-CLI-ID.
+           COMPUTE WK-OFFSET = BUSQCTACLI-E-INDICE - 1.
+
+           EXEC SQL
+                SELECT
+                   id_medio
+                INTO
+                   :RELACION-CTA-ID        :RELACION-CTA-ID-NULL
+                FROM banco.cliente_rln_cuenta
+                WHERE id_cliente =          :RELACION-CLI-ID
+                ORDER BY id_medio
+                LIMIT 1 OFFSET               :WK-OFFSET
+           END-EXEC.
+
+           MOVE SQLCODE                     TO BUSQCTACLI-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                SET BUSQCTACLI-STAT-OK      TO TRUE
+                MOVE RELACION-CTA-ID        TO BUSQCTACLI-S-ID-CTA
+
+           WHEN SQL-NODATA
+                SET BUSQCTACLI-STAT-ENC-NO  TO TRUE
+
+           WHEN OTHER
+                SET BUSQCTACLI-STAT-ERR-SQL TO TRUE
+                DISPLAY '*** FATAL *** BUSQCTACLI BUSCAR-POR-INDICE: '
+                        'ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+       FIN-BUSCAR-POR-INDICE.
+           EXIT.
