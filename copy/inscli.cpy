@@ -3,12 +3,19 @@
                10  INSCLI-E-NIF                   PIC X(10).
                10  INSCLI-E-NOM                   PIC X(57).
                10  INSCLI-E-FEC-NAC               PIC 9(08).
-               10  INSCLI-E-FEC-NAC-X             REDEFINES 
+               10  INSCLI-E-FEC-NAC-X             REDEFINES
                    INSCLI-E-FEC-NAC               PIC X(08).
+               10  INSCLI-E-FEC-NAC-R             REDEFINES
+                   INSCLI-E-FEC-NAC.
+                   15  INSCLI-E-FEC-NAC-AAAA      PIC 9(04).
+                   15  INSCLI-E-FEC-NAC-MM        PIC 9(02).
+                   15  INSCLI-E-FEC-NAC-DD        PIC 9(02).
                10  INSCLI-E-ID-DOM                PIC 9(10).
-               10  INSCLI-E-ID-DOM-X              REDEFINES 
+               10  INSCLI-E-ID-DOM-X              REDEFINES
                    INSCLI-E-ID-DOM                PIC X(10).
-                   
+      *        Oficina/sucursal, opcional; espacios = sin asignar.
+               10  INSCLI-E-OFICINA               PIC X(04).
+
            05  AREA-INSCLI-SALIDA.
                10  INSCLI-S-CLIENTE.
                    15  INSCLI-S-CLI-ID            PIC 9(10).
