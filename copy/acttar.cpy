@@ -0,0 +1,15 @@
+       01  AREA-ACTTAR.
+           05  AREA-ACTTAR-ENTRADA.
+               10  ACTTAR-E-ID-TAR             PIC 9(10).
+               10  ACTTAR-E-IMPORTE            PIC S9(08)V99
+                                               LEADING SEPARATE.
+           05  AREA-ACTTAR-SALIDA.
+               10  ACTTAR-S-CRED               PIC S9(08)V99
+                                               LEADING SEPARATE.
+               10  ACTTAR-SQLCODE              PIC S9(09) COMP-5.
+               10  ACTTAR-STAT                 PIC S9(01) VALUE 0.
+                   88  ACTTAR-STAT-OK          VALUE 0.
+                   88  ACTTAR-STAT-ERR-ID      VALUE -1.
+                   88  ACTTAR-STAT-ENC-NO      VALUE -2.
+                   88  ACTTAR-STAT-ERR-SQL     VALUE -3.
+                   88  ACTTAR-STAT-ERR-LIMITE  VALUE -4.
