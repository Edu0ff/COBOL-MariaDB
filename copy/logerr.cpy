@@ -0,0 +1,12 @@
+       01  AREA-LOGERR.
+           05  AREA-LOGERR-ENTRADA.
+               10  LOGERR-E-PROGRAMA           PIC X(12).
+               10  LOGERR-E-PARRAFO            PIC X(30).
+               10  LOGERR-E-SQLCODE            PIC S9(09) COMP-5.
+               10  LOGERR-E-SQLERRMC           PIC X(70).
+
+           05  AREA-LOGERR-SALIDA.
+               10  LOGERR-SQLCODE              PIC S9(09) COMP-5.
+               10  LOGERR-STAT                 PIC S9(01) VALUE 0.
+                   88  LOGERR-STAT-OK          VALUE 0.
+                   88  LOGERR-STAT-ERR-SQL     VALUE -1.
