@@ -0,0 +1,16 @@
+       01  AREA-INSMAN.
+           05  AREA-INSMAN-ENTRADA.
+               10  INSMAN-E-ID-CTA                PIC 9(10).
+               10  INSMAN-E-REF                    PIC 9(12).
+               10  INSMAN-E-REF-X                  REDEFINES
+                   INSMAN-E-REF                    PIC X(12).
+
+           05  AREA-INSMAN-SALIDA.
+               10  INSMAN-S-MANDATO.
+                   15  INSMAN-S-MAN-ID             PIC 9(10).
+               10  INSMAN-S-SQLCODE                PIC S9(09) COMP-5.
+               10  INSMAN-STAT                     PIC S9(01) VALUE 0.
+                   88  INSMAN-STAT-OK              VALUE 0.
+                   88  INSMAN-STAT-ERR-CTA-ID      VALUE -1.
+                   88  INSMAN-STAT-ERR-REF         VALUE -2.
+                   88  INSMAN-STAT-ERR-SQL         VALUE -3.
