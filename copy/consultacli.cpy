@@ -0,0 +1,37 @@
+       01  AREA-CONSULTACLI.
+           05  AREA-CONSULTACLI-ENTRADA.
+               10  CONSULTACLI-E-NIF             PIC X(10).
+
+           05  AREA-CONSULTACLI-SALIDA.
+               10  CONSULTACLI-CLIENTE.
+                   15  CONSULTACLI-S-ID          PIC 9(10).
+                   15  CONSULTACLI-S-NIF         PIC X(10).
+                   15  CONSULTACLI-S-NOM         PIC X(57).
+                   15  CONSULTACLI-S-FEC-NAC     PIC 9(08).
+
+               10  CONSULTACLI-DOMICILIO.
+                   15  CONSULTACLI-S-DOM-CALLE   PIC X(45).
+                   15  CONSULTACLI-S-DOM-NUM     PIC X(03).
+                   15  CONSULTACLI-S-DOM-POBL    PIC X(16).
+                   15  CONSULTACLI-S-DOM-PROV    PIC X(16).
+                   15  CONSULTACLI-S-DOM-CODPOS  PIC 9(05).
+
+               10  CONSULTACLI-CUENTAS-TARJETAS.
+                   15  CONSULTACLI-CUE-TAR-CONTADOR
+                                                 PIC 9(02) VALUE 0.
+                   15  CONSULTACLI-CUE-TAR       OCCURS 20 TIMES.
+                       20  CONSULTACLI-NUM-CTA   PIC 9(20).
+                       20  CONSULTACLI-SALDO-CTA PIC S9(08)V99
+                                                 LEADING SEPARATE.
+                       20  CONSULTACLI-NUM-TAR   PIC 9(16).
+                       20  CONSULTACLI-CRE-TAR   PIC S9(08)V99
+                                                 LEADING SEPARATE.
+                       20  CONSULTACLI-FEC-TAR   PIC 9(04).
+
+               10  CONSULTACLI-SQLCODE           PIC S9(09) COMP-5.
+               10  CONSULTACLI-STAT              PIC S9(01) VALUE 0.
+                   88  CONSULTACLI-STAT-OK       VALUE 0.
+                   88  CONSULTACLI-STAT-ERR-NIF  VALUE -1.
+                   88  CONSULTACLI-STAT-ERR-CLI-NO-ENC
+                                                 VALUE -2.
+                   88  CONSULTACLI-STAT-ERR-SQL  VALUE -3.
