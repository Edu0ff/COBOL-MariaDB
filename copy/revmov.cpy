@@ -0,0 +1,18 @@
+       01  AREA-REVMOV.
+           05  AREA-REVMOV-ENTRADA.
+               10  REVMOV-E-ID                 PIC 9(10).
+               10  REVMOV-E-FEC                PIC 9(20).
+               10  REVMOV-E-TIPO-MEDIO         PIC X(01).
+                   88  REVMOV-E-TIPO-MEDIO-C   VALUE 'C'.
+                   88  REVMOV-E-TIPO-MEDIO-T   VALUE 'T'.
+           05  AREA-REVMOV-SALIDA.
+               10  REVMOV-S-REF                PIC 9(12).
+               10  REVMOV-SQLCODE              PIC S9(09) COMP-5.
+               10  REVMOV-STAT                 PIC S9(01) VALUE 0.
+                   88  REVMOV-STAT-OK          VALUE 0.
+                   88  REVMOV-STAT-ERR-ID      VALUE -1.
+                   88  REVMOV-STAT-ERR-FEC     VALUE -2.
+                   88  REVMOV-STAT-ERR-TIPO    VALUE -3.
+                   88  REVMOV-STAT-ENC-NO      VALUE -4.
+                   88  REVMOV-STAT-YA-ANULADO  VALUE -5.
+                   88  REVMOV-STAT-ERR-SQL     VALUE -6.
