@@ -0,0 +1,26 @@
+       01  AREA-BUSQMAN.
+           05  AREA-BUSQMAN-ENTRADA.
+               10  BUSQMAN-E-ID                PIC 9(10).
+               10  BUSQMAN-E-ID-X              REDEFINES BUSQMAN-E-ID
+                                               PIC X(10).
+               10  BUSQMAN-E-REF               PIC 9(12).
+               10  BUSQMAN-E-REF-X             REDEFINES BUSQMAN-E-REF
+                                               PIC X(12).
+               10  BUSQMAN-E-CRITERIO          PIC 9(01) VALUE 0.
+                   88  BUSQMAN-CRIT-ID         VALUE 0.
+                   88  BUSQMAN-CRIT-REF        VALUE 1.
+
+           05  AREA-BUSQMAN-SALIDA.
+               10  BUSQMAN-MANDATO.
+                   15  BUSQMAN-S-ID            PIC 9(10).
+                   15  BUSQMAN-S-ID-CTA        PIC 9(10).
+                   15  BUSQMAN-S-REF           PIC 9(12).
+
+               10  BUSQMAN-SQLCODE             PIC S9(09) COMP-5.
+               10  BUSQMAN-STAT                PIC S9(01) VALUE 0.
+                   88  BUSQMAN-STAT-OK         VALUE 0.
+                   88  BUSQMAN-STAT-ENC-NO     VALUE 1.
+                   88  BUSQMAN-STAT-ERR-CRIT   VALUE -1.
+                   88  BUSQMAN-STAT-ERR-ID     VALUE -2.
+                   88  BUSQMAN-STAT-ERR-REF    VALUE -3.
+                   88  BUSQMAN-STAT-ERR-SQL    VALUE -4.
