@@ -2,13 +2,19 @@
            05  AREA-BUSQMOV-ENTRADA.
                10  BUSQMOV-E-ID                PIC 9(10).
                10  BUSQMOV-E-FEC               PIC 9(20).
-               
+               10  BUSQMOV-E-FEC-DESDE         PIC 9(20).
+               10  BUSQMOV-E-FEC-HASTA         PIC 9(20).
+               10  BUSQMOV-E-INDICE            PIC 9(02).
+               10  BUSQMOV-E-CRITERIO          PIC 9(01) VALUE 0.
+                   88  BUSQMOV-CRIT-EXACTA     VALUE 0.
+                   88  BUSQMOV-CRIT-RANGO      VALUE 1.
+
            05  AREA-BUSQMOV-SALIDA.
                10  BUSQMOV-MOVIMIENTO.
                    15  BUSQMOV-S-ID            PIC 9(10).
                    15  BUSQMOV-S-FEC           PIC X(20).
                    15  BUSQMOV-S-CPT           PIC X(49).
-                   15  BUSQMOV-S-IMPT          PIC S9(08)V99 
+                   15  BUSQMOV-S-IMPT          PIC S9(08)V99
                                                LEADING SEPARATE.
                10  BUSQMOV-SQLCODE             PIC S9(09) COMP-5.
                10  BUSQMOV-STAT                PIC S9(01) VALUE 0.
@@ -17,3 +23,9 @@
                    88  BUSQMOV-STAT-ERR-ID     VALUE -1.
                    88  BUSQMOV-STAT-ERR-FEC    VALUE -2.
                    88  BUSQMOV-STAT-ERR-SQL    VALUE -3.
+                   88  BUSQMOV-STAT-ERR-CRIT   VALUE -4.
+                   88  BUSQMOV-STAT-ERR-FEC-DESDE
+                                               VALUE -5.
+                   88  BUSQMOV-STAT-ERR-FEC-HASTA
+                                               VALUE -6.
+                   88  BUSQMOV-STAT-ERR-INDICE VALUE -7.
