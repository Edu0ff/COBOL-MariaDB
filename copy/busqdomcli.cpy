@@ -0,0 +1,20 @@
+       01  AREA-BUSQDOMCLI.
+           05  AREA-BUSQDOMCLI-ENTRADA.
+               10  BUSQDOMCLI-E-ID-CLI          PIC 9(10).
+               10  BUSQDOMCLI-E-ID-CLI-X        REDEFINES
+                   BUSQDOMCLI-E-ID-CLI          PIC X(10).
+               10  BUSQDOMCLI-E-INDICE          PIC 9(02).
+
+           05  AREA-BUSQDOMCLI-SALIDA.
+               10  BUSQDOMCLI-S-ID-DOM          PIC 9(10).
+               10  BUSQDOMCLI-S-TIPO            PIC X(01).
+                   88  BUSQDOMCLI-S-PRINCIPAL   VALUE 'P'.
+                   88  BUSQDOMCLI-S-TRABAJO     VALUE 'T'.
+                   88  BUSQDOMCLI-S-OTRO        VALUE 'O'.
+               10  BUSQDOMCLI-SQLCODE           PIC S9(09) COMP-5.
+               10  BUSQDOMCLI-STAT              PIC S9(01) VALUE 0.
+                   88  BUSQDOMCLI-STAT-OK       VALUE 0.
+                   88  BUSQDOMCLI-STAT-ENC-NO   VALUE 1.
+                   88  BUSQDOMCLI-STAT-ERR-ID-CLI  VALUE -1.
+                   88  BUSQDOMCLI-STAT-ERR-INDICE  VALUE -2.
+                   88  BUSQDOMCLI-STAT-ERR-SQL     VALUE -3.
