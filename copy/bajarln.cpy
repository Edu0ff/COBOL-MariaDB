@@ -0,0 +1,13 @@
+       01  AREA-BAJARLN.
+           05  AREA-BAJARLN-ENTRADA.
+               10  BAJARLN-E-CLI-ID            PIC 9(10).
+               10  BAJARLN-E-CTA-ID            PIC 9(10).
+
+           05  AREA-BAJARLN-SALIDA.
+               10  BAJARLN-SQLCODE             PIC S9(09) COMP-5.
+               10  BAJARLN-STAT                PIC S9(01) VALUE 0.
+                   88  BAJARLN-STAT-OK         VALUE 0.
+                   88  BAJARLN-STAT-ERR-CTA-ID VALUE -1.
+                   88  BAJARLN-STAT-ERR-CLI-ID VALUE -2.
+                   88  BAJARLN-STAT-ENC-NO     VALUE -3.
+                   88  BAJARLN-STAT-ERR-SQL    VALUE -4.
