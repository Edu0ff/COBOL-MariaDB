@@ -0,0 +1,31 @@
+       01  AREA-EXTRACTOCTA.
+           05  AREA-EXTRACTOCTA-ENTRADA.
+               10  EXTRACTOCTA-E-ID-CTA          PIC 9(10).
+               10  EXTRACTOCTA-E-FEC-DESDE        PIC 9(20).
+               10  EXTRACTOCTA-E-FEC-HASTA        PIC 9(20).
+
+           05  AREA-EXTRACTOCTA-SALIDA.
+               10  EXTRACTOCTA-S-NUM-CTA         PIC 9(20).
+               10  EXTRACTOCTA-S-SALDO-ACTUAL    PIC S9(08)V99
+                                                 LEADING SEPARATE.
+
+               10  EXTRACTOCTA-MOVIMIENTOS.
+                   15  EXTRACTOCTA-MOV-CONTADOR  PIC 9(02) VALUE 0.
+                   15  EXTRACTOCTA-MOV           OCCURS 20 TIMES.
+                       20  EXTRACTOCTA-MOV-FEC    PIC X(20).
+                       20  EXTRACTOCTA-MOV-CPT    PIC X(49).
+                       20  EXTRACTOCTA-MOV-IMPT   PIC S9(08)V99
+                                                 LEADING SEPARATE.
+                       20  EXTRACTOCTA-MOV-SALDO-PARCIAL
+                                                 PIC S9(08)V99
+                                                 LEADING SEPARATE.
+
+               10  EXTRACTOCTA-SQLCODE           PIC S9(09) COMP-5.
+               10  EXTRACTOCTA-STAT              PIC S9(01) VALUE 0.
+                   88  EXTRACTOCTA-STAT-OK       VALUE 0.
+                   88  EXTRACTOCTA-STAT-ERR-ID-CTA
+                                                 VALUE -1.
+                   88  EXTRACTOCTA-STAT-ERR-FEC  VALUE -2.
+                   88  EXTRACTOCTA-STAT-ERR-CTA-NO-ENC
+                                                 VALUE -3.
+                   88  EXTRACTOCTA-STAT-ERR-SQL  VALUE -4.
