@@ -0,0 +1,12 @@
+       01  AREA-BAJACTA.
+           05  AREA-BAJACTA-ENTRADA.
+               10  BAJACTA-E-ID-CTA              PIC 9(10).
+
+           05  AREA-BAJACTA-SALIDA.
+               10  BAJACTA-S-SQLCODE             PIC S9(09) COMP-5.
+               10  BAJACTA-STAT                  PIC S9(01) VALUE 0.
+                   88  BAJACTA-STAT-OK           VALUE 0.
+                   88  BAJACTA-STAT-ERR-ID       VALUE -1.
+                   88  BAJACTA-STAT-ENC-NO       VALUE -2.
+                   88  BAJACTA-STAT-YA-BAJA      VALUE -3.
+                   88  BAJACTA-STAT-ERR-SQL      VALUE -4.
