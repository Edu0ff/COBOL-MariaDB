@@ -0,0 +1,12 @@
+       01  AREA-BAJATAR.
+           05  AREA-BAJATAR-ENTRADA.
+               10  BAJATAR-E-ID-TAR              PIC 9(10).
+
+           05  AREA-BAJATAR-SALIDA.
+               10  BAJATAR-S-SQLCODE             PIC S9(09) COMP-5.
+               10  BAJATAR-STAT                  PIC S9(01) VALUE 0.
+                   88  BAJATAR-STAT-OK           VALUE 0.
+                   88  BAJATAR-STAT-ERR-ID       VALUE -1.
+                   88  BAJATAR-STAT-ENC-NO       VALUE -2.
+                   88  BAJATAR-STAT-YA-BAJA      VALUE -3.
+                   88  BAJATAR-STAT-ERR-SQL      VALUE -4.
