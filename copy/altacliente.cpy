@@ -4,6 +4,7 @@
                    15  ALTACLI-CLI-NOMBRE        PIC X(57).
                    15  ALTACLI-CLI-FEC-NAC       PIC 9(08).
                    15  ALTACLI-CLI-NIF           PIC X(10).
+                   15  ALTACLI-CLI-OFICINA       PIC X(04).
 
                10  ALTACLI-DOMICILIO.
                    15  ALTACLI-DOM-CALLE         PIC X(35).
@@ -13,8 +14,8 @@
                    15  ALTACLI-DOM-POBL          PIC X(16).
 
                10  ALTACLI-CUENTAS-TARJETAS.
-                   15  ALTACLI-CUE-TAR-CONTADOR  PIC 9(01) VALUE 0.
-                   15  ALTACLI-CUE-TAR           OCCURS 5 TIMES.
+                   15  ALTACLI-CUE-TAR-CONTADOR  PIC 9(02) VALUE 0.
+                   15  ALTACLI-CUE-TAR           OCCURS 20 TIMES.
                        20  ALTACLI-NUM-CTA       PIC 9(20).
                        20  ALTACLI-SALDO-CTA     PIC S9(08)V99 
                                                  LEADING SEPARATE.
@@ -25,25 +26,32 @@
                                      
 
                        20  ALTACLI-NUM-TAR       PIC 9(16).
-                       20  ALTACLI-CRE-TAR       PIC S9(08)V99 
+                       20  ALTACLI-CRE-TAR       PIC S9(08)V99
                                                  LEADING SEPARATE.
                        20  ALTACLI-FEC-TAR       PIC 9(04).
                        20  ALTACLI-CCV-TAR       PIC 9(03).
+                       20  ALTACLI-MANDATO       PIC 9(12).
+                       20  ALTACLI-DIV-CTA       PIC X(03).
+                       20  ALTACLI-DIV-TAR       PIC X(03).
 
                10  ALTACLI-MOVIMIENTOS.
-                   15  ALTACLI-MOV-CONTADOR              PIC 9(01) 
+                   15  ALTACLI-MOV-CONTADOR              PIC 9(02)
                                                          VALUE 0.
-                   15  ALTACLI-MOVIMIENTO                OCCURS 5 TIMES.
+                   15  ALTACLI-MOVIMIENTO                OCCURS 20
+                                                         TIMES.
                        20  ALTACLI-MOV-CPT               PIC X(23).
                        20  ALTACLI-MOV-IMPORTE           PIC S9(08)V99 
                                                          LEADING 
                                                          SEPARATE.
                        20  ALTACLI-MOV-NUM-MEDIO-CTA     PIC 9(20).
-                       20  ALTACLI-MOV-NUM-MEDIO-TAR     PIC 9(16).    
+                       20  ALTACLI-MOV-NUM-MEDIO-TAR     PIC 9(16).
+                       20  ALTACLI-MOV-NUM-MEDIO-MAN     PIC 9(12).
                        20  ALTACLI-MOV-TIPO-MEDIO        PIC X(01).
                            88  ALTACLI-MOV-TIPO-MEDIO-C  VALUE 'C'.
                            88  ALTACLI-MOV-TIPO-MEDIO-T  VALUE 'T'.
+                           88  ALTACLI-MOV-TIPO-MEDIO-D  VALUE 'D'.
                        20  ALTACLI-MOV-FEC               PIC 9(20).
+                       20  ALTACLI-MOV-DIVISA            PIC X(03).
 
            05  ALTACLIENTE-SALIDA.
                10  ALTACLI-STAT                      PIC S9(02) VALUE 0.
@@ -70,5 +78,16 @@
                    88  ALTACLI-STAT-ERR-MOV-CPT      VALUE -20.
                    88  ALTACLI-STAT-ERR-MOV-FEC      VALUE -21.
                    88  ALTACLI-STAT-ERR-SQL          VALUE -22.
+                   88  ALTACLI-STAT-ERR-RLN-DOM      VALUE -23.
+                   88  ALTACLI-STAT-ERR-RECON        VALUE -24.
+                   88  ALTACLI-STAT-ERR-TAR-CRED-MAX VALUE -25.
+                   88  ALTACLI-STAT-ERR-MAN-NUM      VALUE -26.
+                   88  ALTACLI-STAT-ERR-MAN-ENC      VALUE -27.
                10  ALTACLI-SQLCODE                   PIC S9(09) COMP-5.
+      * Referencia externa asignada a cada movimiento dado de alta,
+      * en el mismo orden/posición que ALTACLI-MOVIMIENTO en la
+      * entrada, para que el llamante pueda identificar cada
+      * movimiento sin depender de su posición en el fichero de BBDD.
+               10  ALTACLI-MOV-REF                   PIC 9(12)
+                                                     OCCURS 20 TIMES.
 
