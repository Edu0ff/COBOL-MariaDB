@@ -0,0 +1,20 @@
+       01  AREA-ACTCLI.
+           05  AREA-ACTCLI-ENTRADA.
+               10  ACTCLI-E-ID-CLI                PIC 9(10).
+               10  ACTCLI-E-NOM                    PIC X(57).
+               10  ACTCLI-E-FEC-NAC                PIC 9(08).
+               10  ACTCLI-E-FEC-NAC-X              REDEFINES
+                   ACTCLI-E-FEC-NAC                PIC X(08).
+               10  ACTCLI-E-ID-DOM                 PIC 9(10).
+      *        Oficina/sucursal, opcional; espacios = sin asignar.
+               10  ACTCLI-E-OFICINA                PIC X(04).
+
+           05  AREA-ACTCLI-SALIDA.
+               10  ACTCLI-S-SQLCODE                PIC S9(09) COMP-5.
+               10  ACTCLI-STAT                     PIC S9(01) VALUE 0.
+                   88  ACTCLI-STAT-OK              VALUE 0.
+                   88  ACTCLI-STAT-ERR-ID          VALUE -1.
+                   88  ACTCLI-STAT-ERR-NOM         VALUE -2.
+                   88  ACTCLI-STAT-ERR-FEC-NAC     VALUE -3.
+                   88  ACTCLI-STAT-ENC-NO          VALUE -4.
+                   88  ACTCLI-STAT-ERR-SQL         VALUE -5.
