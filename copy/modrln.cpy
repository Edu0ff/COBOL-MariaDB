@@ -0,0 +1,24 @@
+       01  AREA-MODRLN.
+           05  AREA-MODRLN-ENTRADA.
+               10  MODRLN-E-CLI-ID             PIC 9(10).
+               10  MODRLN-E-CTA-ID             PIC 9(10).
+               10  MODRLN-E-RLN                PIC X(05).
+                   88  MODRLN-E-TIT            VALUE 'T'.
+                   88  MODRLN-E-COTIT          VALUE 'C'.
+                   88  MODRLN-E-AUT            VALUE 'A'.
+      *        Tope opcional de gasto, solo admitido cuando
+      *        MODRLN-E-AUT; ZERO equivale a "sin tope propio".
+               10  MODRLN-E-LIMITE             PIC S9(08)V99
+                                               LEADING SEPARATE.
+
+           05  AREA-MODRLN-SALIDA.
+               10  MODRLN-SQLCODE              PIC S9(09) COMP-5.
+               10  MODRLN-STAT                 PIC S9(01) VALUE 0.
+                   88  MODRLN-STAT-OK          VALUE 0.
+                   88  MODRLN-STAT-ERR-CTA-ID  VALUE -1.
+                   88  MODRLN-STAT-ERR-CLI-ID  VALUE -2.
+                   88  MODRLN-STAT-ERR-RLN     VALUE -3.
+                   88  MODRLN-STAT-ENC-NO      VALUE -4.
+                   88  MODRLN-STAT-ERR-YA-TIT  VALUE -5.
+                   88  MODRLN-STAT-ERR-SQL     VALUE -6.
+                   88  MODRLN-STAT-ERR-LIMITE  VALUE -7.
