@@ -0,0 +1,16 @@
+       01  AREA-VERCCV.
+           05  AREA-VERCCV-ENTRADA.
+               10  VERCCV-E-NUM                  PIC X(16).
+               10  VERCCV-E-CCV                  PIC X(03).
+
+           05  AREA-VERCCV-SALIDA.
+               10  VERCCV-SQLCODE                PIC S9(09) COMP-5.
+               10  VERCCV-STAT                   PIC S9(01) VALUE 0.
+                   88  VERCCV-STAT-OK            VALUE 0.
+                   88  VERCCV-STAT-ERR-NUM       VALUE -1.
+                   88  VERCCV-STAT-ERR-CCV       VALUE -2.
+                   88  VERCCV-STAT-ERR-TAR-NO-ENC
+                                                 VALUE -3.
+                   88  VERCCV-STAT-ERR-CCV-INCORRECTO
+                                                 VALUE -4.
+                   88  VERCCV-STAT-ERR-SQL       VALUE -5.
