@@ -6,6 +6,7 @@
                10  INSTAR-E-CRED                 PIC S9(08)V99.
                10  INSTAR-E-FEC                  PIC 9(04).
                10  INSTAR-E-CCV                  PIC X(03).
+               10  INSTAR-E-DIVISA                PIC X(03).
 
            05  AREA-INSTAR-SALIDA.
                10  INSTAR-S-TARJETA.
@@ -19,3 +20,5 @@
                    88  INSTAR-STAT-ERR-CCV       VALUE -4.
                    88  INSTAR-STAT-ERR-FEC       VALUE -5.
                    88  INSTAR-STAT-ERR-SQL       VALUE -6.
+                   88  INSTAR-STAT-ERR-LUHN      VALUE -7.
+                   88  INSTAR-STAT-ERR-CRED-MAX  VALUE -8.
