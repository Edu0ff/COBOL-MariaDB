@@ -4,11 +4,15 @@
                10  BUSQTAR-E-NUM                 PIC X(16).
                10  BUSQTAR-E-ID-CLI              PIC 9(10).
                10  BUSQTAR-E-ID-CTA              PIC 9(10).
+               10  BUSQTAR-E-FEC-DESDE           PIC 9(06).
+               10  BUSQTAR-E-FEC-HASTA           PIC 9(06).
+               10  BUSQTAR-E-INDICE              PIC 9(02).
                10  BUSQTAR-E-CRITERIO            PIC 9(01) VALUE 0.
-                   88  BUSQTAR-CRIT-ID           VALUE 0. 
+                   88  BUSQTAR-CRIT-ID           VALUE 0.
                    88  BUSQTAR-CRIT-NUM          VALUE 1.
                    88  BUSQTAR-CRIT-CC           VALUE 2.
-                   
+                   88  BUSQTAR-CRIT-VTO          VALUE 3.
+
            05  AREA-BUSQTAR-SALIDA.
                10  BUSQTAR-TARJETA.
                    15  BUSQTAR-S-ID-TAR          PIC 9(10).
@@ -29,3 +33,8 @@
                    88  BUSQTAR-STAT-ERR-CC-CLI   VALUE -4.
                    88  BUSQTAR-STAT-ERR-CC-CTA   VALUE -5.
                    88  BUSQTAR-STAT-ERR-SQL      VALUE -6.
+                   88  BUSQTAR-STAT-ERR-FEC-DESDE
+                                                 VALUE -7.
+                   88  BUSQTAR-STAT-ERR-FEC-HASTA
+                                                 VALUE -8.
+                   88  BUSQTAR-STAT-ERR-INDICE   VALUE -9.
