@@ -5,8 +5,12 @@
                10  INSRLN-E-RLN                PIC X(05).
                    88  INSRLN-E-TIT            VALUE 'T'.
                    88  INSRLN-E-COTIT          VALUE 'C'.
-                   88  INSRLN-E-AUT            VALUE 'A'.  
-                        
+                   88  INSRLN-E-AUT            VALUE 'A'.
+      *        Tope opcional de gasto, solo admitido cuando
+      *        INSRLN-E-AUT; ZERO equivale a "sin tope propio".
+               10  INSRLN-E-LIMITE             PIC S9(08)V99
+                                               LEADING SEPARATE.
+
            05  AREA-INSRLN-SALIDA.
                10  INSRLN-SQLCODE              PIC S9(09) COMP-5.
                10  INSRLN-STAT                 PIC S9(01) VALUE 0.
@@ -15,3 +19,5 @@
                    88  INSRLN-STAT-ERR-CLI-ID  VALUE -2.
                    88  INSRLN-STAT-ERR-RLN     VALUE -3.
                    88  INSRLN-STAT-ERR-SQL     VALUE -4.
+                   88  INSRLN-STAT-ERR-YA-TIT  VALUE -5.
+                   88  INSRLN-STAT-ERR-LIMITE  VALUE -6.
