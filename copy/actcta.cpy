@@ -0,0 +1,15 @@
+       01  AREA-ACTCTA.
+           05  AREA-ACTCTA-ENTRADA.
+               10  ACTCTA-E-ID-CTA             PIC 9(10).
+               10  ACTCTA-E-IMPORTE            PIC S9(08)V99
+                                               LEADING SEPARATE.
+           05  AREA-ACTCTA-SALIDA.
+               10  ACTCTA-S-SALDO              PIC S9(08)V99
+                                               LEADING SEPARATE.
+               10  ACTCTA-SQLCODE              PIC S9(09) COMP-5.
+               10  ACTCTA-STAT                 PIC S9(01) VALUE 0.
+                   88  ACTCTA-STAT-OK          VALUE 0.
+                   88  ACTCTA-STAT-ERR-ID      VALUE -1.
+                   88  ACTCTA-STAT-ENC-NO      VALUE -2.
+                   88  ACTCTA-STAT-ERR-SQL     VALUE -3.
+                   88  ACTCTA-STAT-ERR-LIMITE  VALUE -4.
