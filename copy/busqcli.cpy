@@ -12,8 +12,10 @@
                10  BUSQCLI-CLIENTE.
                    15  BUSQCLI-S-ID            PIC 9(10).
                    15  BUSQCLI-S-NIF           PIC X(10).
+                   15  BUSQCLI-S-NOM           PIC X(57).
                    15  BUSQCLI-S-FEC-NAC       PIC 9(08).
                    15  BUSQCLI-S-ID-DOM        PIC 9(10).
+                   15  BUSQCLI-S-OFICINA       PIC X(04).
                10  BUSQCLI-SQLCODE             PIC S9(09) COMP-5.
                10  BUSQCLI-STAT                PIC S9(01) VALUE 0.
                    88  BUSQCLI-STAT-OK         VALUE 0.
