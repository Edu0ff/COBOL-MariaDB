@@ -5,6 +5,7 @@
                10  INSMOV-E-CPT                PIC X(49).
                10  INSMOV-E-IMPT               PIC S9(08)V99
                                                LEADING SEPARATE.
+               10  INSMOV-E-DIVISA              PIC X(03).
            05  AREA-INSMOV-SALIDA.
                10  INSMOV-S-SQLCODE            PIC S9(09) COMP-5.
                10  INSMOV-STAT                 PIC S9(01) VALUE 0.
@@ -13,3 +14,4 @@
                    88  INSMOV-STAT-ERR-FEC     VALUE -2.
                    88  INSMOV-STAT-ERR-CPT     VALUE -3.
                    88  INSMOV-STAT-ERR-SQL     VALUE -4.
+               10  INSMOV-S-REF                PIC 9(12).
