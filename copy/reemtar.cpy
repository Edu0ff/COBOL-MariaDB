@@ -0,0 +1,14 @@
+       01  AREA-REEMTAR.
+           05  AREA-REEMTAR-ENTRADA.
+               10  REEMTAR-E-ID-TAR            PIC 9(10).
+           05  AREA-REEMTAR-SALIDA.
+               10  REEMTAR-S-ID-TAR-NUEVA      PIC 9(10).
+               10  REEMTAR-S-NUM-NUEVA         PIC X(16).
+               10  REEMTAR-S-FEC-NUEVA         PIC 9(04).
+               10  REEMTAR-SQLCODE             PIC S9(09) COMP-5.
+               10  REEMTAR-STAT                PIC S9(01) VALUE 0.
+                   88  REEMTAR-STAT-OK         VALUE 0.
+                   88  REEMTAR-STAT-ERR-ID     VALUE -1.
+                   88  REEMTAR-STAT-ENC-NO     VALUE -2.
+                   88  REEMTAR-STAT-YA-BAJA    VALUE -3.
+                   88  REEMTAR-STAT-ERR-SQL    VALUE -4.
