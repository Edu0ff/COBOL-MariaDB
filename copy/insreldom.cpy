@@ -0,0 +1,19 @@
+       01  AREA-INSRELDOM.
+           05  AREA-INSRELDOM-ENTRADA.
+               10  INSRELDOM-E-CLI-ID          PIC 9(10).
+               10  INSRELDOM-E-DOM-ID          PIC 9(10).
+               10  INSRELDOM-E-TIPO            PIC X(01).
+                   88  INSRELDOM-E-PRINCIPAL   VALUE 'P'.
+                   88  INSRELDOM-E-TRABAJO     VALUE 'T'.
+                   88  INSRELDOM-E-OTRO        VALUE 'O'.
+
+           05  AREA-INSRELDOM-SALIDA.
+               10  INSRELDOM-SQLCODE           PIC S9(09) COMP-5.
+               10  INSRELDOM-STAT              PIC S9(01) VALUE 0.
+                   88  INSRELDOM-STAT-OK       VALUE 0.
+                   88  INSRELDOM-STAT-ERR-CLI-ID
+                                               VALUE -1.
+                   88  INSRELDOM-STAT-ERR-DOM-ID
+                                               VALUE -2.
+                   88  INSRELDOM-STAT-ERR-TIPO VALUE -3.
+                   88  INSRELDOM-STAT-ERR-SQL  VALUE -4.
