@@ -3,10 +3,15 @@
                10  INSDOM-E-CALLE                PIC X(35).
                10  INSDOM-E-NUM                  PIC X(03).
                10  INSDOM-E-COD-POS              PIC 9(05).
-               10  INSDOM-E-COD-POS-X            REDEFINES 
+               10  INSDOM-E-COD-POS-X            REDEFINES
                    INSDOM-E-COD-POS              PIC X(05).
+               10  INSDOM-E-COD-POS-R            REDEFINES
+                   INSDOM-E-COD-POS.
+                   15  INSDOM-E-COD-POS-PROV     PIC 9(02).
+                   15  INSDOM-E-COD-POS-RES      PIC 9(03).
                10  INSDOM-E-PROV                 PIC X(16).
                10  INSDOM-E-POBL                 PIC X(16).
+               10  INSDOM-E-ID-ANTERIOR          PIC 9(10).
 
            05  AREA-INSDOM-SALIDA.
                10  INSDOM-S-DOMICILIO.
