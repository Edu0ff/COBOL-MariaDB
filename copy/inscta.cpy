@@ -1,8 +1,10 @@
        01  AREA-INSCTA.
            05  AREA-INSCTA-ENTRADA.
                10  INSCTA-E-NUM                PIC X(20).
-               10  INSCTA-E-SALDO              PIC S9(08)V99.    
-                                  
+               10  INSCTA-E-SALDO              PIC S9(08)V99.
+               10  INSCTA-E-LIMITE             PIC S9(08)V99.
+               10  INSCTA-E-DIVISA              PIC X(03).
+
            05  AREA-INSCTA-SALIDA.
                10  INSCTA-S-CLIENTE.
                    15  INSCTA-S-CTA-ID         PIC 9(10).
@@ -11,4 +13,5 @@
                    88  INSCTA-STAT-OK          VALUE 0.
                    88  INSCTA-STAT-ERR-NUM     VALUE -1.
                    88  INSCTA-STAT-ERR-SQL     VALUE -2.
+                   88  INSCTA-STAT-ERR-LIMITE  VALUE -3.
 
