@@ -0,0 +1,27 @@
+       01  AREA-MODCLIENTE.
+           05  MODCLIENTE-ENTRADA.
+               10  MODCLI-CLIENTE.
+                   15  MODCLI-NIF                PIC X(10).
+                   15  MODCLI-NOM                 PIC X(57).
+                   15  MODCLI-FEC-NAC             PIC 9(08).
+
+               10  MODCLI-DOMICILIO.
+                   15  MODCLI-DOM-CALLE           PIC X(35).
+                   15  MODCLI-DOM-NUMERO          PIC X(03).
+                   15  MODCLI-DOM-CODPOS          PIC 9(05).
+                   15  MODCLI-DOM-PROV            PIC X(16).
+                   15  MODCLI-DOM-POBL            PIC X(16).
+
+           05  MODCLIENTE-SALIDA.
+               10  MODCLI-STAT                   PIC S9(02) VALUE 0.
+                   88  MODCLI-STAT-OK            VALUE 0.
+                   88  MODCLI-STAT-ERR-NIF       VALUE -1.
+                   88  MODCLI-STAT-ERR-NOM       VALUE -2.
+                   88  MODCLI-STAT-ERR-FEC-NAC   VALUE -3.
+                   88  MODCLI-STAT-ERR-CLI-NO-ENC VALUE -4.
+                   88  MODCLI-STAT-ERR-CALLE     VALUE -5.
+                   88  MODCLI-STAT-ERR-COD-POS   VALUE -6.
+                   88  MODCLI-STAT-ERR-POBL      VALUE -7.
+                   88  MODCLI-STAT-ERR-PROV      VALUE -8.
+                   88  MODCLI-STAT-ERR-SQL       VALUE -9.
+               10  MODCLI-SQLCODE                PIC S9(09) COMP-5.
