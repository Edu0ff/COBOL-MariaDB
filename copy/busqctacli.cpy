@@ -0,0 +1,16 @@
+       01  AREA-BUSQCTACLI.
+           05  AREA-BUSQCTACLI-ENTRADA.
+               10  BUSQCTACLI-E-ID-CLI          PIC 9(10).
+               10  BUSQCTACLI-E-ID-CLI-X        REDEFINES
+                   BUSQCTACLI-E-ID-CLI          PIC X(10).
+               10  BUSQCTACLI-E-INDICE          PIC 9(02).
+
+           05  AREA-BUSQCTACLI-SALIDA.
+               10  BUSQCTACLI-S-ID-CTA          PIC 9(10).
+               10  BUSQCTACLI-SQLCODE           PIC S9(09) COMP-5.
+               10  BUSQCTACLI-STAT              PIC S9(01) VALUE 0.
+                   88  BUSQCTACLI-STAT-OK       VALUE 0.
+                   88  BUSQCTACLI-STAT-ENC-NO   VALUE 1.
+                   88  BUSQCTACLI-STAT-ERR-ID-CLI  VALUE -1.
+                   88  BUSQCTACLI-STAT-ERR-INDICE  VALUE -2.
+                   88  BUSQCTACLI-STAT-ERR-SQL     VALUE -3.
