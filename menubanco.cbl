@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. MENUBANCO.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+      *----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           COPY 'conexmdb.cpy'.
+           COPY 'logerr.cpy'.
+           COPY 'busqcli.cpy'.
+           COPY 'busqcta.cpy'.
+           COPY 'busqtar.cpy'.
+           COPY 'busqmov.cpy'.
+
+       01  WK-DATASOURCE                     PIC X(50) VALUE
+                                             'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                 PIC X(50).
+
+      * Valor de retorno al sistema operativo (status).
+       01  SW-STAT                           PIC 9(02) VALUE 00.
+           88  STAT-OK                       VALUE 00.
+           88  STAT-ERR-SQL                  VALUE 01.
+
+      * Opción elegida por el usuario en el menú principal.
+       01  WK-OPCION                         PIC 9(01) VALUE 0.
+           88  OPCION-CLIENTE                VALUE 1.
+           88  OPCION-CUENTA                 VALUE 2.
+           88  OPCION-TARJETA                VALUE 3.
+           88  OPCION-MOVIMIENTOS            VALUE 4.
+           88  OPCION-SALIR                  VALUE 9.
+
+      * Switch para saber si hay que seguir mostrando el menú.
+       01  SW-CONTINUAR                      PIC 9(01) VALUE 1.
+           88  CONTINUAR-SI                  VALUE 1.
+           88  CONTINUAR-NO                  VALUE 0.
+
+      * Valores tecleados por el usuario para cada tipo de consulta.
+       01  WK-ENT-NIF                        PIC X(10).
+       01  WK-ENT-NUM-CTA                    PIC 9(20).
+       01  WK-ENT-NUM-TAR                    PIC X(16).
+       01  WK-ENT-ID-MEDIO                   PIC 9(10).
+       01  WK-ENT-FEC-MOV                    PIC 9(20).
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+           PERFORM CONECTAR-BD                  THRU FIN-CONECTAR-BD.
+
+           IF   STAT-OK
+           THEN PERFORM MOSTRAR-MENU-PRINCIPAL
+                THRU    FIN-MOSTRAR-MENU-PRINCIPAL
+                UNTIL   CONTINUAR-NO
+           END-IF.
+
+           PERFORM DESCONECTAR-BD
+           THRU    FIN-DESCONECTAR-BD.
+
+           STOP RUN RETURNING SW-STAT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR             TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                          TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV             FROM ENVIRONMENT
+                                                 'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV          TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                   TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET STAT-ERR-SQL                TO TRUE
+                DISPLAY '*** FATAL *** MENUBANCO CONECTAR-BD: NO SE'
+                DISPLAY 'PUDO ABRIR LA CONEXION A LA BASE DE DATOS'
+                MOVE 'MENUBANCO'                 TO LOGERR-E-PROGRAMA
+                MOVE 'CONECTAR-BD'               TO LOGERR-E-PARRAFO
+                MOVE CONEXMDB-SQLCODE            TO LOGERR-E-SQLCODE
+                MOVE SPACES                      TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR            TO TRUE.
+
+           CALL "CONEXMDB"                       USING AREA-CONEXMDB.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       MOSTRAR-MENU-PRINCIPAL.
+      *-----------------------
+           DISPLAY ' '.
+           DISPLAY '========== CONSULTAS BANCO =========='.
+           DISPLAY '1. Consultar cliente por NIF'.
+           DISPLAY '2. Consultar cuenta por numero'.
+           DISPLAY '3. Consultar tarjeta por numero'.
+           DISPLAY '4. Consultar movimientos de un medio'.
+           DISPLAY '9. Salir'.
+           DISPLAY 'Elija una opcion: ' WITH NO ADVANCING.
+           ACCEPT WK-OPCION.
+
+           EVALUATE TRUE
+           WHEN OPCION-CLIENTE
+                PERFORM CONSULTAR-CLIENTE    THRU FIN-CONSULTAR-CLIENTE
+           WHEN OPCION-CUENTA
+                PERFORM CONSULTAR-CUENTA     THRU FIN-CONSULTAR-CUENTA
+           WHEN OPCION-TARJETA
+                PERFORM CONSULTAR-TARJETA    THRU FIN-CONSULTAR-TARJETA
+           WHEN OPCION-MOVIMIENTOS
+                PERFORM CONSULTAR-MOVIMIENTOS
+                THRU    FIN-CONSULTAR-MOVIMIENTOS
+           WHEN OPCION-SALIR
+                SET CONTINUAR-NO              TO TRUE
+           WHEN OTHER
+                DISPLAY 'OPCION NO VALIDA'
+           END-EVALUATE.
+
+       FIN-MOSTRAR-MENU-PRINCIPAL.
+           EXIT.
+
+       CONSULTAR-CLIENTE.
+      *------------------
+           DISPLAY 'NIF del cliente: ' WITH NO ADVANCING.
+           ACCEPT WK-ENT-NIF.
+
+           INITIALIZE                           AREA-BUSQCLI-ENTRADA.
+           SET BUSQCLI-CRIT-NIF                 TO TRUE.
+           MOVE WK-ENT-NIF                      TO BUSQCLI-E-NIF.
+
+           CALL "BUSQCLI"                       USING AREA-BUSQCLI.
+
+           EVALUATE TRUE
+           WHEN BUSQCLI-STAT-OK
+                DISPLAY 'ID CLIENTE  : ' BUSQCLI-S-ID
+                DISPLAY 'NIF         : ' BUSQCLI-S-NIF
+                DISPLAY 'NOMBRE      : ' BUSQCLI-S-NOM
+                DISPLAY 'FEC. NAC.   : ' BUSQCLI-S-FEC-NAC
+           WHEN BUSQCLI-STAT-ENC-NO
+                DISPLAY 'CLIENTE NO ENCONTRADO'
+           WHEN OTHER
+                DISPLAY 'ERROR AL CONSULTAR EL CLIENTE'
+           END-EVALUATE.
+
+       FIN-CONSULTAR-CLIENTE.
+           EXIT.
+
+       CONSULTAR-CUENTA.
+      *-----------------
+           DISPLAY 'Numero de cuenta: ' WITH NO ADVANCING.
+           ACCEPT WK-ENT-NUM-CTA.
+
+           INITIALIZE                           AREA-BUSQCTA-ENTRADA.
+           SET BUSQCTA-CRIT-NUM                 TO TRUE.
+           MOVE WK-ENT-NUM-CTA                  TO BUSQCTA-E-NUM.
+
+           CALL "BUSQCTA"                       USING AREA-BUSQCTA.
+
+           EVALUATE TRUE
+           WHEN BUSQCTA-STAT-OK
+                DISPLAY 'ID CUENTA   : ' BUSQCTA-S-ID
+                DISPLAY 'NUMERO      : ' BUSQCTA-S-NUM
+                DISPLAY 'SALDO       : ' BUSQCTA-S-SALDO
+           WHEN BUSQCTA-STAT-ENC-NO
+                DISPLAY 'CUENTA NO ENCONTRADA'
+           WHEN OTHER
+                DISPLAY 'ERROR AL CONSULTAR LA CUENTA'
+           END-EVALUATE.
+
+       FIN-CONSULTAR-CUENTA.
+           EXIT.
+
+       CONSULTAR-TARJETA.
+      *------------------
+           DISPLAY 'Numero de tarjeta: ' WITH NO ADVANCING.
+           ACCEPT WK-ENT-NUM-TAR.
+
+           INITIALIZE                           AREA-BUSQTAR-ENTRADA.
+           SET BUSQTAR-CRIT-NUM                 TO TRUE.
+           MOVE WK-ENT-NUM-TAR                  TO BUSQTAR-E-NUM.
+
+           CALL "BUSQTAR"                       USING AREA-BUSQTAR.
+
+           EVALUATE TRUE
+           WHEN BUSQTAR-STAT-OK
+                DISPLAY 'ID TARJETA  : ' BUSQTAR-S-ID-TAR
+                DISPLAY 'NUMERO      : ' BUSQTAR-S-NUM
+                DISPLAY 'CREDITO     : ' BUSQTAR-S-CRED
+                DISPLAY 'CADUCIDAD   : ' BUSQTAR-S-FEC
+           WHEN BUSQTAR-STAT-ENC-NO
+                DISPLAY 'TARJETA NO ENCONTRADA'
+           WHEN OTHER
+                DISPLAY 'ERROR AL CONSULTAR LA TARJETA'
+           END-EVALUATE.
+
+       FIN-CONSULTAR-TARJETA.
+           EXIT.
+
+       CONSULTAR-MOVIMIENTOS.
+      *----------------------
+           DISPLAY 'Id. de medio (cuenta o tarjeta): '
+                   WITH NO ADVANCING.
+           ACCEPT WK-ENT-ID-MEDIO.
+           DISPLAY 'Fecha del movimiento (AAAAMMDDHHMMSSNNNNNN): '
+                   WITH NO ADVANCING.
+           ACCEPT WK-ENT-FEC-MOV.
+
+           INITIALIZE                           AREA-BUSQMOV-ENTRADA.
+           SET BUSQMOV-CRIT-EXACTA              TO TRUE.
+           MOVE WK-ENT-ID-MEDIO                 TO BUSQMOV-E-ID.
+           MOVE WK-ENT-FEC-MOV                  TO BUSQMOV-E-FEC.
+
+           CALL "BUSQMOV"                       USING AREA-BUSQMOV.
+
+           EVALUATE TRUE
+           WHEN BUSQMOV-STAT-OK
+                DISPLAY 'CONCEPTO    : ' BUSQMOV-S-CPT
+                DISPLAY 'IMPORTE     : ' BUSQMOV-S-IMPT
+           WHEN BUSQMOV-STAT-ENC-NO
+                DISPLAY 'MOVIMIENTO NO ENCONTRADO'
+           WHEN OTHER
+                DISPLAY 'ERROR AL CONSULTAR EL MOVIMIENTO'
+           END-EVALUATE.
+
+       FIN-CONSULTAR-MOVIMIENTOS.
+           EXIT.
