@@ -12,6 +12,14 @@
            EXEC SQL INCLUDE movimiento     END-EXEC.
            EXEC SQL END DECLARE SECTION    END-EXEC.
 
+       01  WK-OFFSET                      PIC 9(04).
+       01  WK-FEC-DESDE                   PIC 9(20).
+       01  WK-FEC-DESDE-X                 REDEFINES WK-FEC-DESDE
+                                          PIC X(20).
+       01  WK-FEC-HASTA                   PIC 9(20).
+       01  WK-FEC-HASTA-X                 REDEFINES WK-FEC-HASTA
+                                          PIC X(20).
+
        LINKAGE SECTION.
       *---------------- 
            COPY 'busqmov.cpy'.
@@ -21,12 +29,24 @@
       ******************************************************************
            PERFORM INICIALIZAR           THRU FIN-INICIALIZAR.
 
-           PERFORM VALIDAR-ID            THRU FIN-VALIDAR-ID.
-           PERFORM VALIDAR-FECHA         THRU FIN-VALIDAR-FECHA.
+           EVALUATE TRUE
+           WHEN BUSQMOV-CRIT-EXACTA
+                PERFORM VALIDAR-ID         THRU FIN-VALIDAR-ID
+                PERFORM VALIDAR-FECHA      THRU FIN-VALIDAR-FECHA
+                IF   BUSQMOV-STAT-OK
+                THEN PERFORM BUSCAR-ID-FEC THRU FIN-BUSCAR-ID-FEC
+                END-IF
 
-           IF   BUSQMOV-STAT-OK
-           THEN PERFORM BUSCAR-ID-FEC    THRU FIN-BUSCAR-ID-FEC
-           END-IF.
+           WHEN BUSQMOV-CRIT-RANGO
+                PERFORM VALIDAR-ID         THRU FIN-VALIDAR-ID
+                PERFORM VALIDAR-RANGO      THRU FIN-VALIDAR-RANGO
+                IF   BUSQMOV-STAT-OK
+                THEN PERFORM BUSCAR-RANGO  THRU FIN-BUSCAR-RANGO
+                END-IF
+
+           WHEN OTHER
+                SET BUSQMOV-STAT-ERR-CRIT  TO TRUE
+           END-EVALUATE.
 
            EXIT PROGRAM.
 
@@ -83,6 +103,59 @@
        FIN-BUSCAR-ID-FEC.
            EXIT.
 
+       BUSCAR-RANGO.
+      *-------------
+      * Como este dialecto no ofrece cursores, el movimiento N-ésimo
+      * del rango de fechas se obtiene con un LIMIT/OFFSET posicional:
+      * el llamador va subiendo BUSQMOV-E-INDICE (1, 2, 3...) hasta que
+      * se devuelve BUSQMOV-STAT-ENC-NO (mismo criterio que BUSQCTACLI).
+           MOVE BUSQMOV-E-ID             TO MOVIMIENTO-ID.
+           MOVE BUSQMOV-E-FEC-DESDE      TO WK-FEC-DESDE.
+           MOVE BUSQMOV-E-FEC-HASTA      TO WK-FEC-HASTA.
+           COMPUTE WK-OFFSET = BUSQMOV-E-INDICE - 1.
+
+           EXEC SQL
+                SELECT
+                   id_medio,
+                   date_format(fec_mov,'%Y%m%d%H%i%s%f'),
+                   cnpt_mov,
+                   importe_mov
+                INTO
+                   :MOVIMIENTO-ID        :MOVIMIENTO-ID-NULL,
+                   :MOVIMIENTO-FEC-X     :MOVIMIENTO-FEC-NULL,
+                   :MOVIMIENTO-CPT       :MOVIMIENTO-CPT-NULL,
+                   :MOVIMIENTO-IMPT      :MOVIMIENTO-IMPT-NULL
+                FROM banco.movimiento
+                WHERE id_medio =         :MOVIMIENTO-ID
+                AND   fec_mov BETWEEN
+                      str_to_date(:WK-FEC-DESDE-X,'%Y%m%d%H%i%s%f')
+                AND   str_to_date(:WK-FEC-HASTA-X,'%Y%m%d%H%i%s%f')
+                ORDER BY fec_mov
+                LIMIT 1 OFFSET           :WK-OFFSET
+           END-EXEC.
+
+           MOVE SQLCODE                   TO BUSQMOV-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                MOVE MOVIMIENTO-ID        TO BUSQMOV-S-ID
+                MOVE MOVIMIENTO-FEC-X     TO BUSQMOV-S-FEC
+                MOVE MOVIMIENTO-CPT       TO BUSQMOV-S-CPT
+                MOVE MOVIMIENTO-IMPT      TO BUSQMOV-S-IMPT
+
+           WHEN SQL-NODATA
+                SET BUSQMOV-STAT-ENC-NO   TO TRUE
+
+           WHEN OTHER
+                SET BUSQMOV-STAT-ERR-SQL  TO TRUE
+                DISPLAY '*** FATAL *** BUSQMOV BUSCAR-RANGO: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+       FIN-BUSCAR-RANGO.
+           EXIT.
+
        VALIDAR-ID.
       *-----------
            IF BUSQMOV-E-ID = ZERO
@@ -98,4 +171,27 @@
            THEN SET BUSQMOV-STAT-ERR-FEC  TO TRUE
            END-IF.
        FIN-VALIDAR-FECHA.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       VALIDAR-RANGO.
+      *--------------
+           EVALUATE TRUE
+           WHEN BUSQMOV-STAT-ERR-ID
+                CONTINUE
+
+           WHEN BUSQMOV-E-FEC-DESDE IS NOT NUMERIC
+                OR BUSQMOV-E-FEC-DESDE = ZERO
+                SET BUSQMOV-STAT-ERR-FEC-DESDE TO TRUE
+
+           WHEN BUSQMOV-E-FEC-HASTA IS NOT NUMERIC
+                OR BUSQMOV-E-FEC-HASTA = ZERO
+                SET BUSQMOV-STAT-ERR-FEC-HASTA TO TRUE
+
+           WHEN BUSQMOV-E-FEC-DESDE > BUSQMOV-E-FEC-HASTA
+                SET BUSQMOV-STAT-ERR-FEC-DESDE TO TRUE
+
+           WHEN BUSQMOV-E-INDICE = ZERO
+                SET BUSQMOV-STAT-ERR-INDICE    TO TRUE
+           END-EVALUATE.
+       FIN-VALIDAR-RANGO.
+           EXIT.
