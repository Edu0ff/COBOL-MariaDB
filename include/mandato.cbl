@@ -0,0 +1,14 @@
+      * Tabla MANDATO.
+       01  REG-MANDATO.
+           05  MANDATO-ID               PIC 9(10).
+           05  MANDATO-ID-CTA           PIC 9(10).
+           05  MANDATO-REF              PIC X(12).
+           05  MANDATO-ESTADO           PIC X(01).
+               88  MANDATO-ESTADO-ALTA  VALUE 'A'.
+               88  MANDATO-ESTADO-BAJA  VALUE 'B'.
+
+       01  REG-MANDATO-NULL.
+           05  MANDATO-ID-NULL          PIC S9(04) COMP-5.
+           05  MANDATO-ID-CTA-NULL      PIC S9(04) COMP-5.
+           05  MANDATO-REF-NULL         PIC S9(04) COMP-5.
+           05  MANDATO-ESTADO-NULL      PIC S9(04) COMP-5.
