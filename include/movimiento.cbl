@@ -5,11 +5,15 @@
            05  MOVIMIENTO-FEC-X             REDEFINES MOVIMIENTO-FEC
                                             PIC X(20).
            05  MOVIMIENTO-CPT               PIC X(49).
-           05  MOVIMIENTO-IMPT              PIC S9(08)V99 
+           05  MOVIMIENTO-IMPT              PIC S9(08)V99
                                             LEADING SEPARATE.
-           
+           05  MOVIMIENTO-REF               PIC 9(12).
+           05  MOVIMIENTO-DIVISA            PIC X(03).
+
        01  REG-MOVIMIENTO-NULL.
            05  MOVIMIENTO-ID-NULL           PIC S9(04) COMP-5.
            05  MOVIMIENTO-FEC-NULL          PIC S9(04) COMP-5.
            05  MOVIMIENTO-CPT-NULL          PIC S9(04) COMP-5.
            05  MOVIMIENTO-IMPT-NULL         PIC S9(04) COMP-5.
+           05  MOVIMIENTO-REF-NULL          PIC S9(04) COMP-5.
+           05  MOVIMIENTO-DIVISA-NULL       PIC S9(04) COMP-5.
