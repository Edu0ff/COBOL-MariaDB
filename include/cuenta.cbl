@@ -3,8 +3,16 @@
            05  CUENTA-ID                PIC 9(10).
            05  CUENTA-NUM               PIC X(20).
            05  CUENTA-SALDO             PIC S9(08)V99 LEADING SEPARATE.
+           05  CUENTA-LIMITE            PIC S9(08)V99 LEADING SEPARATE.
+           05  CUENTA-ESTADO            PIC X(01).
+               88  CUENTA-ESTADO-ALTA   VALUE 'A'.
+               88  CUENTA-ESTADO-BAJA   VALUE 'B'.
+           05  CUENTA-DIVISA            PIC X(03).
 
        01  REG-CUENTA-NULL.
            05  CUENTA-ID-NULL           PIC S9(04) COMP-5.
            05  CUENTA-NUM-NULL          PIC S9(04) COMP-5.
            05  CUENTA-SALDO-NULL        PIC S9(04) COMP-5.
+           05  CUENTA-LIMITE-NULL       PIC S9(04) COMP-5.
+           05  CUENTA-ESTADO-NULL       PIC S9(04) COMP-5.
+           05  CUENTA-DIVISA-NULL       PIC S9(04) COMP-5.
