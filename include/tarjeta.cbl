@@ -9,7 +9,11 @@
            05  TARJETA-FEC-X             REDEFINES 
                TARJETA-FEC               PIC X(06).
            05  TARJETA-CCV               PIC X(03).
-           
+           05  TARJETA-ESTADO            PIC X(01).
+               88  TARJETA-ESTADO-ALTA   VALUE 'A'.
+               88  TARJETA-ESTADO-BAJA   VALUE 'B'.
+           05  TARJETA-DIVISA            PIC X(03).
+
        01  REG-TARJETA-NULL.
            05  TARJETA-ID-TAR-NULL       PIC S9(04) COMP-5.
            05  TARJETA-ID-CLI-NULL       PIC S9(04) COMP-5.
@@ -17,4 +21,6 @@
            05  TARJETA-NUM-NULL          PIC S9(04) COMP-5.
            05  TARJETA-CRED-NULL         PIC S9(04) COMP-5.
            05  TARJETA-FEC-NULL          PIC S9(04) COMP-5.
-           05  TARJETA-CCV-NULL          PIC S9(04) COMP-5.
\ No newline at end of file
+           05  TARJETA-CCV-NULL          PIC S9(04) COMP-5.
+           05  TARJETA-ESTADO-NULL       PIC S9(04) COMP-5.
+           05  TARJETA-DIVISA-NULL       PIC S9(04) COMP-5.
\ No newline at end of file
