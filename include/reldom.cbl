@@ -0,0 +1,13 @@
+      * Tabla RELACION-CLIENTE-DOMICILIO.
+       01  REG-RELDOM.
+           05  RELDOM-CLI-ID              PIC 9(10).
+           05  RELDOM-DOM-ID              PIC 9(10).
+           05  RELDOM-TIPO                PIC X(01).
+               88  RELDOM-TIPO-PRINCIPAL  VALUE 'P'.
+               88  RELDOM-TIPO-TRABAJO    VALUE 'T'.
+               88  RELDOM-TIPO-OTRO       VALUE 'O'.
+
+       01  REG-RELDOM-NULL.
+           05  RELDOM-CLI-ID-NULL         PIC S9(04) COMP-5.
+           05  RELDOM-DOM-ID-NULL         PIC S9(04) COMP-5.
+           05  RELDOM-TIPO-NULL           PIC S9(04) COMP-5.
