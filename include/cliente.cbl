@@ -20,6 +20,9 @@
            05  CLIENTE-NOM               PIC X(57).
            05  CLIENTE-FEC-NAC           PIC X(08).
            05  CLIENTE-ID-DOM            PIC 9(10).
+      * Oficina/sucursal que lleva la cuenta del cliente; opcional, sin
+      * oficina asignada equivale a nulo.
+           05  CLIENTE-OFICINA           PIC X(04).
       * La nulidad no es un valor de nuestra celda, si no un atributo de
       * la misma. En nuestros atributos que no puedan ser nulos no hay
       * problema pero en los que sí activaríamos una bandera de NULL,
@@ -30,4 +33,5 @@
            05  CLIENTE-NIF-NULL          PIC S9(04) COMP-5.
            05  CLIENTE-NOM-NULL          PIC S9(04) COMP-5.
            05  CLIENTE-FEC-NAC-NULL      PIC S9(04) COMP-5.
-           05  CLIENTE-ID-DOM-NULL       PIC S9(04) COMP-5.
\ No newline at end of file
+           05  CLIENTE-ID-DOM-NULL       PIC S9(04) COMP-5.
+           05  CLIENTE-OFICINA-NULL      PIC S9(04) COMP-5.
\ No newline at end of file
