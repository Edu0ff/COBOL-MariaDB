@@ -1,4 +1,6 @@
       * Tabla DOMICILIO.
+      * DOMICILIO-ID-ANT enlaza una dirección con la que sustituye
+      * (mudanza del cliente); nula/cero cuando no sustituye a ninguna.
        01  REG-DOMICILIO.
            05  DOMICILIO-ID              PIC 9(10).
            05  DOMICILIO-CALLE           PIC X(45).
@@ -6,7 +8,8 @@
            05  DOMICILIO-PROV            PIC X(16).
            05  DOMICILIO-POBL            PIC X(16).
            05  DOMICILIO-COD-POS         PIC X(05).
-           
+           05  DOMICILIO-ID-ANT          PIC 9(10).
+
        01  REG-DOMICILIO-NULL.
            05  DOMICILIO-ID-NULL         PIC S9(04) COMP-5.
            05  DOMICILIO-CALLE-NULL      PIC S9(04) COMP-5.
@@ -14,3 +17,4 @@
            05  DOMICILIO-PROV-NULL       PIC S9(04) COMP-5.
            05  DOMICILIO-POBL-NULL       PIC S9(04) COMP-5.
            05  DOMICILIO-COD-POS-NULL    PIC S9(04) COMP-5.
+           05  DOMICILIO-ID-ANT-NULL     PIC S9(04) COMP-5.
