@@ -3,8 +3,14 @@
            05  RELACION-CLI-ID            PIC 9(10).
            05  RELACION-CTA-ID            PIC 9(10).
            05  RELACION-RLN               PIC X(05).
+      *    Tope opcional de gasto para un AUTORIZADO: cuando está a
+      *    nulo no hay tope propio y rige el límite de la propia
+      *    tarjeta; solo tiene sentido para tip_rln = 'A'.
+           05  RELACION-LIMITE            PIC S9(08)V99
+                                          LEADING SEPARATE.
 
        01  REG-RELACION-NULL.
            05  RELACION-CLI-ID-NULL       PIC S9(04) COMP-5.
            05  RELACION-CTA-ID-NULL       PIC S9(04) COMP-5.
            05  RELACION-RLN-NULL          PIC S9(04) COMP-5.
+           05  RELACION-LIMITE-NULL       PIC S9(04) COMP-5.
