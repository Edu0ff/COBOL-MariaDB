@@ -22,8 +22,9 @@
            COPY 'busqrln.cpy'.
            COPY 'insrln.cpy'.
           
-       01  WK-DATASOURCE                   PIC X(50) VALUE 
+       01  WK-DATASOURCE                   PIC X(50) VALUE
            'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                PIC X(50).
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -48,8 +49,17 @@
       *------------
            INITIALIZE AREA-CONEXMDB-ENTRADA.
            SET CONEXMDB-E-ACC-ABRIR        TO TRUE.
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                     TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV        FROM ENVIRONMENT
+                                            'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV     TO WK-DATASOURCE
+           END-IF.
            MOVE WK-DATASOURCE              TO CONEXMDB-E-DSNAME.
-           CALL "CONEXMDB"                 USING AREA-CONEXMDB. 
+           CALL "CONEXMDB"                 USING AREA-CONEXMDB.
        FIN-CONECTAR-BD.
            EXIT.
 
