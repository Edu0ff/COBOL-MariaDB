@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. BAJATAR.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE tarjeta           END-EXEC.
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'bajatar.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-BAJATAR.
+      ******************************************************************
+           PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN BAJATAR-E-ID-TAR = ZERO
+                OR BAJATAR-E-ID-TAR IS NOT NUMERIC
+                SET BAJATAR-STAT-ERR-ID     TO TRUE
+
+           WHEN OTHER
+                PERFORM CONSULTAR-ESTADO    THRU FIN-CONSULTAR-ESTADO
+
+                IF   BAJATAR-STAT-OK
+                THEN PERFORM DAR-DE-BAJA    THRU FIN-DAR-DE-BAJA
+                END-IF
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                       AREA-BAJATAR-SALIDA
+                                            REG-TARJETA
+                                            REG-TARJETA-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONSULTAR-ESTADO.
+      *-----------------
+           MOVE BAJATAR-E-ID-TAR             TO TARJETA-ID-TAR.
+
+           EXEC SQL
+                SELECT estado_tarjeta
+                INTO   :TARJETA-ESTADO       :TARJETA-ESTADO-NULL
+                FROM   banco.tarjeta
+                WHERE  id_medio = :TARJETA-ID-TAR
+           END-EXEC.
+
+           MOVE SQLCODE                      TO BAJATAR-S-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                IF   TARJETA-ESTADO-BAJA
+                THEN SET BAJATAR-STAT-YA-BAJA TO TRUE
+                END-IF
+           WHEN SQL-NODATA
+                SET  BAJATAR-STAT-ENC-NO      TO TRUE
+           WHEN OTHER
+                SET  BAJATAR-STAT-ERR-SQL     TO TRUE
+                DISPLAY '*** FATAL *** BAJATAR CONSULTAR-ESTADO: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+       FIN-CONSULTAR-ESTADO.
+           EXIT.
+
+       DAR-DE-BAJA.
+      *------------
+           SET  TARJETA-ESTADO-BAJA          TO TRUE.
+
+           EXEC SQL
+                UPDATE banco.tarjeta
+                SET    estado_tarjeta = :TARJETA-ESTADO
+                WHERE  id_medio       = :TARJETA-ID-TAR
+           END-EXEC.
+
+           MOVE SQLCODE                      TO BAJATAR-S-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET BAJATAR-STAT-ERR-SQL     TO TRUE
+                DISPLAY '*** FATAL *** BAJATAR DAR-DE-BAJA: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+       FIN-DAR-DE-BAJA.
+           EXIT.
