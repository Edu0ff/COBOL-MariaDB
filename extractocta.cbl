@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. EXTRACTOCTA.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+           EXEC SQL END   DECLARE SECTION    END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'busqcta.cpy'.
+           COPY 'busqmov.cpy'.
+
+       01  WK-DATASOURCE                      PIC X(50) VALUE
+                                              'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                  PIC X(50).
+
+       01  WK-SALDO-PARCIAL                   PIC S9(08)V99
+                                              LEADING SEPARATE.
+       01  WK-I                               PIC 9(02).
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'extractocta.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION                     USING AREA-EXTRACTOCTA.
+      ******************************************************************
+           PERFORM INICIALIZAR                THRU FIN-INICIALIZAR.
+
+           PERFORM VALIDAR-ENTRADA             THRU FIN-VALIDAR-ENTRADA.
+
+           IF   NOT EXTRACTOCTA-STAT-OK
+           THEN GO                             TO FIN-PROGRAMA
+           END-IF.
+
+           PERFORM CONECTAR-BD                 THRU FIN-CONECTAR-BD.
+      * Compruebo que la cuenta exista y tomo su saldo actual.
+           PERFORM BUSCAR-CUENTA               THRU FIN-BUSCAR-CUENTA.
+
+           IF   NOT EXTRACTOCTA-STAT-OK
+           THEN GO                             TO FIN-CONSULTA
+           END-IF.
+
+      * Recorro los movimientos de la cuenta dentro del rango de
+      * fechas, en orden cronológico, acumulando un saldo parcial
+      * movimiento a movimiento hasta agotar el rango o el tope de la
+      * tabla de salida.
+           PERFORM VARYING WK-I FROM 1 BY 1
+           UNTIL WK-I > 20
+
+                 MOVE EXTRACTOCTA-E-ID-CTA     TO BUSQMOV-E-ID
+                 MOVE EXTRACTOCTA-E-FEC-DESDE  TO BUSQMOV-E-FEC-DESDE
+                 MOVE EXTRACTOCTA-E-FEC-HASTA  TO BUSQMOV-E-FEC-HASTA
+                 MOVE WK-I                     TO BUSQMOV-E-INDICE
+                 SET  BUSQMOV-CRIT-RANGO       TO TRUE
+
+                 CALL "BUSQMOV"                USING AREA-BUSQMOV
+
+                 IF   BUSQMOV-STAT-ENC-NO
+                 THEN MOVE 21                  TO WK-I
+                 ELSE
+                      IF   BUSQMOV-STAT-OK
+                      THEN PERFORM ANADIR-MOVIMIENTO
+                           THRU    FIN-ANADIR-MOVIMIENTO
+                      ELSE SET EXTRACTOCTA-STAT-ERR-SQL TO TRUE
+                           MOVE 21             TO WK-I
+                      END-IF
+                 END-IF
+
+           END-PERFORM.
+
+       FIN-CONSULTA.
+      *-------------
+           PERFORM DESCONECTAR-BD              THRU FIN-DESCONECTAR-BD.
+
+       FIN-PROGRAMA.
+      *-------------
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                         AREA-EXTRACTOCTA-SALIDA
+                                              WK-SALDO-PARCIAL
+                                              WK-I.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       VALIDAR-ENTRADA.
+      *----------------
+           EVALUATE TRUE
+           WHEN EXTRACTOCTA-E-ID-CTA = ZERO
+                SET EXTRACTOCTA-STAT-ERR-ID-CTA     TO TRUE
+
+           WHEN EXTRACTOCTA-E-FEC-DESDE IS NOT NUMERIC
+                OR EXTRACTOCTA-E-FEC-DESDE = ZERO
+                SET EXTRACTOCTA-STAT-ERR-FEC        TO TRUE
+
+           WHEN EXTRACTOCTA-E-FEC-HASTA IS NOT NUMERIC
+                OR EXTRACTOCTA-E-FEC-HASTA = ZERO
+                SET EXTRACTOCTA-STAT-ERR-FEC        TO TRUE
+
+           WHEN EXTRACTOCTA-E-FEC-DESDE >
+                EXTRACTOCTA-E-FEC-HASTA
+                SET EXTRACTOCTA-STAT-ERR-FEC        TO TRUE
+           END-EVALUATE.
+
+       FIN-VALIDAR-ENTRADA.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                         AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR           TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                        TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV           FROM ENVIRONMENT
+                                               'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV        TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                 TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                    USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET EXTRACTOCTA-STAT-ERR-SQL  TO TRUE
+                GO                            TO FIN-PROGRAMA
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                         AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR          TO TRUE.
+
+           CALL "CONEXMDB"                    USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET EXTRACTOCTA-STAT-ERR-SQL  TO TRUE
+           END-IF.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       BUSCAR-CUENTA.
+      *--------------
+           INITIALIZE                         AREA-BUSQCTA-ENTRADA.
+
+           SET  BUSQCTA-CRIT-ID               TO TRUE.
+           MOVE EXTRACTOCTA-E-ID-CTA          TO BUSQCTA-E-ID.
+
+           CALL "BUSQCTA"                     USING AREA-BUSQCTA.
+
+           EVALUATE TRUE
+           WHEN BUSQCTA-STAT-OK
+                MOVE BUSQCTA-S-NUM            TO EXTRACTOCTA-S-NUM-CTA
+                MOVE BUSQCTA-S-SALDO          TO
+                     EXTRACTOCTA-S-SALDO-ACTUAL
+           WHEN BUSQCTA-STAT-ENC-NO
+                SET EXTRACTOCTA-STAT-ERR-CTA-NO-ENC TO TRUE
+           WHEN OTHER
+                SET EXTRACTOCTA-STAT-ERR-SQL  TO TRUE
+           END-EVALUATE.
+
+       FIN-BUSCAR-CUENTA.
+           EXIT.
+
+       ANADIR-MOVIMIENTO.
+      *------------------
+           ADD  BUSQMOV-S-IMPT                TO WK-SALDO-PARCIAL.
+           ADD  1                             TO
+                EXTRACTOCTA-MOV-CONTADOR.
+
+           MOVE BUSQMOV-S-FEC
+           TO   EXTRACTOCTA-MOV-FEC(EXTRACTOCTA-MOV-CONTADOR).
+           MOVE BUSQMOV-S-CPT
+           TO   EXTRACTOCTA-MOV-CPT(EXTRACTOCTA-MOV-CONTADOR).
+           MOVE BUSQMOV-S-IMPT
+           TO   EXTRACTOCTA-MOV-IMPT(EXTRACTOCTA-MOV-CONTADOR).
+           MOVE WK-SALDO-PARCIAL
+           TO   EXTRACTOCTA-MOV-SALDO-PARCIAL(EXTRACTOCTA-MOV-CONTADOR).
+
+       FIN-ANADIR-MOVIMIENTO.
+           EXIT.
