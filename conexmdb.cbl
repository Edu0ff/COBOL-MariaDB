@@ -11,7 +11,15 @@
            EXEC SQL BEGIN DECLARE SECTION  END-EXEC.
        01  HV-DATASOURCE                   PIC X(50).
            EXEC SQL END DECLARE SECTION    END-EXEC.
-       
+
+      * Reintentos con espera creciente (backoff) ante un fallo de
+      * CONNECT: hasta WK-REINTENTOS-MAX intentos en total, doblando
+      * el tiempo de espera entre un intento y el siguiente.
+       01  WK-REINTENTOS-MAX               PIC 9(01) VALUE 3.
+       01  WK-REINTENTO                    PIC 9(01).
+       01  WK-ESPERA-SEGUNDOS              PIC 9(04) COMP-5.
+       01  WK-ESPERA-NANOSEC               PIC 9(09) COMP-5.
+
        LINKAGE SECTION.
       *---------------- 
            COPY 'conexmdb.cpy'.
@@ -65,15 +73,33 @@
        CONECTAR.
       *---------
            MOVE CONEXMDB-E-DSNAME            TO HV-DATASOURCE.
-      
-           EXEC SQL
-               CONNECT TO :HV-DATASOURCE
-           END-EXEC.
-           
+
+           PERFORM VARYING WK-REINTENTO FROM 1 BY 1
+           UNTIL WK-REINTENTO > WK-REINTENTOS-MAX
+                 EXEC SQL
+                     CONNECT TO :HV-DATASOURCE
+                 END-EXEC
+
+                 IF   SQL-SUCCESS
+                 THEN MOVE WK-REINTENTOS-MAX  TO WK-REINTENTO
+                 ELSE IF WK-REINTENTO < WK-REINTENTOS-MAX
+                      THEN COMPUTE WK-ESPERA-SEGUNDOS =
+                                   2 ** WK-REINTENTO
+                           COMPUTE WK-ESPERA-NANOSEC  =
+                                   WK-ESPERA-SEGUNDOS * 1000000000
+                           DISPLAY 'CONEXMDB CONECTAR: REINTENTO ['
+                                   WK-REINTENTO '] TRAS ['
+                                   WK-ESPERA-SEGUNDOS '] SEG.'
+                           CALL "CBL_GC_NANOSLEEP"
+                                   USING WK-ESPERA-NANOSEC
+                      END-IF
+                 END-IF
+           END-PERFORM.
+
            IF NOT SQL-SUCCESS
            THEN MOVE SQLCODE                 TO CONEXMDB-SQLCODE
                 SET CONEXMDB-STAT-ERR-SQL    TO TRUE
-                DISPLAY 'ERROR DE CONEXION A BASE DE DATOS ' 
+                DISPLAY 'ERROR DE CONEXION A BASE DE DATOS '
                 DISPLAY 'SQLCODE  [' SQLCODE ']'
                 DISPLAY 'SQLERRML [' SQLERRML ']'
                 DISPLAY 'SQLERRMC [' SQLERRMC ']'
