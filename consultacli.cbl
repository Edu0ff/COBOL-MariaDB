@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. CONSULTACLI.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+           EXEC SQL END   DECLARE SECTION    END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'busqcli.cpy'.
+           COPY 'busqdom.cpy'.
+           COPY 'busqctacli.cpy'.
+           COPY 'busqcta.cpy'.
+           COPY 'busqtar.cpy'.
+
+       01  WK-DATASOURCE                      PIC X(50) VALUE
+                                              'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                  PIC X(50).
+
+       01  WK-ID-CLIENTE                      PIC 9(10).
+       01  WK-I                               PIC 9(02).
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'consultacli.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION                     USING AREA-CONSULTACLI.
+      ******************************************************************
+           PERFORM INICIALIZAR                THRU FIN-INICIALIZAR.
+      * Conecto a BD.
+           PERFORM CONECTAR-BD                THRU FIN-CONECTAR-BD.
+      * Busco el cliente por NIF. Si no existe, error.
+           PERFORM BUSCAR-CLIENTE             THRU FIN-BUSCAR-CLIENTE.
+      * Busco su domicilio.
+           PERFORM BUSCAR-DOMICILIO           THRU FIN-BUSCAR-DOMICILIO.
+      * Recorro las cuentas del cliente (y, de tenerla, la tarjeta
+      * asociada a cada una) hasta agotar la relación o el tope de la
+      * tabla de salida.
+           PERFORM VARYING WK-I FROM 1 BY 1
+           UNTIL WK-I > 20
+
+                 MOVE WK-ID-CLIENTE           TO BUSQCTACLI-E-ID-CLI
+                 MOVE WK-I                    TO BUSQCTACLI-E-INDICE
+
+                 CALL "BUSQCTACLI"            USING AREA-BUSQCTACLI
+
+                 IF   BUSQCTACLI-STAT-ENC-NO
+                 THEN MOVE 21                 TO WK-I
+                 ELSE
+                      IF   BUSQCTACLI-STAT-OK
+                      THEN PERFORM CARGAR-CUENTA
+                           THRU    FIN-CARGAR-CUENTA
+                      END-IF
+                 END-IF
+
+           END-PERFORM.
+
+       FIN-PROGRAMA.
+      *-------------
+           IF   CONEXMDB-STAT-OK
+           THEN PERFORM DESCONECTAR-BD        THRU FIN-DESCONECTAR-BD
+           END-IF.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                        AREA-CONSULTACLI-SALIDA
+                                             WK-ID-CLIENTE
+                                             WK-I.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                        AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR          TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                       TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV          FROM ENVIRONMENT
+                                              'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV       TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                   USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET CONSULTACLI-STAT-ERR-SQL TO TRUE
+                GO                           TO FIN-PROGRAMA
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                        AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR         TO TRUE.
+
+           CALL "CONEXMDB"                   USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET CONSULTACLI-STAT-ERR-SQL TO TRUE
+           END-IF.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       BUSCAR-CLIENTE.
+      *---------------
+           INITIALIZE                        AREA-BUSQCLI-ENTRADA.
+
+           SET  BUSQCLI-CRIT-NIF             TO TRUE.
+           MOVE CONSULTACLI-E-NIF            TO BUSQCLI-E-NIF.
+
+           CALL "BUSQCLI"                    USING AREA-BUSQCLI.
+
+           EVALUATE TRUE
+           WHEN BUSQCLI-STAT-OK
+                MOVE BUSQCLI-S-ID            TO WK-ID-CLIENTE
+                                             CONSULTACLI-S-ID
+                MOVE BUSQCLI-S-NIF           TO CONSULTACLI-S-NIF
+                MOVE BUSQCLI-S-NOM           TO CONSULTACLI-S-NOM
+                MOVE BUSQCLI-S-FEC-NAC       TO CONSULTACLI-S-FEC-NAC
+           WHEN BUSQCLI-STAT-ENC-NO
+                SET CONSULTACLI-STAT-ERR-CLI-NO-ENC TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN BUSQCLI-STAT-ERR-NIF
+                SET CONSULTACLI-STAT-ERR-NIF TO TRUE
+                GO                           TO FIN-PROGRAMA
+           WHEN OTHER
+                SET CONSULTACLI-STAT-ERR-SQL TO TRUE
+                GO                           TO FIN-PROGRAMA
+           END-EVALUATE.
+
+       FIN-BUSCAR-CLIENTE.
+           EXIT.
+
+       BUSCAR-DOMICILIO.
+      *-----------------
+           INITIALIZE                        AREA-BUSQDOM-ENTRADA.
+
+           SET  BUSQDOM-CRIT-ID              TO TRUE.
+           MOVE BUSQCLI-S-ID-DOM             TO BUSQDOM-E-ID.
+
+           CALL "BUSQDOM"                    USING AREA-BUSQDOM.
+
+           IF   BUSQDOM-STAT-OK
+           THEN MOVE BUSQDOM-S-CALLE         TO CONSULTACLI-S-DOM-CALLE
+                MOVE BUSQDOM-S-NUM           TO CONSULTACLI-S-DOM-NUM
+                MOVE BUSQDOM-S-POBL          TO CONSULTACLI-S-DOM-POBL
+                MOVE BUSQDOM-S-PROV          TO CONSULTACLI-S-DOM-PROV
+                MOVE BUSQDOM-S-COD-POS       TO
+                     CONSULTACLI-S-DOM-CODPOS
+           END-IF.
+
+      *    Un domicilio no encontrado no es motivo para rechazar la
+      *    consulta: mostramos el resto del perfil igualmente.
+
+       FIN-BUSCAR-DOMICILIO.
+           EXIT.
+
+       CARGAR-CUENTA.
+      *--------------
+           ADD  1                            TO
+                CONSULTACLI-CUE-TAR-CONTADOR.
+
+           INITIALIZE                        AREA-BUSQCTA-ENTRADA.
+           MOVE BUSQCTACLI-S-ID-CTA          TO BUSQCTA-E-ID.
+           SET  BUSQCTA-CRIT-ID              TO TRUE.
+
+           CALL "BUSQCTA"                    USING AREA-BUSQCTA.
+
+           IF   BUSQCTA-STAT-OK
+           THEN MOVE BUSQCTA-S-NUM
+                TO   CONSULTACLI-NUM-CTA(CONSULTACLI-CUE-TAR-CONTADOR)
+                MOVE BUSQCTA-S-SALDO
+                TO   CONSULTACLI-SALDO-CTA(CONSULTACLI-CUE-TAR-CONTADOR)
+           END-IF.
+
+           INITIALIZE                        AREA-BUSQTAR-ENTRADA.
+           MOVE WK-ID-CLIENTE                TO BUSQTAR-E-ID-CLI.
+           MOVE BUSQCTACLI-S-ID-CTA          TO BUSQTAR-E-ID-CTA.
+           SET  BUSQTAR-CRIT-CC              TO TRUE.
+
+           CALL "BUSQTAR"                    USING AREA-BUSQTAR.
+
+           IF   BUSQTAR-STAT-OK
+           THEN MOVE BUSQTAR-S-NUM
+                TO   CONSULTACLI-NUM-TAR(CONSULTACLI-CUE-TAR-CONTADOR)
+                MOVE BUSQTAR-S-CRED
+                TO   CONSULTACLI-CRE-TAR(CONSULTACLI-CUE-TAR-CONTADOR)
+                MOVE BUSQTAR-S-FEC
+                TO   CONSULTACLI-FEC-TAR(CONSULTACLI-CUE-TAR-CONTADOR)
+           END-IF.
+
+       FIN-CARGAR-CUENTA.
+           EXIT.
