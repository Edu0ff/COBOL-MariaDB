@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. MODRLN.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE relacion          END-EXEC.
+           01  WK-RLN-ACTUAL                  PIC X(05).
+           01  WK-NUM-TIT                     PIC S9(04) COMP-5.
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'modrln.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-MODRLN.
+      ******************************************************************
+           PERFORM INICIALIZAR               THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN MODRLN-E-CLI-ID = ZERO
+                OR MODRLN-E-CLI-ID IS NOT NUMERIC
+                SET MODRLN-STAT-ERR-CLI-ID   TO TRUE
+
+           WHEN MODRLN-E-CTA-ID = ZERO
+                OR MODRLN-E-CTA-ID IS NOT NUMERIC
+                SET MODRLN-STAT-ERR-CTA-ID   TO TRUE
+
+           WHEN NOT (MODRLN-E-TIT OR MODRLN-E-COTIT OR MODRLN-E-AUT)
+                SET MODRLN-STAT-ERR-RLN      TO TRUE
+
+           WHEN MODRLN-E-LIMITE NOT = ZERO
+                AND NOT MODRLN-E-AUT
+                SET MODRLN-STAT-ERR-LIMITE   TO TRUE
+
+           WHEN OTHER
+                PERFORM CONSULTAR-RELACION   THRU FIN-CONSULTAR-RELACION
+                IF   MODRLN-STAT-OK
+                THEN PERFORM VALIDAR-TITULAR THRU FIN-VALIDAR-TITULAR
+                END-IF
+                IF   MODRLN-STAT-OK
+                THEN PERFORM MOD-RLN         THRU FIN-MOD-RLN
+                END-IF
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                        AREA-MODRLN-SALIDA
+                                             REG-RELACION
+                                             REG-RELACION-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONSULTAR-RELACION.
+      *-------------------
+           MOVE MODRLN-E-CLI-ID               TO RELACION-CLI-ID.
+           MOVE MODRLN-E-CTA-ID                TO RELACION-CTA-ID.
+
+           EXEC SQL
+                SELECT tip_rln
+                INTO   :WK-RLN-ACTUAL
+                FROM   banco.cliente_rln_cuenta
+                WHERE  id_cliente = :RELACION-CLI-ID
+                AND    id_medio   = :RELACION-CTA-ID
+           END-EXEC.
+
+           MOVE SQLCODE                        TO MODRLN-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                CONTINUE
+           WHEN SQL-NODATA
+                SET MODRLN-STAT-ENC-NO         TO TRUE
+           WHEN OTHER
+                SET MODRLN-STAT-ERR-SQL        TO TRUE
+                DISPLAY '*** FATAL *** MODRLN CONSULTAR-RELACION: ERR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+
+       FIN-CONSULTAR-RELACION.
+           EXIT.
+
+      *    Una cuenta solo puede tener un TITULAR activo a la vez; se
+      *    excluye de la cuenta la propia relacion que se esta
+      *    modificando, para no bloquear el caso en que ya era titular
+      *    y no cambia de rol.
+       VALIDAR-TITULAR.
+      *----------------
+           MOVE 0                              TO WK-NUM-TIT.
+
+           IF   MODRLN-E-TIT
+           THEN EXEC SQL
+                     SELECT COUNT(*)
+                     INTO   :WK-NUM-TIT
+                     FROM   banco.cliente_rln_cuenta
+                     WHERE  id_medio   = :RELACION-CTA-ID
+                     AND    tip_rln    = 'T'
+                     AND    id_cliente <> :RELACION-CLI-ID
+                END-EXEC
+
+                IF   NOT SQL-SUCCESS
+                THEN SET MODRLN-STAT-ERR-SQL   TO TRUE
+                     MOVE SQLCODE              TO MODRLN-SQLCODE
+                     DISPLAY '*** FATAL *** MODRLN VALIDAR-TITULAR: ERR'
+                     DISPLAY 'SQLCODE  [' SQLCODE ']'
+                     DISPLAY 'SQLERRML [' SQLERRML ']'
+                     DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                ELSE
+                     IF   WK-NUM-TIT > 0
+                     THEN SET MODRLN-STAT-ERR-YA-TIT TO TRUE
+                     END-IF
+                END-IF
+           END-IF.
+
+       FIN-VALIDAR-TITULAR.
+           EXIT.
+
+       MOD-RLN.
+      *--------
+           MOVE MODRLN-E-RLN                   TO RELACION-RLN.
+
+           IF   MODRLN-E-AUT AND MODRLN-E-LIMITE > ZERO
+           THEN MOVE MODRLN-E-LIMITE           TO RELACION-LIMITE
+           ELSE MOVE -1                        TO RELACION-LIMITE-NULL
+           END-IF.
+
+           EXEC SQL
+                UPDATE banco.cliente_rln_cuenta
+                SET    tip_rln     = :RELACION-RLN,
+                       limite_auto = :RELACION-LIMITE
+                                      :RELACION-LIMITE-NULL
+                WHERE  id_cliente  = :RELACION-CLI-ID
+                AND    id_medio    = :RELACION-CTA-ID
+           END-EXEC.
+
+           MOVE SQLCODE                         TO MODRLN-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET MODRLN-STAT-ERR-SQL         TO TRUE
+                DISPLAY '*** FATAL *** MODRLN MOD-RLN: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+
+       FIN-MOD-RLN.
+           EXIT.
