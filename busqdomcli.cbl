@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. BUSQDOMCLI.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION  END-EXEC.
+           EXEC SQL INCLUDE reldom          END-EXEC.
+           EXEC SQL END DECLARE SECTION    END-EXEC.
+
+       01  WK-OFFSET                       PIC 9(04).
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'busqdomcli.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-BUSQDOMCLI.
+      ******************************************************************
+           PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN BUSQDOMCLI-E-ID-CLI = ZERO
+                OR BUSQDOMCLI-E-ID-CLI-X IS NOT NUMERIC
+                SET BUSQDOMCLI-STAT-ERR-ID-CLI TO TRUE
+
+           WHEN BUSQDOMCLI-E-INDICE = ZERO
+                SET BUSQDOMCLI-STAT-ERR-INDICE TO TRUE
+
+           WHEN OTHER
+                PERFORM BUSCAR-POR-INDICE  THRU FIN-BUSCAR-POR-INDICE
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                       AREA-BUSQDOMCLI-SALIDA
+                                            REG-RELDOM
+                                            REG-RELDOM-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       BUSCAR-POR-INDICE.
+      *------------------
+      * Como este dialecto no ofrece cursores, el domicilio N-ésimo
+      * del cliente se obtiene con un LIMIT/OFFSET posicional: el
+      * llamador va subiendo BUSQDOMCLI-E-INDICE (1, 2, 3...) hasta
+      * que se devuelve BUSQDOMCLI-STAT-ENC-NO (mismo criterio que
+      * BUSQCTACLI).
+           MOVE BUSQDOMCLI-E-ID-CLI         TO RELDOM-CLI-ID.
+           COMPUTE WK-OFFSET = BUSQDOMCLI-E-INDICE - 1.
+
+           EXEC SQL
+                SELECT
+                   id_dom,
+                   tip_dom
+                INTO
+                   :RELDOM-DOM-ID          :RELDOM-DOM-ID-NULL,
+                   :RELDOM-TIPO            :RELDOM-TIPO-NULL
+                FROM banco.cliente_rln_dom
+                WHERE id_cliente =          :RELDOM-CLI-ID
+                ORDER BY id_dom
+                LIMIT 1 OFFSET               :WK-OFFSET
+           END-EXEC.
+
+           MOVE SQLCODE                     TO BUSQDOMCLI-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                SET BUSQDOMCLI-STAT-OK      TO TRUE
+                MOVE RELDOM-DOM-ID          TO BUSQDOMCLI-S-ID-DOM
+                MOVE RELDOM-TIPO            TO BUSQDOMCLI-S-TIPO
+
+           WHEN SQL-NODATA
+                SET BUSQDOMCLI-STAT-ENC-NO  TO TRUE
+
+           WHEN OTHER
+                SET BUSQDOMCLI-STAT-ERR-SQL TO TRUE
+                DISPLAY '*** FATAL *** BUSQDOMCLI BUSCAR-POR-INDICE: '
+                        'ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+       FIN-BUSCAR-POR-INDICE.
+           EXIT.
