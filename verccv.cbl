@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. VERCCV.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+           EXEC SQL END   DECLARE SECTION    END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'busqtar.cpy'.
+
+       01  WK-DATASOURCE                      PIC X(50) VALUE
+                                              'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                  PIC X(50).
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'verccv.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION                     USING AREA-VERCCV.
+      ******************************************************************
+           PERFORM INICIALIZAR                THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN VERCCV-E-NUM IS NOT NUMERIC
+                SET VERCCV-STAT-ERR-NUM        TO TRUE
+
+           WHEN VERCCV-E-CCV IS NOT NUMERIC
+                OR VERCCV-E-CCV = SPACES
+                SET VERCCV-STAT-ERR-CCV        TO TRUE
+
+           WHEN OTHER
+                PERFORM CONECTAR-BD            THRU FIN-CONECTAR-BD
+                IF   VERCCV-STAT-OK
+                THEN PERFORM VERIFICAR-CCV     THRU FIN-VERIFICAR-CCV
+                     PERFORM DESCONECTAR-BD    THRU FIN-DESCONECTAR-BD
+                END-IF
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                         AREA-VERCCV-SALIDA.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                         AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR           TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                        TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV           FROM ENVIRONMENT
+                                               'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV        TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                 TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                    USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET VERCCV-STAT-ERR-SQL       TO TRUE
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                         AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR          TO TRUE.
+
+           CALL "CONEXMDB"                    USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET VERCCV-STAT-ERR-SQL       TO TRUE
+           END-IF.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       VERIFICAR-CCV.
+      *--------------
+           INITIALIZE                         AREA-BUSQTAR-ENTRADA.
+
+           SET  BUSQTAR-CRIT-NUM              TO TRUE.
+           MOVE VERCCV-E-NUM                  TO BUSQTAR-E-NUM.
+
+           CALL "BUSQTAR"                     USING AREA-BUSQTAR.
+
+           EVALUATE TRUE
+           WHEN BUSQTAR-STAT-OK
+                IF   BUSQTAR-S-CCV = VERCCV-E-CCV
+                THEN SET VERCCV-STAT-OK              TO TRUE
+                ELSE SET VERCCV-STAT-ERR-CCV-INCORRECTO
+                                                      TO TRUE
+                END-IF
+           WHEN BUSQTAR-STAT-ENC-NO
+                SET VERCCV-STAT-ERR-TAR-NO-ENC        TO TRUE
+           WHEN OTHER
+                SET VERCCV-STAT-ERR-SQL               TO TRUE
+           END-EVALUATE.
+
+       FIN-VERIFICAR-CCV.
+           EXIT.
