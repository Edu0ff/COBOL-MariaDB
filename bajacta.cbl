@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. BAJACTA.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN   DECLARE   SECTION END-EXEC.
+           EXEC SQL INCLUDE cuenta            END-EXEC.
+           EXEC SQL END     DECLARE   SECTION END-EXEC.
+
+       LINKAGE SECTION.
+      *----------------
+           COPY 'bajacta.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION USING AREA-BAJACTA.
+      ******************************************************************
+           PERFORM INICIALIZAR              THRU FIN-INICIALIZAR.
+
+           EVALUATE TRUE
+           WHEN BAJACTA-E-ID-CTA = ZERO
+                OR BAJACTA-E-ID-CTA IS NOT NUMERIC
+                SET BAJACTA-STAT-ERR-ID     TO TRUE
+
+           WHEN OTHER
+                PERFORM CONSULTAR-ESTADO    THRU FIN-CONSULTAR-ESTADO
+
+                IF   BAJACTA-STAT-OK
+                THEN PERFORM DAR-DE-BAJA    THRU FIN-DAR-DE-BAJA
+                END-IF
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       INICIALIZAR.
+      *------------
+           INITIALIZE                       AREA-BAJACTA-SALIDA
+                                            REG-CUENTA
+                                            REG-CUENTA-NULL.
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONSULTAR-ESTADO.
+      *-----------------
+           MOVE BAJACTA-E-ID-CTA             TO CUENTA-ID.
+
+           EXEC SQL
+                SELECT estado_cuenta
+                INTO   :CUENTA-ESTADO        :CUENTA-ESTADO-NULL
+                FROM   banco.cuenta
+                WHERE  id_medio = :CUENTA-ID
+           END-EXEC.
+
+           MOVE SQLCODE                      TO BAJACTA-S-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-SUCCESS
+                IF   CUENTA-ESTADO-BAJA
+                THEN SET BAJACTA-STAT-YA-BAJA TO TRUE
+                END-IF
+           WHEN SQL-NODATA
+                SET  BAJACTA-STAT-ENC-NO      TO TRUE
+           WHEN OTHER
+                SET  BAJACTA-STAT-ERR-SQL     TO TRUE
+                DISPLAY '*** FATAL *** BAJACTA CONSULTAR-ESTADO: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-EVALUATE.
+       FIN-CONSULTAR-ESTADO.
+           EXIT.
+
+       DAR-DE-BAJA.
+      *------------
+           SET  CUENTA-ESTADO-BAJA           TO TRUE.
+
+           EXEC SQL
+                UPDATE banco.cuenta
+                SET    estado_cuenta = :CUENTA-ESTADO
+                WHERE  id_medio      = :CUENTA-ID
+           END-EXEC.
+
+           MOVE SQLCODE                      TO BAJACTA-S-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET BAJACTA-STAT-ERR-SQL     TO TRUE
+                DISPLAY '*** FATAL *** BAJACTA DAR-DE-BAJA: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+           END-IF.
+       FIN-DAR-DE-BAJA.
+           EXIT.
