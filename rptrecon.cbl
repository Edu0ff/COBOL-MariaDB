@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. RPTRECON.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+      *----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+      *    Fichero de salida del informe: un registro por cada cuenta
+      *    cuyo saldo almacenado no coincide con el que resulta de
+      *    sumar todos sus movimientos registrados. Su nombre lleva la
+      *    fecha de la ejecución para no pisar el de ejecuciones
+      *    anteriores.
+           SELECT FICHRECON ASSIGN TO WK-FICHRECON-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHRECON.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *-------------
+      * Un registro por cada cuenta descuadrada.
+       FD FICHRECON RECORD CONTAINS 160 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHRECON                   PIC X(160).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+
+      * Fila del cursor de conciliación: la cuenta, su saldo actual, y
+      * el saldo que resulta de sumar sus movimientos en BBDD.
+       01  WK-CTA-ID                        PIC 9(20).
+       01  WK-CTA-SALDO                     PIC S9(10)V99 LEADING
+                                             SEPARATE.
+       01  WK-CTA-SUMA-MOV                  PIC S9(10)V99 LEADING
+                                             SEPARATE.
+
+           EXEC SQL END   DECLARE SECTION    END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'logerr.cpy'.
+
+       01  WK-DATASOURCE                     PIC X(50) VALUE
+                                             'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                 PIC X(50).
+
+      * Valor de retorno al sistema operativo (status).
+       01  SW-STAT                           PIC 9(02) VALUE 00.
+           88  STAT-OK                       VALUE 00.
+           88  STAT-ERR-SQL                  VALUE 01.
+           88  STAT-ERR-IO                   VALUE 02.
+
+       01  WK-FECHA-ACTUAL                   PIC 9(06).
+       01  WK-FICHRECON-NOMBRE               PIC X(30).
+       01  FS-FICHRECON                      PIC X(02).
+       01  WK-SQLCODE                        PIC S9(09) COMP-5.
+
+      * Diferencia entre el saldo almacenado y el resultado de sumar
+      * los movimientos, para el registro que se escribe en el informe.
+       01  WK-CTA-DIFERENCIA                 PIC S9(10)V99 LEADING
+                                             SEPARATE.
+
+      * Cuántas cuentas se han comprobado y cuántas han salido
+      * descuadradas.
+       01  WK-CONTADOR-CUENTAS               PIC 9(06) VALUE 0.
+       01  WK-CONTADOR-DESCUADRES            PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+           PERFORM INICIALIZAR                 THRU FIN-INICIALIZAR.
+           PERFORM CONECTAR-BD                  THRU FIN-CONECTAR-BD.
+
+           IF   STAT-OK
+           THEN PERFORM ABRIR-FICHERO           THRU FIN-ABRIR-FICHERO
+           END-IF.
+
+           IF   STAT-OK
+           THEN PERFORM CONCILIAR-SALDOS        THRU
+                        FIN-CONCILIAR-SALDOS
+           END-IF.
+
+           PERFORM CERRAR-FICHERO              THRU FIN-CERRAR-FICHERO.
+           PERFORM DESCONECTAR-BD               THRU FIN-DESCONECTAR-BD.
+           PERFORM MOSTRAR-ESTADO               THRU FIN-MOSTRAR-ESTADO.
+
+           STOP RUN RETURNING SW-STAT.
+
+       INICIALIZAR.
+      *------------
+           ACCEPT WK-FECHA-ACTUAL              FROM DATE.
+           STRING 'reconcil-' WK-FECHA-ACTUAL '.dat'
+                  DELIMITED BY SIZE        INTO WK-FICHRECON-NOMBRE.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR             TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                          TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV             FROM ENVIRONMENT
+                                                 'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV          TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                   TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET STAT-ERR-SQL                TO TRUE
+                DISPLAY '*** FATAL *** RPTRECON CONECTAR-BD: NO SE'
+                DISPLAY 'PUDO ABRIR LA CONEXION A LA BASE DE DATOS'
+                MOVE 'RPTRECON'                  TO LOGERR-E-PROGRAMA
+                MOVE 'CONECTAR-BD'               TO LOGERR-E-PARRAFO
+                MOVE CONEXMDB-SQLCODE            TO LOGERR-E-SQLCODE
+                MOVE SPACES                      TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR            TO TRUE.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       ABRIR-FICHERO.
+      *--------------
+           OPEN OUTPUT FICHRECON.
+
+           IF   FS-FICHRECON NOT = '00'
+           THEN SET STAT-ERR-IO                 TO TRUE
+                DISPLAY '*** FATAL *** RPTRECON ABRIR-FICHERO: ERROR'
+                DISPLAY 'FILE STATUS [' FS-FICHRECON ']'
+           END-IF.
+
+       FIN-ABRIR-FICHERO.
+           EXIT.
+
+       CERRAR-FICHERO.
+      *---------------
+           CLOSE FICHRECON.
+
+       FIN-CERRAR-FICHERO.
+           EXIT.
+
+      * El cursor recorre las cuentas en alta enfrentando su saldo
+      * actual contra el que resulta de sumar (LEFT JOIN, por si no
+      * tuviera ningún movimiento) el importe de todos los movimientos
+      * registrados contra ella. El saldo inicial que se fija al dar de
+      * alta la cuenta (INSCTA-E-SALDO) no queda registrado como un
+      * movimiento propio, por lo que las cuentas abiertas con un saldo
+      * inicial distinto de cero aparecerán descuadradas en ese importe
+      * aunque no haya ningún error: este informe está pensado para
+      * detectar descuadres producidos DESPUÉS del alta, y el importe
+      * de la diferencia ayuda a distinguir ambos casos.
+       CONCILIAR-SALDOS.
+      *-----------------
+           EXEC SQL
+                DECLARE CUR-RECON CURSOR FOR
+                SELECT CT.id_medio, CT.saldo_cuenta,
+                       COALESCE(SUM(M.importe_mov), 0)
+                FROM   banco.cuenta CT
+                LEFT   JOIN banco.movimiento M
+                       ON   M.id_medio = CT.id_medio
+                WHERE  CT.estado_cuenta = 'A'
+                GROUP BY CT.id_medio, CT.saldo_cuenta
+                ORDER BY CT.id_medio
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-RECON END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET STAT-ERR-SQL                 TO TRUE
+                DISPLAY '*** FATAL *** RPTRECON OPEN CUR-RECON: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'RPTRECON'                   TO LOGERR-E-PROGRAMA
+                MOVE 'CONCILIAR-SALDOS'           TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+                GO TO FIN-CONCILIAR-SALDOS
+           END-IF.
+
+           PERFORM LEER-CUENTA-RECON             THRU
+                   FIN-LEER-CUENTA-RECON
+           UNTIL  SQL-NODATA
+           OR     NOT STAT-OK.
+
+           EXEC SQL CLOSE CUR-RECON END-EXEC.
+
+       FIN-CONCILIAR-SALDOS.
+           EXIT.
+
+       LEER-CUENTA-RECON.
+      *------------------
+           EXEC SQL
+                FETCH CUR-RECON
+                INTO  :WK-CTA-ID, :WK-CTA-SALDO, :WK-CTA-SUMA-MOV
+           END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-NODATA
+                CONTINUE
+           WHEN SQL-SUCCESS
+                ADD  1                            TO WK-CONTADOR-CUENTAS
+                IF   WK-CTA-SALDO NOT = WK-CTA-SUMA-MOV
+                THEN PERFORM ESCRIBIR-DESCUADRE    THRU
+                             FIN-ESCRIBIR-DESCUADRE
+                END-IF
+           WHEN OTHER
+                SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** RPTRECON FETCH CUR-RECON: ERROR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'RPTRECON'                   TO LOGERR-E-PROGRAMA
+                MOVE 'LEER-CUENTA-RECON'          TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-EVALUATE.
+
+       FIN-LEER-CUENTA-RECON.
+           EXIT.
+
+       ESCRIBIR-DESCUADRE.
+      *-------------------
+           COMPUTE WK-CTA-DIFERENCIA = WK-CTA-SALDO - WK-CTA-SUMA-MOV.
+
+           MOVE SPACES                           TO REG-FICHRECON.
+           STRING 'CUENTA [' WK-CTA-ID ']'
+                  ' SALDO [' WK-CTA-SALDO ']'
+                  ' SUMA MOVIMIENTOS [' WK-CTA-SUMA-MOV ']'
+                  ' DIFERENCIA [' WK-CTA-DIFERENCIA ']'
+                  DELIMITED BY SIZE              INTO REG-FICHRECON.
+
+           WRITE REG-FICHRECON.
+
+           ADD  1                          TO WK-CONTADOR-DESCUADRES.
+
+       FIN-ESCRIBIR-DESCUADRE.
+           EXIT.
+
+       MOSTRAR-ESTADO.
+      *---------------
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'INFORME DE CONCILIACION DE SALDOS DE CUENTA'.
+           DISPLAY 'FICHERO DE SALIDA   [' WK-FICHRECON-NOMBRE ']'.
+           DISPLAY 'CUENTAS COMPROBADAS [' WK-CONTADOR-CUENTAS ']'.
+           DISPLAY 'DESCUADRES HALLADOS [' WK-CONTADOR-DESCUADRES ']'.
+           DISPLAY '-----------------------------------------------'.
+
+       FIN-MOSTRAR-ESTADO.
+           EXIT.
