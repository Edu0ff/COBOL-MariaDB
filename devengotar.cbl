@@ -0,0 +1,407 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. DEVENGOTAR.
+       AUTHOR. MARÍA EDUARDA ALMEIDA LOIOLA.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+      *----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *---------------------
+       FILE-CONTROL.
+      *    Fichero de salida del informe: un registro por cada tarjeta
+      *    a la que se le ha devengado cuota y/o interés en esta
+      *    ejecución. Su nombre lleva la fecha de la ejecución para no
+      *    pisar el de ejecuciones anteriores.
+           SELECT FICHDEVTAR ASSIGN TO WK-FICHDEVTAR-NOMBRE
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          ACCESS MODE  IS SEQUENTIAL
+                          FILE STATUS  IS FS-FICHDEVTAR.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *-------------
+      * Un registro por cada tarjeta liquidada.
+       FD FICHDEVTAR RECORD CONTAINS 160 CHARACTERS
+                  LABEL RECORD IS STANDARD.
+       01  REG-FICHDEVTAR                   PIC X(160).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+           EXEC SQL BEGIN DECLARE SECTION    END-EXEC.
+
+      * Tarjeta activa que se va liquidando.
+       01  WK-TAR-ID                        PIC 9(10).
+       01  WK-TAR-CRED                      PIC S9(08)V99
+                                            LEADING SEPARATE.
+
+           EXEC SQL END   DECLARE SECTION    END-EXEC.
+
+           COPY 'conexmdb.cpy'.
+           COPY 'acttar.cpy'.
+           COPY 'insmov.cpy'.
+           COPY 'logerr.cpy'.
+
+       01  WK-DATASOURCE                     PIC X(50) VALUE
+                                             'edu/banco@bancoDS'.
+       01  WK-DATASOURCE-ENV                 PIC X(50).
+
+      * Valor de retorno al sistema operativo (status).
+       01  SW-STAT                           PIC 9(02) VALUE 00.
+           88  STAT-OK                       VALUE 00.
+           88  STAT-ERR-SQL                  VALUE 01.
+           88  STAT-ERR-IO                   VALUE 02.
+
+       01  WK-FECHA-ACTUAL                   PIC 9(06).
+       01  WK-FECHA-ACTUAL-8                 PIC 9(08).
+       01  WK-HORA-ACTUAL-8                  PIC 9(08).
+       01  WK-MOV-FEC                        PIC 9(20).
+
+       01  WK-FICHDEVTAR-NOMBRE              PIC X(30).
+       01  FS-FICHDEVTAR                     PIC X(02).
+       01  WK-SQLCODE                        PIC S9(09) COMP-5.
+
+      * Cuota de mantenimiento que se cobra todos los meses a toda
+      * tarjeta activa, y tasa de interés mensual que se aplica sobre
+      * el descubierto (saldo dispuesto) de las tarjetas que lo tengan.
+       01  WK-CUOTA-MENSUAL                  PIC S9(08)V99
+                                             LEADING SEPARATE
+                                             VALUE 2,50.
+       01  WK-TASA-INTERES-MENSUAL           PIC 9(01)V9(04)
+                                             VALUE 0,025.
+
+       01  WK-IMPORTE-CUOTA                  PIC S9(08)V99
+                                             LEADING SEPARATE.
+       01  WK-IMPORTE-INTERES                PIC S9(08)V99
+                                             LEADING SEPARATE.
+       01  WK-IMPORTE-APLICAR                PIC S9(08)V99
+                                             LEADING SEPARATE.
+
+      * Cuántas tarjetas llevamos liquidadas y cuántas de ellas además
+      * cargaron intereses por llevar descubierto.
+       01  WK-CONTADOR-TARJETAS              PIC 9(06) VALUE 0.
+       01  WK-CONTADOR-CON-INTERES           PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+           PERFORM INICIALIZAR                 THRU FIN-INICIALIZAR.
+           PERFORM CONECTAR-BD                  THRU FIN-CONECTAR-BD.
+
+           IF   STAT-OK
+           THEN PERFORM ABRIR-FICHERO           THRU FIN-ABRIR-FICHERO
+           END-IF.
+
+           IF   STAT-OK
+           THEN PERFORM LIQUIDAR-TARJETAS       THRU
+                        FIN-LIQUIDAR-TARJETAS
+           END-IF.
+
+           PERFORM CERRAR-FICHERO              THRU FIN-CERRAR-FICHERO.
+           PERFORM DESCONECTAR-BD               THRU FIN-DESCONECTAR-BD.
+           PERFORM MOSTRAR-ESTADO               THRU FIN-MOSTRAR-ESTADO.
+
+           STOP RUN RETURNING SW-STAT.
+
+       INICIALIZAR.
+      *------------
+           ACCEPT WK-FECHA-ACTUAL               FROM DATE.
+           STRING 'devengo-tar-' WK-FECHA-ACTUAL '.dat'
+                  DELIMITED BY SIZE         INTO WK-FICHDEVTAR-NOMBRE.
+
+       FIN-INICIALIZAR.
+           EXIT.
+
+       CONECTAR-BD.
+      *------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-ABRIR             TO TRUE.
+
+      *    El origen de datos se toma de la variable de entorno
+      *    BANCO_DSNAME si está definida; si no, se mantiene el valor
+      *    por omisión de WK-DATASOURCE.
+           MOVE SPACES                          TO WK-DATASOURCE-ENV.
+           ACCEPT WK-DATASOURCE-ENV             FROM ENVIRONMENT
+                                                 'BANCO_DSNAME'.
+           IF   WK-DATASOURCE-ENV NOT = SPACES
+           THEN MOVE WK-DATASOURCE-ENV          TO WK-DATASOURCE
+           END-IF.
+
+           MOVE WK-DATASOURCE                   TO CONEXMDB-E-DSNAME.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+           IF   NOT CONEXMDB-STAT-OK
+           THEN SET STAT-ERR-SQL                TO TRUE
+                DISPLAY '*** FATAL *** DEVENGOTAR CONECTAR-BD: NO SE'
+                DISPLAY 'PUDO ABRIR LA CONEXION A LA BASE DE DATOS'
+                MOVE 'DEVENGOTAR'                TO LOGERR-E-PROGRAMA
+                MOVE 'CONECTAR-BD'               TO LOGERR-E-PARRAFO
+                MOVE CONEXMDB-SQLCODE            TO LOGERR-E-SQLCODE
+                MOVE SPACES                      TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-IF.
+
+       FIN-CONECTAR-BD.
+           EXIT.
+
+       DESCONECTAR-BD.
+      *---------------
+           INITIALIZE                           AREA-CONEXMDB-ENTRADA.
+
+           SET CONEXMDB-E-ACC-CERRAR            TO TRUE.
+
+           CALL "CONEXMDB"                      USING AREA-CONEXMDB.
+
+       FIN-DESCONECTAR-BD.
+           EXIT.
+
+       ABRIR-FICHERO.
+      *--------------
+           OPEN OUTPUT FICHDEVTAR.
+
+           IF   FS-FICHDEVTAR NOT = '00'
+           THEN SET STAT-ERR-IO                 TO TRUE
+                DISPLAY '*** FATAL *** DEVENGOTAR ABRIR-FICHERO: ERR'
+                DISPLAY 'FILE STATUS [' FS-FICHDEVTAR ']'
+           END-IF.
+
+       FIN-ABRIR-FICHERO.
+           EXIT.
+
+       CERRAR-FICHERO.
+      *---------------
+           CLOSE FICHDEVTAR.
+
+       FIN-CERRAR-FICHERO.
+           EXIT.
+
+      * El cursor recorre todas las tarjetas activas (de baja no se
+      * cobra nada). A cada una se le aplica la cuota mensual fija y,
+      * si su saldo (cred_tarjeta) está en descubierto, además un
+      * interés proporcional a ese descubierto.
+       LIQUIDAR-TARJETAS.
+      *------------------
+           EXEC SQL
+                DECLARE CUR-DEVTAR CURSOR FOR
+                SELECT id_medio, cred_tarjeta
+                FROM   banco.tarjeta
+                WHERE  estado_tarjeta = 'A'
+                ORDER BY id_medio
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-DEVTAR END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           IF   NOT SQL-SUCCESS
+           THEN SET STAT-ERR-SQL                 TO TRUE
+                DISPLAY '*** FATAL *** DEVENGOTAR OPEN CUR-DEVTAR: ERR'
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'DEVENGOTAR'                 TO LOGERR-E-PROGRAMA
+                MOVE 'LIQUIDAR-TARJETAS'          TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                   TO LOGERR-E-SQLCODE
+                MOVE SPACES                       TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+                GO TO FIN-LIQUIDAR-TARJETAS
+           END-IF.
+
+           PERFORM LIQUIDAR-UNA-TARJETA          THRU
+                   FIN-LIQUIDAR-UNA-TARJETA
+           UNTIL  SQL-NODATA
+           OR     NOT STAT-OK.
+
+           EXEC SQL CLOSE CUR-DEVTAR END-EXEC.
+
+       FIN-LIQUIDAR-TARJETAS.
+           EXIT.
+
+       LIQUIDAR-UNA-TARJETA.
+      *----------------------
+           EXEC SQL
+                FETCH CUR-DEVTAR
+                INTO  :WK-TAR-ID, :WK-TAR-CRED
+           END-EXEC.
+
+           MOVE SQLCODE                          TO WK-SQLCODE.
+
+           EVALUATE TRUE
+           WHEN SQL-NODATA
+                CONTINUE
+           WHEN SQL-SUCCESS
+                PERFORM CALCULAR-IMPORTES         THRU
+                        FIN-CALCULAR-IMPORTES
+                PERFORM CARGAR-CUOTA               THRU
+                        FIN-CARGAR-CUOTA
+                IF   STAT-OK AND WK-IMPORTE-INTERES NOT = ZERO
+                THEN PERFORM CARGAR-INTERES        THRU
+                             FIN-CARGAR-INTERES
+                END-IF
+                IF   STAT-OK
+                THEN PERFORM ESCRIBIR-DEVENGO      THRU
+                             FIN-ESCRIBIR-DEVENGO
+                END-IF
+           WHEN OTHER
+                SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** DEVENGOTAR FETCH CUR-DEVTAR: '
+                DISPLAY 'SQLCODE  [' SQLCODE ']'
+                DISPLAY 'SQLERRML [' SQLERRML ']'
+                DISPLAY 'SQLERRMC [' SQLERRMC ']'
+                MOVE 'DEVENGOTAR'                 TO LOGERR-E-PROGRAMA
+                MOVE 'LIQUIDAR-UNA-TARJETA'        TO LOGERR-E-PARRAFO
+                MOVE WK-SQLCODE                    TO LOGERR-E-SQLCODE
+                MOVE SPACES                        TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-EVALUATE.
+
+       FIN-LIQUIDAR-UNA-TARJETA.
+           EXIT.
+
+       CALCULAR-IMPORTES.
+      *-------------------
+      * La cuota y el interés se cargan como importes negativos,
+      * igual que cualquier otro movimiento que reduce el crédito
+      * disponible de la tarjeta.
+           COMPUTE WK-IMPORTE-CUOTA = 0 - WK-CUOTA-MENSUAL.
+
+           IF   WK-TAR-CRED < ZERO
+           THEN COMPUTE WK-IMPORTE-INTERES ROUNDED =
+                        WK-TAR-CRED * WK-TASA-INTERES-MENSUAL
+           ELSE MOVE ZERO                         TO WK-IMPORTE-INTERES
+           END-IF.
+
+       FIN-CALCULAR-IMPORTES.
+           EXIT.
+
+       CARGAR-CUOTA.
+      *--------------
+           PERFORM GENERAR-FECHA-MOV              THRU
+                   FIN-GENERAR-FECHA-MOV.
+
+           INITIALIZE                             AREA-INSMOV-ENTRADA.
+           MOVE WK-TAR-ID                         TO INSMOV-E-ID.
+           MOVE WK-MOV-FEC                        TO INSMOV-E-FEC.
+           MOVE 'CUOTA MANTENIMIENTO TARJETA'      TO INSMOV-E-CPT.
+           MOVE WK-IMPORTE-CUOTA                  TO INSMOV-E-IMPT.
+
+           CALL "INSMOV"                          USING AREA-INSMOV.
+
+           IF   NOT INSMOV-STAT-OK
+           THEN SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** DEVENGOTAR CARGAR-CUOTA: ERR'
+                DISPLAY 'INSMOV-STAT [' INSMOV-STAT ']'
+                MOVE 'DEVENGOTAR'                  TO LOGERR-E-PROGRAMA
+                MOVE 'CARGAR-CUOTA'                TO LOGERR-E-PARRAFO
+                MOVE INSMOV-S-SQLCODE              TO LOGERR-E-SQLCODE
+                MOVE SPACES                        TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           ELSE MOVE WK-IMPORTE-CUOTA             TO
+                     WK-IMPORTE-APLICAR
+                PERFORM APLICAR-SALDO-TARJETA      THRU
+                        FIN-APLICAR-SALDO-TARJETA
+           END-IF.
+
+       FIN-CARGAR-CUOTA.
+           EXIT.
+
+       CARGAR-INTERES.
+      *----------------
+           PERFORM GENERAR-FECHA-MOV              THRU
+                   FIN-GENERAR-FECHA-MOV.
+
+           INITIALIZE                             AREA-INSMOV-ENTRADA.
+           MOVE WK-TAR-ID                         TO INSMOV-E-ID.
+           MOVE WK-MOV-FEC                        TO INSMOV-E-FEC.
+           MOVE 'INTERESES POR DESCUBIERTO'        TO INSMOV-E-CPT.
+           MOVE WK-IMPORTE-INTERES                TO INSMOV-E-IMPT.
+
+           CALL "INSMOV"                          USING AREA-INSMOV.
+
+           IF   NOT INSMOV-STAT-OK
+           THEN SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** DEVENGOTAR CARGAR-INTERES: ERR'
+                DISPLAY 'INSMOV-STAT [' INSMOV-STAT ']'
+                MOVE 'DEVENGOTAR'                  TO LOGERR-E-PROGRAMA
+                MOVE 'CARGAR-INTERES'              TO LOGERR-E-PARRAFO
+                MOVE INSMOV-S-SQLCODE              TO LOGERR-E-SQLCODE
+                MOVE SPACES                        TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           ELSE MOVE WK-IMPORTE-INTERES           TO
+                     WK-IMPORTE-APLICAR
+                PERFORM APLICAR-SALDO-TARJETA      THRU
+                        FIN-APLICAR-SALDO-TARJETA
+                ADD  1                             TO
+                     WK-CONTADOR-CON-INTERES
+           END-IF.
+
+       FIN-CARGAR-INTERES.
+           EXIT.
+
+       GENERAR-FECHA-MOV.
+      *-------------------
+           ACCEPT WK-FECHA-ACTUAL-8               FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-ACTUAL-8                FROM TIME.
+           STRING WK-FECHA-ACTUAL-8 WK-HORA-ACTUAL-8 '0000'
+                  DELIMITED BY SIZE           INTO WK-MOV-FEC.
+
+       FIN-GENERAR-FECHA-MOV.
+           EXIT.
+
+       APLICAR-SALDO-TARJETA.
+      *------------------------
+           INITIALIZE                             AREA-ACTTAR-ENTRADA.
+           MOVE WK-TAR-ID                         TO ACTTAR-E-ID-TAR.
+           MOVE WK-IMPORTE-APLICAR                TO ACTTAR-E-IMPORTE.
+
+           CALL "ACTTAR"                          USING AREA-ACTTAR.
+
+           IF   NOT ACTTAR-STAT-OK
+           THEN SET STAT-ERR-SQL                  TO TRUE
+                DISPLAY '*** FATAL *** DEVENGOTAR APLICAR-SALDO: ERR'
+                DISPLAY 'ACTTAR-STAT [' ACTTAR-STAT ']'
+                MOVE 'DEVENGOTAR'                  TO LOGERR-E-PROGRAMA
+                MOVE 'APLICAR-SALDO-TARJETA'       TO LOGERR-E-PARRAFO
+                MOVE ACTTAR-SQLCODE                TO LOGERR-E-SQLCODE
+                MOVE SPACES                        TO LOGERR-E-SQLERRMC
+                CALL 'LOGERR' USING AREA-LOGERR
+           END-IF.
+
+       FIN-APLICAR-SALDO-TARJETA.
+           EXIT.
+
+       ESCRIBIR-DEVENGO.
+      *-------------------
+           MOVE SPACES                            TO REG-FICHDEVTAR.
+           STRING 'TARJETA [' WK-TAR-ID '] CUOTA ['
+                  WK-IMPORTE-CUOTA '] INTERES ['
+                  WK-IMPORTE-INTERES ']'
+                  DELIMITED BY SIZE           INTO REG-FICHDEVTAR.
+
+           WRITE REG-FICHDEVTAR.
+
+           ADD  1                            TO WK-CONTADOR-TARJETAS.
+
+       FIN-ESCRIBIR-DEVENGO.
+           EXIT.
+
+       MOSTRAR-ESTADO.
+      *---------------
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'LIQUIDACION MENSUAL DE TARJETAS'.
+           DISPLAY 'FICHERO DE SALIDA      [' WK-FICHDEVTAR-NOMBRE ']'.
+           DISPLAY 'TARJETAS LIQUIDADAS    [' WK-CONTADOR-TARJETAS ']'.
+           DISPLAY 'CON INTERES POR DEUDA  [' WK-CONTADOR-CON-INTERES
+                  ']'.
+           DISPLAY '-----------------------------------------------'.
+
+       FIN-MOSTRAR-ESTADO.
+           EXIT.
